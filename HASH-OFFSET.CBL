@@ -10,7 +10,12 @@
       *    number, so I decided to mix in some other types of numbers,
       *    as well.
       *    2, 3, 6, 7, 14, 19, 28, 31, 34, 37 with radix 41.
-      
+      *    Used to be pinned at exactly four digits (L-KEY was PIC
+      *    9(4), and the PERFORM below always ran 4 TIMES) -- widened
+      *    L-KEY to 9(18) and added L-KEY-LENGTH so an ID scheme that
+      *    outgrew four digits still gets the same digit-mixing
+      *    treatment instead of falling back to something cruder.
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  W-PRIME-DATA.
@@ -27,18 +32,20 @@
        01  W-PRIME-TABLE REDEFINES W-PRIME-DATA.
            05  W-NUM PIC 99 COMP OCCURS 10 TIMES.
        01  W-DIGIT PIC 9.
-       01  W-KEY   PIC 9(4).
-       
+       01  W-KEY   PIC 9(18).
+
        LINKAGE SECTION.
        01  L-POS PIC 9(9) COMP.
-       01  L-KEY PIC 9(4).
+       01  L-KEY PIC 9(18).
        01  L-TABLESIZE PIC 9(9) COMP.
-       
-       PROCEDURE DIVISION USING L-POS, L-KEY, L-TABLESIZE.
+       01  L-KEY-LENGTH PIC 99 COMP.
+
+       PROCEDURE DIVISION USING L-POS, L-KEY, L-TABLESIZE,
+               L-KEY-LENGTH.
        ENTRY-POINT.
            MOVE L-KEY TO W-KEY.
            MOVE 0 TO L-POS.
-           PERFORM 4 TIMES
+           PERFORM L-KEY-LENGTH TIMES
                DIVIDE W-KEY BY 10 GIVING W-KEY REMAINDER W-DIGIT
                COMPUTE L-POS = L-POS * 41 + W-NUM(W-DIGIT)
            END-PERFORM.
