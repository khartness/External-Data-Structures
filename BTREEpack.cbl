@@ -6,50 +6,100 @@
       *DESCRIPTION.
       *    Example of B-Tree.  Data file positions are 4-byte integers, so
       *    this implementation is limited to 436GB data files.
+      *    A second B+tree, keyed on DF-ID instead of DF-NAME, is kept in
+      *    INDEX-ID-FILE alongside the name tree -- same split/merge
+      *    shape as the name tree's BT-* paragraphs (see the BT-ID-*
+      *    paragraphs below), just without the name tree's variable-
+      *    length key packing, since DF-ID is always 9 digits.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DATA-FILE ASSIGN TO 'S:\COBOL\DATA.TXT'
+      *    Assignments default to the old S: drive layout but are
+      *    overridable per-environment via DL100_DATA_FILE,
+      *    DL100_INDEX_FILE, and DL100_INDEX_ID_FILE so moving the
+      *    directory doesn't mean hand-editing these SELECT clauses --
+      *    see LOAD-FILE-NAMES.
+           SELECT DATA-FILE ASSIGN TO W-DATA-FILENAME
                ORGANIZATION IS RELATIVE
                ACCESS IS RANDOM
                RELATIVE KEY IS DATA-POS.
-           SELECT INDEX-FILE ASSIGN TO 'S:\COBOL\DATA.IDX'
+           SELECT INDEX-FILE ASSIGN TO W-INDEX-FILENAME
                ORGANIZATION IS RELATIVE
                ACCESS IS RANDOM
                RELATIVE KEY IS INDEX-POS.
+           SELECT INDEX-ID-FILE ASSIGN TO W-INDEX-ID-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS ID-INDEX-POS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  DATA-FILE.
        01  DATA-REC.
-           05  DF-ID   PIC 9(9).
-           05  DF-NAME PIC X(20).
-           05  DF-INFO PIC X(80).
+           05  DF-ID           PIC 9(9).
+           05  DF-NAME         PIC X(20).
+      *    Formerly an 80-byte free-form DF-INFO blob; broken out into
+      *    real fields so the directory can be queried by more than name.
+           05  DF-ADDRESS      PIC X(40).
+           05  DF-PHONE        PIC 9(10).
+           05  DF-PLAN-CODE    PIC X(4).
+           05  DF-OPEN-DATE    PIC 9(8).
+           05  DF-STATUS       PIC X.
+               88  DF-ACTIVE       VALUE 'A'.
+               88  DF-INACTIVE     VALUE 'I'.
+           05  FILLER          PIC X(16).
        01  DF-HEADER.
-           05  DF-SIZE PIC X(4) COMP-X.
+           05  DF-SIZE PIC X(8) COMP-X.
 
        FD  INDEX-FILE.
        01  INDEX-REC.
            05  IF-PREFIX   PIC XX COMP-X.
            05  IF-DATA     PIC X(510).
        01  HEADER-REC.
-           05  IF-SIZE     PIC X(4) COMP-X.
-           05  IF-ROOT     PIC X(4) COMP-X.
+           05  IF-SIZE     PIC X(8) COMP-X.
+           05  IF-ROOT     PIC X(8) COMP-X.
+
+      *    DF-ID is a fixed 9-digit key, so unlike INDEX-FILE this node
+      *    is stored at full width with no trailing-space compression --
+      *    it needs no PACK-RECORD/UNPACK-RECORD step, the same way
+      *    BUCKET-REC in prog34 stores its fixed-width phone keys
+      *    directly.
+       FD  INDEX-ID-FILE.
+       01  INDEX-ID-REC.
+           05  ID-LEAF        PIC X.
+           05  ID-NUM-KEYS    PIC 99 COMP.
+           05  ID-KEY         PIC 9(9) OCCURS 30 TIMES.
+           05  ID-LINK        PIC X(8) COMP-X OCCURS 31 TIMES.
+       01  ID-HEADER-REC.
+           05  ID-FILE-SIZE   PIC X(8) COMP-X.
+           05  ID-ROOT        PIC X(8) COMP-X.
 
        WORKING-STORAGE SECTION.
-       01  DATA-POS    PIC X(4) COMP-X.
-       01  INDEX-POS   PIC X(4) COMP-X.
+      *    Environment-supplied overrides for the file assignments
+      *    above; ACCEPT FROM ENVIRONMENT blanks the receiving field
+      *    when the variable isn't set, so LOAD-FILE-NAMES restores
+      *    the default in that case rather than opening a blank name.
+       01  W-DATA-FILENAME     PIC X(512)
+                               VALUE 'S:\COBOL\DATA.TXT'.
+       01  W-INDEX-FILENAME    PIC X(512)
+                               VALUE 'S:\COBOL\DATA.IDX'.
+       01  W-INDEX-ID-FILENAME PIC X(512)
+                               VALUE 'S:\COBOL\DATAID.IDX'.
+       01  W-NAMES-LOADED      PIC X VALUE 'N'.
+           88  NAMES-LOADED        VALUE 'Y'.
+       01  DATA-POS    PIC X(8) COMP-X.
+       01  INDEX-POS   PIC X(8) COMP-X.
        01  W-INDEX-STUFF.
            05  W-INDEX-CHANGED PIC X VALUE 'N'.
            05  W-INDEX-HEADER.
-               10  W-FILE-SIZE PIC X(4) COMP-X.
-               10  W-ROOT      PIC X(4) COMP-X.
+               10  W-FILE-SIZE PIC X(8) COMP-X.
+               10  W-ROOT      PIC X(8) COMP-X.
        01  W-INDEX-REC.
            05  W-LEAF      PIC X.
            05  W-NUM-KEYS  PIC 999 COMP.
            05  W-KEY       PIC X(20) OCCURS 84 TIMES.
-           05  W-LINK      PIC X(4) COMP-X OCCURS 85 TIMES.
+           05  W-LINK      PIC X(8) COMP-X OCCURS 85 TIMES.
 
       *Search-related
        01  W-FOUND     PIC X VALUE 'N'.
@@ -58,28 +108,115 @@
        01  W-SEARCH-NAME   PIC X(20).
       *Insert-related
        01  W-STACK.
-           05  W-PARENT    PIC X(4) COMP-X OCCURS 30 TIMES.
+           05  W-PARENT    PIC X(8) COMP-X OCCURS 30 TIMES.
            05  W-TOP       PIC 99 COMP VALUE 0.
        01  W-MIDDLE.
            05  W-MID-NAME  PIC X(20).
-           05  W-MID-POS   PIC X(4) COMP-X.
+           05  W-MID-POS   PIC X(8) COMP-X.
                88  NO-SPLIT    VALUE 0.
        01  W-NEW-REC.
            05  W-NEW-NAME  PIC X(20).
-           05  W-NEW-POS   PIC X(4) COMP-X.
+           05  W-NEW-POS   PIC X(8) COMP-X.
        01  SPLIT-REC.
            05  SR-LEAF     PIC X.
            05  SR-NUM-KEYS PIC 999 COMP.
            05  SR-KEY      PIC X(20) OCCURS 84 TIMES.
-           05  SR-LINK     PIC X(4) COMP-X OCCURS 85 TIMES.
-       01  W-POS           PIC X(4) COMP-X.
+           05  SR-LINK     PIC X(8) COMP-X OCCURS 85 TIMES.
+       01  W-POS           PIC X(8) COMP-X.
        01  W-STATUS        PIC 9 COMP.
        01  W-NEXT-LENGTH   PIC 999 COMP.
            88  RECORD-FULL VALUES 507 THROUGH 999.
+      *Delete-related
+       01  PARENT-REC.
+           05  PR-LEAF     PIC X.
+           05  PR-NUM-KEYS PIC 999 COMP.
+           05  PR-KEY      PIC X(20) OCCURS 84 TIMES.
+           05  PR-LINK     PIC X(8) COMP-X OCCURS 85 TIMES.
+       01  W-CHILD-POS     PIC X(8) COMP-X.
+       01  W-SIB-POS       PIC X(8) COMP-X.
+       01  W-PARENT-POS    PIC X(8) COMP-X.
+       01  W-J             PIC 999 COMP.
+      * A node holding fewer than this many keys is considered
+      * underflowed and is redistributed or merged with a sibling.
+       01  W-MIN-KEYS      PIC 999 COMP VALUE 10.
+
+      *ID-tree working storage (see INDEX-ID-FILE above)
+       01  ID-INDEX-POS    PIC X(8) COMP-X.
+       01  W-ID-INDEX-STUFF.
+           05  W-ID-INDEX-CHANGED  PIC X VALUE 'N'.
+           05  W-ID-INDEX-HEADER.
+               10  W-ID-FILE-SIZE  PIC X(8) COMP-X.
+               10  W-ID-ROOT       PIC X(8) COMP-X.
+       01  W-ID-REC.
+           05  W-ID-LEAF       PIC X.
+           05  W-ID-NUM-KEYS   PIC 99 COMP.
+           05  W-ID-KEY        PIC 9(9) OCCURS 30 TIMES.
+           05  W-ID-LINK       PIC X(8) COMP-X OCCURS 31 TIMES.
+
+      *ID search-related
+       01  W-ID-FOUND      PIC X VALUE 'N'.
+           88  ID-NOT-FOUND    VALUE 'N'.
+           88  ID-FOUND        VALUE 'Y'.
+       01  W-SEARCH-ID     PIC 9(9).
+      *ID insert-related
+       01  W-ID-STACK.
+           05  W-ID-PARENT PIC X(8) COMP-X OCCURS 30 TIMES.
+           05  W-ID-TOP    PIC 99 COMP VALUE 0.
+       01  W-ID-MIDDLE.
+           05  W-MID-ID        PIC 9(9).
+           05  W-MID-ID-POS    PIC X(8) COMP-X.
+               88  NO-ID-SPLIT     VALUE 0.
+       01  W-ID-NEW-REC.
+           05  W-NEW-ID        PIC 9(9).
+           05  W-NEW-ID-POS    PIC X(8) COMP-X.
+       01  ID-SPLIT-REC.
+           05  SR-ID-LEAF      PIC X.
+           05  SR-ID-NUM-KEYS  PIC 99 COMP.
+           05  SR-ID-KEY       PIC 9(9) OCCURS 30 TIMES.
+           05  SR-ID-LINK      PIC X(8) COMP-X OCCURS 31 TIMES.
+       01  W-ID-POS            PIC 99 COMP.
+       01  W-ID-TEMP-POS       PIC X(8) COMP-X.
+       01  W-ID-NEXT-LENGTH    PIC 99 COMP.
+      *ID delete-related
+       01  ID-PARENT-REC.
+           05  PR-ID-LEAF      PIC X.
+           05  PR-ID-NUM-KEYS  PIC 99 COMP.
+           05  PR-ID-KEY       PIC 9(9) OCCURS 30 TIMES.
+           05  PR-ID-LINK      PIC X(8) COMP-X OCCURS 31 TIMES.
+       01  W-ID-CHILD-POS      PIC X(8) COMP-X.
+       01  W-ID-SIB-POS        PIC X(8) COMP-X.
+       01  W-ID-PARENT-POS     PIC X(8) COMP-X.
+       01  W-ID-J              PIC 99 COMP.
+       01  W-ID-MIN-KEYS       PIC 99 COMP VALUE 10.
 
        PROCEDURE DIVISION.
        B-TREE-HANDLING SECTION.
+      *    Picks up per-environment file locations, if set, before
+      *    either tree's OPEN runs.  Guarded by W-NAMES-LOADED so
+      *    calling both BT-OPEN and BT-ID-OPEN in the same run doesn't
+      *    re-read the environment a second time.
+       LOAD-FILE-NAMES.
+           IF NOT NAMES-LOADED THEN
+               ACCEPT W-DATA-FILENAME FROM ENVIRONMENT
+                   "DL100_DATA_FILE"
+               IF W-DATA-FILENAME = SPACES THEN
+                   MOVE 'S:\COBOL\DATA.TXT' TO W-DATA-FILENAME
+               END-IF
+               ACCEPT W-INDEX-FILENAME FROM ENVIRONMENT
+                   "DL100_INDEX_FILE"
+               IF W-INDEX-FILENAME = SPACES THEN
+                   MOVE 'S:\COBOL\DATA.IDX' TO W-INDEX-FILENAME
+               END-IF
+               ACCEPT W-INDEX-ID-FILENAME FROM ENVIRONMENT
+                   "DL100_INDEX_ID_FILE"
+               IF W-INDEX-ID-FILENAME = SPACES THEN
+                   MOVE 'S:\COBOL\DATAID.IDX' TO W-INDEX-ID-FILENAME
+               END-IF
+               SET NAMES-LOADED TO TRUE
+           END-IF.
+
        BT-OPEN.
+           PERFORM LOAD-FILE-NAMES.
            OPEN I-O INDEX-FILE.
            MOVE 1 TO INDEX-POS.
            READ INDEX-FILE INTO W-INDEX-HEADER.
@@ -103,7 +240,7 @@
            MOVE W-ROOT TO INDEX-POS.
            PERFORM UNTIL INDEX-POS = 0 OR FOUND
                READ INDEX-FILE
-               CALL 'UNPACK-RECORD' USING INDEX-REC, W-INDEX-REC
+               CALL 'UNPACK-INDEX-RECORD' USING INDEX-REC, W-INDEX-REC
                IF W-LEAF = 'Y' THEN
                    SET FOUND TO TRUE
                ELSE
@@ -124,7 +261,7 @@
            ELSE
                MOVE W-LINK(W-NUM-KEYS + 1) TO INDEX-POS
                READ INDEX-FILE
-               CALL 'UNPACK-RECORD' USING INDEX-REC, W-INDEX-REC
+               CALL 'UNPACK-INDEX-RECORD' USING INDEX-REC, W-INDEX-REC
                SET FOUND TO TRUE.
 
        BT-INSERT.
@@ -134,7 +271,7 @@
                MOVE W-PARENT(W-TOP) TO INDEX-POS
                SUBTRACT 1 FROM W-TOP
                READ INDEX-FILE
-               CALL 'UNPACK-RECORD' USING INDEX-REC, W-INDEX-REC
+               CALL 'UNPACK-INDEX-RECORD' USING INDEX-REC, W-INDEX-REC
                MOVE W-MIDDLE TO W-NEW-REC
                PERFORM BT-INSERT-NODE
            END-PERFORM.
@@ -144,9 +281,10 @@
                MOVE 'N' TO W-LEAF
                MOVE 1 TO W-NUM-KEYS
                MOVE W-ROOT TO W-LINK(1)
-               MOVE W-MIDDLE-POS TO W-LINK(2)
+               MOVE W-MID-POS TO W-LINK(2)
                MOVE W-MID-NAME TO W-KEY(1)
-               CALL 'PACK-RECORD' USING W-STATUS, INDEX-REC, W-INDEX-REC
+               CALL 'PACK-INDEX-RECORD' USING W-STATUS, INDEX-REC,
+                                         W-INDEX-REC
                MOVE W-FILE-SIZE TO INDEX-POS, W-ROOT
                WRITE INDEX-REC
                MOVE 1 TO INDEX-POS
@@ -157,14 +295,16 @@
            IF RECORD-FULL THEN
                PERFORM SPLIT-NODE
                IF W-NEW-NAME >= W-MID-NAME THEN
-                   CALL 'PACK-RECORD' USING W-STATUS, INDEX-REC, W-INDEX-REC
+                   CALL 'PACK-INDEX-RECORD' USING W-STATUS, INDEX-REC,
+                                             W-INDEX-REC
                    REWRITE INDEX-REC
                    MOVE W-MID-POS TO INDEX-POS
                    MOVE SPLIT-REC TO W-INDEX-REC
                ELSE
                    MOVE INDEX-POS TO W-POS
                    MOVE W-MID-POS TO INDEX-POS
-                   CALL 'PACK-RECORD' USING W-STATUS, INDEX-REC, SPLIT-REC
+                   CALL 'PACK-INDEX-RECORD' USING W-STATUS, INDEX-REC,
+                                             SPLIT-REC
                    WRITE INDEX-REC
                    MOVE W-POS TO INDEX-POS
            ELSE
@@ -181,7 +321,8 @@
                MOVE W-NEW-POS TO W-LINK(W-POS)
            ELSE
                MOVE W-NEW-POS TO W-LINK(W-POS + 1).
-           CALL 'PACK-RECORD' USING W-STATUS, INDEX-REC, W-INDEX-REC
+           CALL 'PACK-INDEX-RECORD' USING W-STATUS, INDEX-REC,
+                                     W-INDEX-REC
            REWRITE INDEX-REC
                INVALID KEY
                    WRITE INDEX-REC
@@ -227,3 +368,538 @@
       * and to determine the minimal separator.
            DIVIDE W-NUM-KEYS BY 2 GIVING W-POS.
            ADD 1 TO W-POS.
+
+       BT-DELETE.
+      *    Removes W-SEARCH-NAME from the tree, redistributing or
+      *    merging any node that underflows below W-MIN-KEYS as a
+      *    result. Only leaf entries hold data; internal separators
+      *    are routing guides only, so they never need to match an
+      *    actual key.
+           MOVE 0 TO W-TOP.
+           PERFORM BT-FIND-LEAF.
+           IF NOT-FOUND THEN
+               GOBACK.
+           MOVE INDEX-POS TO W-CHILD-POS.
+           MOVE 1 TO W-POS.
+           PERFORM UNTIL W-POS > W-NUM-KEYS OR
+                         W-KEY(W-POS) >= W-SEARCH-NAME
+               ADD 1 TO W-POS
+           END-PERFORM.
+           IF W-POS > W-NUM-KEYS OR W-KEY(W-POS) NOT = W-SEARCH-NAME
+               SET NOT-FOUND TO TRUE
+               GOBACK
+           END-IF.
+           PERFORM REMOVE-LEAF-KEY.
+           CALL 'PACK-INDEX-RECORD' USING W-STATUS, INDEX-REC,
+                                          W-INDEX-REC.
+           MOVE W-CHILD-POS TO INDEX-POS.
+           REWRITE INDEX-REC.
+           MOVE 'Y' TO W-INDEX-CHANGED.
+           PERFORM UNTIL W-NUM-KEYS >= W-MIN-KEYS OR W-TOP = 0
+               PERFORM FIX-UNDERFLOW
+           END-PERFORM.
+           IF W-TOP = 0 AND W-LEAF = 'N' AND W-NUM-KEYS = 0 THEN
+      *        the root's last key was pulled out by a merge below it;
+      *        its one remaining child becomes the new, shorter root.
+               MOVE W-LINK(1) TO W-ROOT
+               MOVE 1 TO INDEX-POS
+               REWRITE HEADER-REC FROM W-INDEX-HEADER
+           END-IF.
+           SET FOUND TO TRUE.
+
+       REMOVE-LEAF-KEY.
+      *    Closes the gap left by the key found at W-POS and keeps the
+      *    leaf's next-leaf pointer (kept one past the last key) lined
+      *    up with the new, smaller key count.
+           PERFORM VARYING W-POS FROM W-POS BY 1
+                   UNTIL W-POS >= W-NUM-KEYS
+               MOVE W-KEY(W-POS + 1) TO W-KEY(W-POS)
+               MOVE W-LINK(W-POS + 1) TO W-LINK(W-POS)
+           END-PERFORM.
+           MOVE W-LINK(W-NUM-KEYS + 1) TO W-LINK(W-NUM-KEYS).
+           SUBTRACT 1 FROM W-NUM-KEYS.
+
+       FIX-UNDERFLOW.
+      *    W-INDEX-REC/W-CHILD-POS is the node that just dropped below
+      *    W-MIN-KEYS keys. Borrow a key from whichever sibling the
+      *    parent shows has room to spare, or merge with it otherwise.
+           MOVE W-PARENT(W-TOP) TO W-PARENT-POS.
+           SUBTRACT 1 FROM W-TOP.
+           MOVE W-PARENT-POS TO INDEX-POS.
+           READ INDEX-FILE.
+           CALL 'UNPACK-INDEX-RECORD' USING INDEX-REC, PARENT-REC.
+           MOVE 1 TO W-J.
+           PERFORM UNTIL PR-LINK(W-J) = W-CHILD-POS
+               ADD 1 TO W-J
+           END-PERFORM.
+           IF W-J > 1 THEN
+               MOVE PR-LINK(W-J - 1) TO W-SIB-POS
+               MOVE W-SIB-POS TO INDEX-POS
+               READ INDEX-FILE
+               CALL 'UNPACK-INDEX-RECORD' USING INDEX-REC, SPLIT-REC
+               IF SR-NUM-KEYS > W-MIN-KEYS THEN
+                   PERFORM BORROW-FROM-LEFT
+               ELSE
+                   PERFORM MERGE-WITH-LEFT
+               END-IF
+           ELSE
+               MOVE PR-LINK(W-J + 1) TO W-SIB-POS
+               MOVE W-SIB-POS TO INDEX-POS
+               READ INDEX-FILE
+               CALL 'UNPACK-INDEX-RECORD' USING INDEX-REC, SPLIT-REC
+               IF SR-NUM-KEYS > W-MIN-KEYS THEN
+                   PERFORM BORROW-FROM-RIGHT
+               ELSE
+                   PERFORM MERGE-WITH-RIGHT
+               END-IF
+           END-IF.
+           CALL 'PACK-INDEX-RECORD' USING W-STATUS, INDEX-REC,
+                                          PARENT-REC.
+           MOVE W-PARENT-POS TO INDEX-POS.
+           REWRITE INDEX-REC.
+           MOVE W-PARENT-POS TO W-CHILD-POS.
+           MOVE PARENT-REC TO W-INDEX-REC.
+
+       BORROW-FROM-LEFT.
+      *    Left sibling (index W-J - 1 in the parent) gives up its
+      *    last entry to become the child's new first entry.
+      *    W-NUM-KEYS is bumped before the shift, not after, so the
+      *    first iteration moves the old rightmost link (the leaf's
+      *    sibling pointer, or the branch's rightmost child pointer)
+      *    out of harm's way before anything overwrites it.
+           ADD 1 TO W-NUM-KEYS.
+           PERFORM VARYING W-POS FROM W-NUM-KEYS BY -1
+                   UNTIL W-POS = 0
+               MOVE W-KEY(W-POS) TO W-KEY(W-POS + 1)
+               MOVE W-LINK(W-POS) TO W-LINK(W-POS + 1)
+           END-PERFORM.
+           IF W-LEAF = 'Y' THEN
+               MOVE SR-KEY(SR-NUM-KEYS) TO W-KEY(1)
+               MOVE SR-LINK(SR-NUM-KEYS) TO W-LINK(1)
+               MOVE SR-KEY(SR-NUM-KEYS) TO PR-KEY(W-J - 1)
+           ELSE
+               MOVE W-LINK(1) TO W-LINK(1)
+               MOVE PR-KEY(W-J - 1) TO W-KEY(1)
+               MOVE SR-LINK(SR-NUM-KEYS + 1) TO W-LINK(1)
+               MOVE SR-KEY(SR-NUM-KEYS) TO PR-KEY(W-J - 1)
+           END-IF.
+           SUBTRACT 1 FROM SR-NUM-KEYS.
+           MOVE W-SIB-POS TO INDEX-POS.
+           CALL 'PACK-INDEX-RECORD' USING W-STATUS, INDEX-REC,
+                                          SPLIT-REC.
+           REWRITE INDEX-REC.
+           MOVE W-CHILD-POS TO INDEX-POS.
+
+       BORROW-FROM-RIGHT.
+      *    Right sibling (index W-J + 1 in the parent) gives up its
+      *    first entry to become the child's new last entry.
+           ADD 1 TO W-NUM-KEYS.
+           IF W-LEAF = 'Y' THEN
+               MOVE W-LINK(W-NUM-KEYS) TO W-LINK(W-NUM-KEYS + 1)
+               MOVE SR-KEY(1) TO W-KEY(W-NUM-KEYS)
+               MOVE SR-LINK(1) TO W-LINK(W-NUM-KEYS)
+               MOVE SR-KEY(1) TO PR-KEY(W-J)
+           ELSE
+               MOVE PR-KEY(W-J) TO W-KEY(W-NUM-KEYS)
+               MOVE SR-LINK(1) TO W-LINK(W-NUM-KEYS + 1)
+               MOVE SR-KEY(1) TO PR-KEY(W-J)
+           END-IF.
+           PERFORM VARYING W-POS FROM 1 BY 1
+                   UNTIL W-POS >= SR-NUM-KEYS
+               MOVE SR-KEY(W-POS + 1) TO SR-KEY(W-POS)
+               MOVE SR-LINK(W-POS + 1) TO SR-LINK(W-POS)
+           END-PERFORM.
+           MOVE SR-LINK(SR-NUM-KEYS + 1) TO SR-LINK(SR-NUM-KEYS).
+           SUBTRACT 1 FROM SR-NUM-KEYS.
+           MOVE W-SIB-POS TO INDEX-POS.
+           CALL 'PACK-INDEX-RECORD' USING W-STATUS, INDEX-REC,
+                                          SPLIT-REC.
+           REWRITE INDEX-REC.
+           MOVE W-CHILD-POS TO INDEX-POS.
+
+       MERGE-WITH-LEFT.
+      *    Folds the child's entries onto the end of its left sibling
+      *    and drops the separator key that pointed at the child.
+           IF W-LEAF = 'N' THEN
+               ADD 1 TO SR-NUM-KEYS
+               MOVE PR-KEY(W-J - 1) TO SR-KEY(SR-NUM-KEYS).
+           MOVE 1 TO W-POS.
+           PERFORM UNTIL W-POS > W-NUM-KEYS
+               ADD 1 TO SR-NUM-KEYS
+               MOVE W-KEY(W-POS) TO SR-KEY(SR-NUM-KEYS)
+               MOVE W-LINK(W-POS) TO SR-LINK(SR-NUM-KEYS)
+               ADD 1 TO W-POS
+           END-PERFORM.
+           MOVE W-LINK(W-NUM-KEYS + 1) TO SR-LINK(SR-NUM-KEYS + 1).
+           MOVE W-SIB-POS TO INDEX-POS.
+           CALL 'PACK-INDEX-RECORD' USING W-STATUS, INDEX-REC,
+                                          SPLIT-REC.
+           REWRITE INDEX-REC.
+           PERFORM VARYING W-POS FROM W-J BY 1
+                   UNTIL W-POS > PR-NUM-KEYS
+               MOVE PR-KEY(W-POS) TO PR-KEY(W-POS - 1)
+               MOVE PR-LINK(W-POS + 1) TO PR-LINK(W-POS)
+           END-PERFORM.
+           SUBTRACT 1 FROM PR-NUM-KEYS.
+      *    the merged-away node's slot in INDEX-FILE is simply left
+      *    unused, the same way SPLIT-NODE never reclaims a slot.
+           MOVE SPLIT-REC TO W-INDEX-REC.
+           MOVE W-SIB-POS TO W-CHILD-POS.
+
+       MERGE-WITH-RIGHT.
+      *    Folds the right sibling's entries onto the end of the
+      *    child and drops the separator key that pointed at it.
+           IF W-LEAF = 'N' THEN
+               ADD 1 TO W-NUM-KEYS
+               MOVE PR-KEY(W-J) TO W-KEY(W-NUM-KEYS).
+           MOVE 1 TO W-POS.
+           PERFORM UNTIL W-POS > SR-NUM-KEYS
+               ADD 1 TO W-NUM-KEYS
+               MOVE SR-KEY(W-POS) TO W-KEY(W-NUM-KEYS)
+               MOVE SR-LINK(W-POS) TO W-LINK(W-NUM-KEYS)
+               ADD 1 TO W-POS
+           END-PERFORM.
+           MOVE SR-LINK(SR-NUM-KEYS + 1) TO W-LINK(W-NUM-KEYS + 1).
+           MOVE W-CHILD-POS TO INDEX-POS.
+           CALL 'PACK-INDEX-RECORD' USING W-STATUS, INDEX-REC,
+                                          W-INDEX-REC.
+           REWRITE INDEX-REC.
+           PERFORM VARYING W-POS FROM W-J BY 1
+                   UNTIL W-POS >= PR-NUM-KEYS
+               MOVE PR-KEY(W-POS + 1) TO PR-KEY(W-POS)
+           END-PERFORM.
+      *    PR-LINK(W-J) still points at the child (unchanged file
+      *    position) -- only the sibling's link slot, W-J + 1, drops out.
+           ADD 1 TO W-J GIVING W-POS.
+           PERFORM UNTIL W-POS > PR-NUM-KEYS
+               MOVE PR-LINK(W-POS + 1) TO PR-LINK(W-POS)
+               ADD 1 TO W-POS
+           END-PERFORM.
+           SUBTRACT 1 FROM PR-NUM-KEYS.
+      *    the merged-away sibling's slot in INDEX-FILE is simply left
+      *    unused, the same way SPLIT-NODE never reclaims a slot.
+
+      *ID-TREE HANDLING
+      *    Same search/insert/delete shape as the paragraphs above, but
+      *    keyed on the fixed 9-digit DF-ID instead of DF-NAME, against
+      *    INDEX-ID-FILE. Both trees' leaves link to the same DATA-FILE
+      *    positions, so DATA-POS found here is used exactly like a
+      *    DATA-POS found via the name tree.
+       BT-ID-OPEN.
+           PERFORM LOAD-FILE-NAMES.
+           OPEN I-O INDEX-ID-FILE.
+           MOVE 1 TO ID-INDEX-POS.
+           READ INDEX-ID-FILE INTO W-ID-INDEX-HEADER.
+
+       BT-ID-SEARCH.
+           PERFORM BT-ID-FIND-LEAF.
+           IF ID-FOUND THEN
+               MOVE 1 TO W-ID-POS
+               PERFORM UNTIL W-ID-POS > W-ID-NUM-KEYS OR
+                             W-ID-KEY(W-ID-POS) >= W-SEARCH-ID
+                   ADD 1 TO W-ID-POS
+               END-PERFORM
+               IF W-ID-POS > W-ID-NUM-KEYS OR
+                       W-ID-KEY(W-ID-POS) NOT = W-SEARCH-ID THEN
+                   SET ID-NOT-FOUND TO TRUE
+               ELSE
+                   SET ID-FOUND TO TRUE
+                   MOVE W-ID-LINK(W-ID-POS) TO DATA-POS.
+
+       BT-ID-FIND-LEAF.
+           SET ID-NOT-FOUND TO TRUE.
+           MOVE W-ID-ROOT TO ID-INDEX-POS.
+           PERFORM UNTIL ID-INDEX-POS = 0 OR ID-FOUND
+               READ INDEX-ID-FILE
+               MOVE INDEX-ID-REC TO W-ID-REC
+               IF W-ID-LEAF = 'Y' THEN
+                   SET ID-FOUND TO TRUE
+               ELSE
+                   ADD 1 TO W-ID-TOP
+                   MOVE ID-INDEX-POS TO W-ID-PARENT(W-ID-TOP)
+                   MOVE 1 TO W-ID-POS
+                   PERFORM UNTIL W-ID-POS > W-ID-NUM-KEYS OR
+                                 W-SEARCH-ID < W-ID-KEY(W-ID-POS)
+                       ADD 1 TO W-ID-POS
+                   END-PERFORM
+                   MOVE W-ID-LINK(W-ID-POS) TO ID-INDEX-POS
+               END-IF
+           END-PERFORM.
+
+       BT-ID-INSERT.
+           MOVE 0 TO W-ID-TOP.
+           PERFORM BT-ID-FIND-LEAF.
+           PERFORM BT-ID-INSERT-NODE.
+           PERFORM UNTIL NO-ID-SPLIT OR W-ID-TOP = 0
+               MOVE W-ID-PARENT(W-ID-TOP) TO ID-INDEX-POS
+               SUBTRACT 1 FROM W-ID-TOP
+               READ INDEX-ID-FILE
+               MOVE INDEX-ID-REC TO W-ID-REC
+               MOVE W-ID-MIDDLE TO W-ID-NEW-REC
+               PERFORM BT-ID-INSERT-NODE
+           END-PERFORM.
+           IF NOT NO-ID-SPLIT THEN
+               ADD 1 TO W-ID-FILE-SIZE
+               MOVE 'N' TO W-ID-LEAF
+               MOVE 1 TO W-ID-NUM-KEYS
+               MOVE W-ID-ROOT TO W-ID-LINK(1)
+               MOVE W-MID-ID-POS TO W-ID-LINK(2)
+               MOVE W-MID-ID TO W-ID-KEY(1)
+               MOVE W-ID-REC TO INDEX-ID-REC
+               MOVE W-ID-FILE-SIZE TO ID-INDEX-POS, W-ID-ROOT
+               WRITE INDEX-ID-REC
+               MOVE 1 TO ID-INDEX-POS
+               REWRITE ID-HEADER-REC FROM W-ID-INDEX-HEADER.
+
+       BT-ID-INSERT-NODE.
+           IF W-ID-NUM-KEYS >= 30 THEN
+               PERFORM BT-ID-SPLIT-NODE
+               IF W-NEW-ID >= W-MID-ID THEN
+                   MOVE W-ID-REC TO INDEX-ID-REC
+                   REWRITE INDEX-ID-REC
+                   MOVE W-MID-ID-POS TO ID-INDEX-POS
+                   MOVE ID-SPLIT-REC TO W-ID-REC
+               ELSE
+                   MOVE ID-INDEX-POS TO W-ID-TEMP-POS
+                   MOVE W-MID-ID-POS TO ID-INDEX-POS
+                   MOVE ID-SPLIT-REC TO INDEX-ID-REC
+                   WRITE INDEX-ID-REC
+                   MOVE W-ID-TEMP-POS TO ID-INDEX-POS
+               END-IF
+           ELSE
+               SET NO-ID-SPLIT TO TRUE.
+           ADD 1 TO W-ID-NUM-KEYS.
+           MOVE W-ID-LINK(W-ID-NUM-KEYS) TO
+               W-ID-LINK(W-ID-NUM-KEYS + 1).
+           PERFORM VARYING W-ID-POS FROM W-ID-NUM-KEYS BY -1
+                   UNTIL W-ID-POS = 1 OR
+                         W-NEW-ID > W-ID-KEY(W-ID-POS - 1)
+               MOVE W-ID-KEY(W-ID-POS - 1) TO W-ID-KEY(W-ID-POS)
+               MOVE W-ID-LINK(W-ID-POS - 1) TO W-ID-LINK(W-ID-POS)
+           END-PERFORM.
+           MOVE W-NEW-ID TO W-ID-KEY(W-ID-POS).
+           IF W-ID-LEAF = 'Y' THEN
+               MOVE W-NEW-ID-POS TO W-ID-LINK(W-ID-POS)
+           ELSE
+               MOVE W-NEW-ID-POS TO W-ID-LINK(W-ID-POS + 1).
+           MOVE W-ID-REC TO INDEX-ID-REC.
+           REWRITE INDEX-ID-REC
+               INVALID KEY
+                   WRITE INDEX-ID-REC
+                       INVALID KEY
+                           DISPLAY "Problem writing ID index!"
+                   END-WRITE
+           END-REWRITE.
+
+       BT-ID-SPLIT-NODE.
+      *    Unlike SPLIT-NODE's name tree, a fixed 9-digit key needs no
+      *    minimal separator -- the middle key itself already routes
+      *    correctly either side.
+           DIVIDE W-ID-NUM-KEYS BY 2 GIVING W-ID-POS.
+           ADD 1 TO W-ID-POS.
+           MOVE W-ID-KEY(W-ID-POS) TO W-MID-ID.
+           ADD 1 TO W-ID-FILE-SIZE.
+           MOVE W-ID-FILE-SIZE TO W-MID-ID-POS.
+           MOVE 'Y' TO W-ID-INDEX-CHANGED.
+           MOVE 0 TO SR-ID-NUM-KEYS.
+           MOVE W-ID-LEAF TO SR-ID-LEAF.
+           SUBTRACT 1 FROM W-ID-POS GIVING W-ID-NEXT-LENGTH.
+           IF W-ID-LEAF = 'N' THEN
+               ADD 1 TO W-ID-POS.
+           PERFORM UNTIL W-ID-POS > W-ID-NUM-KEYS
+               ADD 1 TO SR-ID-NUM-KEYS
+               MOVE W-ID-KEY(W-ID-POS) TO SR-ID-KEY(SR-ID-NUM-KEYS)
+               MOVE W-ID-LINK(W-ID-POS) TO SR-ID-LINK(SR-ID-NUM-KEYS)
+               ADD 1 TO W-ID-POS
+           END-PERFORM.
+           MOVE W-ID-LINK(W-ID-POS) TO SR-ID-LINK(SR-ID-NUM-KEYS + 1).
+           MOVE W-ID-NEXT-LENGTH TO W-ID-NUM-KEYS.
+           IF W-ID-LEAF = 'Y' THEN
+               MOVE W-ID-FILE-SIZE TO W-ID-LINK(W-ID-POS).
+
+       BT-ID-DELETE.
+           MOVE 0 TO W-ID-TOP.
+           PERFORM BT-ID-FIND-LEAF.
+           IF ID-NOT-FOUND THEN
+               GOBACK.
+           MOVE ID-INDEX-POS TO W-ID-CHILD-POS.
+           MOVE 1 TO W-ID-POS.
+           PERFORM UNTIL W-ID-POS > W-ID-NUM-KEYS OR
+                         W-ID-KEY(W-ID-POS) >= W-SEARCH-ID
+               ADD 1 TO W-ID-POS
+           END-PERFORM.
+           IF W-ID-POS > W-ID-NUM-KEYS OR
+                   W-ID-KEY(W-ID-POS) NOT = W-SEARCH-ID
+               SET ID-NOT-FOUND TO TRUE
+               GOBACK
+           END-IF.
+           PERFORM BT-ID-REMOVE-LEAF-KEY.
+           MOVE W-ID-REC TO INDEX-ID-REC.
+           MOVE W-ID-CHILD-POS TO ID-INDEX-POS.
+           REWRITE INDEX-ID-REC.
+           MOVE 'Y' TO W-ID-INDEX-CHANGED.
+           PERFORM UNTIL W-ID-NUM-KEYS >= W-ID-MIN-KEYS OR W-ID-TOP = 0
+               PERFORM BT-ID-FIX-UNDERFLOW
+           END-PERFORM.
+           IF W-ID-TOP = 0 AND W-ID-LEAF = 'N' AND
+                   W-ID-NUM-KEYS = 0 THEN
+               MOVE W-ID-LINK(1) TO W-ID-ROOT
+               MOVE 1 TO ID-INDEX-POS
+               REWRITE ID-HEADER-REC FROM W-ID-INDEX-HEADER
+           END-IF.
+           SET ID-FOUND TO TRUE.
+
+       BT-ID-REMOVE-LEAF-KEY.
+           PERFORM VARYING W-ID-POS FROM W-ID-POS BY 1
+                   UNTIL W-ID-POS >= W-ID-NUM-KEYS
+               MOVE W-ID-KEY(W-ID-POS + 1) TO W-ID-KEY(W-ID-POS)
+               MOVE W-ID-LINK(W-ID-POS + 1) TO W-ID-LINK(W-ID-POS)
+           END-PERFORM.
+           MOVE W-ID-LINK(W-ID-NUM-KEYS + 1) TO
+               W-ID-LINK(W-ID-NUM-KEYS).
+           SUBTRACT 1 FROM W-ID-NUM-KEYS.
+
+       BT-ID-FIX-UNDERFLOW.
+           MOVE W-ID-PARENT(W-ID-TOP) TO W-ID-PARENT-POS.
+           SUBTRACT 1 FROM W-ID-TOP.
+           MOVE W-ID-PARENT-POS TO ID-INDEX-POS.
+           READ INDEX-ID-FILE.
+           MOVE INDEX-ID-REC TO ID-PARENT-REC.
+           MOVE 1 TO W-ID-J.
+           PERFORM UNTIL PR-ID-LINK(W-ID-J) = W-ID-CHILD-POS
+               ADD 1 TO W-ID-J
+           END-PERFORM.
+           IF W-ID-J > 1 THEN
+               MOVE PR-ID-LINK(W-ID-J - 1) TO W-ID-SIB-POS
+               MOVE W-ID-SIB-POS TO ID-INDEX-POS
+               READ INDEX-ID-FILE
+               MOVE INDEX-ID-REC TO ID-SPLIT-REC
+               IF SR-ID-NUM-KEYS > W-ID-MIN-KEYS THEN
+                   PERFORM BT-ID-BORROW-FROM-LEFT
+               ELSE
+                   PERFORM BT-ID-MERGE-WITH-LEFT
+               END-IF
+           ELSE
+               MOVE PR-ID-LINK(W-ID-J + 1) TO W-ID-SIB-POS
+               MOVE W-ID-SIB-POS TO ID-INDEX-POS
+               READ INDEX-ID-FILE
+               MOVE INDEX-ID-REC TO ID-SPLIT-REC
+               IF SR-ID-NUM-KEYS > W-ID-MIN-KEYS THEN
+                   PERFORM BT-ID-BORROW-FROM-RIGHT
+               ELSE
+                   PERFORM BT-ID-MERGE-WITH-RIGHT
+               END-IF
+           END-IF.
+           MOVE ID-PARENT-REC TO INDEX-ID-REC.
+           MOVE W-ID-PARENT-POS TO ID-INDEX-POS.
+           REWRITE INDEX-ID-REC.
+           MOVE W-ID-PARENT-POS TO W-ID-CHILD-POS.
+           MOVE ID-PARENT-REC TO W-ID-REC.
+
+       BT-ID-BORROW-FROM-LEFT.
+      *    W-ID-NUM-KEYS is bumped before the shift, not after, so the
+      *    first iteration moves the old rightmost link (the leaf's
+      *    sibling pointer, or the branch's rightmost child pointer)
+      *    out of harm's way before anything overwrites it.
+           ADD 1 TO W-ID-NUM-KEYS.
+           PERFORM VARYING W-ID-POS FROM W-ID-NUM-KEYS BY -1
+                   UNTIL W-ID-POS = 0
+               MOVE W-ID-KEY(W-ID-POS) TO W-ID-KEY(W-ID-POS + 1)
+               MOVE W-ID-LINK(W-ID-POS) TO W-ID-LINK(W-ID-POS + 1)
+           END-PERFORM.
+           IF W-ID-LEAF = 'Y' THEN
+               MOVE SR-ID-KEY(SR-ID-NUM-KEYS) TO W-ID-KEY(1)
+               MOVE SR-ID-LINK(SR-ID-NUM-KEYS) TO W-ID-LINK(1)
+               MOVE SR-ID-KEY(SR-ID-NUM-KEYS) TO PR-ID-KEY(W-ID-J - 1)
+           ELSE
+               MOVE PR-ID-KEY(W-ID-J - 1) TO W-ID-KEY(1)
+               MOVE SR-ID-LINK(SR-ID-NUM-KEYS + 1) TO W-ID-LINK(1)
+               MOVE SR-ID-KEY(SR-ID-NUM-KEYS) TO PR-ID-KEY(W-ID-J - 1)
+           END-IF.
+           SUBTRACT 1 FROM SR-ID-NUM-KEYS.
+           MOVE W-ID-SIB-POS TO ID-INDEX-POS.
+           MOVE ID-SPLIT-REC TO INDEX-ID-REC.
+           REWRITE INDEX-ID-REC.
+           MOVE W-ID-CHILD-POS TO ID-INDEX-POS.
+
+       BT-ID-BORROW-FROM-RIGHT.
+           ADD 1 TO W-ID-NUM-KEYS.
+           IF W-ID-LEAF = 'Y' THEN
+               MOVE W-ID-LINK(W-ID-NUM-KEYS) TO
+                   W-ID-LINK(W-ID-NUM-KEYS + 1)
+               MOVE SR-ID-KEY(1) TO W-ID-KEY(W-ID-NUM-KEYS)
+               MOVE SR-ID-LINK(1) TO W-ID-LINK(W-ID-NUM-KEYS)
+               MOVE SR-ID-KEY(1) TO PR-ID-KEY(W-ID-J)
+           ELSE
+               MOVE PR-ID-KEY(W-ID-J) TO W-ID-KEY(W-ID-NUM-KEYS)
+               MOVE SR-ID-LINK(1) TO W-ID-LINK(W-ID-NUM-KEYS + 1)
+               MOVE SR-ID-KEY(1) TO PR-ID-KEY(W-ID-J)
+           END-IF.
+           PERFORM VARYING W-ID-POS FROM 1 BY 1
+                   UNTIL W-ID-POS >= SR-ID-NUM-KEYS
+               MOVE SR-ID-KEY(W-ID-POS + 1) TO SR-ID-KEY(W-ID-POS)
+               MOVE SR-ID-LINK(W-ID-POS + 1) TO SR-ID-LINK(W-ID-POS)
+           END-PERFORM.
+           MOVE SR-ID-LINK(SR-ID-NUM-KEYS + 1) TO
+               SR-ID-LINK(SR-ID-NUM-KEYS).
+           SUBTRACT 1 FROM SR-ID-NUM-KEYS.
+           MOVE W-ID-SIB-POS TO ID-INDEX-POS.
+           MOVE ID-SPLIT-REC TO INDEX-ID-REC.
+           REWRITE INDEX-ID-REC.
+           MOVE W-ID-CHILD-POS TO ID-INDEX-POS.
+
+       BT-ID-MERGE-WITH-LEFT.
+           IF W-ID-LEAF = 'N' THEN
+               ADD 1 TO SR-ID-NUM-KEYS
+               MOVE PR-ID-KEY(W-ID-J - 1) TO SR-ID-KEY(SR-ID-NUM-KEYS).
+           MOVE 1 TO W-ID-POS.
+           PERFORM UNTIL W-ID-POS > W-ID-NUM-KEYS
+               ADD 1 TO SR-ID-NUM-KEYS
+               MOVE W-ID-KEY(W-ID-POS) TO SR-ID-KEY(SR-ID-NUM-KEYS)
+               MOVE W-ID-LINK(W-ID-POS) TO SR-ID-LINK(SR-ID-NUM-KEYS)
+               ADD 1 TO W-ID-POS
+           END-PERFORM.
+           MOVE W-ID-LINK(W-ID-NUM-KEYS + 1) TO
+               SR-ID-LINK(SR-ID-NUM-KEYS + 1).
+           MOVE W-ID-SIB-POS TO ID-INDEX-POS.
+           MOVE ID-SPLIT-REC TO INDEX-ID-REC.
+           REWRITE INDEX-ID-REC.
+           PERFORM VARYING W-ID-POS FROM W-ID-J BY 1
+                   UNTIL W-ID-POS > PR-ID-NUM-KEYS
+               MOVE PR-ID-KEY(W-ID-POS) TO PR-ID-KEY(W-ID-POS - 1)
+               MOVE PR-ID-LINK(W-ID-POS + 1) TO PR-ID-LINK(W-ID-POS)
+           END-PERFORM.
+           SUBTRACT 1 FROM PR-ID-NUM-KEYS.
+      *    the merged-away node's slot in INDEX-ID-FILE is simply left
+      *    unused, the same way BT-ID-SPLIT-NODE never reclaims a slot.
+           MOVE ID-SPLIT-REC TO W-ID-REC.
+           MOVE W-ID-SIB-POS TO W-ID-CHILD-POS.
+
+       BT-ID-MERGE-WITH-RIGHT.
+           IF W-ID-LEAF = 'N' THEN
+               ADD 1 TO W-ID-NUM-KEYS
+               MOVE PR-ID-KEY(W-ID-J) TO W-ID-KEY(W-ID-NUM-KEYS).
+           MOVE 1 TO W-ID-POS.
+           PERFORM UNTIL W-ID-POS > SR-ID-NUM-KEYS
+               ADD 1 TO W-ID-NUM-KEYS
+               MOVE SR-ID-KEY(W-ID-POS) TO W-ID-KEY(W-ID-NUM-KEYS)
+               MOVE SR-ID-LINK(W-ID-POS) TO W-ID-LINK(W-ID-NUM-KEYS)
+               ADD 1 TO W-ID-POS
+           END-PERFORM.
+           MOVE SR-ID-LINK(SR-ID-NUM-KEYS + 1) TO
+               W-ID-LINK(W-ID-NUM-KEYS + 1).
+           MOVE W-ID-CHILD-POS TO ID-INDEX-POS.
+           MOVE W-ID-REC TO INDEX-ID-REC.
+           REWRITE INDEX-ID-REC.
+           PERFORM VARYING W-ID-POS FROM W-ID-J BY 1
+                   UNTIL W-ID-POS >= PR-ID-NUM-KEYS
+               MOVE PR-ID-KEY(W-ID-POS + 1) TO PR-ID-KEY(W-ID-POS)
+           END-PERFORM.
+           ADD 1 TO W-ID-J GIVING W-ID-POS.
+           PERFORM UNTIL W-ID-POS > PR-ID-NUM-KEYS
+               MOVE PR-ID-LINK(W-ID-POS + 1) TO PR-ID-LINK(W-ID-POS)
+               ADD 1 TO W-ID-POS
+           END-PERFORM.
+           SUBTRACT 1 FROM PR-ID-NUM-KEYS.
+      *    the merged-away sibling's slot in INDEX-ID-FILE is simply left
+      *    unused, the same way BT-ID-SPLIT-NODE never reclaims a slot.
