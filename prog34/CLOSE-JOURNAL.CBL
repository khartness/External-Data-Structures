@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CLOSE-JOURNAL.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Closes the transaction journal opened by OPEN-JOURNAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO W-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE EXTERNAL.
+       01  JOURNAL-REC.
+           05  JR-DATE         PIC 9(8).
+           05  JR-TIME         PIC 9(6).
+           05  JR-OPERATION    PIC X(15).
+           05  JR-KEY          PIC X(30).
+           05  JR-BEFORE-POS   PIC 9(9).
+           05  JR-AFTER-POS    PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  W-FILENAME EXTERNAL PIC X(512).
+
+       PROCEDURE DIVISION.
+       CLOSE-FILES.
+           CLOSE JOURNAL-FILE.
+           GOBACK.
