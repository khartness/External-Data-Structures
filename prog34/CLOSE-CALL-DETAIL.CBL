@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLOSE-CALL-DETAIL.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Closing the call detail file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALL-DETAIL ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-DETAIL-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALL-DETAIL EXTERNAL.
+       01  CALL-DETAIL-REC.
+           05  CD-CALL-DATE        PIC 9(8).
+           05  CD-CALL-TIME        PIC 9(6).
+           05  CD-DURATION         PIC 9(5) COMP.
+           05  CD-CALLING-NUMBER   PIC 9(10).
+           05  CD-CALLED-NUMBER    PIC 9(10).
+           05  CD-DISPOSITION      PIC X.
+               88  CD-COMPLETED        VALUE 'C'.
+               88  CD-NO-ANSWER        VALUE 'N'.
+               88  CD-BUSY             VALUE 'B'.
+               88  CD-FAILED           VALUE 'F'.
+           05  CD-TRUNK-CODE       PIC X(6).
+           05  FILLER              PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01  W-DETAIL-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-DETAIL-STUFF EXTERNAL.
+           05  W-DETAIL-CHANGED    PIC X VALUE 'N'.
+           05  W-DETAIL-HEADER.
+               10  W-DETAIL-FILE-SIZE  PIC 9(9) COMP.
+
+       PROCEDURE DIVISION.
+       CLOSE-FILES.
+           IF W-DETAIL-CHANGED = 'Y' THEN
+               MOVE 1 TO W-DETAIL-POS
+               REWRITE CALL-DETAIL-REC FROM W-DETAIL-HEADER
+           END-IF.
+           CLOSE CALL-DETAIL.
+           GOBACK.
