@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLOSE-CUSTOMER-NAME.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Closing a B+ Tree of names.  Flushes every modified cache
+      *    entry the same "write through" way CLOSE-CUSTOMER-PHONE
+      *    flushes the bucket file size, then reports the LFU cache
+      *    hit/miss counts so a batch job can tell whether the cache
+      *    is sized well for the run it just did.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-INDEX-FILE ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-BTREE-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-INDEX-FILE EXTERNAL.
+       01  NAMEINDEX-REC.
+           05  IF-PREFIX   PIC 999 COMP.
+           05  IF-DATA     PIC X(510).
+
+       WORKING-STORAGE SECTION.
+       01  W-BTREE-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-INDEX-STUFF EXTERNAL.
+           05  W-NAME-INDEX-CHANGED PIC X VALUE 'N'.
+           05  W-NAME-INDEX-HEADER.
+               10  W-NAME-INDEX-SIZE   PIC 9(9) COMP.
+               10  W-ROOT              PIC 9(9) COMP.
+       01  W-BTREE-CACHE EXTERNAL.
+           02  W-CACHE-ENTRY OCCURS 200 TIMES INDEXED BY X-POS.
+               03  W-BTREE-RECORD  PIC 9(9) COMP VALUE 0.
+               03  W-FREQUENCY     PIC 9(9) COMP VALUE 0.
+               03  W-MODIFIED      PIC X VALUE 'N'.
+               03  W-BTREE-REC.
+                   05  W-LEAF      PIC X.
+                   05  W-NUM-KEYS  PIC 999 COMP.
+                   05  W-KEY       PIC X(30) OCCURS 77 TIMES.
+                   05  W-LINK      PIC 9(9) COMP OCCURS 78 TIMES.
+       01  W-CACHE-STATS EXTERNAL.
+           05  W-CACHE-HITS    PIC 9(9) COMP VALUE 0.
+           05  W-CACHE-MISSES  PIC 9(9) COMP VALUE 0.
+       01  w-filename external pic x(512).
+       01  W-SHOW-HITS     PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-MISSES   PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       CLOSE-FILES.
+           IF W-NAME-INDEX-CHANGED = 'Y' THEN
+               MOVE 1 TO W-BTREE-POS
+               REWRITE NAMEINDEX-REC FROM W-NAME-INDEX-HEADER
+           END-IF.
+           PERFORM VARYING X-POS FROM 1 BY 1 UNTIL X-POS > 200
+               IF W-MODIFIED(X-POS) = 'Y' THEN
+                   MOVE W-BTREE-RECORD(X-POS) TO W-BTREE-POS
+                   REWRITE NAMEINDEX-REC FROM W-BTREE-REC(X-POS)
+               END-IF
+           END-PERFORM.
+           CLOSE NAME-INDEX-FILE.
+           MOVE W-CACHE-HITS TO W-SHOW-HITS.
+           MOVE W-CACHE-MISSES TO W-SHOW-MISSES.
+           DISPLAY " ".
+           DISPLAY "NAME INDEX CACHE HITS:   ", W-SHOW-HITS.
+           DISPLAY "NAME INDEX CACHE MISSES: ", W-SHOW-MISSES.
+           GOBACK.
