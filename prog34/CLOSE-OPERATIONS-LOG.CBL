@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CLOSE-OPERATIONS-LOG.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Closes the operations log opened by OPEN-OPERATIONS-LOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATIONS-LOG-FILE ASSIGN TO W-OPSLOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATIONS-LOG-FILE EXTERNAL.
+       01  OPERATIONS-LOG-REC.
+           05  OL-DATE             PIC 9(8).
+           05  OL-TIME             PIC 9(6).
+           05  OL-NAMES-ADDED      PIC 9(9).
+           05  OL-PHONES-ADDED     PIC 9(9).
+           05  OL-NODE-SPLITS      PIC 9(9).
+           05  OL-NEW-ROOTS        PIC 9(9).
+           05  OL-BUCKET-SPLITS    PIC 9(9).
+           05  OL-BUCKET-DOUBLINGS PIC 9(9).
+           05  OL-HASH-COLLISIONS  PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  W-OPSLOG-FILENAME EXTERNAL PIC X(512).
+
+       PROCEDURE DIVISION.
+       CLOSE-FILES.
+           CLOSE OPERATIONS-LOG-FILE.
+           GOBACK.
