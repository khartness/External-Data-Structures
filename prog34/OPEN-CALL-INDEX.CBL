@@ -15,7 +15,9 @@
            SELECT CALL-INDEX ASSIGN TO W-FILENAME
            ORGANIZATION IS INDEXED
            ACCESS IS RANDOM
-           RECORD KEY IS CALL-KEY.
+           RECORD KEY IS CALL-KEY
+           LOCK MODE IS EXCLUSIVE
+           STATUS IS W-CALL-INDEX-STATUS.
            
            SELECT SEQ-CALL-INDEX ASSIGN TO W-FILENAME
            ORGANIZATION IS INDEXED
@@ -28,25 +30,28 @@
        FD  CALL-INDEX EXTERNAL.
        01  CALL-INDEX-REC.
            05  CALL-KEY.
-               10  CI-PHONE    PIC 9(10).
+               10  CI-PHONE    PIC 9(15).
                10  CI-CODE     PIC 9.
            05  CI-LENGTH       PIC 99 COMP.
-           05  CI-POSITION     PIC 9(9) COMP OCCURS 124 TIMES.
+           05  CI-POSITION     PIC 9(9) COMP OCCURS 125 TIMES.
+           05  CI-DISPOSITION  PIC X OCCURS 125 TIMES.
 
        FD  SEQ-CALL-INDEX.
        01  SEQ-REC.
            05  SEQ-CALL-KEY.
-               10  SCI-PHONE   PIC 9(10).
+               10  SCI-PHONE   PIC 9(15).
                10  SCI-CODE    PIC 9.
            05  SCI-LENGTH      PIC 99 COMP.
-           05  SCI-POSITION    PIC 9(9) COMP OCCURS 124 TIMES.
+           05  SCI-POSITION    PIC 9(9) COMP OCCURS 125 TIMES.
+           05  SCI-DISPOSITION PIC X OCCURS 125 TIMES.
 
        WORKING-STORAGE SECTION.
-       01  W-FILENAME EXTERNAL PIC X(256).
+       01  W-FILENAME EXTERNAL PIC X(512).
        01  W-STATUS            PIC XX.
+       01  W-CALL-INDEX-STATUS PIC XX.
 
        LINKAGE SECTION.
-       01  L-FILENAME          PIC X(256).
+       01  L-FILENAME          PIC X(512).
       
        PROCEDURE DIVISION USING L-FILENAME.
        PREPARE-FILE.
@@ -68,4 +73,8 @@
                ELSE
                    DISPLAY "Unable to open ", L-FILENAME.
            OPEN I-O CALL-INDEX.
+           IF W-CALL-INDEX-STATUS NOT = '00' THEN
+               DISPLAY "Call index in use by another terminal: ",
+                       L-FILENAME
+               STOP RUN.
            GOBACK.
