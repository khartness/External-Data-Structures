@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  FIND-SIMILAR-NAMES.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Soundex sweep of the customer name B+ Tree for likely
+      *    duplicates of L-NAME, run alongside SEARCH-CUSTOMER-NAME's
+      *    exact check by ADD-CUSTOMER's interactive add so a clerk
+      *    gets a chance to see "Smith, Robert" already on file before
+      *    "Smyth, Bob" becomes a second account for the same person.
+      *    Walks the leaf sibling chain the same way EXPORT-CUSTOMER-
+      *    NAME does, rather than descending to one leaf the way a
+      *    point lookup does, since a phonetic match can land anywhere
+      *    in key order.  Assumes NAME-INDEX-FILE is already open --
+      *    same shared EXTERNAL cache SEARCH-CUSTOMER-NAME relies on.
+      *    Only the first L-MATCH-LIST slots are kept; L-MATCH-COUNT
+      *    still tells the caller how many were found so a sweep that
+      *    hit the cap isn't mistaken for a clean one.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-INDEX-FILE ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-BTREE-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-INDEX-FILE EXTERNAL.
+       01  NAMEINDEX-REC.
+           05  IF-PREFIX   PIC 999 COMP.
+           05  IF-DATA     PIC X(510).
+
+       WORKING-STORAGE SECTION.
+       01  W-BTREE-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-INDEX-STUFF EXTERNAL.
+           05  W-NAME-INDEX-CHANGED PIC X VALUE 'N'.
+           05  W-NAME-INDEX-HEADER.
+               10  W-NAME-INDEX-SIZE   PIC 9(9) COMP.
+               10  W-ROOT              PIC 9(9) COMP.
+       01  W-BTREE-CACHE EXTERNAL.
+           02  W-CACHE-ENTRY OCCURS 200 TIMES INDEXED BY X-POS.
+               03  W-BTREE-RECORD  PIC 9(9) COMP VALUE 0.
+               03  W-FREQUENCY     PIC 9(9) COMP VALUE 0.
+               03  W-MODIFIED      PIC X VALUE 'N'.
+               03  W-BTREE-REC.
+                   05  W-LEAF      PIC X.
+                   05  W-NUM-KEYS  PIC 999 COMP.
+                   05  W-KEY       PIC X(30) OCCURS 77 TIMES.
+                   05  W-LINK      PIC 9(9) COMP OCCURS 78 TIMES.
+       01  W-CACHE-STATS EXTERNAL.
+           05  W-CACHE-HITS    PIC 9(9) COMP VALUE 0.
+           05  W-CACHE-MISSES  PIC 9(9) COMP VALUE 0.
+       01  X           PIC 99 COMP.
+       01  W-LFU       PIC 99 COMP.
+       01  W-TEMP      PIC 9(9) COMP.
+       01  W-TARGET-CODE   PIC X(4).
+       01  W-KEY-CODE      PIC X(4).
+       01  W-DONE-SW       PIC X VALUE 'N'.
+           88  W-CHAIN-DONE    VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  L-NAME          PIC X(30).
+       01  L-MATCH-COUNT   PIC 9(9) COMP.
+       01  L-MATCH-LIST.
+           05  L-MATCH-NAME    PIC X(30) OCCURS 10 TIMES.
+           05  L-MATCH-POS     PIC 9(9) COMP OCCURS 10 TIMES.
+
+       PROCEDURE DIVISION USING L-NAME, L-MATCH-COUNT, L-MATCH-LIST.
+       FIND-MATCHES.
+           MOVE 0 TO L-MATCH-COUNT.
+           CALL 'SOUNDEX' USING L-NAME, W-TARGET-CODE.
+           IF W-ROOT NOT = 0 AND W-TARGET-CODE NOT = SPACES THEN
+               PERFORM FIND-LEFTMOST-LEAF
+               PERFORM SCAN-ONE-LEAF UNTIL W-CHAIN-DONE
+           END-IF.
+           GOBACK.
+
+       FIND-LEFTMOST-LEAF.
+           MOVE W-ROOT TO W-BTREE-POS.
+           PERFORM READ-RECORD.
+           PERFORM UNTIL W-LEAF(X-POS) = 'Y'
+               MOVE W-LINK(X-POS, 1) TO W-BTREE-POS
+               PERFORM READ-RECORD
+           END-PERFORM.
+
+       SCAN-ONE-LEAF.
+           PERFORM VARYING X FROM 1 BY 1 UNTIL X > W-NUM-KEYS(X-POS)
+               IF W-KEY(X-POS, X) NOT = L-NAME THEN
+                   CALL 'SOUNDEX' USING W-KEY(X-POS, X), W-KEY-CODE
+                   IF W-KEY-CODE = W-TARGET-CODE AND
+                           L-MATCH-COUNT < 10 THEN
+                       ADD 1 TO L-MATCH-COUNT
+                       MOVE W-KEY(X-POS, X) TO
+                           L-MATCH-NAME(L-MATCH-COUNT)
+                       MOVE W-LINK(X-POS, X) TO
+                           L-MATCH-POS(L-MATCH-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF W-LINK(X-POS, W-NUM-KEYS(X-POS) + 1) = 0 THEN
+               SET W-CHAIN-DONE TO TRUE
+           ELSE
+               MOVE W-LINK(X-POS, W-NUM-KEYS(X-POS) + 1) TO W-BTREE-POS
+               PERFORM READ-RECORD
+           END-IF.
+
+       READ-RECORD.
+           MOVE 1 TO W-LFU.
+           PERFORM VARYING X-POS FROM 1 BY 1
+                 UNTIL X-POS > 200 OR
+                       W-BTREE-RECORD(X-POS) = W-BTREE-POS
+               IF W-FREQUENCY(X-POS) < W-FREQUENCY(W-LFU) THEN
+                   SET W-LFU TO X-POS
+               END-IF
+           END-PERFORM.
+           IF X-POS > 200 THEN
+               ADD 1 TO W-CACHE-MISSES
+               SET X-POS TO W-LFU
+               IF W-MODIFIED(X-POS) = 'Y' THEN
+                   MOVE W-BTREE-POS TO W-TEMP
+                   MOVE W-BTREE-RECORD(X-POS) TO W-BTREE-POS
+                   REWRITE NAMEINDEX-REC FROM W-BTREE-REC(X-POS)
+                   MOVE W-TEMP TO W-BTREE-POS
+               END-IF
+               MOVE 0 TO W-FREQUENCY(X-POS)
+               MOVE W-BTREE-POS TO W-BTREE-RECORD(X-POS)
+               READ NAME-INDEX-FILE
+               CALL 'UNPACK-RECORD'
+                   USING NAMEINDEX-REC, W-BTREE-REC(X-POS)
+           ELSE
+               ADD 1 TO W-CACHE-HITS.
+           ADD 1 TO W-FREQUENCY(X-POS).
