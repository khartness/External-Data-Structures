@@ -5,64 +5,129 @@
       *    Ken Hartness. Created 2012/05/01.
       *DESCRIPTION.
       *    Add a phone number and its call record position to the inverted index.
-      
+      *    Carries the call's disposition alongside the position, at the
+      *    same subscript, so a volume report can tell completed calls
+      *    from missed/voicemail/blocked ones without a round trip
+      *    through GET-CALL-DETAIL for every position on file.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *    To simplify my handling of the two indexes, I have combined them.
       *    The key is a combination of phone and a code (1 for caller,
       *    2 for callee) to create distinct keys out of the same phone number.
+      *    A number that fills 125 positions under its base code overflows
+      *    into another CALL-INDEX-REC under the next code of the same
+      *    parity -- 1,3,5,7,9 chain the caller side and 2,4,6,8 chain the
+      *    callee side -- so one very busy number spills into more records
+      *    instead of losing calls once the first record is full.
            SELECT CALL-INDEX ASSIGN TO W-FILENAME
            ORGANIZATION IS INDEXED
            ACCESS IS RANDOM
            RECORD KEY IS CALL-KEY.
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD  CALL-INDEX EXTERNAL.
        01  CALL-INDEX-REC.
            05  CALL-KEY.
-               10  CI-PHONE    PIC 9(10).
+               10  CI-PHONE    PIC 9(15).
                10  CI-CODE     PIC 9.
            05  CI-LENGTH       PIC 99 COMP.
            05  CI-POSITION     PIC 9(9) COMP OCCURS 125 TIMES.
-           
+           05  CI-DISPOSITION  PIC X OCCURS 125 TIMES.
+               88  CI-COMPLETED    VALUE 'C'.
+               88  CI-NO-ANSWER    VALUE 'N'.
+               88  CI-BUSY         VALUE 'B'.
+               88  CI-FAILED       VALUE 'F'.
+               88  CI-VOICEMAIL    VALUE 'V'.
+               88  CI-BLOCKED      VALUE 'X'.
+
+       WORKING-STORAGE SECTION.
+       01  W-RECORD-FOUND-SW   PIC X VALUE 'N'.
+           88  W-RECORD-FOUND      VALUE 'Y'.
+       01  W-SEARCH-SW         PIC X VALUE 'N'.
+           88  W-SEARCH-DONE       VALUE 'Y'.
+       01  W-ROOM-SW           PIC X VALUE 'Y'.
+           88  W-NO-ROOM-LEFT      VALUE 'N'.
+       01  W-JOURNAL-OP        PIC X(15) VALUE 'ADD-CALL-INDEX'.
+       01  W-JOURNAL-KEY       PIC X(30).
+       01  W-JOURNAL-BEFORE    PIC 9(9) COMP VALUE 0.
+
        LINKAGE SECTION.
        01  L-STATUS    PIC 9.
            88  STATUS-OK VALUE 0.
            88  CALLER-PHONE VALUE 1.
            88  CALLEE-PHONE VALUE 2.
-       01  L-PHONE     PIC 9(10).
+       01  L-PHONE     PIC 9(15).
        01  L-POSITION  PIC 9(9) COMP.
-       
-       PROCEDURE DIVISION USING L-STATUS, L-PHONE, L-POSITION.
+       01  L-DISPOSITION PIC X.
+
+       PROCEDURE DIVISION USING L-STATUS, L-PHONE, L-POSITION,
+               L-DISPOSITION.
        ADD-TO-EXISTING-RECORD.
            MOVE L-PHONE TO CI-PHONE.
            MOVE L-STATUS TO CI-CODE.
-           READ CALL-INDEX
-               INVALID KEY
-                   PERFORM CREATE-NEW-RECORD
-                   GOBACK.
-           IF CI-LENGTH = 125 THEN
-      *        Figure out alternative, say odd codes for caller overflow
-      *        and even codes for callee overflow. For now, assuming never
-      *        more than 125 duplicates (not reasonable for large file).
+           MOVE 'N' TO W-SEARCH-SW.
+           MOVE 'Y' TO W-ROOM-SW.
+           PERFORM LOCATE-RECORD-WITH-ROOM UNTIL W-SEARCH-DONE.
+           IF W-NO-ROOM-LEFT THEN
+      *        Every code of this number's parity is already full --
+      *        the same 125-per-record cap now applies five (caller)
+      *        or four (callee) times over before we give up.
+               GOBACK.
+           IF NOT W-RECORD-FOUND THEN
+               PERFORM CREATE-NEW-RECORD
+               IF STATUS-OK THEN
+                   PERFORM JOURNAL-THIS-ADD
+               END-IF
                GOBACK.
-           
+
            ADD 1 TO CI-LENGTH.
            MOVE L-POSITION TO CI-POSITION(CI-LENGTH).
+           MOVE L-DISPOSITION TO CI-DISPOSITION(CI-LENGTH).
            REWRITE CALL-INDEX-REC
                INVALID KEY
                    DISPLAY "Problem saving changes!"
                NOT INVALID KEY
                    SET STATUS-OK TO TRUE.
+           IF STATUS-OK THEN
+               PERFORM JOURNAL-THIS-ADD
+           END-IF.
            GOBACK.
-       
+
+       LOCATE-RECORD-WITH-ROOM.
+           READ CALL-INDEX
+               INVALID KEY
+                   MOVE 'N' TO W-RECORD-FOUND-SW
+                   MOVE 'Y' TO W-SEARCH-SW
+               NOT INVALID KEY
+                   MOVE 'Y' TO W-RECORD-FOUND-SW
+                   IF CI-LENGTH < 125 THEN
+                       MOVE 'Y' TO W-SEARCH-SW
+                   ELSE
+                       PERFORM ADVANCE-OVERFLOW-CODE
+                   END-IF
+           END-READ.
+
+       ADVANCE-OVERFLOW-CODE.
+           IF CI-CODE + 2 > 9 THEN
+               MOVE 'N' TO W-ROOM-SW
+               MOVE 'Y' TO W-SEARCH-SW
+           ELSE
+               ADD 2 TO CI-CODE.
+
        CREATE-NEW-RECORD.
            MOVE 1 TO CI-LENGTH.
            MOVE L-POSITION TO CI-POSITION(CI-LENGTH).
+           MOVE L-DISPOSITION TO CI-DISPOSITION(CI-LENGTH).
            WRITE CALL-INDEX-REC
                INVALID KEY
                    DISPLAY "Problem creating new record!"
                NOT INVALID KEY
                    SET STATUS-OK TO TRUE.
+
+       JOURNAL-THIS-ADD.
+           MOVE CALL-KEY TO W-JOURNAL-KEY.
+           CALL 'WRITE-JOURNAL' USING W-JOURNAL-OP, W-JOURNAL-KEY,
+               W-JOURNAL-BEFORE, L-POSITION.
