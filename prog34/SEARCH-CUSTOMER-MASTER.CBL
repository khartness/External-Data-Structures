@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           SEARCH-CUSTOMER-MASTER.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Account number to master position isn't indexed anywhere --
+      *    the name B+tree is keyed by name and the phone EHT by phone
+      *    number -- so a report that only has an account number has to
+      *    scan the master file itself.  Returns 0 in L-POSITION when
+      *    no active record on file carries the given account number.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-MASTER-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER EXTERNAL.
+       01  MASTER-REC.
+           05  CM-ACCOUNT-NUMBER   PIC 9(9) COMP.
+           05  CM-NAME             PIC X(30).
+           05  CM-ADDRESS          PIC X(40).
+           05  CM-PLAN-CODE        PIC X(4).
+           05  CM-STATUS           PIC X.
+               88  CM-ACTIVE           VALUE 'A'.
+               88  CM-INACTIVE         VALUE 'I'.
+               88  CM-PURGED           VALUE 'P'.
+           05  CM-CLOSE-DATE       PIC 9(8).
+           05  CM-PHONE-LIMIT      PIC 99.
+           05  CM-SHARED-LINE      PIC X.
+               88  CM-ALLOW-SHARED-LINE   VALUE 'Y'.
+           05  FILLER              PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  W-MASTER-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-MASTER-STUFF EXTERNAL.
+           05  W-MASTER-CHANGED    PIC X VALUE 'N'.
+           05  W-MASTER-HEADER.
+               10  W-MASTER-FILE-SIZE  PIC 9(9) COMP.
+       01  W-SEARCH-SW              PIC X.
+           88  W-SEARCH-DONE            VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  L-POSITION          PIC 9(9) COMP.
+       01  L-ACCOUNT-NUMBER    PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-POSITION, L-ACCOUNT-NUMBER.
+       ENTRY-POINT.
+           MOVE 0 TO L-POSITION.
+           MOVE 'N' TO W-SEARCH-SW.
+           MOVE 2 TO W-MASTER-POS.
+           PERFORM SCAN-ONE-RECORD UNTIL W-SEARCH-DONE.
+           GOBACK.
+
+       SCAN-ONE-RECORD.
+           IF W-MASTER-POS > W-MASTER-FILE-SIZE THEN
+               SET W-SEARCH-DONE TO TRUE
+           ELSE
+               READ CUSTOMER-MASTER
+               IF CM-ACTIVE AND CM-ACCOUNT-NUMBER = L-ACCOUNT-NUMBER
+                       THEN
+                   MOVE W-MASTER-POS TO L-POSITION
+                   SET W-SEARCH-DONE TO TRUE
+               ELSE
+                   ADD 1 TO W-MASTER-POS
+               END-IF
+           END-IF.
