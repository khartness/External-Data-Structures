@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ARCHIVE-CALL-INDEX.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Backend worker for ARCHIVE-CALL-RECORDS.  Walks every
+      *    CALL-INDEX-REC key in order with its own DYNAMIC-access
+      *    connector, and for each CI-POSITION whose call detail (via
+      *    GET-CALL-DETAIL) is older than L-RETENTION-DAYS, appends it
+      *    to the call-archive file through WRITE-CALL-ARCHIVE and
+      *    drops it from the live record, compacting the remaining
+      *    positions down the same way DELETE-CUSTOMER-PHONE closes
+      *    the gap in a BUCKET-REC.  A key that archives down to zero
+      *    entries is left on file with CI-LENGTH zero rather than
+      *    deleted -- the same "never reclaims a slot" choice COMPACT-
+      *    CUSTOMER-PHONE makes for a collapsed bucket -- since the
+      *    overflow chaining in ADD-PHONE/FIND-PHONE walks a fixed
+      *    sequence of codes and doesn't expect a key in the middle of
+      *    that chain to vanish.  Assumes CALL-INDEX, CALL-DETAIL, and
+      *    the call-archive file are already open, the same way
+      *    SWEEP-CLOSED-CUSTOMERS assumes CUSTOMER-MASTER is open.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALL-INDEX ASSIGN TO W-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS CALL-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALL-INDEX EXTERNAL.
+       01  CALL-INDEX-REC.
+           05  CALL-KEY.
+               10  CI-PHONE    PIC 9(15).
+               10  CI-CODE     PIC 9.
+           05  CI-LENGTH       PIC 99 COMP.
+           05  CI-POSITION     PIC 9(9) COMP OCCURS 125 TIMES.
+           05  CI-DISPOSITION  PIC X OCCURS 125 TIMES.
+
+       WORKING-STORAGE SECTION.
+       01  W-AT-END            PIC X VALUE 'N'.
+           88  AT-END              VALUE 'Y'.
+       01  W-TODAY             PIC 9(8).
+       01  W-TODAY-INT         PIC 9(9) COMP.
+       01  W-CALL-INT          PIC 9(9) COMP.
+       01  W-AGE-DAYS          PIC S9(9) COMP.
+
+       01  W-FOUND             PIC X.
+           88  W-DETAIL-FOUND      VALUE 'Y'.
+       01  W-CALL-DATE         PIC 9(8).
+       01  W-CALL-TIME         PIC 9(6).
+       01  W-DURATION          PIC 9(5) COMP.
+       01  W-CALLING-NUMBER    PIC 9(10).
+       01  W-CALLED-NUMBER     PIC 9(10).
+       01  W-DISPOSITION       PIC X.
+       01  W-TRUNK-CODE        PIC X(6).
+
+       01  W-KEEP-LENGTH       PIC 99 COMP.
+       01  W-KEEP-POSITION     PIC 9(9) COMP OCCURS 125 TIMES.
+       01  W-KEEP-DISPOSITION  PIC X OCCURS 125 TIMES.
+       01  W-SUB               PIC 99 COMP.
+       01  W-RECORD-CHANGED    PIC X.
+           88  RECORD-CHANGED      VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  L-RETENTION-DAYS    PIC 9(5).
+       01  L-SCANNED-COUNT     PIC 9(9) COMP.
+       01  L-ARCHIVED-COUNT    PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-RETENTION-DAYS, L-SCANNED-COUNT,
+               L-ARCHIVED-COUNT.
+       ENTRY-POINT.
+           MOVE 0 TO L-SCANNED-COUNT, L-ARCHIVED-COUNT.
+           ACCEPT W-TODAY FROM DATE YYYYMMDD.
+           COMPUTE W-TODAY-INT = FUNCTION INTEGER-OF-DATE(W-TODAY).
+           MOVE 0 TO CI-PHONE, CI-CODE.
+           START CALL-INDEX KEY IS NOT LESS THAN CALL-KEY
+               INVALID KEY
+                   SET AT-END TO TRUE.
+           PERFORM SCAN-ONE-RECORD UNTIL AT-END.
+           GOBACK.
+
+       SCAN-ONE-RECORD.
+           READ CALL-INDEX NEXT
+               AT END
+                   SET AT-END TO TRUE
+               NOT AT END
+                   ADD 1 TO L-SCANNED-COUNT
+                   PERFORM CONSIDER-ONE-RECORD
+           END-READ.
+
+       CONSIDER-ONE-RECORD.
+           MOVE 0 TO W-KEEP-LENGTH.
+           MOVE 'N' TO W-RECORD-CHANGED.
+           PERFORM CONSIDER-ONE-POSITION
+               VARYING W-SUB FROM 1 BY 1 UNTIL W-SUB > CI-LENGTH.
+           IF RECORD-CHANGED THEN
+               MOVE W-KEEP-LENGTH TO CI-LENGTH
+               PERFORM RESTORE-ONE-POSITION
+                   VARYING W-SUB FROM 1 BY 1 UNTIL W-SUB > W-KEEP-LENGTH
+               REWRITE CALL-INDEX-REC
+                   INVALID KEY
+                       DISPLAY "Problem archiving call index record!"
+               END-REWRITE
+           END-IF.
+
+       CONSIDER-ONE-POSITION.
+           CALL 'GET-CALL-DETAIL' USING CI-POSITION(W-SUB), W-FOUND,
+               W-CALL-DATE, W-CALL-TIME, W-DURATION, W-CALLING-NUMBER,
+               W-CALLED-NUMBER, W-DISPOSITION, W-TRUNK-CODE.
+           IF W-DETAIL-FOUND THEN
+               COMPUTE W-CALL-INT =
+                   FUNCTION INTEGER-OF-DATE(W-CALL-DATE)
+               COMPUTE W-AGE-DAYS = W-TODAY-INT - W-CALL-INT
+           ELSE
+               MOVE 0 TO W-AGE-DAYS
+           END-IF.
+           IF W-DETAIL-FOUND AND W-AGE-DAYS >= L-RETENTION-DAYS THEN
+               CALL 'WRITE-CALL-ARCHIVE' USING CI-PHONE, CI-CODE,
+                   CI-POSITION(W-SUB), CI-DISPOSITION(W-SUB),
+                   W-CALL-DATE
+               ADD 1 TO L-ARCHIVED-COUNT
+               MOVE 'Y' TO W-RECORD-CHANGED
+           ELSE
+               ADD 1 TO W-KEEP-LENGTH
+               MOVE CI-POSITION(W-SUB) TO W-KEEP-POSITION(W-KEEP-LENGTH)
+               MOVE CI-DISPOSITION(W-SUB)
+                   TO W-KEEP-DISPOSITION(W-KEEP-LENGTH)
+           END-IF.
+
+       RESTORE-ONE-POSITION.
+           MOVE W-KEEP-POSITION(W-SUB) TO CI-POSITION(W-SUB).
+           MOVE W-KEEP-DISPOSITION(W-SUB) TO CI-DISPOSITION(W-SUB).
