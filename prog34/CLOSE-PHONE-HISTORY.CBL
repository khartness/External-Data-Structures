@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CLOSE-PHONE-HISTORY.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Closes the phone-history file opened by OPEN-PHONE-HISTORY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PHONE-HISTORY-FILE ASSIGN TO W-PHIST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PHONE-HISTORY-FILE EXTERNAL.
+       01  PHONE-HISTORY-REC.
+           05  PH-OLD-PHONE    PIC 9(15).
+           05  PH-POSITION     PIC 9(9).
+           05  PH-DATE         PIC 9(8).
+           05  PH-TIME         PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  W-PHIST-FILENAME EXTERNAL PIC X(512).
+
+       PROCEDURE DIVISION.
+       CLOSE-FILES.
+           CLOSE PHONE-HISTORY-FILE.
+           GOBACK.
