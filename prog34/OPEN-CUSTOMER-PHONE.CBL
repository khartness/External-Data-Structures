@@ -20,12 +20,16 @@
            SELECT BUCKET-INDEX ASSIGN TO W-FILENAME1
            ORGANIZATION IS RELATIVE
            ACCESS IS RANDOM
-           RELATIVE KEY IS W-HASH-POS.
-           
+           RELATIVE KEY IS W-HASH-POS
+           LOCK MODE IS EXCLUSIVE
+           STATUS IS W-INDEX-STATUS.
+
            SELECT BUCKET-FILE ASSIGN TO W-FILENAME2
            ORGANIZATION IS RELATIVE
            ACCESS IS RANDOM
-           RELATIVE KEY IS W-BUCKET.
+           RELATIVE KEY IS W-BUCKET
+           LOCK MODE IS EXCLUSIVE
+           STATUS IS W-BUCKET-STATUS.
        
        DATA DIVISION.
        FILE SECTION.
@@ -33,7 +37,10 @@
        01  TEST-BUCKET PIC 9(9) COMP.
        
        FD  TEST-BUCKET-FILE.
-       01  TEST-BUCKET-REC PIC X(4090).
+      *    Widened along with BR-KEY (2 + 292 * (15 + 4) = 5550) so
+      *    this probe record's fixed size still matches BUCKET-FILE's
+      *    real maximum record length.
+       01  TEST-BUCKET-REC PIC X(5550).
        
        FD  BUCKET-INDEX EXTERNAL.
        01  BI-BUCKET   PIC 9(9) COMP.
@@ -44,14 +51,20 @@
            05  BUCKET-PAIR     OCCURS 1 TO 292 TIMES
                                DEPENDING ON BUCKET-LENGTH
                                INDEXED BY X-PAIR.
-               10  BR-KEY  PIC 9(10).
+               10  BR-KEY  PIC 9(15).
                10  BR-LINK PIC 9(9) COMP.
        
        WORKING-STORAGE SECTION.
        01  W-HASH-POS IS EXTERNAL  PIC 9(9) COMP.
        01  W-BUCKET IS EXTERNAL    PIC 9(9) COMP.
        01  W-TABLESIZE IS EXTERNAL PIC 9(9) COMP.
-       01  W-BUCKET-FILE-SIZE      PIC 9(9) COMP.
+       01  W-BUCKET-FILE-SIZE IS EXTERNAL  PIC 9(9) COMP.
+       01  W-EHT-CACHE IS EXTERNAL.
+           05  W-EHT-ENTRY         OCCURS 1 TO 65536 TIMES
+                                   DEPENDING ON W-TABLESIZE
+                                   INDEXED BY X-EHT.
+               10  W-RECORD-POS    PIC 9(9) COMP.
+               10  W-BUCKET-POS    PIC 9(9) COMP.
        01  W-FILENAME1             PIC X(512).
        01  W-FILENAME2             PIC X(512).
        01  W-PERIOD                PIC 999 COMP.
@@ -98,9 +111,18 @@
            PERFORM CHECK-FILES.
            
            OPEN I-O BUCKET-INDEX.
+           IF W-INDEX-STATUS NOT = '00' THEN
+               DISPLAY "Phone index in use by another terminal: ",
+                       L-FILENAME
+               STOP RUN.
            OPEN I-O BUCKET-FILE.
+           IF W-BUCKET-STATUS NOT = '00' THEN
+               DISPLAY "Phone buckets in use by another terminal: ",
+                       L-FILENAME
+               STOP RUN.
            MOVE 1 TO W-HASH-POS.
            READ BUCKET-INDEX INTO W-TABLESIZE.
+           INITIALIZE W-EHT-CACHE.
            MOVE 1 TO W-BUCKET.
            READ BUCKET-FILE.
            MOVE BR-LINK(292) TO W-BUCKET-FILE-SIZE.
