@@ -1,16 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  UNPACK-RECORD.
        AUTHOR.      Ken Hartness.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  W-POS           PIC 999 COMP.
-       01  W-REC-LEN       PIC 999 COMP.
+       01  W-POS           PIC 9(9) COMP.
+       01  W-REC-LEN       PIC 9(9) COMP.
        01  W-KEY-FIELD.
            05  W-LINK      PIC 9(9) COMP.
            05  W-KEY-LEN   PIC 99 COMP.
            05  W-KEY       PIC X(30).
-           
+       01  W-REMAINING     PIC 9(9) COMP.
+      *    Block-size parameters -- see PACK-RECORD.cbl.  Read off the
+      *    linkage items actually passed in so this stays in step with
+      *    PACK-RECORD.cbl without either one hand-rederiving the
+      *    other's constants.
+       01  W-DATA-SIZE     PIC 9(9) COMP.
+       01  W-KEY-FIELD-SIZE PIC 9(9) COMP.
+       01  W-LEAF-FLAG     PIC 9(9) COMP VALUE 512.
+
        LINKAGE SECTION.
        01  L-RECORD.
            05  L-PREFIX    PIC 999 COMP.
@@ -18,11 +26,13 @@
        01  L-TABLE.
            05  L-LEAF      PIC X.
            05  L-LENGTH    PIC 999 COMP.
-           05  L-KEY       PIC X(30) OCCURS 76 TIMES.
-           05  L-LINK      PIC 9(9) COMP OCCURS 77 TIMES.
-           
+           05  L-KEY       PIC X(30) OCCURS 77 TIMES.
+           05  L-LINK      PIC 9(9) COMP OCCURS 78 TIMES.
+
        PROCEDURE DIVISION USING L-RECORD, L-TABLE.
        UNPACKING.
+           MOVE LENGTH OF L-DATA TO W-DATA-SIZE.
+           MOVE LENGTH OF W-KEY-FIELD TO W-KEY-FIELD-SIZE.
            MOVE 1 TO W-POS.
            PERFORM PROCESS-PREFIX.
            MOVE 0 TO L-LENGTH.
@@ -31,20 +41,20 @@
            MOVE L-DATA(W-POS:) TO W-KEY-FIELD.
            MOVE W-LINK TO L-LINK(L-LENGTH + 1).
            GOBACK.
-           
+
        PROCESS-PREFIX.
-           IF L-PREFIX >= 512 THEN
+           IF L-PREFIX >= W-LEAF-FLAG THEN
                MOVE 'Y' TO L-LEAF
-               SUBTRACT 512 FROM L-PREFIX GIVING W-REC-LEN
+               SUBTRACT W-LEAF-FLAG FROM L-PREFIX GIVING W-REC-LEN
            ELSE
                MOVE 'N' TO L-LEAF
                MOVE L-PREFIX TO W-REC-LEN.
-               
+
        EXTRACT-KEY.
-           if w-pos > 511 - 35 then
-               subtract w-pos from 511 giving w-remaining
+           if w-pos > w-data-size + 1 - w-key-field-size then
+               compute w-remaining = w-data-size + 1 - w-pos
            else
-               move 35 to w-remaining.
+               move w-key-field-size to w-remaining.
            MOVE L-DATA(W-POS:w-remaining) TO W-KEY-FIELD.
            ADD 1 TO L-LENGTH.
            MOVE W-LINK TO L-LINK(L-LENGTH).
