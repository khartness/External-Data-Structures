@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PREFIX-SEARCH-CUSTOMER-NAME.
+       AUTHOR. Ken Hartness (translated from algorithm in "File Structures" by
+           Michael J. Folk, Bill Zoellick, and Greg Riccardi, published
+           by Addison-Wesley, 1998).
+      *DESCRIPTION.
+      *    "Starts with" search of a B+ Tree of names.  Descends to the
+      *    leaf a full name equal to the padded search prefix would live
+      *    in, the same way BT-FIND-LEAF in SEARCH-CUSTOMER-NAME does,
+      *    then walks forward collecting every key that begins with the
+      *    prefix, crossing leaf boundaries via the sibling link when
+      *    a leaf runs out before the matches do.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-INDEX-FILE ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-BTREE-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-INDEX-FILE EXTERNAL.
+       01  NAMEINDEX-REC.
+           05  IF-PREFIX   PIC 999 COMP.
+           05  IF-DATA     PIC X(510).
+
+       WORKING-STORAGE SECTION.
+       01  W-BTREE-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-INDEX-STUFF EXTERNAL.
+           05  W-NAME-INDEX-CHANGED PIC X VALUE 'N'.
+           05  W-NAME-INDEX-HEADER.
+               10  W-NAME-INDEX-SIZE   PIC 9(9) COMP.
+               10  W-ROOT              PIC 9(9) COMP.
+       01  W-BTREE-CACHE EXTERNAL.
+           02  W-CACHE-ENTRY OCCURS 200 TIMES INDEXED BY X-POS.
+               03  W-BTREE-RECORD  PIC 9(9) COMP VALUE 0.
+               03  W-FREQUENCY     PIC 9(9) COMP VALUE 0.
+               03  W-MODIFIED      PIC X VALUE 'N'.
+               03  W-BTREE-REC.
+                   05  W-LEAF      PIC X.
+                   05  W-NUM-KEYS  PIC 999 COMP.
+                   05  W-KEY       PIC X(30) OCCURS 77 TIMES.
+                   05  W-LINK      PIC 9(9) COMP OCCURS 78 TIMES.
+       01  W-BTREE-STACK EXTERNAL.
+           05  W-TOP   PIC 9 COMP VALUE 0.
+           05  W-POS   PIC 9(9) COMP OCCURS 7 TIMES.
+       01  W-CACHE-STATS EXTERNAL.
+           05  W-CACHE-HITS    PIC 9(9) COMP VALUE 0.
+           05  W-CACHE-MISSES  PIC 9(9) COMP VALUE 0.
+       01  W-FOUND     PIC X VALUE 'N'.
+           88  FOUND   VALUE 'Y'.
+           88  NOT-FOUND VALUE 'N'.
+       01  X           PIC 99 COMP.
+       01  W-LFU       PIC 99 COMP.
+       01  W-TEMP      PIC 9(9) COMP.
+       01  W-PREFIX-LEN    PIC 99 COMP.
+       01  W-MORE-LEAVES-SW PIC X VALUE 'Y'.
+           88  NO-MORE-LEAVES  VALUE 'N'.
+       01  W-STOP-SW       PIC X VALUE 'N'.
+           88  STOPPED-MATCHING VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  L-PREFIX        PIC X(30).
+       01  L-MATCH-COUNT   PIC 9(9) COMP.
+       01  L-MATCHES.
+           05  L-MATCH-ENTRY OCCURS 50 TIMES.
+               10  L-MATCH-NAME     PIC X(30).
+               10  L-MATCH-POSITION PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-PREFIX, L-MATCH-COUNT, L-MATCHES.
+       BT-PREFIX-SEARCH.
+           MOVE 0 TO L-MATCH-COUNT.
+           PERFORM VARYING W-PREFIX-LEN FROM 30 BY -1
+                   UNTIL W-PREFIX-LEN = 0 OR
+                         L-PREFIX(W-PREFIX-LEN:1) NOT = ' '
+               CONTINUE
+           END-PERFORM.
+           IF W-PREFIX-LEN = 0 THEN
+               GOBACK.
+           MOVE 0 TO W-TOP.
+           PERFORM BT-FIND-LEAF.
+           MOVE 1 TO X.
+           PERFORM UNTIL X > W-NUM-KEYS(X-POS) OR
+                         W-KEY(X-POS, X) >= L-PREFIX
+               ADD 1 TO X
+           END-PERFORM.
+           PERFORM COLLECT-FROM-LEAF
+               UNTIL STOPPED-MATCHING OR NO-MORE-LEAVES OR
+                     L-MATCH-COUNT = 50.
+           GOBACK.
+
+       BT-FIND-LEAF.
+           SET NOT-FOUND TO TRUE.
+           MOVE W-ROOT TO W-BTREE-POS.
+           PERFORM UNTIL FOUND
+               PERFORM READ-RECORD
+               IF W-LEAF(X-POS) = 'Y' THEN
+                   SET FOUND TO TRUE
+               ELSE
+                   ADD 1 TO W-TOP
+                   MOVE W-BTREE-POS TO W-POS(W-TOP)
+                   MOVE 1 TO X
+                   PERFORM UNTIL X > W-NUM-KEYS(X-POS) OR
+                                 L-PREFIX < W-KEY(X-POS, X)
+                       ADD 1 TO X
+                   END-PERFORM
+                   MOVE W-LINK(X-POS, X) TO W-BTREE-POS
+               END-IF
+           END-PERFORM.
+
+       COLLECT-FROM-LEAF.
+           PERFORM UNTIL X > W-NUM-KEYS(X-POS) OR L-MATCH-COUNT = 50
+               IF W-KEY(X-POS, X)(1:W-PREFIX-LEN) =
+                       L-PREFIX(1:W-PREFIX-LEN) THEN
+                   ADD 1 TO L-MATCH-COUNT
+                   MOVE W-KEY(X-POS, X) TO
+                       L-MATCH-NAME(L-MATCH-COUNT)
+                   MOVE W-LINK(X-POS, X) TO
+                       L-MATCH-POSITION(L-MATCH-COUNT)
+                   ADD 1 TO X
+               ELSE
+                   SET STOPPED-MATCHING TO TRUE
+               END-IF
+           END-PERFORM.
+           IF NOT STOPPED-MATCHING THEN
+               IF W-LINK(X-POS, W-NUM-KEYS(X-POS) + 1) = 0 THEN
+                   SET NO-MORE-LEAVES TO TRUE
+               ELSE
+                   MOVE W-LINK(X-POS, W-NUM-KEYS(X-POS) + 1)
+                       TO W-BTREE-POS
+                   PERFORM READ-RECORD
+                   MOVE 1 TO X
+               END-IF
+           END-IF.
+
+       READ-RECORD.
+           MOVE 1 TO W-LFU.
+           PERFORM VARYING X-POS FROM 1 BY 1
+                 UNTIL X-POS > 200 OR
+                       W-BTREE-RECORD(X-POS) = W-BTREE-POS
+               IF W-FREQUENCY(X-POS) < W-FREQUENCY(W-LFU) THEN
+                   SET W-LFU TO X-POS
+               END-IF
+           END-PERFORM.
+           IF X-POS > 200 THEN
+               ADD 1 TO W-CACHE-MISSES
+               SET X-POS TO W-LFU
+               IF W-MODIFIED(X-POS) = 'Y' THEN
+                   MOVE W-BTREE-POS TO W-TEMP
+                   MOVE W-BTREE-RECORD(X-POS) TO W-BTREE-POS
+                   REWRITE NAMEINDEX-REC FROM W-BTREE-REC(X-POS)
+                   MOVE W-TEMP TO W-BTREE-POS
+               END-IF
+               MOVE 0 TO W-FREQUENCY(X-POS)
+               MOVE W-BTREE-POS TO W-BTREE-RECORD(X-POS)
+               READ NAME-INDEX-FILE
+               CALL 'UNPACK-RECORD'
+                   USING NAMEINDEX-REC, W-BTREE-REC(X-POS)
+           ELSE
+               ADD 1 TO W-CACHE-HITS.
+           ADD 1 TO W-FREQUENCY(X-POS).
