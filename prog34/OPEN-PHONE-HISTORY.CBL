@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           OPEN-PHONE-HISTORY.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Opens the phone-history file appended to by DELETE-CUSTOMER-
+      *    PHONE whenever a number is retired, so SEARCH-PHONE-HISTORY
+      *    has somewhere to look up who an old, reassigned number used
+      *    to belong to.  Append-only, same as OPEN-JOURNAL -- no
+      *    header record to prime, a fresh file is simply an empty one.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PHONE-HISTORY-FILE ASSIGN TO W-PHIST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS W-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PHONE-HISTORY-FILE EXTERNAL.
+       01  PHONE-HISTORY-REC.
+           05  PH-OLD-PHONE    PIC 9(15).
+           05  PH-POSITION     PIC 9(9).
+           05  PH-DATE         PIC 9(8).
+           05  PH-TIME         PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  W-PHIST-FILENAME EXTERNAL PIC X(512).
+       01  W-STATUS             PIC XX.
+
+       LINKAGE SECTION.
+       01  L-FILENAME  PIC X(512).
+
+       PROCEDURE DIVISION USING L-FILENAME.
+       PREPARE-FILE.
+           MOVE L-FILENAME TO W-PHIST-FILENAME.
+           OPEN EXTEND PHONE-HISTORY-FILE.
+           IF W-STATUS NOT = '00' THEN
+               OPEN OUTPUT PHONE-HISTORY-FILE
+               IF W-STATUS NOT = '00' THEN
+                   DISPLAY "Unable to open phone history file: ",
+                           L-FILENAME
+               END-IF
+           END-IF.
+           GOBACK.
