@@ -4,26 +4,42 @@
        
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  W-PHONE                 PIC 9(10).
+       01  W-PHONE                 PIC 9(15).
        01  W-PIECE                 PIC 999.
-       
+      *    Tunable hash constants, pulled out of the formula below so
+      *    they can be measured and retuned against real number ranges
+      *    instead of staying hardcoded guesses forever.
+       01  W-HASH-PARAMS IS EXTERNAL.
+           05  W-HASH-MOD1         PIC 9(6) COMP VALUE 353.
+           05  W-HASH-MULT         PIC 9(6) COMP VALUE 257.
+           05  W-HASH-MOD2         PIC 9(9) COMP VALUE 429497.
+       01  W-HASH-STATS IS EXTERNAL.
+           05  W-HASH-CALLS        PIC 9(9) COMP VALUE 0.
+           05  W-HASH-COLLISIONS   PIC 9(9) COMP VALUE 0.
+           05  W-PHONES-ADDED      PIC 9(9) COMP VALUE 0.
+           05  W-BUCKET-SPLITS     PIC 9(9) COMP VALUE 0.
+           05  W-BUCKET-DOUBLINGS  PIC 9(9) COMP VALUE 0.
+
        LINKAGE SECTION.
        01  L-HASH-KEY  PIC 9(9) COMP.
-       01  L-KEY       PIC 9(10).
-       
+      *    Widened for international numbers carrying a country code
+      *    ahead of the national number.
+       01  L-KEY       PIC 9(15).
+
        PROCEDURE DIVISION USING L-HASH-KEY, L-KEY.
        COMPUTE-HASH-CODE.
       * On assumption that last four digits will often be unique, at
       * least for "local" numbers, I am including the bit pattern of
       * those digits into the hash key.
+           ADD 1 TO W-HASH-CALLS.
            MOVE 87383 TO L-HASH-KEY.
            MOVE L-KEY TO W-PHONE.
-           MOVE 1000 TO W-DIGIT-POS.
            PERFORM UNTIL W-PHONE = 0
-               DIVIDE W-PHONE BY 353 GIVING W-PHONE REMAINDER W-PIECE
-               COMPUTE L-HASH-KEY =
-                   FUNCTION MOD(L-HASH-KEY * 257 + W-PIECE, 429497)
+               DIVIDE W-PHONE BY W-HASH-MOD1
+                   GIVING W-PHONE REMAINDER W-PIECE
+               COMPUTE L-HASH-KEY = FUNCTION MOD(
+                   L-HASH-KEY * W-HASH-MULT + W-PIECE, W-HASH-MOD2)
            END-PERFORM.
            COMPUTE L-HASH-KEY =
-               L-HASH-KEY + FUNCTION MOD(L-KEY, 10000) * 429497.
+               L-HASH-KEY + FUNCTION MOD(L-KEY, 10000) * W-HASH-MOD2.
            GOBACK.
