@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           OPEN-CALL-ARCHIVE.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Opens the call-archive file appended to by ARCHIVE-CALL-
+      *    INDEX whenever a call position ages out of the live
+      *    CALL-INDEX.  Append-only, same as OPEN-PHONE-HISTORY -- no
+      *    header record to prime, a fresh file is simply an empty
+      *    one.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALL-ARCHIVE-FILE ASSIGN TO W-ARCHIVE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS W-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALL-ARCHIVE-FILE EXTERNAL.
+       01  CALL-ARCHIVE-REC.
+           05  CA-PHONE            PIC 9(15).
+           05  CA-CODE             PIC 9.
+           05  CA-POSITION         PIC 9(9).
+           05  CA-DISPOSITION      PIC X.
+           05  CA-CALL-DATE        PIC 9(8).
+           05  CA-ARCHIVED-DATE    PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  W-ARCHIVE-FILENAME EXTERNAL PIC X(512).
+       01  W-STATUS                    PIC XX.
+
+       LINKAGE SECTION.
+       01  L-FILENAME  PIC X(512).
+
+       PROCEDURE DIVISION USING L-FILENAME.
+       PREPARE-FILE.
+           MOVE L-FILENAME TO W-ARCHIVE-FILENAME.
+           OPEN EXTEND CALL-ARCHIVE-FILE.
+           IF W-STATUS NOT = '00' THEN
+               OPEN OUTPUT CALL-ARCHIVE-FILE
+               IF W-STATUS NOT = '00' THEN
+                   DISPLAY "Unable to open call archive file: ",
+                           L-FILENAME
+               END-IF
+           END-IF.
+           GOBACK.
