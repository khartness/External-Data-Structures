@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLOSE-CUSTOMER-ACCOUNT.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Soft-deletes a customer: marks the master record CM-INACTIVE
+      *    and stamps CM-CLOSE-DATE, rather than removing anything from
+      *    the name B+ Tree or phone EHT.  GET-CUSTOMER-MASTER already
+      *    treats an inactive record as "not found" for ordinary
+      *    lookups, but the name and phone index entries are left
+      *    exactly as they are so the account can still be pulled up
+      *    by name or phone during its retention window (billing
+      *    inquiries, disputes, reopening) -- see SEARCH-CUSTOMER-
+      *    MASTER and PURGE-CLOSED-CUSTOMERS for how the retention
+      *    window is enforced and eventually cleared out.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-MASTER-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER EXTERNAL.
+       01  MASTER-REC.
+           05  CM-ACCOUNT-NUMBER   PIC 9(9) COMP.
+           05  CM-NAME             PIC X(30).
+           05  CM-ADDRESS          PIC X(40).
+           05  CM-PLAN-CODE        PIC X(4).
+           05  CM-STATUS           PIC X.
+               88  CM-ACTIVE           VALUE 'A'.
+               88  CM-INACTIVE         VALUE 'I'.
+               88  CM-PURGED           VALUE 'P'.
+           05  CM-CLOSE-DATE       PIC 9(8).
+           05  CM-PHONE-LIMIT      PIC 99.
+           05  CM-SHARED-LINE      PIC X.
+               88  CM-ALLOW-SHARED-LINE   VALUE 'Y'.
+           05  FILLER              PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  W-MASTER-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-MASTER-STUFF EXTERNAL.
+           05  W-MASTER-CHANGED    PIC X VALUE 'N'.
+           05  W-MASTER-HEADER.
+               10  W-MASTER-FILE-SIZE  PIC 9(9) COMP.
+
+       LINKAGE SECTION.
+       01  L-STATUS    PIC 9.
+           88  STATUS-OK           VALUE 0.
+           88  STATUS-NOT-FOUND    VALUE 1.
+           88  STATUS-OTHER        VALUE 2.
+       01  L-POSITION  PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-STATUS, L-POSITION.
+       ENTRY-POINT.
+           SET STATUS-OK TO TRUE.
+           IF L-POSITION = 0 OR L-POSITION = 1 OR
+                   L-POSITION > W-MASTER-FILE-SIZE THEN
+               SET STATUS-NOT-FOUND TO TRUE
+               GOBACK.
+           MOVE L-POSITION TO W-MASTER-POS.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   SET STATUS-NOT-FOUND TO TRUE
+                   GOBACK
+           END-READ.
+           IF NOT CM-ACTIVE THEN
+               SET STATUS-NOT-FOUND TO TRUE
+               GOBACK.
+           SET CM-INACTIVE TO TRUE.
+           ACCEPT CM-CLOSE-DATE FROM DATE YYYYMMDD.
+           REWRITE MASTER-REC
+               INVALID KEY
+                   SET STATUS-OTHER TO TRUE
+           END-REWRITE.
+           GOBACK.
