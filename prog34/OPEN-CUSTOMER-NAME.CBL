@@ -10,7 +10,9 @@
            SELECT NAME-INDEX-FILE ASSIGN TO W-FILENAME
                ORGANIZATION IS RELATIVE
                ACCESS IS RANDOM
-               RELATIVE KEY IS W-BTREE-POS.
+               RELATIVE KEY IS W-BTREE-POS
+               LOCK MODE IS EXCLUSIVE
+               STATUS IS W-STATUS.
            select seq-name-index assign to w-filename
                organization is relative
                access is random
@@ -37,18 +39,21 @@
                10  W-NAME-INDEX-SIZE   PIC 9(9) COMP.
                10  W-ROOT              PIC 9(9) COMP.
        01  W-BTREE-CACHE EXTERNAL.
-           02  W-CACHE-ENTRY OCCURS 25 TIMES INDEXED BY X-POS.
+           02  W-CACHE-ENTRY OCCURS 200 TIMES INDEXED BY X-POS.
                03  W-BTREE-RECORD  PIC 9(9) COMP VALUE 0.
                03  W-FREQUENCY     PIC 9(9) COMP VALUE 0.
                03  W-MODIFIED      PIC X VALUE 'N'.
                03  W-BTREE-REC.
                    05  W-LEAF      PIC X.
                    05  W-NUM-KEYS  PIC 999 COMP.
-                   05  W-KEY       PIC X(30) OCCURS 76 TIMES.
-                   05  W-LINK      PIC 9(9) COMP OCCURS 77 TIMES.
+                   05  W-KEY       PIC X(30) OCCURS 77 TIMES.
+                   05  W-LINK      PIC 9(9) COMP OCCURS 78 TIMES.
        01  w-filename external pic x(512).
        01  W-STATUS PIC XX.
-      
+       01  W-CACHE-STATS EXTERNAL.
+           05  W-CACHE-HITS    PIC 9(9) COMP VALUE 0.
+           05  W-CACHE-MISSES  PIC 9(9) COMP VALUE 0.
+
        LINKAGE SECTION.
        01  L-filename pic x(512).
 
@@ -56,6 +61,7 @@
        ENTRY-POINT.
            MOVE 'N' TO W-NAME-INDEX-CHANGED.
            INITIALIZE W-BTREE-CACHE.
+           INITIALIZE W-CACHE-STATS.
            OPEN INPUT SEQ-NAME-INDEX.
            if w-status not = '00' then
                close seq-name-index
@@ -69,6 +75,10 @@
                write seq-nameindex-rec
                close seq-name-index.
            open i-o name-index-file.
+           if w-status not = '00' then
+               display "Name index in use by another terminal: ",
+                       l-filename
+               stop run.
            move 1 to w-btree-pos.
            read name-index-file into w-name-index-header.
            goback.
