@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           VALIDATE-NANP-PHONE.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Basic North American Numbering Plan sanity check for
+      *    ADD-CUSTOMER-PHONE, so obviously-garbage numbers don't get
+      *    hashed into BUCKET-FILE.  L-PHONE carries an optional
+      *    country code ahead of the ten-digit national number (see
+      *    the PIC 9(15) widening for international numbers) -- this
+      *    only judges the national number itself, and only when no
+      *    country code was given, since a foreign number has no
+      *    reason to follow NANP area-code/exchange-code rules.
+      *    Checks: area code and exchange code can't start with 0 or 1
+      *    (the classic reserved/invalid leading digit), and the ten
+      *    digits can't all be the same (555-555-5555 style filler).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-COUNTRY-PART      PIC 9(5).
+       01  W-NATIONAL-PART     PIC 9(10).
+       01  W-FIRST-DIGIT       PIC 9.
+       01  W-I                 PIC 99 COMP.
+       01  W-ALL-SAME          PIC X VALUE 'Y'.
+           88  ALL-SAME-DIGIT      VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  L-PHONE     PIC 9(15).
+       01  L-VALID     PIC X.
+           88  PHONE-VALID     VALUE 'Y'.
+           88  PHONE-INVALID   VALUE 'N'.
+
+       PROCEDURE DIVISION USING L-PHONE, L-VALID.
+       VALIDATE-PHONE.
+           SET PHONE-VALID TO TRUE.
+           MOVE L-PHONE(1:5) TO W-COUNTRY-PART.
+           MOVE L-PHONE(6:10) TO W-NATIONAL-PART.
+           IF W-COUNTRY-PART NOT = 0 THEN
+               GOBACK.
+           MOVE W-NATIONAL-PART(1:1) TO W-FIRST-DIGIT.
+           IF W-FIRST-DIGIT = 0 OR W-FIRST-DIGIT = 1 THEN
+               SET PHONE-INVALID TO TRUE
+               GOBACK.
+           MOVE W-NATIONAL-PART(4:1) TO W-FIRST-DIGIT.
+           IF W-FIRST-DIGIT = 0 OR W-FIRST-DIGIT = 1 THEN
+               SET PHONE-INVALID TO TRUE
+               GOBACK.
+           MOVE 'Y' TO W-ALL-SAME.
+           PERFORM CHECK-ALL-SAME
+               VARYING W-I FROM 2 BY 1 UNTIL W-I > 10.
+           IF ALL-SAME-DIGIT THEN
+               SET PHONE-INVALID TO TRUE
+           END-IF.
+           GOBACK.
+
+       CHECK-ALL-SAME.
+           IF W-NATIONAL-PART(W-I:1) NOT = W-NATIONAL-PART(1:1) THEN
+               MOVE 'N' TO W-ALL-SAME
+           END-IF.
