@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           WRITE-CALL-ARCHIVE.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Appends one aged-out call position to the call-archive file
+      *    opened by OPEN-CALL-ARCHIVE.  Stamps the date it was
+      *    archived itself, the same way WRITE-PHONE-HISTORY stamps
+      *    its own entries, so callers don't have to gather it
+      *    separately.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALL-ARCHIVE-FILE ASSIGN TO W-ARCHIVE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALL-ARCHIVE-FILE EXTERNAL.
+       01  CALL-ARCHIVE-REC.
+           05  CA-PHONE            PIC 9(15).
+           05  CA-CODE             PIC 9.
+           05  CA-POSITION         PIC 9(9).
+           05  CA-DISPOSITION      PIC X.
+           05  CA-CALL-DATE        PIC 9(8).
+           05  CA-ARCHIVED-DATE    PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  W-ARCHIVE-FILENAME EXTERNAL PIC X(512).
+
+       LINKAGE SECTION.
+       01  L-PHONE         PIC 9(15).
+       01  L-CODE          PIC 9.
+       01  L-POSITION      PIC 9(9) COMP.
+       01  L-DISPOSITION   PIC X.
+       01  L-CALL-DATE     PIC 9(8).
+
+       PROCEDURE DIVISION USING L-PHONE, L-CODE, L-POSITION,
+               L-DISPOSITION, L-CALL-DATE.
+       APPEND-ENTRY.
+           MOVE L-PHONE TO CA-PHONE.
+           MOVE L-CODE TO CA-CODE.
+           MOVE L-POSITION TO CA-POSITION.
+           MOVE L-DISPOSITION TO CA-DISPOSITION.
+           MOVE L-CALL-DATE TO CA-CALL-DATE.
+           ACCEPT CA-ARCHIVED-DATE FROM DATE YYYYMMDD.
+           WRITE CALL-ARCHIVE-REC.
+           GOBACK.
