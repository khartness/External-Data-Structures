@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BRANCH-FILENAME.
+       AUTHOR.      Ken Hartness.
+      *DESCRIPTION.
+      *    Splices a branch/region code into a base index filename so
+      *    each branch gets its own NAME-INDEX-FILE / BUCKET-FILE pair
+      *    (e.g. 'S:\COBOL\NAME.DAT' + '01' -> 'S:\COBOL\NAME01.DAT')
+      *    without OPEN-CUSTOMER-NAME/OPEN-CUSTOMER-PHONE themselves
+      *    needing to know anything about branches -- they still just
+      *    take the filename this builds.  A spaces branch code passes
+      *    the base filename through unchanged, for callers (head-
+      *    office jobs, single-office sites) that want the plain,
+      *    unbranched file.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-LEN       PIC 9(4) COMP.
+       01  W-I         PIC 9(4) COMP.
+       01  W-DOT-POS   PIC 9(4) COMP VALUE 0.
+
+       LINKAGE SECTION.
+       01  L-BASE-FILENAME     PIC X(512).
+       01  L-BRANCH-CODE       PIC X(2).
+       01  L-OUT-FILENAME      PIC X(512).
+
+       PROCEDURE DIVISION USING L-BASE-FILENAME, L-BRANCH-CODE,
+               L-OUT-FILENAME.
+       BUILD-FILENAME.
+           MOVE SPACES TO L-OUT-FILENAME.
+           IF L-BRANCH-CODE = SPACES THEN
+               MOVE L-BASE-FILENAME TO L-OUT-FILENAME
+           ELSE
+               PERFORM FIND-LENGTH
+               PERFORM FIND-LAST-DOT
+               IF W-DOT-POS > 0 THEN
+                   STRING L-BASE-FILENAME(1:W-DOT-POS - 1)
+                           DELIMITED BY SIZE
+                       L-BRANCH-CODE DELIMITED BY SIZE
+                       L-BASE-FILENAME(W-DOT-POS:
+                           W-LEN - W-DOT-POS + 1) DELIMITED BY SIZE
+                       INTO L-OUT-FILENAME
+               ELSE
+                   STRING L-BASE-FILENAME(1:W-LEN) DELIMITED BY SIZE
+                       L-BRANCH-CODE DELIMITED BY SIZE
+                       INTO L-OUT-FILENAME
+               END-IF
+           END-IF.
+           GOBACK.
+
+       FIND-LENGTH.
+           MOVE LENGTH OF L-BASE-FILENAME TO W-LEN.
+           PERFORM UNTIL W-LEN = 0 OR
+                   L-BASE-FILENAME(W-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM W-LEN
+           END-PERFORM.
+
+       FIND-LAST-DOT.
+           MOVE W-LEN TO W-I.
+           MOVE 0 TO W-DOT-POS.
+           PERFORM UNTIL W-I = 0 OR W-DOT-POS > 0
+               IF L-BASE-FILENAME(W-I:1) = '.' THEN
+                   MOVE W-I TO W-DOT-POS
+               END-IF
+               SUBTRACT 1 FROM W-I
+           END-PERFORM.
