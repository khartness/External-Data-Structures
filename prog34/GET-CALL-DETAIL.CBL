@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  GET-CALL-DETAIL.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Looks up a call detail record by its relative position, so a
+      *    report can resolve the raw CI-POSITION values FIND-PHONE
+      *    hands back into an actual date, duration, other-party number
+      *    and disposition, the same way GET-CUSTOMER-MASTER resolves a
+      *    B-tree/EHT position into a real customer.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALL-DETAIL ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-DETAIL-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALL-DETAIL EXTERNAL.
+       01  CALL-DETAIL-REC.
+           05  CD-CALL-DATE        PIC 9(8).
+           05  CD-CALL-TIME        PIC 9(6).
+           05  CD-DURATION         PIC 9(5) COMP.
+           05  CD-CALLING-NUMBER   PIC 9(10).
+           05  CD-CALLED-NUMBER    PIC 9(10).
+           05  CD-DISPOSITION      PIC X.
+               88  CD-COMPLETED        VALUE 'C'.
+               88  CD-NO-ANSWER        VALUE 'N'.
+               88  CD-BUSY             VALUE 'B'.
+               88  CD-FAILED           VALUE 'F'.
+           05  CD-TRUNK-CODE       PIC X(6).
+           05  FILLER              PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01  W-DETAIL-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-DETAIL-STUFF EXTERNAL.
+           05  W-DETAIL-CHANGED    PIC X VALUE 'N'.
+           05  W-DETAIL-HEADER.
+               10  W-DETAIL-FILE-SIZE  PIC 9(9) COMP.
+
+       LINKAGE SECTION.
+       01  L-POSITION          PIC 9(9) COMP.
+       01  L-FOUND             PIC X.
+           88  L-RECORD-FOUND      VALUE 'Y'.
+       01  L-CALL-DATE         PIC 9(8).
+       01  L-CALL-TIME         PIC 9(6).
+       01  L-DURATION          PIC 9(5) COMP.
+       01  L-CALLING-NUMBER    PIC 9(10).
+       01  L-CALLED-NUMBER     PIC 9(10).
+       01  L-DISPOSITION       PIC X.
+       01  L-TRUNK-CODE        PIC X(6).
+
+       PROCEDURE DIVISION USING L-POSITION, L-FOUND, L-CALL-DATE,
+               L-CALL-TIME, L-DURATION, L-CALLING-NUMBER,
+               L-CALLED-NUMBER, L-DISPOSITION, L-TRUNK-CODE.
+       GET-DETAIL-RECORD.
+           MOVE 'N' TO L-FOUND.
+           IF L-POSITION = 0 OR L-POSITION = 1 OR
+                   L-POSITION > W-DETAIL-FILE-SIZE THEN
+               GOBACK.
+           MOVE L-POSITION TO W-DETAIL-POS.
+           READ CALL-DETAIL
+               INVALID KEY
+                   GOBACK
+           END-READ.
+           MOVE 'Y' TO L-FOUND.
+           MOVE CD-CALL-DATE TO L-CALL-DATE.
+           MOVE CD-CALL-TIME TO L-CALL-TIME.
+           MOVE CD-DURATION TO L-DURATION.
+           MOVE CD-CALLING-NUMBER TO L-CALLING-NUMBER.
+           MOVE CD-CALLED-NUMBER TO L-CALLED-NUMBER.
+           MOVE CD-DISPOSITION TO L-DISPOSITION.
+           MOVE CD-TRUNK-CODE TO L-TRUNK-CODE.
+           GOBACK.
