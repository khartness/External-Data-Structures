@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           WRITE-JOURNAL.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Appends one entry to the transaction journal opened by
+      *    OPEN-JOURNAL.  Stamps the current date and time itself so
+      *    every caller doesn't have to gather it separately.  Not
+      *    called directly for failed adds -- callers only reach this
+      *    once their own status fields already say the add succeeded.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO W-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE EXTERNAL.
+       01  JOURNAL-REC.
+           05  JR-DATE         PIC 9(8).
+           05  JR-TIME         PIC 9(6).
+           05  JR-OPERATION    PIC X(15).
+           05  JR-KEY          PIC X(30).
+           05  JR-BEFORE-POS   PIC 9(9).
+           05  JR-AFTER-POS    PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  W-FILENAME EXTERNAL PIC X(512).
+
+       LINKAGE SECTION.
+       01  L-OPERATION     PIC X(15).
+       01  L-KEY           PIC X(30).
+       01  L-BEFORE-POS    PIC 9(9) COMP.
+       01  L-AFTER-POS     PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-OPERATION, L-KEY, L-BEFORE-POS,
+               L-AFTER-POS.
+       APPEND-ENTRY.
+           ACCEPT JR-DATE FROM DATE YYYYMMDD.
+           ACCEPT JR-TIME FROM TIME.
+           MOVE L-OPERATION TO JR-OPERATION.
+           MOVE L-KEY TO JR-KEY.
+           MOVE L-BEFORE-POS TO JR-BEFORE-POS.
+           MOVE L-AFTER-POS TO JR-AFTER-POS.
+           WRITE JOURNAL-REC.
+           GOBACK.
