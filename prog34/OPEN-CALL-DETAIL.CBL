@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  OPEN-CALL-DETAIL.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Opening the call detail file.  Position 1 is a header record
+      *    holding the highest position written so far, the same
+      *    convention OPEN-CUSTOMER-MASTER uses for the customer master.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALL-DETAIL ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-DETAIL-POS
+               LOCK MODE IS EXCLUSIVE
+               STATUS IS W-STATUS.
+           select seq-call-detail assign to w-filename
+               organization is relative
+               access is random
+               relative key is w-detail-pos
+               status is w-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALL-DETAIL EXTERNAL.
+       01  CALL-DETAIL-REC.
+           05  CD-CALL-DATE        PIC 9(8).
+           05  CD-CALL-TIME        PIC 9(6).
+           05  CD-DURATION         PIC 9(5) COMP.
+           05  CD-CALLING-NUMBER   PIC 9(10).
+           05  CD-CALLED-NUMBER    PIC 9(10).
+           05  CD-DISPOSITION      PIC X.
+               88  CD-COMPLETED        VALUE 'C'.
+               88  CD-NO-ANSWER        VALUE 'N'.
+               88  CD-BUSY             VALUE 'B'.
+               88  CD-FAILED           VALUE 'F'.
+           05  CD-TRUNK-CODE       PIC X(6).
+           05  FILLER              PIC X(4).
+
+       FD  SEQ-CALL-DETAIL.
+       01  SEQ-DETAIL-REC           PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  W-DETAIL-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-DETAIL-STUFF EXTERNAL.
+           05  W-DETAIL-CHANGED    PIC X VALUE 'N'.
+           05  W-DETAIL-HEADER.
+               10  W-DETAIL-FILE-SIZE  PIC 9(9) COMP.
+       01  w-filename external pic x(512).
+       01  W-STATUS PIC XX.
+
+       LINKAGE SECTION.
+       01  L-FILENAME  PIC X(512).
+
+       PROCEDURE DIVISION USING L-FILENAME.
+       ENTRY-POINT.
+           MOVE 'N' TO W-DETAIL-CHANGED.
+           MOVE L-FILENAME TO W-FILENAME.
+           OPEN INPUT SEQ-CALL-DETAIL.
+           IF W-STATUS NOT = '00' THEN
+               CLOSE SEQ-CALL-DETAIL
+               OPEN OUTPUT SEQ-CALL-DETAIL
+               MOVE 1 TO W-DETAIL-FILE-SIZE
+               MOVE 1 TO W-DETAIL-POS
+               WRITE SEQ-DETAIL-REC FROM W-DETAIL-HEADER
+               CLOSE SEQ-CALL-DETAIL.
+           OPEN I-O CALL-DETAIL.
+           IF W-STATUS NOT = '00' THEN
+               DISPLAY "Call detail in use by another terminal: ",
+                       L-FILENAME
+               STOP RUN.
+           MOVE 1 TO W-DETAIL-POS.
+           READ CALL-DETAIL INTO W-DETAIL-HEADER.
+           GOBACK.
