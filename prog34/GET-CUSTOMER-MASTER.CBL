@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  GET-CUSTOMER-MASTER.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Looks up a customer master record by its relative position,
+      *    so ADD-CUSTOMER-NAME and ADD-CUSTOMER-PHONE can validate the
+      *    position a caller hands them actually names a live customer
+      *    before wiring an index entry to it.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-MASTER-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER EXTERNAL.
+       01  MASTER-REC.
+           05  CM-ACCOUNT-NUMBER   PIC 9(9) COMP.
+           05  CM-NAME             PIC X(30).
+           05  CM-ADDRESS          PIC X(40).
+           05  CM-PLAN-CODE        PIC X(4).
+           05  CM-STATUS           PIC X.
+               88  CM-ACTIVE           VALUE 'A'.
+               88  CM-INACTIVE         VALUE 'I'.
+               88  CM-PURGED           VALUE 'P'.
+           05  CM-CLOSE-DATE       PIC 9(8).
+           05  CM-PHONE-LIMIT      PIC 99.
+           05  CM-SHARED-LINE      PIC X.
+               88  CM-ALLOW-SHARED-LINE   VALUE 'Y'.
+           05  FILLER              PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  W-MASTER-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-MASTER-STUFF EXTERNAL.
+           05  W-MASTER-CHANGED    PIC X VALUE 'N'.
+           05  W-MASTER-HEADER.
+               10  W-MASTER-FILE-SIZE  PIC 9(9) COMP.
+
+       LINKAGE SECTION.
+       01  L-POSITION      PIC 9(9) COMP.
+       01  L-FOUND         PIC X.
+           88  L-RECORD-FOUND      VALUE 'Y'.
+       01  L-ACCOUNT-NUMBER    PIC 9(9) COMP.
+       01  L-NAME              PIC X(30).
+       01  L-ADDRESS           PIC X(40).
+       01  L-PLAN-CODE         PIC X(4).
+       01  L-STATUS-CODE       PIC X.
+
+       PROCEDURE DIVISION USING L-POSITION, L-FOUND,
+               L-ACCOUNT-NUMBER, L-NAME, L-ADDRESS, L-PLAN-CODE,
+               L-STATUS-CODE.
+       GET-MASTER-RECORD.
+           MOVE 'N' TO L-FOUND.
+           IF L-POSITION = 0 OR L-POSITION = 1 OR
+                   L-POSITION > W-MASTER-FILE-SIZE THEN
+               GOBACK.
+           MOVE L-POSITION TO W-MASTER-POS.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   GOBACK
+           END-READ.
+           IF CM-ACTIVE THEN
+               MOVE 'Y' TO L-FOUND
+               MOVE CM-ACCOUNT-NUMBER TO L-ACCOUNT-NUMBER
+               MOVE CM-NAME TO L-NAME
+               MOVE CM-ADDRESS TO L-ADDRESS
+               MOVE CM-PLAN-CODE TO L-PLAN-CODE
+               MOVE CM-STATUS TO L-STATUS-CODE
+           END-IF.
+           GOBACK.
