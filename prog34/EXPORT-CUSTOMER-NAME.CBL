@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  EXPORT-CUSTOMER-NAME.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Bulk backup/migration export of the customer name B+ Tree.
+      *    Point lookups (SEARCH-CUSTOMER-NAME) and prefix scans
+      *    (PREFIX-SEARCH-CUSTOMER-NAME) both descend to a leaf and
+      *    then walk the leaf sibling chain kept in the last link slot
+      *    of every leaf node -- the same chain COLLECT-FROM-LEAF
+      *    follows.  This walks that same chain from the leftmost leaf
+      *    all the way to the end, writing every name/position pair to
+      *    a sequential file, so there's a flat backup format that
+      *    doesn't depend on the live B-tree's node layout at all.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-INDEX-FILE ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-BTREE-POS.
+
+           SELECT EXPORT-FILE ASSIGN TO L-EXPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-INDEX-FILE EXTERNAL.
+       01  NAMEINDEX-REC.
+           05  IF-PREFIX   PIC 999 COMP.
+           05  IF-DATA     PIC X(510).
+
+       FD  EXPORT-FILE.
+       01  EXPORT-REC.
+           05  EX-NAME     PIC X(30).
+           05  EX-POSITION PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  W-BTREE-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-INDEX-STUFF EXTERNAL.
+           05  W-NAME-INDEX-CHANGED PIC X VALUE 'N'.
+           05  W-NAME-INDEX-HEADER.
+               10  W-NAME-INDEX-SIZE   PIC 9(9) COMP.
+               10  W-ROOT              PIC 9(9) COMP.
+       01  W-BTREE-CACHE EXTERNAL.
+           02  W-CACHE-ENTRY OCCURS 200 TIMES INDEXED BY X-POS.
+               03  W-BTREE-RECORD  PIC 9(9) COMP VALUE 0.
+               03  W-FREQUENCY     PIC 9(9) COMP VALUE 0.
+               03  W-MODIFIED      PIC X VALUE 'N'.
+               03  W-BTREE-REC.
+                   05  W-LEAF      PIC X.
+                   05  W-NUM-KEYS  PIC 999 COMP.
+                   05  W-KEY       PIC X(30) OCCURS 77 TIMES.
+                   05  W-LINK      PIC 9(9) COMP OCCURS 78 TIMES.
+       01  W-CACHE-STATS EXTERNAL.
+           05  W-CACHE-HITS    PIC 9(9) COMP VALUE 0.
+           05  W-CACHE-MISSES  PIC 9(9) COMP VALUE 0.
+       01  X           PIC 99 COMP.
+       01  W-LFU       PIC 99 COMP.
+       01  W-TEMP      PIC 9(9) COMP.
+       01  W-DONE-SW   PIC X VALUE 'N'.
+           88  W-CHAIN-DONE    VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  L-EXPORT-FILENAME   PIC X(512).
+       01  L-EXPORT-COUNT      PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-EXPORT-FILENAME, L-EXPORT-COUNT.
+       BT-EXPORT.
+           MOVE 0 TO L-EXPORT-COUNT.
+           OPEN OUTPUT EXPORT-FILE.
+           IF W-ROOT NOT = 0 THEN
+               PERFORM FIND-LEFTMOST-LEAF
+               PERFORM EXPORT-ONE-LEAF UNTIL W-CHAIN-DONE
+           END-IF.
+           CLOSE EXPORT-FILE.
+           GOBACK.
+
+       FIND-LEFTMOST-LEAF.
+           MOVE W-ROOT TO W-BTREE-POS.
+           PERFORM READ-RECORD.
+           PERFORM UNTIL W-LEAF(X-POS) = 'Y'
+               MOVE W-LINK(X-POS, 1) TO W-BTREE-POS
+               PERFORM READ-RECORD
+           END-PERFORM.
+
+       EXPORT-ONE-LEAF.
+           PERFORM VARYING X FROM 1 BY 1 UNTIL X > W-NUM-KEYS(X-POS)
+               MOVE W-KEY(X-POS, X) TO EX-NAME
+               MOVE W-LINK(X-POS, X) TO EX-POSITION
+               WRITE EXPORT-REC
+               ADD 1 TO L-EXPORT-COUNT
+           END-PERFORM.
+           IF W-LINK(X-POS, W-NUM-KEYS(X-POS) + 1) = 0 THEN
+               SET W-CHAIN-DONE TO TRUE
+           ELSE
+               MOVE W-LINK(X-POS, W-NUM-KEYS(X-POS) + 1) TO W-BTREE-POS
+               PERFORM READ-RECORD
+           END-IF.
+
+       READ-RECORD.
+           MOVE 1 TO W-LFU.
+           PERFORM VARYING X-POS FROM 1 BY 1
+                 UNTIL X-POS > 200 OR
+                       W-BTREE-RECORD(X-POS) = W-BTREE-POS
+               IF W-FREQUENCY(X-POS) < W-FREQUENCY(W-LFU) THEN
+                   SET W-LFU TO X-POS
+               END-IF
+           END-PERFORM.
+           IF X-POS > 200 THEN
+               ADD 1 TO W-CACHE-MISSES
+               SET X-POS TO W-LFU
+               IF W-MODIFIED(X-POS) = 'Y' THEN
+                   MOVE W-BTREE-POS TO W-TEMP
+                   MOVE W-BTREE-RECORD(X-POS) TO W-BTREE-POS
+                   REWRITE NAMEINDEX-REC FROM W-BTREE-REC(X-POS)
+                   MOVE W-TEMP TO W-BTREE-POS
+               END-IF
+               MOVE 0 TO W-FREQUENCY(X-POS)
+               MOVE W-BTREE-POS TO W-BTREE-RECORD(X-POS)
+               READ NAME-INDEX-FILE
+               CALL 'UNPACK-RECORD'
+                   USING NAMEINDEX-REC, W-BTREE-REC(X-POS)
+           ELSE
+               ADD 1 TO W-CACHE-HITS.
+           ADD 1 TO W-FREQUENCY(X-POS).
