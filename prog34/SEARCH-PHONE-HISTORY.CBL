@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           SEARCH-PHONE-HISTORY.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Looks up a retired phone number in the phone-history file,
+      *    for a live SEARCH-CUSTOMER-PHONE that came up empty.  The
+      *    file is append-only and never indexed, so this reads it
+      *    front to back like a WRITE-JOURNAL reader would, keeping
+      *    the last (most recent) match in case the same number was
+      *    retired more than once over the years.  Takes the same
+      *    filename its caller passed to OPEN-PHONE-HISTORY, and opens
+      *    and closes its own handle on the file rather than sharing
+      *    that session's EXTERNAL FD, since a lookup can happen
+      *    without any number currently being retired.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PHONE-HISTORY-FILE ASSIGN TO W-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS W-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PHONE-HISTORY-FILE.
+       01  PHONE-HISTORY-REC.
+           05  PH-OLD-PHONE    PIC 9(15).
+           05  PH-POSITION     PIC 9(9).
+           05  PH-DATE         PIC 9(8).
+           05  PH-TIME         PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  W-FILENAME          PIC X(512).
+       01  W-STATUS            PIC XX.
+       01  W-AT-END            PIC X VALUE 'N'.
+           88  AT-END              VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  L-POSITION      PIC 9(9) COMP.
+       01  L-PHONE         PIC 9(15).
+       01  L-FILENAME      PIC X(512).
+
+       PROCEDURE DIVISION USING L-POSITION, L-PHONE, L-FILENAME.
+       ENTRY-POINT.
+           MOVE 0 TO L-POSITION.
+           MOVE L-FILENAME TO W-FILENAME.
+           OPEN INPUT PHONE-HISTORY-FILE.
+           IF W-STATUS NOT = '00' THEN
+               GOBACK.
+           PERFORM READ-ONE-ENTRY UNTIL AT-END.
+           CLOSE PHONE-HISTORY-FILE.
+           GOBACK.
+
+       READ-ONE-ENTRY.
+           READ PHONE-HISTORY-FILE
+               AT END
+                   SET AT-END TO TRUE
+               NOT AT END
+                   IF PH-OLD-PHONE = L-PHONE THEN
+                       MOVE PH-POSITION TO L-POSITION
+                   END-IF
+           END-READ.
