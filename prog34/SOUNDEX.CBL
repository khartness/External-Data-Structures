@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SOUNDEX.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Soundex-style phonetic code for the surname portion of a
+      *    "Last, First" customer name (the part up to the first
+      *    comma, or the whole field if there's no comma), for
+      *    FIND-SIMILAR-NAMES to flag likely duplicates that an exact
+      *    SEARCH-CUSTOMER-NAME match would miss -- "Smith, Robert"
+      *    and "Smyth, Bob" code the same on the surname even though
+      *    the full 30-byte fields are nothing alike.  This is the
+      *    common four-character letter-plus-three-digits form; it
+      *    doesn't chase every historical refinement (e.g. treating an
+      *    H or W between two like-coded letters as transparent), just
+      *    enough to catch simple misspellings and dropped/doubled
+      *    letters.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-SURNAME-END   PIC 99 COMP.
+       01  W-COMMA-POS     PIC 99 COMP.
+       01  W-I             PIC 99 COMP.
+       01  W-J             PIC 99 COMP.
+       01  W-CHAR          PIC X.
+       01  W-CODE          PIC X.
+       01  W-LAST-CODE     PIC X VALUE SPACE.
+       01  W-OUT           PIC X(4) VALUE SPACES.
+       01  W-OUT-LEN       PIC 9 COMP VALUE 0.
+       01  W-GOT-FIRST     PIC X VALUE 'N'.
+           88  GOT-FIRST       VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  L-NAME      PIC X(30).
+       01  L-CODE      PIC X(4).
+
+       PROCEDURE DIVISION USING L-NAME, L-CODE.
+       COMPUTE-SOUNDEX.
+           MOVE SPACES TO L-CODE, W-OUT.
+           MOVE 0 TO W-OUT-LEN.
+           MOVE 'N' TO W-GOT-FIRST.
+           MOVE SPACE TO W-LAST-CODE.
+           PERFORM FIND-SURNAME-END.
+           PERFORM VARYING W-I FROM 1 BY 1
+                   UNTIL W-I > W-SURNAME-END OR W-OUT-LEN >= 4
+               MOVE L-NAME(W-I:1) TO W-CHAR
+               IF W-CHAR >= 'A' AND W-CHAR <= 'Z' THEN
+                   PERFORM GET-DIGIT
+                   IF NOT GOT-FIRST THEN
+                       MOVE W-CHAR TO W-OUT(1:1)
+                       MOVE 1 TO W-OUT-LEN
+                       SET GOT-FIRST TO TRUE
+                   ELSE
+                       IF W-CODE NOT = '0' AND
+                          W-CODE NOT = W-LAST-CODE THEN
+                           ADD 1 TO W-OUT-LEN
+                           MOVE W-CODE TO W-OUT(W-OUT-LEN:1)
+                       END-IF
+                   END-IF
+                   MOVE W-CODE TO W-LAST-CODE
+               END-IF
+           END-PERFORM.
+           IF W-OUT-LEN > 0 THEN
+               ADD 1 TO W-OUT-LEN GIVING W-J
+               PERFORM VARYING W-J FROM W-J BY 1
+                       UNTIL W-J > 4
+                   MOVE '0' TO W-OUT(W-J:1)
+               END-PERFORM
+               MOVE W-OUT TO L-CODE
+           END-IF.
+           GOBACK.
+
+       FIND-SURNAME-END.
+           MOVE 0 TO W-COMMA-POS.
+           PERFORM VARYING W-I FROM 1 BY 1
+                   UNTIL W-I > 30 OR W-COMMA-POS > 0
+               IF L-NAME(W-I:1) = ',' THEN
+                   MOVE W-I TO W-COMMA-POS
+               END-IF
+           END-PERFORM.
+           IF W-COMMA-POS > 0 THEN
+               COMPUTE W-SURNAME-END = W-COMMA-POS - 1
+           ELSE
+               MOVE 30 TO W-SURNAME-END
+           END-IF.
+
+       GET-DIGIT.
+           EVALUATE W-CHAR
+               WHEN 'B' WHEN 'F' WHEN 'P' WHEN 'V'
+                   MOVE '1' TO W-CODE
+               WHEN 'C' WHEN 'G' WHEN 'J' WHEN 'K' WHEN 'Q' WHEN 'S'
+                       WHEN 'X' WHEN 'Z'
+                   MOVE '2' TO W-CODE
+               WHEN 'D' WHEN 'T'
+                   MOVE '3' TO W-CODE
+               WHEN 'L'
+                   MOVE '4' TO W-CODE
+               WHEN 'M' WHEN 'N'
+                   MOVE '5' TO W-CODE
+               WHEN 'R'
+                   MOVE '6' TO W-CODE
+               WHEN OTHER
+                   MOVE '0' TO W-CODE
+           END-EVALUATE.
