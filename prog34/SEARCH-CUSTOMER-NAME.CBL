@@ -29,15 +29,15 @@
                10  W-NAME-INDEX-SIZE   PIC 9(9) COMP.
                10  W-ROOT              PIC 9(9) COMP.
        01  W-BTREE-CACHE EXTERNAL.
-           02  W-CACHE-ENTRY OCCURS 25 TIMES INDEXED BY X-POS.
+           02  W-CACHE-ENTRY OCCURS 200 TIMES INDEXED BY X-POS.
                03  W-BTREE-RECORD  PIC 9(9) COMP VALUE 0.
                03  W-FREQUENCY     PIC 9(9) COMP VALUE 0.
                03  W-MODIFIED      PIC X VALUE 'N'.
                03  W-BTREE-REC.
                    05  W-LEAF      PIC X.
                    05  W-NUM-KEYS  PIC 999 COMP.
-                   05  W-KEY       PIC X(30) OCCURS 76 TIMES.
-                   05  W-LINK      PIC 9(9) COMP OCCURS 77 TIMES.
+                   05  W-KEY       PIC X(30) OCCURS 77 TIMES.
+                   05  W-LINK      PIC 9(9) COMP OCCURS 78 TIMES.
        01  W-BTREE-STACK EXTERNAL.
            05  W-TOP   PIC 9 COMP VALUE 0.
            05  W-POS   PIC 9(9) COMP OCCURS 7 TIMES.
@@ -47,6 +47,9 @@
        01  X           PIC 99 COMP.
        01  W-LFU       PIC 99 COMP.
        01  W-TEMP      PIC 9(9) COMP.
+       01  W-CACHE-STATS EXTERNAL.
+           05  W-CACHE-HITS    PIC 9(9) COMP VALUE 0.
+           05  W-CACHE-MISSES  PIC 9(9) COMP VALUE 0.
        
        LINKAGE SECTION.
        01  L-POSITION  PIC 9(9) COMP.
@@ -90,12 +93,14 @@
        READ-RECORD.
            MOVE 1 TO W-LFU.
            PERFORM VARYING X-POS FROM 1 BY 1
-                 UNTIL X-POS > 25 OR W-BTREE-RECORD(X-POS) = W-BTREE-POS
+                 UNTIL X-POS > 200 OR
+                       W-BTREE-RECORD(X-POS) = W-BTREE-POS
                IF W-FREQUENCY(X-POS) < W-FREQUENCY(W-LFU) THEN
                    SET W-LFU TO X-POS
                END-IF
            END-PERFORM.
-           IF X-POS > 25 THEN
+           IF X-POS > 200 THEN
+               ADD 1 TO W-CACHE-MISSES
                SET X-POS TO W-LFU
                IF W-MODIFIED(X-POS) = 'Y' THEN
                    MOVE W-BTREE-POS TO W-TEMP
@@ -106,6 +111,8 @@
                MOVE 0 TO W-FREQUENCY(X-POS)
                MOVE W-BTREE-POS TO W-BTREE-RECORD(X-POS)
                READ NAME-INDEX-FILE
-               CALL 'UNPACK-DATA'
-                   USING NAMEINDEX-REC, W-BTREE-REC(X-POS).
+               CALL 'UNPACK-RECORD'
+                   USING NAMEINDEX-REC, W-BTREE-REC(X-POS)
+           ELSE
+               ADD 1 TO W-CACHE-HITS.
            ADD 1 TO W-FREQUENCY(X-POS).
