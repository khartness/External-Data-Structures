@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           WRITE-OPERATIONS-LOG.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Appends one summary entry to the operations log opened by
+      *    OPEN-OPERATIONS-LOG -- one line per run, not one per add,
+      *    so a batch of a thousand adds doesn't turn into a thousand
+      *    log lines the way JOURNAL-FILE already does.  Callers pass
+      *    the run's totals straight from the EXTERNAL counters
+      *    ADD-CUSTOMER-NAME and ADD-CUSTOMER-PHONE already keep
+      *    (W-BTREE-STATS, W-HASH-STATS) -- this only stamps the date
+      *    and time and writes the line.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATIONS-LOG-FILE ASSIGN TO W-OPSLOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATIONS-LOG-FILE EXTERNAL.
+       01  OPERATIONS-LOG-REC.
+           05  OL-DATE             PIC 9(8).
+           05  OL-TIME             PIC 9(6).
+           05  OL-NAMES-ADDED      PIC 9(9).
+           05  OL-PHONES-ADDED     PIC 9(9).
+           05  OL-NODE-SPLITS      PIC 9(9).
+           05  OL-NEW-ROOTS        PIC 9(9).
+           05  OL-BUCKET-SPLITS    PIC 9(9).
+           05  OL-BUCKET-DOUBLINGS PIC 9(9).
+           05  OL-HASH-COLLISIONS  PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  W-OPSLOG-FILENAME EXTERNAL PIC X(512).
+
+       LINKAGE SECTION.
+       01  L-NAMES-ADDED       PIC 9(9) COMP.
+       01  L-PHONES-ADDED      PIC 9(9) COMP.
+       01  L-NODE-SPLITS       PIC 9(9) COMP.
+       01  L-NEW-ROOTS         PIC 9(9) COMP.
+       01  L-BUCKET-SPLITS     PIC 9(9) COMP.
+       01  L-BUCKET-DOUBLINGS  PIC 9(9) COMP.
+       01  L-HASH-COLLISIONS   PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-NAMES-ADDED, L-PHONES-ADDED,
+               L-NODE-SPLITS, L-NEW-ROOTS, L-BUCKET-SPLITS,
+               L-BUCKET-DOUBLINGS, L-HASH-COLLISIONS.
+       APPEND-ENTRY.
+           ACCEPT OL-DATE FROM DATE YYYYMMDD.
+           ACCEPT OL-TIME FROM TIME.
+           MOVE L-NAMES-ADDED TO OL-NAMES-ADDED.
+           MOVE L-PHONES-ADDED TO OL-PHONES-ADDED.
+           MOVE L-NODE-SPLITS TO OL-NODE-SPLITS.
+           MOVE L-NEW-ROOTS TO OL-NEW-ROOTS.
+           MOVE L-BUCKET-SPLITS TO OL-BUCKET-SPLITS.
+           MOVE L-BUCKET-DOUBLINGS TO OL-BUCKET-DOUBLINGS.
+           MOVE L-HASH-COLLISIONS TO OL-HASH-COLLISIONS.
+           WRITE OPERATIONS-LOG-REC.
+           GOBACK.
