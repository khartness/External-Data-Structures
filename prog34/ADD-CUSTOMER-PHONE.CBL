@@ -1,7 +1,13 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.
            ADD-CUSTOMER-PHONE.
-       
+      *DESCRIPTION.
+      *    Hashes a phone number into BUCKET-FILE against the position
+      *    ADD-CUSTOMER-MASTER handed back, splitting the bucket and
+      *    doubling BUCKET-INDEX when it fills.  VALIDATE-NANP-PHONE
+      *    is checked first so a mistyped or made-up number never gets
+      *    as far as SEARCH-CUSTOMER-PHONE and the hash table.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -26,7 +32,7 @@
            05  BUCKET-PAIR     OCCURS 1 TO 292 TIMES
                                DEPENDING ON BUCKET-LENGTH
                                INDEXED BY X-PAIR.
-               10  BR-KEY  PIC 9(10).
+               10  BR-KEY  PIC 9(15).
                10  BR-LINK PIC 9(9) COMP.
        
        WORKING-STORAGE SECTION.
@@ -35,11 +41,12 @@
        01  W-TABLESIZE IS EXTERNAL PIC 9(9) COMP.
        01  W-BUCKET-FILE-SIZE is external     PIC 9(9) COMP.
        01  W-EHT-CACHE IS EXTERNAL.
-           05  W-RECORD-POS        PIC 9(9) COMP OCCURS 512 TIMES
-                                   VALUE 0.
-           05  W-BUCKET-POS        PIC 9(9) COMP OCCURS 512 TIMES
-                                   VALUE 0.
-       01  W-ENTRY-POS             PIC 999 COMP.
+           05  W-EHT-ENTRY         OCCURS 1 TO 65536 TIMES
+                                   DEPENDING ON W-TABLESIZE
+                                   INDEXED BY X-EHT.
+               10  W-RECORD-POS    PIC 9(9) COMP.
+               10  W-BUCKET-POS    PIC 9(9) COMP.
+       01  W-ENTRY-POS             PIC 9(9) COMP.
        01  W-NEW-HASH-KEY          PIC 9(9) COMP.
        01  W-HASH-KEY              PIC 9(9) COMP.
        01  OLD-BUCKET-REC.
@@ -47,30 +54,92 @@
            05  OLD-PAIR            OCCURS 1 TO 292 TIMES
                                    DEPENDING ON OLD-LENGTH
                                    INDEXED BY X-OLDPAIR.
-               10  OLD-KEY     PIC 9(10).
+               10  OLD-KEY     PIC 9(15).
                10  OLD-LINK    PIC 9(9) COMP.
        01  NEW-BUCKET-REC.
            05  NEW-LENGTH          PIC 999 COMP.
            05  NEW-PAIR            OCCURS 1 TO 292 TIMES
                                    DEPENDING ON NEW-LENGTH
                                    INDEXED BY X-NEWPAIR.
-               10  NEW-KEY     PIC 9(10).
+               10  NEW-KEY     PIC 9(15).
                10  NEW-LINK    PIC 9(9) COMP.
        01  W-NUM-DIFFERENT     PIC 999 COMP VALUE 0.
-           
+       01  W-MASTER-FOUND  PIC X.
+           88  W-MASTER-RECORD-FOUND  VALUE 'Y'.
+       01  W-MASTER-ACCOUNT    PIC 9(9) COMP.
+       01  W-MASTER-NAME       PIC X(30).
+       01  W-MASTER-ADDRESS    PIC X(40).
+       01  W-MASTER-PLAN       PIC X(4).
+       01  W-MASTER-STATUS-CODE PIC X.
+       01  W-HASH-STATS IS EXTERNAL.
+           05  W-HASH-CALLS        PIC 9(9) COMP VALUE 0.
+           05  W-HASH-COLLISIONS   PIC 9(9) COMP VALUE 0.
+           05  W-PHONES-ADDED      PIC 9(9) COMP VALUE 0.
+           05  W-BUCKET-SPLITS     PIC 9(9) COMP VALUE 0.
+           05  W-BUCKET-DOUBLINGS  PIC 9(9) COMP VALUE 0.
+       01  W-JOURNAL-OP        PIC X(15) VALUE 'ADD-CUST-PHONE'.
+       01  W-JOURNAL-KEY       PIC X(30).
+       01  W-JOURNAL-BEFORE    PIC 9(9) COMP VALUE 0.
+       01  W-PHONE-VALID       PIC X.
+           88  PHONE-VALID         VALUE 'Y'.
+      *    Per-account phone limit -- how many numbers L-POSITION may
+      *    carry.  CM-PHONE-LIMIT (read through GET-PHONE-POLICY) wins
+      *    when the account has its own override on file; otherwise
+      *    DL100_PHONE_LIMIT sets the shop-wide default, the same
+      *    ACCEPT FROM ENVIRONMENT / zero-means-not-set idiom used
+      *    elsewhere (see CALL-INDEX-WARNING-REPORT).
+       01  W-SYSTEM-PHONE-LIMIT    PIC 99.
+       01  W-OWN-PHONE-LIMIT       PIC 99.
+       01  W-OWN-SHARED-LINE       PIC X.
+           88  W-OWN-SHARING-ALLOWED   VALUE 'Y'.
+       01  W-EFFECTIVE-LIMIT       PIC 99.
+       01  W-OWNER-PHONE-LIMIT     PIC 99.
+       01  W-OWNER-SHARED-LINE     PIC X.
+           88  W-OWNER-SHARING-ALLOWED VALUE 'Y'.
+       01  W-EXISTING-OWNER        PIC 9(9) COMP.
+       01  W-SHARING-OK            PIC X VALUE 'N'.
+           88  W-LINE-MAY-BE-SHARED   VALUE 'Y'.
+       01  W-ACCOUNT-PHONES.
+           05  W-ACCOUNT-PHONE-COUNT   PIC 999 COMP.
+           05  W-ACCOUNT-PHONE  PIC 9(15) OCCURS 50 TIMES.
+
        LINKAGE SECTION.
        01  L-STATUS    PIC 9.
            88  STATUS-OK VALUE 0.
            88  STATUS-DUPLICATE-KEY VALUE 1.
            88  STATUS-OTHER VALUE 2.
-       01  L-PHONE     PIC 9(10).
+           88  STATUS-INVALID-FORMAT VALUE 3.
+           88  STATUS-LIMIT-EXCEEDED VALUE 4.
+       01  L-PHONE     PIC 9(15).
        01  L-POSITION  PIC 9(9) COMP.
-       
+
        PROCEDURE DIVISION USING L-STATUS, L-PHONE, L-POSITION.
        ENTRY-POINT.
            SET STATUS-OK TO TRUE.
+           MOVE 'N' TO W-SHARING-OK.
+           CALL 'GET-CUSTOMER-MASTER' USING L-POSITION, W-MASTER-FOUND,
+               W-MASTER-ACCOUNT, W-MASTER-NAME, W-MASTER-ADDRESS,
+               W-MASTER-PLAN, W-MASTER-STATUS-CODE.
+           IF NOT W-MASTER-RECORD-FOUND THEN
+               SET STATUS-OTHER TO TRUE
+               GOBACK.
+           CALL 'VALIDATE-NANP-PHONE' USING L-PHONE, W-PHONE-VALID.
+           IF NOT PHONE-VALID THEN
+               SET STATUS-INVALID-FORMAT TO TRUE
+               GOBACK.
+           CALL 'GET-PHONE-POLICY' USING L-POSITION, W-OWN-PHONE-LIMIT,
+               W-OWN-SHARED-LINE.
+           PERFORM CHECK-ACCOUNT-PHONE-LIMIT.
+           IF STATUS-LIMIT-EXCEEDED THEN
+               GOBACK.
            CALL 'SEARCH-CUSTOMER-PHONE' USING W-HASH-KEY, L-PHONE.
            IF W-HASH-KEY NOT = 0 THEN
+               MOVE W-HASH-KEY TO W-EXISTING-OWNER
+               PERFORM CHECK-LINE-SHARING
+           END-IF.
+           IF W-HASH-KEY NOT = 0 AND
+                   (NOT W-LINE-MAY-BE-SHARED OR
+                    W-EXISTING-OWNER = L-POSITION) THEN
                SET STATUS-DUPLICATE-KEY TO TRUE
            ELSE IF BUCKET-LENGTH < 292 THEN
                ADD 1 TO BUCKET-LENGTH
@@ -97,9 +166,42 @@
                        GOBACK
                END-WRITE
                PERFORM CHANGE-BUCKET-INDEX.
+           IF STATUS-OK THEN
+               ADD 1 TO W-PHONES-ADDED
+               MOVE L-PHONE TO W-JOURNAL-KEY
+               CALL 'WRITE-JOURNAL' USING W-JOURNAL-OP, W-JOURNAL-KEY,
+                   W-JOURNAL-BEFORE, L-POSITION
+           END-IF.
            GOBACK.
-       
+
+       CHECK-ACCOUNT-PHONE-LIMIT.
+           IF W-OWN-PHONE-LIMIT NOT = 0 THEN
+               MOVE W-OWN-PHONE-LIMIT TO W-EFFECTIVE-LIMIT
+           ELSE
+               ACCEPT W-SYSTEM-PHONE-LIMIT FROM ENVIRONMENT
+                   "DL100_PHONE_LIMIT"
+               IF W-SYSTEM-PHONE-LIMIT = 0 THEN
+                   MOVE 5 TO W-SYSTEM-PHONE-LIMIT
+               END-IF
+               MOVE W-SYSTEM-PHONE-LIMIT TO W-EFFECTIVE-LIMIT
+           END-IF.
+           CALL 'FIND-ACCOUNT-PHONES' USING L-POSITION,
+               W-ACCOUNT-PHONES.
+           IF W-ACCOUNT-PHONE-COUNT >= W-EFFECTIVE-LIMIT THEN
+               SET STATUS-LIMIT-EXCEEDED TO TRUE
+           END-IF.
+
+       CHECK-LINE-SHARING.
+           CALL 'GET-PHONE-POLICY' USING W-EXISTING-OWNER,
+               W-OWNER-PHONE-LIMIT, W-OWNER-SHARED-LINE.
+           IF W-OWN-SHARING-ALLOWED AND W-OWNER-SHARING-ALLOWED THEN
+               SET W-LINE-MAY-BE-SHARED TO TRUE
+           ELSE
+               MOVE 'N' TO W-SHARING-OK
+           END-IF.
+
        SPLIT-BUCKET.
+           ADD 1 TO W-BUCKET-SPLITS.
            MOVE 0 TO OLD-LENGTH, NEW-LENGTH, W-NUM-DIFFERENT.
            CALL 'HASH-PHONE' USING W-NEW-HASH-KEY, L-PHONE.
            COMPUTE W-HASH-POS =
@@ -109,6 +211,8 @@
                CALL 'HASH-PHONE' USING W-HASH-KEY, BR-KEY(X-PAIR)
                IF W-NEW-HASH-KEY NOT = W-HASH-KEY THEN
                    ADD 1 TO W-NUM-DIFFERENT
+               ELSE
+                   ADD 1 TO W-HASH-COLLISIONS
                END-IF
                IF W-HASH-POS = FUNCTION MOD(W-HASH-KEY, W-TABLESIZE) + 2
                    ADD 1 TO NEW-LENGTH
@@ -127,14 +231,14 @@
                    PERFORM DOUBLE-BUCKET-INDEX.
 
        DOUBLE-BUCKET-INDEX.
-           IF W-TABLESIZE < 512 THEN
-               PERFORM VARYING W-ENTRY-POS FROM 1 BY 1
-                       UNTIL W-POS > W-TABLESIZE
-                   ADD W-TABLESIZE TO W-RECORD-POS(W-ENTRY-POS)
-                       GIVING W-RECORD-POS(W-ENTRY-POS + W-TABLESIZE)
-                   MOVE W-BUCKET-POS(W-ENTRY-POS)
-                       TO W-BUCKET-POS(W-ENTRY-POS + W-TABLESIZE)
-               END-PERFORM.
+           ADD 1 TO W-BUCKET-DOUBLINGS.
+           PERFORM VARYING W-ENTRY-POS FROM 1 BY 1
+                   UNTIL W-ENTRY-POS > W-TABLESIZE
+               ADD W-TABLESIZE TO W-RECORD-POS(W-ENTRY-POS)
+                   GIVING W-RECORD-POS(W-ENTRY-POS + W-TABLESIZE)
+               MOVE W-BUCKET-POS(W-ENTRY-POS)
+                   TO W-BUCKET-POS(W-ENTRY-POS + W-TABLESIZE)
+           END-PERFORM.
            MOVE 2 TO W-HASH-POS.
            PERFORM UNTIL W-HASH-POS > W-TABLESIZE + 1
                READ BUCKET-INDEX
@@ -147,11 +251,7 @@
            REWRITE BI-BUCKET FROM W-TABLESIZE.
        
        CHANGE-BUCKET-INDEX.
-           IF W-TABLESIZE > 512 THEN
-               COMPUTE W-ENTRY-POS = FUNCTION MOD(W-HASH-POS - 2, 512)
-                                     + 1
-           ELSE
-               SUBTRACT 1 FROM W-HASH-POS GIVING W-ENTRY-POS.
+           SUBTRACT 1 FROM W-HASH-POS GIVING W-ENTRY-POS.
            MOVE W-HASH-POS TO W-RECORD-POS(W-ENTRY-POS).
            MOVE W-BUCKET TO W-BUCKET-POS(W-ENTRY-POS).
            REWRITE BI-BUCKET FROM W-BUCKET
