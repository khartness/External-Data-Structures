@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           OPEN-OPERATIONS-LOG.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Opens the structure-growth operations log appended to by
+      *    WRITE-OPERATIONS-LOG at the end of a batch run -- one line
+      *    per run, so B+ tree splits, EHT bucket splits/doublings,
+      *    and collisions can be trended over time instead of only
+      *    noticed once CAPACITY-REPORT shows something already big.
+      *    Append-only, same as OPEN-JOURNAL, so a fresh file is
+      *    simply an empty one.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATIONS-LOG-FILE ASSIGN TO W-OPSLOG-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS W-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATIONS-LOG-FILE EXTERNAL.
+       01  OPERATIONS-LOG-REC.
+           05  OL-DATE             PIC 9(8).
+           05  OL-TIME             PIC 9(6).
+           05  OL-NAMES-ADDED      PIC 9(9).
+           05  OL-PHONES-ADDED     PIC 9(9).
+           05  OL-NODE-SPLITS      PIC 9(9).
+           05  OL-NEW-ROOTS        PIC 9(9).
+           05  OL-BUCKET-SPLITS    PIC 9(9).
+           05  OL-BUCKET-DOUBLINGS PIC 9(9).
+           05  OL-HASH-COLLISIONS  PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  W-OPSLOG-FILENAME EXTERNAL PIC X(512).
+       01  W-STATUS                   PIC XX.
+
+       LINKAGE SECTION.
+       01  L-FILENAME  PIC X(512).
+
+       PROCEDURE DIVISION USING L-FILENAME.
+       PREPARE-FILE.
+           MOVE L-FILENAME TO W-OPSLOG-FILENAME.
+           OPEN EXTEND OPERATIONS-LOG-FILE.
+           IF W-STATUS NOT = '00' THEN
+               OPEN OUTPUT OPERATIONS-LOG-FILE
+               IF W-STATUS NOT = '00' THEN
+                   DISPLAY "Unable to open operations log: ", L-FILENAME
+               END-IF
+           END-IF.
+           GOBACK.
