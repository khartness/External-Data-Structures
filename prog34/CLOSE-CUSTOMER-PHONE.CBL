@@ -26,20 +26,29 @@
            05  BUCKET-PAIR     OCCURS 1 TO 292 TIMES
                                DEPENDING ON BUCKET-LENGTH
                                INDEXED BY X-PAIR.
-               10  BR-KEY  PIC 9(10).
+               10  BR-KEY  PIC 9(15).
                10  BR-LINK PIC 9(9) COMP.
        
        WORKING-STORAGE SECTION.
        01  W-HASH-POS IS EXTERNAL  PIC 9(9) COMP.
        01  W-BUCKET IS EXTERNAL    PIC 9(9) COMP.
        01  W-TABLESIZE IS EXTERNAL PIC 9(9) COMP.
-       01  W-BUCKET-FILE-SIZE      PIC 9(9) COMP.
+       01  W-BUCKET-FILE-SIZE IS EXTERNAL PIC 9(9) COMP.
        01  W-EHT-CACHE IS EXTERNAL.
-           05  W-RECORD-POS        PIC 9(9) COMP OCCURS 512 TIMES
-                                   VALUE 0.
-           05  W-BUCKET-POS        PIC 9(9) COMP OCCURS 512 TIMES
-                                   VALUE 0.
-           
+           05  W-EHT-ENTRY         OCCURS 1 TO 65536 TIMES
+                                   DEPENDING ON W-TABLESIZE
+                                   INDEXED BY X-EHT.
+               10  W-RECORD-POS    PIC 9(9) COMP.
+               10  W-BUCKET-POS    PIC 9(9) COMP.
+       01  W-HASH-STATS IS EXTERNAL.
+           05  W-HASH-CALLS        PIC 9(9) COMP VALUE 0.
+           05  W-HASH-COLLISIONS   PIC 9(9) COMP VALUE 0.
+           05  W-PHONES-ADDED      PIC 9(9) COMP VALUE 0.
+           05  W-BUCKET-SPLITS     PIC 9(9) COMP VALUE 0.
+           05  W-BUCKET-DOUBLINGS  PIC 9(9) COMP VALUE 0.
+       01  W-SHOW-CALLS            PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-COLLISIONS       PIC ZZZ,ZZZ,ZZ9.
+
        PROCEDURE DIVISION.
        CLOSE-FILES.
       * I've been using a "write through" approach to ensure every
@@ -50,4 +59,9 @@
            REWRITE BUCKET-REC.
            CLOSE BUCKET-FILE.
            CLOSE BUCKET-INDEX.
+           MOVE W-HASH-CALLS TO W-SHOW-CALLS.
+           MOVE W-HASH-COLLISIONS TO W-SHOW-COLLISIONS.
+           DISPLAY " ".
+           DISPLAY "PHONE HASH CALLS:      ", W-SHOW-CALLS.
+           DISPLAY "PHONE HASH COLLISIONS: ", W-SHOW-COLLISIONS.
            GOBACK.
