@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           FIND-ACCOUNT-PHONES.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    There is no index from a customer master position to the
+      *    phone numbers tied to it -- the EHT is keyed by phone number,
+      *    not by account -- so this walks every bucket in BUCKET-FILE
+      *    looking for BR-LINK entries that point back at the given
+      *    position, the same "read the whole bucket file in relative
+      *    order" access COMPACT-CUSTOMER-PHONE already uses.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUCKET-INDEX ASSIGN TO W-FILENAME1
+           ORGANIZATION IS RELATIVE
+           ACCESS IS RANDOM
+           RELATIVE KEY IS W-HASH-POS.
+
+           SELECT BUCKET-FILE ASSIGN TO W-FILENAME2
+           ORGANIZATION IS RELATIVE
+           ACCESS IS RANDOM
+           RELATIVE KEY IS W-BUCKET.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BUCKET-INDEX EXTERNAL.
+       01  BI-BUCKET   PIC 9(9) COMP.
+
+       FD  BUCKET-FILE EXTERNAL.
+       01  BUCKET-REC.
+           05  BUCKET-LENGTH   PIC 999 COMP.
+           05  BUCKET-PAIR     OCCURS 1 TO 292 TIMES
+                               DEPENDING ON BUCKET-LENGTH
+                               INDEXED BY X-PAIR.
+               10  BR-KEY  PIC 9(15).
+               10  BR-LINK PIC 9(9) COMP.
+
+       WORKING-STORAGE SECTION.
+       01  W-HASH-POS IS EXTERNAL  PIC 9(9) COMP.
+       01  W-BUCKET IS EXTERNAL    PIC 9(9) COMP.
+       01  W-TABLESIZE IS EXTERNAL PIC 9(9) COMP.
+       01  W-BUCKET-FILE-SIZE is external     PIC 9(9) COMP.
+       01  W-EHT-CACHE IS EXTERNAL.
+           05  W-EHT-ENTRY         OCCURS 1 TO 65536 TIMES
+                                   DEPENDING ON W-TABLESIZE
+                                   INDEXED BY X-EHT.
+               10  W-RECORD-POS    PIC 9(9) COMP.
+               10  W-BUCKET-POS    PIC 9(9) COMP.
+
+       LINKAGE SECTION.
+       01  L-POSITION      PIC 9(9) COMP.
+       01  L-LIST-NAME.
+           02  L-LIST-LENGTH   PIC 999 COMP.
+           02  L-LIST-PHONE    PIC 9(15) OCCURS 50 TIMES.
+
+       PROCEDURE DIVISION USING L-POSITION, L-LIST-NAME.
+       ENTRY-POINT.
+           MOVE 0 TO L-LIST-LENGTH.
+           MOVE 2 TO W-BUCKET.
+           PERFORM SCAN-ONE-BUCKET UNTIL W-BUCKET > W-BUCKET-FILE-SIZE.
+           GOBACK.
+
+       SCAN-ONE-BUCKET.
+           READ BUCKET-FILE.
+           PERFORM VARYING X-PAIR FROM 1 BY 1
+                   UNTIL X-PAIR > BUCKET-LENGTH
+               IF BR-LINK(X-PAIR) = L-POSITION AND
+                       L-LIST-LENGTH < 50 THEN
+                   ADD 1 TO L-LIST-LENGTH
+                   MOVE BR-KEY(X-PAIR) TO L-LIST-PHONE(L-LIST-LENGTH)
+               END-IF
+           END-PERFORM.
+           ADD 1 TO W-BUCKET.
