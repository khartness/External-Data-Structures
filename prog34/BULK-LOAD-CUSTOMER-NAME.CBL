@@ -0,0 +1,364 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  BULK-LOAD-CUSTOMER-NAME.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Bottom-up bulk loader for the customer name B+ Tree.  Takes
+      *    a pre-sorted flat name/position file -- the same layout
+      *    EXPORT-CUSTOMER-NAME writes -- and packs it straight into
+      *    leaves and the branch levels above them in one pass, the
+      *    way a real bulk loader skips ADD-CUSTOMER-NAME's per-row
+      *    search/insert/split path entirely.
+      *
+      *    Leaves are packed left to right exactly like BT-INSERT-NODE
+      *    packs them (PACK-RECORD, back off and start a new node on
+      *    RECORD-FULL), chained through the same trailing sibling
+      *    link slot COLLECT-FROM-LEAF and EXPORT-CUSTOMER-NAME follow,
+      *    with MINIMAL-SEPARATOR called between the two boundary keys
+      *    exactly as SPLIT-NODE does for a leaf split.  Since no
+      *    branch node is ever written while a leaf is being filled,
+      *    consecutive leaves land on consecutive relative positions,
+      *    so each leaf's sibling link and its separator's right-hand
+      *    position are both known the moment it closes -- no need to
+      *    go back and patch anything once the next leaf is written.
+      *
+      *    The branch levels above the leaves are built the same way
+      *    BT-ADD-NEW propagates a split upward (PERFORM UNTIL NO-SPLIT
+      *    OR W-TOP = 0): each level keeps one node open at a time,
+      *    and when it fills, the key that overflowed is carried up to
+      *    the level above along with the newly-closed node's position,
+      *    exactly the way a middle key is promoted to a new root
+      *    there.  This assumes NAME-INDEX-FILE is fresh (or is being
+      *    rebuilt from scratch) -- like any bulk loader, it writes a
+      *    brand new tree rather than merging into a live one.
+      *
+      *    Caller opens NAME-INDEX-FILE the normal way first (via
+      *    OPEN-CUSTOMER-NAME), same as any other prog34 program.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-INDEX-FILE ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-BTREE-POS.
+
+           SELECT LOAD-INPUT-FILE ASSIGN TO L-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-INDEX-FILE EXTERNAL.
+       01  NAMEINDEX-REC.
+           05  IF-PREFIX   PIC 999 COMP.
+           05  IF-DATA     PIC X(510).
+
+       FD  LOAD-INPUT-FILE.
+       01  LOAD-INPUT-REC.
+           05  LI-NAME     PIC X(30).
+           05  LI-POSITION PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  W-BTREE-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-INDEX-STUFF EXTERNAL.
+           05  W-NAME-INDEX-CHANGED PIC X VALUE 'N'.
+           05  W-NAME-INDEX-HEADER.
+               10  W-NAME-INDEX-SIZE   PIC 9(9) COMP.
+               10  W-ROOT              PIC 9(9) COMP.
+
+       01  W-STATUS        PIC 9 COMP.
+           88  RECORD-FULL VALUE 1.
+       01  W-CLOSE-POS     PIC 9(9) COMP.
+
+       01  W-EOF-SW        PIC X VALUE 'N'.
+           88  W-INPUT-EOF     VALUE 'Y'.
+       01  W-NEW-NAME      PIC X(30).
+       01  W-NEW-POS       PIC 9(9) COMP.
+
+      *    The leaf currently being filled.  Layout matches PACK-
+      *    RECORD's L-TABLE exactly (leaf flag, key count, keys, links)
+      *    so it can be handed to PACK-RECORD directly, the same way
+      *    W-BTREE-REC is in ADD-CUSTOMER-NAME.
+       01  W-CUR-LEAF.
+           05  W-CL-LEAF       PIC X VALUE 'Y'.
+           05  W-CL-NUM-KEYS   PIC 999 COMP VALUE 0.
+           05  W-CL-KEY        PIC X(30) OCCURS 77 TIMES.
+           05  W-CL-LINK       PIC 9(9) COMP OCCURS 78 TIMES.
+       01  W-LEAF-OPEN      PIC X VALUE 'N'.
+       01  W-FIRST-LEAF-POS PIC 9(9) COMP VALUE 0.
+       01  W-LAST-LEAF-POS  PIC 9(9) COMP VALUE 0.
+
+      *    One entry per leaf boundary: the separator between a closed
+      *    leaf and the one that follows it, and the following leaf's
+      *    (already known, since leaf positions run consecutively)
+      *    relative position.  Feeds the branch levels once every leaf
+      *    has been written.
+       01  W-LEAF-BOUNDARY-TABLE.
+           05  W-LB-ENTRY OCCURS 5000 TIMES.
+               10  W-LB-SEP        PIC X(30).
+               10  W-LB-RIGHT-POS  PIC 9(9) COMP.
+       01  W-LB-COUNT      PIC 9(9) COMP VALUE 0.
+       01  W-LB-IDX        PIC 9(9) COMP.
+
+      *    One node-in-progress per branch level, plus the key that
+      *    overflowed the last time this level closed a node, stashed
+      *    until the level's next closure supplies the position it
+      *    pairs with.
+       01  W-BRANCH-LEVELS.
+           05  W-LV OCCURS 10 TIMES.
+               10  W-LV-OPEN       PIC X VALUE 'N'.
+               10  W-LV-HAS-STASH  PIC X VALUE 'N'.
+               10  W-LV-STASH-KEY  PIC X(30).
+               10  W-LV-NODE.
+                   15  W-LV-LEAF       PIC X VALUE 'N'.
+                   15  W-LV-NUM-KEYS   PIC 999 COMP VALUE 0.
+                   15  W-LV-KEY        PIC X(30) OCCURS 77 TIMES.
+                   15  W-LV-LINK       PIC 9(9) COMP OCCURS 78 TIMES.
+
+       01  W-PL            PIC 99 COMP.
+       01  W-PK            PIC X(30).
+       01  W-PP            PIC 9(9) COMP.
+       01  W-P-CONT        PIC X.
+       01  W-NEXT-PK       PIC X(30).
+       01  W-NEXT-PP       PIC 9(9) COMP.
+
+       01  W-RESOLVED-POS  PIC 9(9) COMP.
+       01  W-FL            PIC 99 COMP.
+       01  W-FL-CONT       PIC X.
+
+       LINKAGE SECTION.
+       01  L-INPUT-FILENAME    PIC X(512).
+       01  L-STATUS            PIC 9.
+           88  STATUS-OK           VALUE 0.
+           88  STATUS-OTHER        VALUE 2.
+       01  L-COUNT-LOADED      PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-INPUT-FILENAME, L-STATUS,
+               L-COUNT-LOADED.
+       BT-BULK-LOAD.
+           SET STATUS-OK TO TRUE.
+           MOVE 0 TO L-COUNT-LOADED.
+           MOVE 0 TO W-LB-COUNT.
+           OPEN INPUT LOAD-INPUT-FILE.
+           PERFORM READ-INPUT-ROW.
+           PERFORM BUILD-LEAVES UNTIL W-INPUT-EOF.
+           CLOSE LOAD-INPUT-FILE.
+
+           IF W-LEAF-OPEN = 'Y' THEN
+               PERFORM CLOSE-FINAL-LEAF
+           ELSE
+               MOVE 0 TO W-ROOT
+           END-IF.
+
+           IF W-LAST-LEAF-POS NOT = 0 THEN
+               IF W-LB-COUNT = 0 THEN
+      *            only one leaf was ever needed -- it is the root
+                   MOVE W-FIRST-LEAF-POS TO W-ROOT
+               ELSE
+                   PERFORM BUILD-BRANCH-LEVELS
+               END-IF
+           END-IF.
+
+           MOVE W-NAME-INDEX-SIZE TO L-COUNT-LOADED.
+           MOVE 'Y' TO W-NAME-INDEX-CHANGED.
+           MOVE 1 TO W-BTREE-POS.
+           REWRITE NAMEINDEX-REC FROM W-NAME-INDEX-HEADER.
+           MOVE 'N' TO W-NAME-INDEX-CHANGED.
+           GOBACK.
+
+       READ-INPUT-ROW.
+           READ LOAD-INPUT-FILE
+               AT END
+                   SET W-INPUT-EOF TO TRUE
+               NOT AT END
+                   MOVE LI-NAME TO W-NEW-NAME
+                   MOVE LI-POSITION TO W-NEW-POS
+           END-READ.
+
+       BUILD-LEAVES.
+           IF W-LEAF-OPEN = 'N' THEN
+               PERFORM OPEN-NEW-LEAF
+           ELSE
+               ADD 1 TO W-CL-NUM-KEYS
+               MOVE W-NEW-NAME TO W-CL-KEY(W-CL-NUM-KEYS)
+               MOVE W-NEW-POS TO W-CL-LINK(W-CL-NUM-KEYS)
+               CALL 'PACK-RECORD'
+                   USING W-STATUS, NAMEINDEX-REC, W-CUR-LEAF
+               IF RECORD-FULL THEN
+                   SUBTRACT 1 FROM W-CL-NUM-KEYS
+                   PERFORM CLOSE-CURRENT-LEAF
+                   PERFORM OPEN-NEW-LEAF
+               END-IF
+           END-IF.
+           PERFORM READ-INPUT-ROW.
+
+       OPEN-NEW-LEAF.
+           MOVE 'Y' TO W-LEAF-OPEN.
+           MOVE 'Y' TO W-CL-LEAF.
+           MOVE 1 TO W-CL-NUM-KEYS.
+           MOVE W-NEW-NAME TO W-CL-KEY(1).
+           MOVE W-NEW-POS TO W-CL-LINK(1).
+
+       CLOSE-CURRENT-LEAF.
+           ADD 1 TO W-NAME-INDEX-SIZE.
+           MOVE W-NAME-INDEX-SIZE TO W-CLOSE-POS.
+      *    the next leaf hasn't been written yet, but it will land on
+      *    the very next relative position -- nothing else is written
+      *    to the file while a run of leaves is being packed
+           COMPUTE W-CL-LINK(W-CL-NUM-KEYS + 1) = W-CLOSE-POS + 1.
+           CALL 'PACK-RECORD' USING W-STATUS, NAMEINDEX-REC, W-CUR-LEAF.
+           MOVE W-CLOSE-POS TO W-BTREE-POS.
+           WRITE NAMEINDEX-REC
+               INVALID KEY
+                   DISPLAY "Unable to write index!"
+                   SET STATUS-OTHER TO TRUE
+           END-WRITE.
+           IF W-FIRST-LEAF-POS = 0 THEN
+               MOVE W-CLOSE-POS TO W-FIRST-LEAF-POS
+           END-IF.
+           ADD 1 TO W-LB-COUNT.
+           CALL 'MINIMAL-SEPARATOR' USING W-CL-KEY(W-CL-NUM-KEYS),
+               W-NEW-NAME, W-LB-SEP(W-LB-COUNT).
+           COMPUTE W-LB-RIGHT-POS(W-LB-COUNT) = W-CLOSE-POS + 1.
+
+       CLOSE-FINAL-LEAF.
+           ADD 1 TO W-NAME-INDEX-SIZE.
+           MOVE W-NAME-INDEX-SIZE TO W-CLOSE-POS.
+           MOVE 0 TO W-CL-LINK(W-CL-NUM-KEYS + 1).
+           CALL 'PACK-RECORD' USING W-STATUS, NAMEINDEX-REC, W-CUR-LEAF.
+           MOVE W-CLOSE-POS TO W-BTREE-POS.
+           WRITE NAMEINDEX-REC
+               INVALID KEY
+                   DISPLAY "Unable to write index!"
+                   SET STATUS-OTHER TO TRUE
+           END-WRITE.
+           IF W-FIRST-LEAF-POS = 0 THEN
+               MOVE W-CLOSE-POS TO W-FIRST-LEAF-POS
+           END-IF.
+           MOVE W-CLOSE-POS TO W-LAST-LEAF-POS.
+           MOVE 'N' TO W-LEAF-OPEN.
+
+       BUILD-BRANCH-LEVELS.
+           MOVE 2 TO W-PL.
+           MOVE W-FIRST-LEAF-POS TO W-PP.
+           PERFORM PROPAGATE-ITEM.
+           PERFORM VARYING W-LB-IDX FROM 1 BY 1
+                   UNTIL W-LB-IDX > W-LB-COUNT
+               MOVE 2 TO W-PL
+               MOVE W-LB-SEP(W-LB-IDX) TO W-PK
+               MOVE W-LB-RIGHT-POS(W-LB-IDX) TO W-PP
+               PERFORM PROPAGATE-ITEM
+           END-PERFORM.
+           PERFORM FINALIZE-BRANCH-LEVELS.
+
+      *    Adds one (key, child-position) pair to the node open at
+      *    level W-PL.  If that level has no node open yet, W-PP just
+      *    becomes its leftmost child link and W-PK is unused -- this
+      *    is how a level is first opened, either from the leftmost
+      *    leaf or from the first child closed at the level below.
+      *    Otherwise the pair is appended and packed; on RECORD-FULL
+      *    the node closes, the key that overflowed is stashed for
+      *    this level's next closure, a fresh node opens seeded with
+      *    the child that didn't fit, and the just-closed position
+      *    carries on up to the level above -- paired with whatever
+      *    key that level stashed the last time it closed a node.
+      *    This is the same split-and-promote shape BT-ADD-NEW uses
+      *    (PERFORM UNTIL NO-SPLIT OR W-TOP = 0), just walking upward
+      *    through freshly-built nodes instead of ones already on
+      *    disk.
+       PROPAGATE-ITEM.
+           MOVE 'Y' TO W-P-CONT.
+           PERFORM UNTIL W-P-CONT = 'N'
+               IF W-LV-OPEN(W-PL) = 'N' THEN
+                   MOVE 'Y' TO W-LV-OPEN(W-PL)
+                   MOVE 0 TO W-LV-NUM-KEYS(W-PL)
+                   MOVE 'N' TO W-LV-LEAF(W-PL)
+                   MOVE 'N' TO W-LV-HAS-STASH(W-PL)
+                   MOVE W-PP TO W-LV-LINK(W-PL, 1)
+                   MOVE 'N' TO W-P-CONT
+               ELSE
+                   ADD 1 TO W-LV-NUM-KEYS(W-PL)
+                   MOVE W-PK TO W-LV-KEY(W-PL, W-LV-NUM-KEYS(W-PL))
+                   MOVE W-PP TO
+                       W-LV-LINK(W-PL, W-LV-NUM-KEYS(W-PL) + 1)
+                   CALL 'PACK-RECORD'
+                       USING W-STATUS, NAMEINDEX-REC, W-LV-NODE(W-PL)
+                   IF RECORD-FULL THEN
+                       SUBTRACT 1 FROM W-LV-NUM-KEYS(W-PL)
+                       ADD 1 TO W-NAME-INDEX-SIZE
+                       MOVE W-NAME-INDEX-SIZE TO W-CLOSE-POS
+                       CALL 'PACK-RECORD' USING W-STATUS, NAMEINDEX-REC,
+                           W-LV-NODE(W-PL)
+                       MOVE W-CLOSE-POS TO W-BTREE-POS
+                       WRITE NAMEINDEX-REC
+                           INVALID KEY
+                               DISPLAY "Unable to write index!"
+                               SET STATUS-OTHER TO TRUE
+                       END-WRITE
+
+                       IF W-LV-HAS-STASH(W-PL) = 'Y' THEN
+                           MOVE W-LV-STASH-KEY(W-PL) TO W-NEXT-PK
+                       ELSE
+                           MOVE SPACES TO W-NEXT-PK
+                       END-IF
+                       MOVE W-CLOSE-POS TO W-NEXT-PP
+
+                       MOVE W-PK TO W-LV-STASH-KEY(W-PL)
+                       MOVE 'Y' TO W-LV-HAS-STASH(W-PL)
+                       MOVE 0 TO W-LV-NUM-KEYS(W-PL)
+                       MOVE W-PP TO W-LV-LINK(W-PL, 1)
+
+                       ADD 1 TO W-PL
+                       MOVE W-NEXT-PK TO W-PK
+                       MOVE W-NEXT-PP TO W-PP
+                   ELSE
+                       MOVE 'N' TO W-P-CONT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *    Once the boundary list is exhausted, every level from 2 up
+      *    still has one node open that never got the chance to fill
+      *    up naturally.  Close each in turn: a level with a single
+      *    child and no stashed key never needed a separator at all,
+      *    so its lone child is passed straight up with no node
+      *    written for it; anything else gets written and, if that
+      *    level had stashed a key, carried up to the level above the
+      *    same way PROPAGATE-ITEM does on overflow.  The last level
+      *    with nothing above it resolves the root.
+       FINALIZE-BRANCH-LEVELS.
+           MOVE 2 TO W-FL.
+           MOVE 'Y' TO W-FL-CONT.
+           PERFORM UNTIL W-FL-CONT = 'N'
+               IF W-LV-OPEN(W-FL) = 'N' THEN
+                   MOVE 'N' TO W-FL-CONT
+               ELSE
+                   IF W-LV-NUM-KEYS(W-FL) = 0 AND
+                           W-LV-HAS-STASH(W-FL) = 'N' THEN
+                       MOVE W-LV-LINK(W-FL, 1) TO W-RESOLVED-POS
+                       MOVE 'N' TO W-LV-OPEN(W-FL)
+                       MOVE 'N' TO W-FL-CONT
+                   ELSE
+                       ADD 1 TO W-NAME-INDEX-SIZE
+                       MOVE W-NAME-INDEX-SIZE TO W-CLOSE-POS
+                       CALL 'PACK-RECORD' USING W-STATUS, NAMEINDEX-REC,
+                           W-LV-NODE(W-FL)
+                       MOVE W-CLOSE-POS TO W-BTREE-POS
+                       WRITE NAMEINDEX-REC
+                           INVALID KEY
+                               DISPLAY "Unable to write index!"
+                               SET STATUS-OTHER TO TRUE
+                       END-WRITE
+                       MOVE W-CLOSE-POS TO W-RESOLVED-POS
+                       MOVE 'N' TO W-LV-OPEN(W-FL)
+                       IF W-LV-HAS-STASH(W-FL) = 'Y' THEN
+                           MOVE W-FL TO W-PL
+                           ADD 1 TO W-PL
+                           MOVE W-LV-STASH-KEY(W-FL) TO W-PK
+                           MOVE W-CLOSE-POS TO W-PP
+                           PERFORM PROPAGATE-ITEM
+                       END-IF
+                       ADD 1 TO W-FL
+                   END-IF
+               END-IF
+           END-PERFORM.
+           MOVE W-RESOLVED-POS TO W-ROOT.
