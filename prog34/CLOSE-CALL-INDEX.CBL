@@ -19,10 +19,11 @@
        FD  CALL-INDEX EXTERNAL.
        01  CALL-INDEX-REC.
            05  CALL-KEY.
-               10  CI-PHONE    PIC 9(10).
+               10  CI-PHONE    PIC 9(15).
                10  CI-CODE     PIC 9.
            05  CI-LENGTH       PIC 99 COMP.
-           05  CI-POSITION     PIC 9(9) COMP OCCURS 124 TIMES.
+           05  CI-POSITION     PIC 9(9) COMP OCCURS 125 TIMES.
+           05  CI-DISPOSITION  PIC X OCCURS 125 TIMES.
 
        PROCEDURE DIVISION.
        entry-point.
