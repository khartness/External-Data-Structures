@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DELETE-CUSTOMER-PHONE.
+      *DESCRIPTION.
+      *    Removes one phone number from its bucket, compacting the
+      *    BUCKET-PAIR table down the same way BTREEpack's
+      *    MERGE-WITH-LEFT closes the gap after removing a key.  Relies
+      *    on SEARCH-CUSTOMER-PHONE, the same way ADD-CUSTOMER-PHONE
+      *    does, to hash and land BUCKET-REC on the right bucket.  A
+      *    number retired here is the one place a phone actually
+      *    leaves a customer's live record, so this is also where the
+      *    phone-history entry gets written -- the caller is expected
+      *    to have OPEN-PHONE-HISTORY open already, the same way it
+      *    has BUCKET-FILE open.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUCKET-FILE ASSIGN TO W-FILENAME2
+           ORGANIZATION IS RELATIVE
+           ACCESS IS RANDOM
+           RELATIVE KEY IS W-BUCKET.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BUCKET-FILE EXTERNAL.
+       01  BUCKET-REC.
+           05  BUCKET-LENGTH   PIC 999 COMP.
+           05  BUCKET-PAIR     OCCURS 1 TO 292 TIMES
+                               DEPENDING ON BUCKET-LENGTH
+                               INDEXED BY X-PAIR.
+               10  BR-KEY  PIC 9(15).
+               10  BR-LINK PIC 9(9) COMP.
+
+       WORKING-STORAGE SECTION.
+       01  W-BUCKET IS EXTERNAL    PIC 9(9) COMP.
+       01  W-FOUND-POS             PIC 9(9) COMP.
+       01  W-DEL-POS               PIC 999 COMP.
+
+       LINKAGE SECTION.
+       01  L-STATUS    PIC 9.
+           88  STATUS-OK VALUE 0.
+           88  STATUS-NOT-FOUND VALUE 1.
+           88  STATUS-OTHER VALUE 2.
+       01  L-PHONE     PIC 9(15).
+       01  L-POSITION  PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-STATUS, L-PHONE, L-POSITION.
+       ENTRY-POINT.
+           SET STATUS-OK TO TRUE.
+      *    SEARCH-CUSTOMER-PHONE is called only to hash L-PHONE and
+      *    load the right BUCKET-REC into working storage -- its
+      *    returned position isn't trusted, since a shared line can
+      *    put more than one BR-KEY/BR-LINK pair for the same number
+      *    in one bucket; the caller's L-POSITION is what picks the
+      *    right one below.
+           CALL 'SEARCH-CUSTOMER-PHONE' USING W-FOUND-POS, L-PHONE.
+           IF W-FOUND-POS = 0 THEN
+               SET STATUS-NOT-FOUND TO TRUE
+               GOBACK.
+           SET X-PAIR TO 1.
+           SEARCH BUCKET-PAIR
+               AT END
+                   SET STATUS-NOT-FOUND TO TRUE
+                   GOBACK
+               WHEN BR-KEY(X-PAIR) = L-PHONE
+                       AND BR-LINK(X-PAIR) = L-POSITION
+                   CONTINUE
+           END-SEARCH.
+           SET W-DEL-POS TO X-PAIR.
+           PERFORM VARYING W-DEL-POS FROM W-DEL-POS BY 1
+                   UNTIL W-DEL-POS >= BUCKET-LENGTH
+               MOVE BUCKET-PAIR(W-DEL-POS + 1) TO BUCKET-PAIR(W-DEL-POS)
+           END-PERFORM.
+           SUBTRACT 1 FROM BUCKET-LENGTH.
+           REWRITE BUCKET-REC
+               INVALID KEY
+                   SET STATUS-OTHER TO TRUE
+           END-REWRITE.
+           IF STATUS-OK THEN
+               CALL 'WRITE-PHONE-HISTORY' USING L-PHONE, L-POSITION
+           END-IF.
+           GOBACK.
