@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  GET-PHONE-POLICY.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Looks up just the two phone-policy fields SET-PHONE-POLICY
+      *    maintains (CM-PHONE-LIMIT, CM-SHARED-LINE) for a master
+      *    record by position -- a narrow companion to GET-CUSTOMER-
+      *    MASTER kept separate rather than widening that program's
+      *    parameter list, since GET-CUSTOMER-MASTER already has
+      *    callers that only want the fields it hands back today.
+      *    Returns zero/'N' for a position that isn't a live customer,
+      *    the same "not found reads as default" GET-CUSTOMER-MASTER
+      *    uses for L-FOUND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-MASTER-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER EXTERNAL.
+       01  MASTER-REC.
+           05  CM-ACCOUNT-NUMBER   PIC 9(9) COMP.
+           05  CM-NAME             PIC X(30).
+           05  CM-ADDRESS          PIC X(40).
+           05  CM-PLAN-CODE        PIC X(4).
+           05  CM-STATUS           PIC X.
+               88  CM-ACTIVE           VALUE 'A'.
+               88  CM-INACTIVE         VALUE 'I'.
+               88  CM-PURGED           VALUE 'P'.
+           05  CM-CLOSE-DATE       PIC 9(8).
+           05  CM-PHONE-LIMIT      PIC 99.
+           05  CM-SHARED-LINE      PIC X.
+               88  CM-ALLOW-SHARED-LINE   VALUE 'Y'.
+           05  FILLER              PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  W-MASTER-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-MASTER-STUFF EXTERNAL.
+           05  W-MASTER-CHANGED    PIC X VALUE 'N'.
+           05  W-MASTER-HEADER.
+               10  W-MASTER-FILE-SIZE  PIC 9(9) COMP.
+
+       LINKAGE SECTION.
+       01  L-POSITION      PIC 9(9) COMP.
+       01  L-PHONE-LIMIT   PIC 99.
+       01  L-ALLOW-SHARED  PIC X.
+           88  L-SHARE-ALLOWED VALUE 'Y'.
+
+       PROCEDURE DIVISION USING L-POSITION, L-PHONE-LIMIT,
+               L-ALLOW-SHARED.
+       ENTRY-POINT.
+           MOVE 0 TO L-PHONE-LIMIT.
+           MOVE 'N' TO L-ALLOW-SHARED.
+           IF L-POSITION = 0 OR L-POSITION = 1 OR
+                   L-POSITION > W-MASTER-FILE-SIZE THEN
+               GOBACK.
+           MOVE L-POSITION TO W-MASTER-POS.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   GOBACK
+           END-READ.
+           IF CM-ACTIVE THEN
+               MOVE CM-PHONE-LIMIT TO L-PHONE-LIMIT
+               MOVE CM-SHARED-LINE TO L-ALLOW-SHARED
+           END-IF.
+           GOBACK.
