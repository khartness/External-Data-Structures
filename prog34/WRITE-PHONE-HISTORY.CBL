@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           WRITE-PHONE-HISTORY.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Appends one retired-number entry to the phone-history file
+      *    opened by OPEN-PHONE-HISTORY.  Stamps the current date and
+      *    time itself, the same way WRITE-JOURNAL does, so callers
+      *    don't have to gather it separately.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PHONE-HISTORY-FILE ASSIGN TO W-PHIST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PHONE-HISTORY-FILE EXTERNAL.
+       01  PHONE-HISTORY-REC.
+           05  PH-OLD-PHONE    PIC 9(15).
+           05  PH-POSITION     PIC 9(9).
+           05  PH-DATE         PIC 9(8).
+           05  PH-TIME         PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  W-PHIST-FILENAME EXTERNAL PIC X(512).
+
+       LINKAGE SECTION.
+       01  L-OLD-PHONE     PIC 9(15).
+       01  L-POSITION      PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-OLD-PHONE, L-POSITION.
+       APPEND-ENTRY.
+           MOVE L-OLD-PHONE TO PH-OLD-PHONE.
+           MOVE L-POSITION TO PH-POSITION.
+           ACCEPT PH-DATE FROM DATE YYYYMMDD.
+           ACCEPT PH-TIME FROM TIME.
+           WRITE PHONE-HISTORY-REC.
+           GOBACK.
