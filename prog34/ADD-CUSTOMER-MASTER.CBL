@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ADD-CUSTOMER-MASTER.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Adding a record to the customer master file.  Returns the
+      *    relative position the new record was written at, which is
+      *    the same "position" ADD-CUSTOMER-NAME and ADD-CUSTOMER-PHONE
+      *    expect to be handed for their L-POSITION argument.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-MASTER-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER EXTERNAL.
+       01  MASTER-REC.
+           05  CM-ACCOUNT-NUMBER   PIC 9(9) COMP.
+           05  CM-NAME             PIC X(30).
+           05  CM-ADDRESS          PIC X(40).
+           05  CM-PLAN-CODE        PIC X(4).
+           05  CM-STATUS           PIC X.
+               88  CM-ACTIVE           VALUE 'A'.
+               88  CM-INACTIVE         VALUE 'I'.
+               88  CM-PURGED           VALUE 'P'.
+           05  CM-CLOSE-DATE       PIC 9(8).
+           05  CM-PHONE-LIMIT      PIC 99.
+           05  CM-SHARED-LINE      PIC X.
+               88  CM-ALLOW-SHARED-LINE   VALUE 'Y'.
+           05  FILLER              PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  W-MASTER-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-MASTER-STUFF EXTERNAL.
+           05  W-MASTER-CHANGED    PIC X VALUE 'N'.
+           05  W-MASTER-HEADER.
+               10  W-MASTER-FILE-SIZE  PIC 9(9) COMP.
+
+       LINKAGE SECTION.
+       01  L-STATUS    PIC 9.
+           88  STATUS-OK       VALUE 0.
+           88  STATUS-OTHER    VALUE 2.
+       01  L-ACCOUNT-NUMBER    PIC 9(9) COMP.
+       01  L-NAME              PIC X(30).
+       01  L-ADDRESS           PIC X(40).
+       01  L-PLAN-CODE         PIC X(4).
+       01  L-POSITION          PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-STATUS, L-ACCOUNT-NUMBER, L-NAME,
+               L-ADDRESS, L-PLAN-CODE, L-POSITION.
+       ADD-MASTER-RECORD.
+           SET STATUS-OK TO TRUE.
+           ADD 1 TO W-MASTER-FILE-SIZE.
+           MOVE W-MASTER-FILE-SIZE TO W-MASTER-POS, L-POSITION.
+           MOVE L-ACCOUNT-NUMBER TO CM-ACCOUNT-NUMBER.
+           MOVE L-NAME TO CM-NAME.
+           MOVE L-ADDRESS TO CM-ADDRESS.
+           MOVE L-PLAN-CODE TO CM-PLAN-CODE.
+           SET CM-ACTIVE TO TRUE.
+           MOVE 0 TO CM-PHONE-LIMIT.
+           MOVE 'N' TO CM-SHARED-LINE.
+           WRITE MASTER-REC
+               INVALID KEY
+                   SET STATUS-OTHER TO TRUE
+                   SUBTRACT 1 FROM W-MASTER-FILE-SIZE
+                   MOVE 0 TO L-POSITION
+           END-WRITE.
+           MOVE 'Y' TO W-MASTER-CHANGED.
+           GOBACK.
