@@ -1,17 +1,27 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  PACK-RECORD.
        AUTHOR.      Ken Hartness.
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  W-POS           PIC 999 COMP.
-       01  W-REC-LEN       PIC 999 COMP.
+       01  W-POS           PIC 9(9) COMP.
+       01  W-REC-LEN       PIC 9(9) COMP.
        01  W-KEY-FIELD.
            05  W-LINK      PIC 9(9) COMP.
            05  W-KEY-LEN   PIC 99 COMP.
            05  W-KEY       PIC X(30).
-       01  W-REMAINING     PIC 999 COMP.
-           
+       01  W-REMAINING     PIC 9(9) COMP.
+       01  W-MAX-REC-LEN   PIC 9(9) COMP.
+      *    Block-size parameters, read off the linkage items actually
+      *    passed in rather than hand-rederived every time L-DATA or
+      *    L-PREFIX's width changes -- so moving to a 4K (or larger)
+      *    node just means widening L-DATA/L-PREFIX/L-KEY/L-LINK at
+      *    every FD that duplicates them; this program keeps up on its
+      *    own.
+       01  W-DATA-SIZE     PIC 9(9) COMP.
+       01  W-PREFIX-LIMIT  PIC 9(9) COMP VALUE 999.
+       01  W-LEAF-FLAG     PIC 9(9) COMP VALUE 512.
+
        LINKAGE SECTION.
        01  L-STATUS        PIC 9 COMP.
        01  L-RECORD.
@@ -20,16 +30,28 @@
        01  L-TABLE.
            05  L-LEAF      PIC X.
            05  L-LENGTH    PIC 999 COMP.
-           05  L-KEY       PIC X(30) OCCURS 76 TIMES.
-           05  L-LINK      PIC 9(9) COMP OCCURS 77 TIMES.
-           
-       PROCEDURE DIVISION USING L-STATUS, L-TABLE, L-RECORD.
+           05  L-KEY       PIC X(30) OCCURS 77 TIMES.
+           05  L-LINK      PIC 9(9) COMP OCCURS 78 TIMES.
+
+       PROCEDURE DIVISION USING L-STATUS, L-RECORD, L-TABLE.
        PACKING.
+      *    A leaf's prefix carries the leaf flag added on top of the
+      *    record length, and L-PREFIX can only hold as much as
+      *    W-PREFIX-LIMIT, so a leaf's packed length can't be allowed
+      *    past W-PREFIX-LIMIT - W-LEAF-FLAG the way a branch's can be
+      *    allowed to run right up against the data area -- past that
+      *    the flag and the length would run together and come back
+      *    wrong.
+           MOVE LENGTH OF L-DATA TO W-DATA-SIZE.
+           IF L-LEAF = 'Y' THEN
+               COMPUTE W-MAX-REC-LEN = W-PREFIX-LIMIT - W-LEAF-FLAG
+           ELSE
+               COMPUTE W-MAX-REC-LEN = W-DATA-SIZE - 4.
            MOVE 1 TO W-POS.
            MOVE 1 TO W-REC-LEN.
            PERFORM COMPACT-KEY
-               UNTIL W-POS > L-LENGTH OR W-REC-LEN > 506.
-           IF W-REC-LEN > 506 THEN
+               UNTIL W-POS > L-LENGTH OR W-REC-LEN > W-MAX-REC-LEN.
+           IF W-REC-LEN > W-MAX-REC-LEN THEN
                MOVE 1 TO L-STATUS
            ELSE
                MOVE 0 TO L-STATUS
@@ -38,13 +60,13 @@
                ADD 3 TO W-REC-LEN.
            PERFORM CREATE-PREFIX.
            GOBACK.
-          
+
        CREATE-PREFIX.
            IF L-LEAF = 'Y' THEN
-               ADD 512 TO W-REC-LEN GIVING L-PREFIX
+               ADD W-LEAF-FLAG TO W-REC-LEN GIVING L-PREFIX
            ELSE
                MOVE W-REC-LEN TO L-PREFIX.
-               
+
        COMPACT-KEY.
            MOVE L-LINK(W-POS) TO W-LINK.
            MOVE L-KEY(W-POS) TO W-KEY.
@@ -53,8 +75,8 @@
                SUBTRACT 1 FROM W-KEY-LEN
            END-PERFORM.
            add 5, w-key-len giving w-remaining.
-           IF W-REC-LEN + W-REMAINING > 506 THEN
-               SUBTRACT W-REC-LEN FROM 510 GIVING W-REMAINING.
+           IF W-REC-LEN + W-REMAINING > W-DATA-SIZE - 4 THEN
+               SUBTRACT W-REC-LEN FROM W-DATA-SIZE GIVING W-REMAINING.
            MOVE W-KEY-FIELD TO L-DATA(W-REC-LEN:w-remaining).
            ADD 5,W-KEY-LEN TO W-REC-LEN.
            ADD 1 TO W-POS.
