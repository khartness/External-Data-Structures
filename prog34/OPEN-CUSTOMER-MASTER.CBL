@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  OPEN-CUSTOMER-MASTER.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Opening the customer master file.  Position 1 is a header
+      *    record holding the highest position written so far, the
+      *    same convention OPEN-CUSTOMER-NAME uses for the name index.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-MASTER-POS
+               LOCK MODE IS EXCLUSIVE
+               STATUS IS W-STATUS.
+           select seq-customer-master assign to w-filename
+               organization is relative
+               access is random
+               relative key is w-master-pos
+               status is w-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER EXTERNAL.
+       01  MASTER-REC.
+           05  CM-ACCOUNT-NUMBER   PIC 9(9) COMP.
+           05  CM-NAME             PIC X(30).
+           05  CM-ADDRESS          PIC X(40).
+           05  CM-PLAN-CODE        PIC X(4).
+           05  CM-STATUS           PIC X.
+               88  CM-ACTIVE           VALUE 'A'.
+               88  CM-INACTIVE         VALUE 'I'.
+               88  CM-PURGED           VALUE 'P'.
+           05  CM-CLOSE-DATE       PIC 9(8).
+           05  CM-PHONE-LIMIT      PIC 99.
+           05  CM-SHARED-LINE      PIC X.
+               88  CM-ALLOW-SHARED-LINE   VALUE 'Y'.
+           05  FILLER              PIC X(10).
+
+       FD  SEQ-CUSTOMER-MASTER.
+       01  SEQ-MASTER-REC          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  W-MASTER-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-MASTER-STUFF EXTERNAL.
+           05  W-MASTER-CHANGED    PIC X VALUE 'N'.
+           05  W-MASTER-HEADER.
+               10  W-MASTER-FILE-SIZE  PIC 9(9) COMP.
+       01  w-filename external pic x(512).
+       01  W-STATUS PIC XX.
+
+       LINKAGE SECTION.
+       01  L-FILENAME  PIC X(512).
+
+       PROCEDURE DIVISION USING L-FILENAME.
+       ENTRY-POINT.
+           MOVE 'N' TO W-MASTER-CHANGED.
+           MOVE L-FILENAME TO W-FILENAME.
+           OPEN INPUT SEQ-CUSTOMER-MASTER.
+           IF W-STATUS NOT = '00' THEN
+               CLOSE SEQ-CUSTOMER-MASTER
+               OPEN OUTPUT SEQ-CUSTOMER-MASTER
+               MOVE 1 TO W-MASTER-FILE-SIZE
+               MOVE 1 TO W-MASTER-POS
+               WRITE SEQ-MASTER-REC FROM W-MASTER-HEADER
+               CLOSE SEQ-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER.
+           IF W-STATUS NOT = '00' THEN
+               DISPLAY "Customer master in use by another terminal: ",
+                       L-FILENAME
+               STOP RUN.
+           MOVE 1 TO W-MASTER-POS.
+           READ CUSTOMER-MASTER INTO W-MASTER-HEADER.
+           GOBACK.
