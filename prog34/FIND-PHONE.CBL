@@ -5,53 +5,78 @@
       *    Ken Hartness. Created 2012/05/01.
       *DESCRIPTION.
       *    Find a phone number and its call record positions in the inverted index.
-      
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
       *    To simplify my handling of the two indexes, I have combined them.
       *    The key is a combination of phone and a code (1 for caller,
       *    2 for callee) to create distinct keys out of the same phone number.
+      *    A busy number's calls may be spread across more than one
+      *    record -- see ADD-PHONE.CBL -- chained through the codes of
+      *    the same parity (1,3,5,7,9 for caller, 2,4,6,8 for callee), so
+      *    this walks that whole chain and hands back one combined list.
            SELECT CALL-INDEX ASSIGN TO W-FILENAME
            ORGANIZATION IS INDEXED
            ACCESS IS RANDOM
            RECORD KEY IS CALL-KEY.
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD  CALL-INDEX EXTERNAL.
        01  CALL-INDEX-REC.
            05  CALL-KEY.
-               10  CI-PHONE    PIC 9(10).
+               10  CI-PHONE    PIC 9(15).
                10  CI-CODE     PIC 9.
            05  CI-LENGTH       PIC 99 COMP.
-           05  CI-POSITION     PIC 9(9) COMP OCCURS 124 TIMES.
+           05  CI-POSITION     PIC 9(9) COMP OCCURS 125 TIMES.
+           05  CI-DISPOSITION  PIC X OCCURS 125 TIMES.
 
        WORKING-STORAGE SECTION.
        01  W-POS       PIC 999 COMP.
+       01  W-CHAIN-SW  PIC X VALUE 'N'.
+           88  W-CHAIN-DONE    VALUE 'Y'.
 
        LINKAGE SECTION.
        01  L-STATUS    PIC 9.
            88  STATUS-OK VALUE 0.
            88  CALLER-PHONE VALUE 1.
            88  CALLEE-PHONE VALUE 2.
-       01  list-name.
-           02  list-length PIC 999 COMP.
-           02  position    PIC 9(9) COMP OCCURS 124 TIMES.
-       01  L-PHONE     PIC 9(10).
-      
-       PROCEDURE DIVISION USING L-STATUS, L-PHONE, L-POSITION.
+       01  L-PHONE     PIC 9(15).
+       01  L-LIST-NAME.
+           02  L-LIST-LENGTH   PIC 999 COMP.
+           02  L-LIST-POSITION PIC 9(9) COMP OCCURS 625 TIMES.
+
+       PROCEDURE DIVISION USING L-STATUS, L-PHONE, L-LIST-NAME.
        FIND-AND-COPY.
            MOVE L-PHONE TO CI-PHONE.
            MOVE L-STATUS TO CI-CODE.
+           MOVE 0 TO L-LIST-LENGTH.
+           MOVE 'N' TO W-CHAIN-SW.
+           PERFORM COLLECT-ONE-RECORD UNTIL W-CHAIN-DONE.
+           IF L-LIST-LENGTH = 0 THEN
+               GOBACK.
+           SET STATUS-OK TO TRUE.
+           GOBACK.
+
+       COLLECT-ONE-RECORD.
            READ CALL-INDEX
                INVALID KEY
-                   MOVE 0 TO LIST-LENGTH
-                   GOBACK.
- 
-           MOVE CI-LENGTH TO LIST-LENGTH.
-           PERFORM VARYING W-POS FROM 1 BY 1 UNTIL W-POS > CI-LENGTH
-               MOVE CI-POSITION(W-POS) TO POSITION(W-POS)
-           END-PERFORM.
-           SET STATUS-OK TO TRUE.
-           GOBACK.
\ No newline at end of file
+                   MOVE 'Y' TO W-CHAIN-SW
+               NOT INVALID KEY
+                   PERFORM VARYING W-POS FROM 1 BY 1
+                           UNTIL W-POS > CI-LENGTH
+                       ADD 1 TO L-LIST-LENGTH
+                       MOVE CI-POSITION(W-POS)
+                           TO L-LIST-POSITION(L-LIST-LENGTH)
+                   END-PERFORM
+                   IF CI-LENGTH < 125 THEN
+                       MOVE 'Y' TO W-CHAIN-SW
+                   ELSE
+                       IF CI-CODE + 2 > 9 THEN
+                           MOVE 'Y' TO W-CHAIN-SW
+                       ELSE
+                           ADD 2 TO CI-CODE
+                       END-IF
+                   END-IF
+           END-READ.
