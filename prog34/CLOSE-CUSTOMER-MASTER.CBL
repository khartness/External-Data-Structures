@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLOSE-CUSTOMER-MASTER.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Closing the customer master file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-MASTER-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER EXTERNAL.
+       01  MASTER-REC.
+           05  CM-ACCOUNT-NUMBER   PIC 9(9) COMP.
+           05  CM-NAME             PIC X(30).
+           05  CM-ADDRESS          PIC X(40).
+           05  CM-PLAN-CODE        PIC X(4).
+           05  CM-STATUS           PIC X.
+               88  CM-ACTIVE           VALUE 'A'.
+               88  CM-INACTIVE         VALUE 'I'.
+               88  CM-PURGED           VALUE 'P'.
+           05  CM-CLOSE-DATE       PIC 9(8).
+           05  CM-PHONE-LIMIT      PIC 99.
+           05  CM-SHARED-LINE      PIC X.
+               88  CM-ALLOW-SHARED-LINE   VALUE 'Y'.
+           05  FILLER              PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  W-MASTER-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-MASTER-STUFF EXTERNAL.
+           05  W-MASTER-CHANGED    PIC X VALUE 'N'.
+           05  W-MASTER-HEADER.
+               10  W-MASTER-FILE-SIZE  PIC 9(9) COMP.
+
+       PROCEDURE DIVISION.
+       CLOSE-FILES.
+           IF W-MASTER-CHANGED = 'Y' THEN
+               MOVE 1 TO W-MASTER-POS
+               REWRITE MASTER-REC FROM W-MASTER-HEADER
+           END-IF.
+           CLOSE CUSTOMER-MASTER.
+           GOBACK.
