@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CAPTURE-CALL-DETAIL.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Records one completed call: writes the CDR via
+      *    ADD-CALL-DETAIL, then CALLs ADD-PHONE twice with the
+      *    resulting position -- once as the calling number's caller
+      *    leg (code 1) and once as the called number's callee leg
+      *    (code 2) -- so both parties' inverted indexes point at the
+      *    same call detail record.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-CALLER-CODE       PIC 9 VALUE 1.
+       01  W-CALLEE-CODE       PIC 9 VALUE 2.
+       01  W-CALLER-ADD-STATUS PIC 9.
+       01  W-CALLEE-ADD-STATUS PIC 9.
+      *    The call detail record still carries plain 10-digit NANP
+      *    numbers -- widen into the phone index's key size here at
+      *    the boundary, the same as any other MOVE into a wider
+      *    picture.
+       01  W-CALLER-PHONE-KEY  PIC 9(15).
+       01  W-CALLEE-PHONE-KEY  PIC 9(15).
+
+       LINKAGE SECTION.
+       01  L-STATUS    PIC 9.
+           88  STATUS-OK           VALUE 0.
+           88  STATUS-OTHER        VALUE 2.
+       01  L-CALL-DATE         PIC 9(8).
+       01  L-CALL-TIME         PIC 9(6).
+       01  L-DURATION          PIC 9(5) COMP.
+       01  L-CALLING-NUMBER    PIC 9(10).
+       01  L-CALLED-NUMBER     PIC 9(10).
+       01  L-DISPOSITION       PIC X.
+       01  L-TRUNK-CODE        PIC X(6).
+       01  L-POSITION          PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-STATUS, L-CALL-DATE, L-CALL-TIME,
+               L-DURATION, L-CALLING-NUMBER, L-CALLED-NUMBER,
+               L-DISPOSITION, L-TRUNK-CODE, L-POSITION.
+       CAPTURE-CALL.
+           CALL 'ADD-CALL-DETAIL' USING L-STATUS, L-CALL-DATE,
+               L-CALL-TIME, L-DURATION, L-CALLING-NUMBER,
+               L-CALLED-NUMBER, L-DISPOSITION, L-TRUNK-CODE,
+               L-POSITION.
+           IF NOT STATUS-OK THEN
+               GOBACK.
+
+           MOVE W-CALLER-CODE TO W-CALLER-ADD-STATUS.
+           MOVE L-CALLING-NUMBER TO W-CALLER-PHONE-KEY.
+           CALL 'ADD-PHONE' USING W-CALLER-ADD-STATUS,
+               W-CALLER-PHONE-KEY, L-POSITION, L-DISPOSITION.
+
+           MOVE W-CALLEE-CODE TO W-CALLEE-ADD-STATUS.
+           MOVE L-CALLED-NUMBER TO W-CALLEE-PHONE-KEY.
+           CALL 'ADD-PHONE' USING W-CALLEE-ADD-STATUS,
+               W-CALLEE-PHONE-KEY, L-POSITION, L-DISPOSITION.
+
+           SET STATUS-OK TO TRUE.
+           GOBACK.
