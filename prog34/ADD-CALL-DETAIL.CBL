@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ADD-CALL-DETAIL.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Adding a record to the call detail file.  Returns the
+      *    relative position the new record was written at, which is
+      *    the same "position" ADD-PHONE expects for its L-POSITION
+      *    argument when it wires up a CALL-INDEX entry to it.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALL-DETAIL ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-DETAIL-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALL-DETAIL EXTERNAL.
+       01  CALL-DETAIL-REC.
+           05  CD-CALL-DATE        PIC 9(8).
+           05  CD-CALL-TIME        PIC 9(6).
+           05  CD-DURATION         PIC 9(5) COMP.
+           05  CD-CALLING-NUMBER   PIC 9(10).
+           05  CD-CALLED-NUMBER    PIC 9(10).
+           05  CD-DISPOSITION      PIC X.
+               88  CD-COMPLETED        VALUE 'C'.
+               88  CD-NO-ANSWER        VALUE 'N'.
+               88  CD-BUSY             VALUE 'B'.
+               88  CD-FAILED           VALUE 'F'.
+           05  CD-TRUNK-CODE       PIC X(6).
+           05  FILLER              PIC X(4).
+
+       WORKING-STORAGE SECTION.
+       01  W-DETAIL-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-DETAIL-STUFF EXTERNAL.
+           05  W-DETAIL-CHANGED    PIC X VALUE 'N'.
+           05  W-DETAIL-HEADER.
+               10  W-DETAIL-FILE-SIZE  PIC 9(9) COMP.
+
+       LINKAGE SECTION.
+       01  L-STATUS    PIC 9.
+           88  STATUS-OK       VALUE 0.
+           88  STATUS-OTHER    VALUE 2.
+       01  L-CALL-DATE         PIC 9(8).
+       01  L-CALL-TIME         PIC 9(6).
+       01  L-DURATION          PIC 9(5) COMP.
+       01  L-CALLING-NUMBER    PIC 9(10).
+       01  L-CALLED-NUMBER     PIC 9(10).
+       01  L-DISPOSITION       PIC X.
+       01  L-TRUNK-CODE        PIC X(6).
+       01  L-POSITION          PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-STATUS, L-CALL-DATE, L-CALL-TIME,
+               L-DURATION, L-CALLING-NUMBER, L-CALLED-NUMBER,
+               L-DISPOSITION, L-TRUNK-CODE, L-POSITION.
+       ADD-DETAIL-RECORD.
+           SET STATUS-OK TO TRUE.
+           ADD 1 TO W-DETAIL-FILE-SIZE.
+           MOVE W-DETAIL-FILE-SIZE TO W-DETAIL-POS, L-POSITION.
+           MOVE L-CALL-DATE TO CD-CALL-DATE.
+           MOVE L-CALL-TIME TO CD-CALL-TIME.
+           MOVE L-DURATION TO CD-DURATION.
+           MOVE L-CALLING-NUMBER TO CD-CALLING-NUMBER.
+           MOVE L-CALLED-NUMBER TO CD-CALLED-NUMBER.
+           MOVE L-DISPOSITION TO CD-DISPOSITION.
+           MOVE L-TRUNK-CODE TO CD-TRUNK-CODE.
+           WRITE CALL-DETAIL-REC
+               INVALID KEY
+                   SET STATUS-OTHER TO TRUE
+                   SUBTRACT 1 FROM W-DETAIL-FILE-SIZE
+                   MOVE 0 TO L-POSITION
+           END-WRITE.
+           MOVE 'Y' TO W-DETAIL-CHANGED.
+           GOBACK.
