@@ -29,15 +29,15 @@
                10  W-NAME-INDEX-SIZE   PIC 9(9) COMP.
                10  W-ROOT              PIC 9(9) COMP.
        01  W-BTREE-CACHE EXTERNAL.
-           02  W-CACHE-ENTRY OCCURS 25 TIMES INDEXED BY X-POS.
+           02  W-CACHE-ENTRY OCCURS 200 TIMES INDEXED BY X-POS.
                03  W-BTREE-RECORD  PIC 9(9) COMP VALUE 0.
                03  W-FREQUENCY     PIC 9(9) COMP VALUE 0.
                03  W-MODIFIED      PIC X VALUE 'N'.
                03  W-BTREE-REC.
                    05  W-LEAF      PIC X.
                    05  W-NUM-KEYS  PIC 999 COMP.
-                   05  W-KEY       PIC X(30) OCCURS 76 TIMES.
-                   05  W-LINK      PIC 9(9) COMP OCCURS 77 TIMES.
+                   05  W-KEY       PIC X(30) OCCURS 77 TIMES.
+                   05  W-LINK      PIC 9(9) COMP OCCURS 78 TIMES.
        01  W-BTREE-STACK EXTERNAL.
            05  W-TOP   PIC 9 COMP VALUE 0.
            05  W-POS   PIC 9(9) COMP OCCURS 7 TIMES.
@@ -51,19 +51,22 @@
            05  W-MID-NAME  PIC X(30).
            05  W-MID-POS   PIC 9(9) COMP.
                88  NO-SPLIT    VALUE 0.
+       01  W-MID-PREVIEW   PIC X(30).
        01  W-NEW-REC.
            05  W-NEW-NAME  PIC X(30).
            05  W-NEW-POS   PIC 9(9) COMP.
        01  SPLIT-REC.
            05  SR-LEAF     PIC X.
            05  SR-NUM-KEYS PIC 999 COMP.
-           05  SR-KEY      PIC X(30) OCCURS 76 TIMES.
-           05  SR-LINK     PIC 9(9) COMP OCCURS 77 TIMES.
-      * The number 76 is derived from the following assumptions:
+           05  SR-KEY      PIC X(30) OCCURS 77 TIMES.
+           05  SR-LINK     PIC 9(9) COMP OCCURS 78 TIMES.
+      * The number 77 is derived from the following assumptions:
       *     512-byte block (minus leaf/length byte)
       *     26 one-letter separators
       *     add 5 bytes (one for string length, 4 for link) per separator
       *     (511 - 4 - 26*6) / (2 + 5) = 50 two-letter separators
+      *     plus one more slot so a node can briefly hold 77 keys
+      *     between "insert" and "split" without an OCCURS overrun.
       *     No reason not to make it bigger, say up to 562 keys for a 4K block.
        01  W-STATUS        PIC 9 COMP.
            88  RECORD-FULL VALUE 1.
@@ -71,7 +74,24 @@
        01  W-NEXT-LENGTH   PIC 999 COMP.
        01  W-LFU           PIC 99 COMP.
        01  W-TEMP          PIC 9(9) COMP.
-      
+       01  W-CACHE-STATS EXTERNAL.
+           05  W-CACHE-HITS    PIC 9(9) COMP VALUE 0.
+           05  W-CACHE-MISSES  PIC 9(9) COMP VALUE 0.
+       01  W-BTREE-STATS EXTERNAL.
+           05  W-NAMES-ADDED   PIC 9(9) COMP VALUE 0.
+           05  W-NODE-SPLITS   PIC 9(9) COMP VALUE 0.
+           05  W-NEW-ROOTS     PIC 9(9) COMP VALUE 0.
+       01  W-MASTER-FOUND  PIC X.
+           88  W-MASTER-RECORD-FOUND  VALUE 'Y'.
+       01  W-MASTER-ACCOUNT    PIC 9(9) COMP.
+       01  W-MASTER-NAME       PIC X(30).
+       01  W-MASTER-ADDRESS    PIC X(40).
+       01  W-MASTER-PLAN       PIC X(4).
+       01  W-MASTER-STATUS-CODE PIC X.
+       01  W-JOURNAL-OP        PIC X(15) VALUE 'ADD-NAME'.
+       01  W-JOURNAL-KEY       PIC X(30).
+       01  W-JOURNAL-BEFORE    PIC 9(9) COMP VALUE 0.
+
        LINKAGE SECTION.
        01  L-STATUS    PIC 9.
            88  STATUS-OK VALUE 0.
@@ -82,6 +102,12 @@
 
        PROCEDURE DIVISION USING L-STATUS, L-NAME, L-POSITION.
        BT-ADD-NEW.
+           CALL 'GET-CUSTOMER-MASTER' USING L-POSITION, W-MASTER-FOUND,
+               W-MASTER-ACCOUNT, W-MASTER-NAME, W-MASTER-ADDRESS,
+               W-MASTER-PLAN, W-MASTER-STATUS-CODE.
+           IF NOT W-MASTER-RECORD-FOUND THEN
+               SET STATUS-OTHER TO TRUE
+               GOBACK.
            CALL 'SEARCH-CUSTOMER-NAME' USING W-TRY-POS, L-NAME
            IF W-TRY-POS NOT = 0 THEN
                SET STATUS-DUPLICATE-KEY TO TRUE
@@ -98,6 +124,7 @@
            END-PERFORM.
            IF NOT NO-SPLIT THEN
       *        make a new root
+               ADD 1 TO W-NEW-ROOTS
                ADD 1 TO W-NAME-INDEX-SIZE
                move 'Y' to w-name-index-changed
                MOVE 'N' TO SR-LEAF
@@ -118,18 +145,20 @@
                MOVE 'N' TO W-NAME-INDEX-CHANGED
                MOVE 1 TO W-BTREE-POS
                REWRITE NAMEINDEX-REC FROM W-NAME-INDEX-HEADER.
+           IF STATUS-OK THEN
+               ADD 1 TO W-NAMES-ADDED
+               MOVE L-NAME TO W-JOURNAL-KEY
+               CALL 'WRITE-JOURNAL' USING W-JOURNAL-OP, W-JOURNAL-KEY,
+                   W-JOURNAL-BEFORE, L-POSITION
+           END-IF.
            GOBACK.
 
        BT-INSERT-NODE.
       *    With compression, easier to add key, attempt compress, then
-      *    split if won't fit. Need to adjust a few things here in rare
-      *    (once) case where exactly 76 keys, but for now I'll just give
-      *    up if that happens. Easiest fix is to make it 77, but I'm in
-      *    a hurry.
-           IF W-NUM-KEYS(X-POS) = 76 THEN
-               set status-other to true
-               goback.
-           
+      *    split if won't fit. W-KEY/W-LINK are sized one slot past the
+      *    76-key packed limit so a node can briefly hold 77 keys here,
+      *    between the insert and the compression check below that
+      *    decides whether it actually needs to split.
            ADD 1 TO W-NUM-KEYS(X-POS).
            MOVE W-LINK(X-POS, W-NUM-KEYS(X-POS)) TO
                 W-LINK(X-POS, W-NUM-KEYS(X-POS) + 1).
@@ -149,6 +178,7 @@
                USING W-STATUS, NAMEINDEX-REC, W-BTREE-REC(X-POS).
            IF RECORD-FULL THEN
                move 'Y' to w-name-index-changed
+               ADD 1 TO W-NODE-SPLITS
                PERFORM SPLIT-NODE
                CALL 'PACK-RECORD'
                    USING W-STATUS, NAMEINDEX-REC, W-BTREE-REC(X-POS)
@@ -198,15 +228,34 @@
       *    Each key is up to 30 characters, plus a link and a string length.
       *    This adds 35, then reduces the number until the end of the string
       *    is found. When the total lengths exceeds half of the record, the
-      *    loop stops with the position of the "middle" key.
+      *    loop stops with the position of the "middle" key. On a leaf
+      *    node the key sitting on the boundary is never written up to
+      *    the parent as-is -- SPLIT-NODE runs it through
+      *    MINIMAL-SEPARATOR first, and that separator is usually
+      *    shorter than the raw key -- so the boundary key's share of
+      *    the running total is sized off the separator it will
+      *    actually produce, not its own full length, so the two
+      *    resulting halves come out genuinely balanced.
            MOVE 0 TO W-SIZE.
            PERFORM VARYING X FROM 1 BY 1
                    UNTIL X > W-NUM-KEYS(X-POS) OR W-SIZE > 253
-               ADD 35 TO W-SIZE
-               PERFORM VARYING Y FROM 30 BY -1
-                       UNTIL Y = 0 OR W-KEY(X-POS, X)(Y:1) NOT = ' '
-                   SUBTRACT 1 FROM W-SIZE
-               END-PERFORM
+               IF W-LEAF(X-POS) = 'Y' AND X > 1 THEN
+                   MOVE SPACES TO W-MID-PREVIEW
+                   CALL 'MINIMAL-SEPARATOR' USING W-KEY(X-POS, X - 1),
+                                                  W-KEY(X-POS, X),
+                                                  W-MID-PREVIEW
+                   ADD 35 TO W-SIZE
+                   PERFORM VARYING Y FROM 30 BY -1
+                           UNTIL Y = 0 OR W-MID-PREVIEW(Y:1) NOT = ' '
+                       SUBTRACT 1 FROM W-SIZE
+                   END-PERFORM
+               ELSE
+                   ADD 35 TO W-SIZE
+                   PERFORM VARYING Y FROM 30 BY -1
+                           UNTIL Y = 0 OR W-KEY(X-POS, X)(Y:1) NOT = ' '
+                       SUBTRACT 1 FROM W-SIZE
+                   END-PERFORM
+               END-IF
            END-PERFORM.
            SUBTRACT 1 FROM X.
            
@@ -220,12 +269,14 @@
        READ-RECORD.
            MOVE 1 TO W-LFU.
            PERFORM VARYING X-POS FROM 1 BY 1
-                 UNTIL X-POS > 25 OR W-BTREE-RECORD(X-POS) = W-BTREE-POS
+                 UNTIL X-POS > 200 OR
+                       W-BTREE-RECORD(X-POS) = W-BTREE-POS
                IF W-FREQUENCY(X-POS) < W-FREQUENCY(W-LFU) THEN
                    SET W-LFU TO X-POS
                END-IF
            END-PERFORM.
-           IF X-POS > 25 THEN
+           IF X-POS > 200 THEN
+               ADD 1 TO W-CACHE-MISSES
                SET X-POS TO W-LFU
                IF W-MODIFIED(X-POS) = 'Y' THEN
                    MOVE W-BTREE-POS TO W-TEMP
@@ -236,6 +287,8 @@
                MOVE 0 TO W-FREQUENCY(X-POS)
                MOVE W-BTREE-POS TO W-BTREE-RECORD(X-POS)
                READ NAME-INDEX-FILE
-               CALL 'UNPACK-DATA'
-                   USING NAMEINDEX-REC, W-BTREE-REC(X-POS).
+               CALL 'UNPACK-RECORD'
+                   USING NAMEINDEX-REC, W-BTREE-REC(X-POS)
+           ELSE
+               ADD 1 TO W-CACHE-HITS.
            ADD 1 TO W-FREQUENCY(X-POS).
