@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           OPEN-JOURNAL.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Opens the transaction journal appended to by ADD-CUSTOMER-
+      *    NAME, ADD-CUSTOMER-PHONE, and ADD-PHONE -- one line per
+      *    successful add, so a corrupted index can be rebuilt from
+      *    the journal and account changes leave an audit trail.
+      *    Append-only, so unlike the RELATIVE files this library
+      *    otherwise opens, there's no header record to prime; a
+      *    fresh file is simply an empty one.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO W-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS W-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE EXTERNAL.
+       01  JOURNAL-REC.
+           05  JR-DATE         PIC 9(8).
+           05  JR-TIME         PIC 9(6).
+           05  JR-OPERATION    PIC X(15).
+           05  JR-KEY          PIC X(30).
+           05  JR-BEFORE-POS   PIC 9(9).
+           05  JR-AFTER-POS    PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01  W-FILENAME EXTERNAL PIC X(512).
+       01  W-STATUS             PIC XX.
+
+       LINKAGE SECTION.
+       01  L-FILENAME  PIC X(512).
+
+       PROCEDURE DIVISION USING L-FILENAME.
+       PREPARE-FILE.
+           MOVE L-FILENAME TO W-FILENAME.
+           OPEN EXTEND JOURNAL-FILE.
+           IF W-STATUS NOT = '00' THEN
+               OPEN OUTPUT JOURNAL-FILE
+               IF W-STATUS NOT = '00' THEN
+                   DISPLAY "Unable to open journal file: ", L-FILENAME
+               END-IF
+           END-IF.
+           GOBACK.
