@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SWEEP-CLOSED-CUSTOMERS.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Backend worker for PURGE-CLOSED-CUSTOMERS.  Scans the whole
+      *    customer master the way SEARCH-CUSTOMER-MASTER does, and
+      *    for every CM-INACTIVE record whose CM-CLOSE-DATE is at
+      *    least L-RETENTION-DAYS old, removes its phone numbers from
+      *    the EHT via DELETE-CUSTOMER-PHONE (delete support already
+      *    exists there) and marks the record CM-PURGED so it isn't
+      *    reconsidered on a later run.  There's no equivalent delete
+      *    for the name B+ Tree yet -- removing a key means merging
+      *    nodes back together the way BTREEpack's own MERGE-WITH-LEFT
+      *    does for the standalone tree, and nothing in prog34 does
+      *    that for NAME-INDEX-FILE -- so the name entry is left in
+      *    place.  Assumes CUSTOMER-MASTER and the phone EHT files are
+      *    already open, the same way FIND-ACCOUNT-PHONES assumes it.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-MASTER-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER EXTERNAL.
+       01  MASTER-REC.
+           05  CM-ACCOUNT-NUMBER   PIC 9(9) COMP.
+           05  CM-NAME             PIC X(30).
+           05  CM-ADDRESS          PIC X(40).
+           05  CM-PLAN-CODE        PIC X(4).
+           05  CM-STATUS           PIC X.
+               88  CM-ACTIVE           VALUE 'A'.
+               88  CM-INACTIVE         VALUE 'I'.
+               88  CM-PURGED           VALUE 'P'.
+           05  CM-CLOSE-DATE       PIC 9(8).
+           05  CM-PHONE-LIMIT      PIC 99.
+           05  CM-SHARED-LINE      PIC X.
+               88  CM-ALLOW-SHARED-LINE   VALUE 'Y'.
+           05  FILLER              PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  W-MASTER-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-MASTER-STUFF EXTERNAL.
+           05  W-MASTER-CHANGED    PIC X VALUE 'N'.
+           05  W-MASTER-HEADER.
+               10  W-MASTER-FILE-SIZE  PIC 9(9) COMP.
+
+       01  W-TODAY             PIC 9(8).
+       01  W-TODAY-INT         PIC 9(9) COMP.
+       01  W-CLOSE-INT         PIC 9(9) COMP.
+       01  W-AGE-DAYS          PIC S9(9) COMP.
+       01  W-LIST-NAME.
+           02  W-LIST-LENGTH   PIC 999 COMP.
+           02  W-LIST-PHONE    PIC 9(15) OCCURS 50 TIMES.
+       01  W-SUB               PIC 99 COMP.
+       01  L-PHONE-STATUS      PIC 9.
+           88  PHONE-STATUS-OK     VALUE 0.
+
+       LINKAGE SECTION.
+       01  L-RETENTION-DAYS    PIC 9(5).
+       01  L-SCANNED-COUNT     PIC 9(9) COMP.
+       01  L-PURGED-COUNT      PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING L-RETENTION-DAYS, L-SCANNED-COUNT,
+               L-PURGED-COUNT.
+       ENTRY-POINT.
+           MOVE 0 TO L-SCANNED-COUNT, L-PURGED-COUNT.
+           ACCEPT W-TODAY FROM DATE YYYYMMDD.
+           COMPUTE W-TODAY-INT = FUNCTION INTEGER-OF-DATE(W-TODAY).
+           MOVE 2 TO W-MASTER-POS.
+           PERFORM SCAN-ONE-RECORD
+               UNTIL W-MASTER-POS > W-MASTER-FILE-SIZE.
+           GOBACK.
+
+       SCAN-ONE-RECORD.
+           READ CUSTOMER-MASTER.
+           IF CM-INACTIVE THEN
+               ADD 1 TO L-SCANNED-COUNT
+               COMPUTE W-CLOSE-INT =
+                   FUNCTION INTEGER-OF-DATE(CM-CLOSE-DATE)
+               COMPUTE W-AGE-DAYS = W-TODAY-INT - W-CLOSE-INT
+               IF W-AGE-DAYS >= L-RETENTION-DAYS THEN
+                   PERFORM PURGE-ONE-CUSTOMER
+               END-IF
+           END-IF.
+           ADD 1 TO W-MASTER-POS.
+
+       PURGE-ONE-CUSTOMER.
+           CALL 'FIND-ACCOUNT-PHONES' USING W-MASTER-POS, W-LIST-NAME.
+           PERFORM VARYING W-SUB FROM 1 BY 1
+                   UNTIL W-SUB > W-LIST-LENGTH
+               CALL 'DELETE-CUSTOMER-PHONE' USING L-PHONE-STATUS,
+                   W-LIST-PHONE(W-SUB), W-MASTER-POS
+           END-PERFORM.
+           SET CM-PURGED TO TRUE.
+           MOVE 'Y' TO W-MASTER-CHANGED.
+           REWRITE MASTER-REC.
+           ADD 1 TO L-PURGED-COUNT.
