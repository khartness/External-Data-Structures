@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CLOSE-CALL-ARCHIVE.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Closes the call-archive file opened by OPEN-CALL-ARCHIVE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALL-ARCHIVE-FILE ASSIGN TO W-ARCHIVE-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALL-ARCHIVE-FILE EXTERNAL.
+       01  CALL-ARCHIVE-REC.
+           05  CA-PHONE            PIC 9(15).
+           05  CA-CODE             PIC 9.
+           05  CA-POSITION         PIC 9(9).
+           05  CA-DISPOSITION      PIC X.
+           05  CA-CALL-DATE        PIC 9(8).
+           05  CA-ARCHIVED-DATE    PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  W-ARCHIVE-FILENAME EXTERNAL PIC X(512).
+
+       PROCEDURE DIVISION.
+       CLOSE-FILES.
+           CLOSE CALL-ARCHIVE-FILE.
+           GOBACK.
