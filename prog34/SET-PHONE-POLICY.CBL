@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  SET-PHONE-POLICY.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Sets the two per-account phone rules ADD-CUSTOMER-PHONE
+      *    enforces: CM-PHONE-LIMIT (how many numbers this account may
+      *    carry -- zero means "use the DL100_PHONE_LIMIT system
+      *    default") and CM-SHARED-LINE (whether this account has
+      *    explicitly been authorized to knowingly share a line with
+      *    another account that has also been so authorized -- see
+      *    ADD-CUSTOMER-PHONE). Same by-position rewrite CLOSE-
+      *    CUSTOMER-ACCOUNT uses to flip a flag on an existing master
+      *    record without disturbing the name or phone indexes.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-MASTER-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER EXTERNAL.
+       01  MASTER-REC.
+           05  CM-ACCOUNT-NUMBER   PIC 9(9) COMP.
+           05  CM-NAME             PIC X(30).
+           05  CM-ADDRESS          PIC X(40).
+           05  CM-PLAN-CODE        PIC X(4).
+           05  CM-STATUS           PIC X.
+               88  CM-ACTIVE           VALUE 'A'.
+               88  CM-INACTIVE         VALUE 'I'.
+               88  CM-PURGED           VALUE 'P'.
+           05  CM-CLOSE-DATE       PIC 9(8).
+           05  CM-PHONE-LIMIT      PIC 99.
+           05  CM-SHARED-LINE      PIC X.
+               88  CM-ALLOW-SHARED-LINE   VALUE 'Y'.
+           05  FILLER              PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  W-MASTER-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-MASTER-STUFF EXTERNAL.
+           05  W-MASTER-CHANGED    PIC X VALUE 'N'.
+           05  W-MASTER-HEADER.
+               10  W-MASTER-FILE-SIZE  PIC 9(9) COMP.
+
+       LINKAGE SECTION.
+       01  L-STATUS    PIC 9.
+           88  STATUS-OK           VALUE 0.
+           88  STATUS-NOT-FOUND    VALUE 1.
+           88  STATUS-OTHER        VALUE 2.
+       01  L-POSITION      PIC 9(9) COMP.
+       01  L-PHONE-LIMIT   PIC 99.
+       01  L-ALLOW-SHARED  PIC X.
+           88  L-SHARE-ALLOWED VALUE 'Y'.
+
+       PROCEDURE DIVISION USING L-STATUS, L-POSITION, L-PHONE-LIMIT,
+               L-ALLOW-SHARED.
+       ENTRY-POINT.
+           SET STATUS-OK TO TRUE.
+           IF L-POSITION = 0 OR L-POSITION = 1 OR
+                   L-POSITION > W-MASTER-FILE-SIZE THEN
+               SET STATUS-NOT-FOUND TO TRUE
+               GOBACK.
+           MOVE L-POSITION TO W-MASTER-POS.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   SET STATUS-NOT-FOUND TO TRUE
+                   GOBACK
+           END-READ.
+           IF NOT CM-ACTIVE THEN
+               SET STATUS-NOT-FOUND TO TRUE
+               GOBACK.
+           MOVE L-PHONE-LIMIT TO CM-PHONE-LIMIT.
+           IF L-SHARE-ALLOWED THEN
+               SET CM-ALLOW-SHARED-LINE TO TRUE
+           ELSE
+               MOVE 'N' TO CM-SHARED-LINE
+           END-IF.
+           REWRITE MASTER-REC
+               INVALID KEY
+                   SET STATUS-OTHER TO TRUE
+           END-REWRITE.
+           GOBACK.
