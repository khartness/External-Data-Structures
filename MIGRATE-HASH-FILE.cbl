@@ -0,0 +1,221 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           MIGRATE-HASH-FILE.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    One-time conversion off the classroom-era linear-probing
+      *    HASH-FILE (MKHASH.CBL/TSTHASH.CBL, HF-ID/HF-NAME/HF-BALANCE)
+      *    onto the customer master plus the two prog34 index
+      *    structures.  HF-ID becomes the new account number -- it's
+      *    the only unique key the legacy schema has -- and HF-NAME
+      *    goes into both CUSTOMER-MASTER and, through ADD-CUSTOMER-
+      *    NAME, the name B+tree.  HF-BALANCE has nowhere to go in
+      *    CUSTOMER-MASTER and is dropped; a maintainer who needs it
+      *    can still recover it from the original HASH-FILE, which
+      *    this program only reads and never touches.
+      *
+      *    The legacy schema carries no phone number at all, so
+      *    despite the name of this program there is nothing here to
+      *    hand ADD-CUSTOMER-PHONE -- a migrated account simply starts
+      *    with zero phones on file, the same as any brand-new account
+      *    added through CUSTOMER-MAINTENANCE before its first phone
+      *    is assigned.  ADDRESS and PLAN CODE don't exist in the
+      *    legacy schema either; those come across as spaces and
+      *    'CNVT' so a migrated record is easy to spot and follow up
+      *    on later.
+      *
+      *    Rerunnable: every HF-ID is looked up with SEARCH-CUSTOMER-
+      *    MASTER before anything is written, so running this again
+      *    after new legacy records have trickled in only migrates
+      *    what wasn't already carried over, the same "already done,
+      *    skip it" idea BULK-LOAD-CUSTOMERS' checkpoint serves for a
+      *    crash instead of a rerun.  Tombstoned HF-STATUS = 'D' slots
+      *    are skipped outright -- there's no live customer there to
+      *    migrate.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Same environment-variable-overridable path TSTHASH uses,
+      *    so this can point at wherever the legacy table actually
+      *    landed without editing the SELECT clause.
+           SELECT OPTIONAL HASH-FILE ASSIGN TO W-HASH-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-RECPOS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HASH-FILE.
+       01  HASH-REC.
+           05  HF-ID       PIC X(7).
+           05  HF-NAME     PIC X(20).
+           05  HF-BALANCE  PIC 9(8)V99 COMP.
+           05  HF-STATUS   PIC X.
+               88  HF-ACTIVE   VALUE 'A'.
+               88  HF-DELETED  VALUE 'D'.
+
+       WORKING-STORAGE SECTION.
+       01  W-HASH-FILENAME     PIC X(512)
+                       VALUE "/cygdrive/c/class/cs336/hashfile.rel".
+       01  W-HEADER.
+           05  W-TABLESIZE PIC 9(9) COMP.
+           05  W-RECSIZE   PIC 9(9) COMP.
+           05  W-SIGNATURE PIC X(24).
+       01  W-RECPOS        PIC 9(9) COMP.
+
+       01  W-MASTER-FILENAME   PIC X(512)
+                               VALUE 'S:\COBOL\MASTER.DAT'.
+       01  W-NAME-FILENAME     PIC X(512)
+                               VALUE 'S:\COBOL\NAME.DAT'.
+       01  W-JOURNAL-FILENAME  PIC X(512)
+                               VALUE 'S:\COBOL\JOURNAL.DAT'.
+       01  W-OPSLOG-FILENAME   PIC X(512)
+                               VALUE 'S:\COBOL\OPS.LOG'.
+
+       01  L-STATUS            PIC 9.
+           88  STATUS-OK           VALUE 0.
+       01  L-POSITION          PIC 9(9) COMP.
+       01  W-FOUND-POSITION    PIC 9(9) COMP.
+
+       01  W-ID-NUMERIC        PIC 9(7).
+       01  W-ACCOUNT           PIC 9(9) COMP.
+       01  W-NAME              PIC X(30).
+       01  W-ADDRESS           PIC X(40) VALUE SPACES.
+       01  W-PLAN              PIC X(4) VALUE 'CNVT'.
+
+       01  W-ROW-SW            PIC X VALUE 'Y'.
+           88  W-ROW-PRESENT       VALUE 'Y'.
+
+       01  W-ROWS-SCANNED      PIC 9(9) COMP VALUE 0.
+       01  W-ROWS-EMPTY        PIC 9(9) COMP VALUE 0.
+       01  W-ROWS-TOMBSTONE    PIC 9(9) COMP VALUE 0.
+       01  W-ROWS-NOT-NUMERIC  PIC 9(9) COMP VALUE 0.
+       01  W-ROWS-ALREADY-DONE PIC 9(9) COMP VALUE 0.
+       01  W-ROWS-MIGRATED     PIC 9(9) COMP VALUE 0.
+       01  W-ROWS-FAILED       PIC 9(9) COMP VALUE 0.
+       01  W-SHOW-SCANNED      PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-EMPTY        PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-TOMBSTONE    PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-NOT-NUMERIC  PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-ALREADY-DONE PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-MIGRATED     PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-FAILED       PIC ZZZ,ZZZ,ZZ9.
+
+      *    Shared with ADD-CUSTOMER-NAME so this run's operations-log
+      *    entry can be built from the same running totals CAPACITY-
+      *    REPORT reads for its own snapshot.
+       01  W-BTREE-STATS EXTERNAL.
+           05  W-NAMES-ADDED   PIC 9(9) COMP VALUE 0.
+           05  W-NODE-SPLITS   PIC 9(9) COMP VALUE 0.
+           05  W-NEW-ROOTS     PIC 9(9) COMP VALUE 0.
+       01  W-HASH-STATS EXTERNAL.
+           05  W-HASH-CALLS        PIC 9(9) COMP VALUE 0.
+           05  W-HASH-COLLISIONS   PIC 9(9) COMP VALUE 0.
+           05  W-PHONES-ADDED      PIC 9(9) COMP VALUE 0.
+           05  W-BUCKET-SPLITS     PIC 9(9) COMP VALUE 0.
+           05  W-BUCKET-DOUBLINGS  PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           ACCEPT W-HASH-FILENAME FROM ENVIRONMENT "DL100_HASH_FILE".
+           IF W-HASH-FILENAME = SPACES THEN
+               MOVE "/cygdrive/c/class/cs336/hashfile.rel"
+                   TO W-HASH-FILENAME
+           END-IF.
+
+           OPEN INPUT HASH-FILE.
+           MOVE 1 TO W-RECPOS.
+           READ HASH-FILE INTO W-HEADER
+               INVALID KEY
+                   DISPLAY "  Legacy hash file not found -- nothing",
+                       " to migrate."
+                   STOP RUN.
+
+           CALL 'OPEN-CUSTOMER-MASTER' USING W-MASTER-FILENAME.
+           CALL 'OPEN-CUSTOMER-NAME' USING W-NAME-FILENAME.
+           CALL 'OPEN-JOURNAL' USING W-JOURNAL-FILENAME.
+           CALL 'OPEN-OPERATIONS-LOG' USING W-OPSLOG-FILENAME.
+
+           DISPLAY " ".
+           DISPLAY "LEGACY HASH FILE MIGRATION".
+           DISPLAY " ".
+           PERFORM CONSIDER-ONE-ROW
+               VARYING W-RECPOS FROM 2 BY 1
+               UNTIL W-RECPOS > W-TABLESIZE + 1.
+
+           CALL 'WRITE-OPERATIONS-LOG' USING W-NAMES-ADDED,
+               W-PHONES-ADDED, W-NODE-SPLITS, W-NEW-ROOTS,
+               W-BUCKET-SPLITS, W-BUCKET-DOUBLINGS, W-HASH-COLLISIONS.
+           CALL 'CLOSE-OPERATIONS-LOG'.
+           CALL 'CLOSE-JOURNAL'.
+           CALL 'CLOSE-CUSTOMER-NAME'.
+           CALL 'CLOSE-CUSTOMER-MASTER'.
+           CLOSE HASH-FILE.
+
+           MOVE W-ROWS-SCANNED TO W-SHOW-SCANNED.
+           MOVE W-ROWS-EMPTY TO W-SHOW-EMPTY.
+           MOVE W-ROWS-TOMBSTONE TO W-SHOW-TOMBSTONE.
+           MOVE W-ROWS-NOT-NUMERIC TO W-SHOW-NOT-NUMERIC.
+           MOVE W-ROWS-ALREADY-DONE TO W-SHOW-ALREADY-DONE.
+           MOVE W-ROWS-MIGRATED TO W-SHOW-MIGRATED.
+           MOVE W-ROWS-FAILED TO W-SHOW-FAILED.
+           DISPLAY " ".
+           DISPLAY "MIGRATION SUMMARY".
+           DISPLAY "  SLOTS SCANNED:      ", W-SHOW-SCANNED.
+           DISPLAY "  EMPTY SLOTS:        ", W-SHOW-EMPTY.
+           DISPLAY "  TOMBSTONES:         ", W-SHOW-TOMBSTONE.
+           DISPLAY "  NON-NUMERIC HF-ID:  ", W-SHOW-NOT-NUMERIC.
+           DISPLAY "  ALREADY MIGRATED:   ", W-SHOW-ALREADY-DONE.
+           DISPLAY "  MIGRATED THIS RUN:  ", W-SHOW-MIGRATED.
+           DISPLAY "  FAILED:             ", W-SHOW-FAILED.
+           STOP RUN.
+
+       CONSIDER-ONE-ROW.
+           ADD 1 TO W-ROWS-SCANNED.
+           MOVE 'Y' TO W-ROW-SW.
+           READ HASH-FILE
+               INVALID KEY
+                   ADD 1 TO W-ROWS-EMPTY
+                   MOVE 'N' TO W-ROW-SW.
+           IF W-ROW-PRESENT THEN
+               PERFORM MIGRATE-ONE-ROW
+           END-IF.
+
+       MIGRATE-ONE-ROW.
+           IF HF-DELETED THEN
+               ADD 1 TO W-ROWS-TOMBSTONE
+           ELSE
+               MOVE HF-ID TO W-ID-NUMERIC
+               IF W-ID-NUMERIC NUMERIC THEN
+                   PERFORM MIGRATE-ONE-CUSTOMER
+               ELSE
+                   ADD 1 TO W-ROWS-NOT-NUMERIC
+                   DISPLAY "  SKIPPING NON-NUMERIC HF-ID: '", HF-ID,
+                       "'"
+               END-IF
+           END-IF.
+
+       MIGRATE-ONE-CUSTOMER.
+           MOVE W-ID-NUMERIC TO W-ACCOUNT.
+           CALL 'SEARCH-CUSTOMER-MASTER' USING W-FOUND-POSITION,
+               W-ACCOUNT.
+           IF W-FOUND-POSITION NOT = 0 THEN
+               ADD 1 TO W-ROWS-ALREADY-DONE
+           ELSE
+               MOVE HF-NAME TO W-NAME
+               CALL 'ADD-CUSTOMER-MASTER' USING L-STATUS, W-ACCOUNT,
+                   W-NAME, W-ADDRESS, W-PLAN, L-POSITION
+               IF STATUS-OK THEN
+                   CALL 'ADD-CUSTOMER-NAME' USING L-STATUS, W-NAME,
+                       L-POSITION
+               END-IF
+               IF STATUS-OK THEN
+                   ADD 1 TO W-ROWS-MIGRATED
+                   DISPLAY "  MIGRATED ", W-ACCOUNT, " ", W-NAME
+               ELSE
+                   ADD 1 TO W-ROWS-FAILED
+                   DISPLAY "  FAILED TO MIGRATE ACCOUNT ", W-ACCOUNT
+               END-IF
+           END-IF.
