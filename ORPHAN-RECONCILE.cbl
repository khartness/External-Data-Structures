@@ -0,0 +1,354 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ORPHAN-RECONCILE.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Nightly cross-structure reconciliation.  The name B+tree and
+      *    the phone EHT both carry a "position" that's supposed to be a
+      *    live CUSTOMER-MASTER record -- exactly the reference
+      *    ADD-CUSTOMER-NAME/ADD-CUSTOMER-PHONE validate through
+      *    GET-CUSTOMER-MASTER before wiring in a new entry.  The call
+      *    index's CI-POSITION entries are a different kind of pointer:
+      *    they resolve into CALL-DETAIL, not CUSTOMER-MASTER (see
+      *    CALL-DETAIL-REPORT.cbl).  This walks all three, using the
+      *    same lookups the add paths already trust, and reports every
+      *    position that no longer resolves -- a dangling pointer left
+      *    behind by a delete or a corrupted index.  Read-only; makes no
+      *    repair of its own.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-INDEX-FILE ASSIGN TO W-NAME-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-BTREE-POS.
+
+           SELECT BUCKET-INDEX ASSIGN TO W-FILENAME1
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-HASH-POS.
+
+           SELECT BUCKET-FILE ASSIGN TO W-FILENAME2
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-BUCKET.
+
+           SELECT CALL-INDEX-SEQ ASSIGN TO W-CALL-INDEX-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS CIS-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-INDEX-FILE EXTERNAL.
+       01  NAMEINDEX-REC.
+           05  IF-PREFIX   PIC 999 COMP.
+           05  IF-DATA     PIC X(510).
+
+       FD  BUCKET-INDEX EXTERNAL.
+       01  BI-BUCKET   PIC 9(9) COMP.
+
+       FD  BUCKET-FILE EXTERNAL.
+       01  BUCKET-REC.
+           05  BUCKET-LENGTH   PIC 999 COMP.
+           05  BUCKET-PAIR     OCCURS 1 TO 292 TIMES
+                               DEPENDING ON BUCKET-LENGTH
+                               INDEXED BY X-PAIR.
+               10  BR-KEY  PIC 9(15).
+               10  BR-LINK PIC 9(9) COMP.
+
+      *    Local scan-only view of CALL-INDEX -- same field layout as
+      *    the EXTERNAL CALL-INDEX-REC in prog34, but not EXTERNAL, the
+      *    same way OPEN-CALL-INDEX.CBL's own SEQ-CALL-INDEX gives it a
+      *    private, sequential-access path onto the identical file
+      *    instead of sharing the random-access FD other programs use.
+       FD  CALL-INDEX-SEQ.
+       01  CIS-REC.
+           05  CIS-KEY.
+               10  CIS-PHONE   PIC 9(15).
+               10  CIS-CODE    PIC 9.
+           05  CIS-LENGTH      PIC 99 COMP.
+           05  CIS-POSITION    PIC 9(9) COMP OCCURS 125 TIMES.
+           05  CIS-DISPOSITION PIC X OCCURS 125 TIMES.
+
+       WORKING-STORAGE SECTION.
+      *    Name B+tree sharing -- identical to EXPORT-CUSTOMER-NAME.CBL,
+      *    so CALL 'OPEN-CUSTOMER-NAME' populates the header and this
+      *    program can walk the leaf sibling chain directly off the
+      *    same LFU cache every other reader uses.
+       01  W-BTREE-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-INDEX-STUFF EXTERNAL.
+           05  W-NAME-INDEX-CHANGED PIC X VALUE 'N'.
+           05  W-NAME-INDEX-HEADER.
+               10  W-NAME-INDEX-SIZE   PIC 9(9) COMP.
+               10  W-ROOT              PIC 9(9) COMP.
+       01  W-BTREE-CACHE EXTERNAL.
+           02  W-CACHE-ENTRY OCCURS 200 TIMES INDEXED BY X-POS.
+               03  W-BTREE-RECORD  PIC 9(9) COMP VALUE 0.
+               03  W-FREQUENCY     PIC 9(9) COMP VALUE 0.
+               03  W-MODIFIED      PIC X VALUE 'N'.
+               03  W-BTREE-REC.
+                   05  W-LEAF      PIC X.
+                   05  W-NUM-KEYS  PIC 999 COMP.
+                   05  W-KEY       PIC X(30) OCCURS 77 TIMES.
+                   05  W-LINK      PIC 9(9) COMP OCCURS 78 TIMES.
+       01  W-CACHE-STATS EXTERNAL.
+           05  W-CACHE-HITS    PIC 9(9) COMP VALUE 0.
+           05  W-CACHE-MISSES  PIC 9(9) COMP VALUE 0.
+
+      *    Phone EHT sharing -- identical to COMPACT-CUSTOMER-PHONE.cbl,
+      *    so CALL 'OPEN-CUSTOMER-PHONE' populates the directory and
+      *    this program can walk it the same way that compaction pass
+      *    already does.
+       01  W-HASH-POS IS EXTERNAL  PIC 9(9) COMP.
+       01  W-BUCKET IS EXTERNAL    PIC 9(9) COMP.
+       01  W-TABLESIZE IS EXTERNAL PIC 9(9) COMP.
+       01  W-BUCKET-FILE-SIZE is external     PIC 9(9) COMP.
+       01  W-EHT-CACHE IS EXTERNAL.
+           05  W-EHT-ENTRY         OCCURS 1 TO 65536 TIMES
+                                   DEPENDING ON W-TABLESIZE
+                                   INDEXED BY X-EHT.
+               10  W-RECORD-POS    PIC 9(9) COMP.
+               10  W-BUCKET-POS    PIC 9(9) COMP.
+      *    One flag per bucket ever created, so a bucket shared by more
+      *    than one directory slot (the usual case right after a split)
+      *    is only scanned once instead of reported as an orphan twice.
+       01  W-BUCKET-SEEN.
+           05  W-SEEN-FLAG         PIC X OCCURS 1 TO 65536 TIMES
+                                   DEPENDING ON W-BUCKET-FILE-SIZE
+                                   INDEXED BY X-SEEN.
+
+       01  W-MASTER-FILENAME       PIC X(512)
+                                   VALUE 'S:\COBOL\MASTER.DAT'.
+       01  W-NAME-FILENAME         PIC X(512)
+                                   VALUE 'S:\COBOL\NAME.DAT'.
+       01  W-PHONE-FILENAME        PIC X(512)
+                                   VALUE 'S:\COBOL\PHONE.DAT'.
+       01  W-FILENAME1             PIC X(512)
+                                   VALUE 'S:\COBOL\PHONE1.DAT'.
+       01  W-FILENAME2             PIC X(512)
+                                   VALUE 'S:\COBOL\PHONE2.DAT'.
+       01  W-CALL-INDEX-FILENAME   PIC X(512)
+                                   VALUE 'S:\COBOL\CALLIDX.DAT'.
+       01  W-CALL-DETAIL-FILENAME  PIC X(512)
+                                   VALUE 'S:\COBOL\CALLDTL.DAT'.
+
+      *    GET-CUSTOMER-MASTER / GET-CALL-DETAIL argument staging.
+       01  L-POSITION          PIC 9(9) COMP.
+       01  L-FOUND             PIC X.
+           88  L-RECORD-FOUND      VALUE 'Y'.
+       01  L-ACCOUNT-NUMBER    PIC 9(9) COMP.
+       01  L-NAME              PIC X(30).
+       01  L-ADDRESS           PIC X(40).
+       01  L-PLAN-CODE         PIC X(4).
+       01  L-STATUS-CODE       PIC X.
+       01  L-CALL-DATE         PIC 9(8).
+       01  L-CALL-TIME         PIC 9(6).
+       01  L-DURATION          PIC 9(5) COMP.
+       01  L-CALLING-NUMBER    PIC 9(10).
+       01  L-CALLED-NUMBER     PIC 9(10).
+       01  L-DISPOSITION       PIC X.
+       01  L-TRUNK-CODE        PIC X(6).
+
+      *    Name-index leaf walk -- same shape as EXPORT-CUSTOMER-NAME.
+       01  X           PIC 99 COMP.
+       01  W-LFU       PIC 99 COMP.
+       01  W-TEMP      PIC 9(9) COMP.
+       01  W-DONE-SW   PIC X VALUE 'N'.
+           88  W-CHAIN-DONE    VALUE 'Y'.
+
+      *    Phone-directory walk.
+       01  W-DIR-POS   PIC 9(9) COMP.
+
+      *    Call-index sequential walk.
+       01  W-CALL-EOF-SW       PIC X VALUE 'N'.
+           88  CALL-INDEX-DONE     VALUE 'Y'.
+
+      *    Run totals.
+       01  W-NAME-CHECKED      PIC 9(9) COMP VALUE 0.
+       01  W-NAME-ORPHANS      PIC 9(9) COMP VALUE 0.
+       01  W-PHONE-CHECKED     PIC 9(9) COMP VALUE 0.
+       01  W-PHONE-ORPHANS     PIC 9(9) COMP VALUE 0.
+       01  W-CALL-CHECKED      PIC 9(9) COMP VALUE 0.
+       01  W-CALL-ORPHANS      PIC 9(9) COMP VALUE 0.
+       01  W-SHOW-COUNT        PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-POS          PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY " ".
+           DISPLAY "CROSS-STRUCTURE ORPHAN RECONCILIATION".
+           DISPLAY " ".
+           CALL 'OPEN-CUSTOMER-MASTER' USING W-MASTER-FILENAME.
+           CALL 'OPEN-CUSTOMER-NAME' USING W-NAME-FILENAME.
+           CALL 'OPEN-CUSTOMER-PHONE' USING W-PHONE-FILENAME.
+           CALL 'OPEN-CALL-DETAIL' USING W-CALL-DETAIL-FILENAME.
+
+           PERFORM CHECK-NAME-INDEX.
+           PERFORM CHECK-PHONE-INDEX.
+           PERFORM CHECK-CALL-INDEX.
+
+           CALL 'CLOSE-CUSTOMER-PHONE'.
+           CALL 'CLOSE-CUSTOMER-NAME'.
+           CALL 'CLOSE-CUSTOMER-MASTER'.
+           CALL 'CLOSE-CALL-DETAIL'.
+
+           PERFORM SHOW-SUMMARY.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      *    NAME B+TREE -- leftmost leaf, then the sibling chain, the
+      *    same descent EXPORT-CUSTOMER-NAME uses for a full walk.
+      *----------------------------------------------------------------
+       CHECK-NAME-INDEX.
+           IF W-ROOT NOT = 0 THEN
+               PERFORM FIND-LEFTMOST-LEAF
+               PERFORM CHECK-ONE-LEAF UNTIL W-CHAIN-DONE
+           END-IF.
+
+       FIND-LEFTMOST-LEAF.
+           MOVE W-ROOT TO W-BTREE-POS.
+           PERFORM READ-NAME-RECORD.
+           PERFORM UNTIL W-LEAF(X-POS) = 'Y'
+               MOVE W-LINK(X-POS, 1) TO W-BTREE-POS
+               PERFORM READ-NAME-RECORD
+           END-PERFORM.
+
+       CHECK-ONE-LEAF.
+           PERFORM VARYING X FROM 1 BY 1 UNTIL X > W-NUM-KEYS(X-POS)
+               ADD 1 TO W-NAME-CHECKED
+               MOVE W-LINK(X-POS, X) TO L-POSITION
+               CALL 'GET-CUSTOMER-MASTER' USING L-POSITION, L-FOUND,
+                   L-ACCOUNT-NUMBER, L-NAME, L-ADDRESS, L-PLAN-CODE,
+                   L-STATUS-CODE
+               IF NOT L-RECORD-FOUND THEN
+                   ADD 1 TO W-NAME-ORPHANS
+                   MOVE L-POSITION TO W-SHOW-POS
+                   DISPLAY "  NAME INDEX ORPHAN: ", W-KEY(X-POS, X),
+                       " -> MASTER POSITION ", W-SHOW-POS,
+                       " NOT FOUND"
+               END-IF
+           END-PERFORM.
+           IF W-LINK(X-POS, W-NUM-KEYS(X-POS) + 1) = 0 THEN
+               SET W-CHAIN-DONE TO TRUE
+           ELSE
+               MOVE W-LINK(X-POS, W-NUM-KEYS(X-POS) + 1) TO W-BTREE-POS
+               PERFORM READ-NAME-RECORD
+           END-IF.
+
+       READ-NAME-RECORD.
+           MOVE 1 TO W-LFU.
+           PERFORM VARYING X-POS FROM 1 BY 1
+                 UNTIL X-POS > 200 OR
+                       W-BTREE-RECORD(X-POS) = W-BTREE-POS
+               IF W-FREQUENCY(X-POS) < W-FREQUENCY(W-LFU) THEN
+                   SET W-LFU TO X-POS
+               END-IF
+           END-PERFORM.
+           IF X-POS > 200 THEN
+               ADD 1 TO W-CACHE-MISSES
+               SET X-POS TO W-LFU
+               IF W-MODIFIED(X-POS) = 'Y' THEN
+                   MOVE W-BTREE-POS TO W-TEMP
+                   MOVE W-BTREE-RECORD(X-POS) TO W-BTREE-POS
+                   REWRITE NAMEINDEX-REC FROM W-BTREE-REC(X-POS)
+                   MOVE W-TEMP TO W-BTREE-POS
+               END-IF
+               MOVE 0 TO W-FREQUENCY(X-POS)
+               MOVE W-BTREE-POS TO W-BTREE-RECORD(X-POS)
+               READ NAME-INDEX-FILE
+               CALL 'UNPACK-RECORD'
+                   USING NAMEINDEX-REC, W-BTREE-REC(X-POS)
+           ELSE
+               ADD 1 TO W-CACHE-HITS.
+           ADD 1 TO W-FREQUENCY(X-POS).
+
+      *----------------------------------------------------------------
+      *    PHONE EHT -- every directory slot, each distinct bucket
+      *    scanned once, the same buddy-pair directory COMPACT-CUSTOMER-
+      *    PHONE.cbl already walks.
+      *----------------------------------------------------------------
+       CHECK-PHONE-INDEX.
+           INITIALIZE W-BUCKET-SEEN.
+           PERFORM VARYING W-DIR-POS FROM 1 BY 1
+                   UNTIL W-DIR-POS > W-TABLESIZE
+               COMPUTE W-HASH-POS = W-DIR-POS + 1
+               READ BUCKET-INDEX
+               IF W-SEEN-FLAG(BI-BUCKET) NOT = 'Y' THEN
+                   MOVE 'Y' TO W-SEEN-FLAG(BI-BUCKET)
+                   MOVE BI-BUCKET TO W-BUCKET
+                   READ BUCKET-FILE
+                   PERFORM CHECK-ONE-BUCKET
+               END-IF
+           END-PERFORM.
+
+       CHECK-ONE-BUCKET.
+           PERFORM VARYING X-PAIR FROM 1 BY 1
+                   UNTIL X-PAIR > BUCKET-LENGTH
+               ADD 1 TO W-PHONE-CHECKED
+               MOVE BR-LINK(X-PAIR) TO L-POSITION
+               CALL 'GET-CUSTOMER-MASTER' USING L-POSITION, L-FOUND,
+                   L-ACCOUNT-NUMBER, L-NAME, L-ADDRESS, L-PLAN-CODE,
+                   L-STATUS-CODE
+               IF NOT L-RECORD-FOUND THEN
+                   ADD 1 TO W-PHONE-ORPHANS
+                   MOVE L-POSITION TO W-SHOW-POS
+                   DISPLAY "  PHONE INDEX ORPHAN: ", BR-KEY(X-PAIR),
+                       " -> MASTER POSITION ", W-SHOW-POS,
+                       " NOT FOUND"
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      *    CALL INDEX -- CI-POSITION entries resolve into CALL-DETAIL,
+      *    not CUSTOMER-MASTER, so those get checked against
+      *    GET-CALL-DETAIL instead.
+      *----------------------------------------------------------------
+       CHECK-CALL-INDEX.
+           OPEN INPUT CALL-INDEX-SEQ.
+           PERFORM READ-NEXT-CALL-INDEX-REC.
+           PERFORM UNTIL CALL-INDEX-DONE
+               PERFORM CHECK-ONE-CALL-INDEX-REC
+               PERFORM READ-NEXT-CALL-INDEX-REC
+           END-PERFORM.
+           CLOSE CALL-INDEX-SEQ.
+
+       READ-NEXT-CALL-INDEX-REC.
+           READ CALL-INDEX-SEQ
+               AT END
+                   SET CALL-INDEX-DONE TO TRUE
+           END-READ.
+
+       CHECK-ONE-CALL-INDEX-REC.
+           PERFORM VARYING X FROM 1 BY 1 UNTIL X > CIS-LENGTH
+               ADD 1 TO W-CALL-CHECKED
+               MOVE CIS-POSITION(X) TO L-POSITION
+               CALL 'GET-CALL-DETAIL' USING L-POSITION, L-FOUND,
+                   L-CALL-DATE, L-CALL-TIME, L-DURATION,
+                   L-CALLING-NUMBER, L-CALLED-NUMBER, L-DISPOSITION,
+                   L-TRUNK-CODE
+               IF NOT L-RECORD-FOUND THEN
+                   ADD 1 TO W-CALL-ORPHANS
+                   MOVE L-POSITION TO W-SHOW-POS
+                   DISPLAY "  CALL INDEX ORPHAN: ", CIS-PHONE,
+                       " CODE ", CIS-CODE, " -> CALL DETAIL POSITION ",
+                       W-SHOW-POS, " NOT FOUND"
+               END-IF
+           END-PERFORM.
+
+       SHOW-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "RECONCILIATION SUMMARY".
+           MOVE W-NAME-CHECKED TO W-SHOW-COUNT.
+           DISPLAY "  NAME INDEX ENTRIES CHECKED:  ", W-SHOW-COUNT.
+           MOVE W-NAME-ORPHANS TO W-SHOW-COUNT.
+           DISPLAY "  NAME INDEX ORPHANS FOUND:    ", W-SHOW-COUNT.
+           MOVE W-PHONE-CHECKED TO W-SHOW-COUNT.
+           DISPLAY "  PHONE INDEX ENTRIES CHECKED: ", W-SHOW-COUNT.
+           MOVE W-PHONE-ORPHANS TO W-SHOW-COUNT.
+           DISPLAY "  PHONE INDEX ORPHANS FOUND:   ", W-SHOW-COUNT.
+           MOVE W-CALL-CHECKED TO W-SHOW-COUNT.
+           DISPLAY "  CALL INDEX ENTRIES CHECKED:  ", W-SHOW-COUNT.
+           MOVE W-CALL-ORPHANS TO W-SHOW-COUNT.
+           DISPLAY "  CALL INDEX ORPHANS FOUND:    ", W-SHOW-COUNT.
