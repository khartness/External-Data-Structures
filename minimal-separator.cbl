@@ -1,5 +1,5 @@
        identification division.
-       program-id.  minimal-separator.
+       program-id.  MINIMAL-SEPARATOR.
 
        data division.
        working-storage section.
@@ -12,6 +12,11 @@
 
        procedure division using l-key1, l-key2, l-sep.
        find-min-sep.
+      *    w-pos stops at the first position where the two keys
+      *    differ (or at 20 if one is a prefix of the other), so
+      *    l-key2(1:w-pos) is already the shortest prefix of l-key2
+      *    that distinguishes it from l-key1 -- the common prefix
+      *    plus exactly the one character that tells them apart.
            move 1 to w-pos.
            perform until l-key1(w-pos:1) not = l-key2(w-pos:1) or
                          w-pos = 20
