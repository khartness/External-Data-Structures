@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ACCOUNT-PHONES-REPORT.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Reverse lookup by account number: every phone number
+      *    currently hashed to a customer's master position.  CUSTOMER-
+      *    MAINTENANCE's SHOW-CUSTOMER already prints this same list
+      *    with FIND-ACCOUNT-PHONES once a customer has been found by
+      *    name or phone, but there was no way to ask for it starting
+      *    from the account number itself -- the one key SEARCH-
+      *    CUSTOMER-PHONE and SEARCH-CUSTOMER-NAME don't take.
+      *    Resolves the account with SEARCH-CUSTOMER-MASTER, the same
+      *    account-number-to-position lookup BULK-PORT-PBX-BLOCK uses,
+      *    then calls FIND-ACCOUNT-PHONES for the reverse walk over the
+      *    EHT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-MASTER-FILENAME   PIC X(512)
+                               VALUE 'S:\COBOL\MASTER.DAT'.
+       01  W-PHONE-FILENAME    PIC X(512)
+                               VALUE 'S:\COBOL\PHONE.DAT'.
+
+       01  W-ACCOUNT           PIC 9(9) COMP.
+       01  W-POSITION          PIC 9(9) COMP.
+       01  W-FOUND             PIC X.
+           88  W-RECORD-FOUND      VALUE 'Y'.
+       01  W-NAME              PIC X(30).
+       01  W-ADDRESS           PIC X(40).
+       01  W-PLAN              PIC X(4).
+       01  W-STATUS-CODE       PIC X.
+
+       01  W-LIST-NAME.
+           02  W-LIST-LENGTH   PIC 999 COMP.
+           02  W-LIST-PHONE    PIC 9(15) OCCURS 50 TIMES.
+       01  W-SUB               PIC 99 COMP.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           CALL 'OPEN-CUSTOMER-MASTER' USING W-MASTER-FILENAME.
+           CALL 'OPEN-CUSTOMER-PHONE' USING W-PHONE-FILENAME.
+
+           DISPLAY " ".
+           DISPLAY "ACCOUNT PHONE NUMBERS REPORT".
+           DISPLAY " ".
+           DISPLAY "Account number: " WITH NO ADVANCING.
+           ACCEPT W-ACCOUNT.
+
+           CALL 'SEARCH-CUSTOMER-MASTER' USING W-POSITION, W-ACCOUNT.
+           IF W-POSITION = 0 THEN
+               DISPLAY "  Account not found."
+           ELSE
+               CALL 'GET-CUSTOMER-MASTER' USING W-POSITION, W-FOUND,
+                   W-ACCOUNT, W-NAME, W-ADDRESS, W-PLAN, W-STATUS-CODE
+               DISPLAY "  Name:    ", W-NAME
+               CALL 'FIND-ACCOUNT-PHONES' USING W-POSITION,
+                   W-LIST-NAME
+               IF W-LIST-LENGTH = 0 THEN
+                   DISPLAY "    <NO PHONE NUMBERS ON FILE>"
+               ELSE
+                   PERFORM PRINT-ONE-PHONE
+                       VARYING W-SUB FROM 1 BY 1
+                       UNTIL W-SUB > W-LIST-LENGTH
+               END-IF
+           END-IF.
+
+           CALL 'CLOSE-CUSTOMER-PHONE'.
+           CALL 'CLOSE-CUSTOMER-MASTER'.
+           STOP RUN.
+
+       PRINT-ONE-PHONE.
+           DISPLAY "    Phone: ", W-LIST-PHONE(W-SUB).
