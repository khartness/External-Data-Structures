@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ALL-BRANCH-NAME-SEARCH.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Head-office lookup that checks a customer name against every
+      *    branch's own name index in turn, since a per-branch customer
+      *    book (see BRANCH-FILENAME, wired up in CUSTOMER-MAINTENANCE)
+      *    means no single office's index has the whole company's
+      *    customers any more.  Opens and closes one branch's index at
+      *    a time -- OPEN-CUSTOMER-NAME's cache and header are shared
+      *    WORKING-STORAGE, so two branches can never be open together
+      *    in the same run anyway.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-NAME-BASE-FILENAME PIC X(512)
+                               VALUE 'S:\COBOL\NAME.DAT'.
+       01  W-NAME-FILENAME     PIC X(512).
+       01  W-BRANCH-CODE       PIC X(2).
+       01  W-SEARCH-NAME       PIC X(30).
+       01  L-POSITION          PIC 9(9) COMP.
+       01  W-ANY-FOUND         PIC X VALUE 'N'.
+           88  ANY-FOUND           VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "Customer name: " WITH NO ADVANCING.
+           ACCEPT W-SEARCH-NAME.
+           PERFORM CHECK-ONE-BRANCH UNTIL W-BRANCH-CODE = SPACES.
+           IF NOT ANY-FOUND THEN
+               DISPLAY "  Not found in any branch."
+           END-IF.
+           STOP RUN.
+
+       CHECK-ONE-BRANCH.
+           DISPLAY "Branch code (blank to stop): " WITH NO ADVANCING.
+           ACCEPT W-BRANCH-CODE.
+           IF W-BRANCH-CODE NOT = SPACES THEN
+               CALL 'BRANCH-FILENAME' USING W-NAME-BASE-FILENAME,
+                   W-BRANCH-CODE, W-NAME-FILENAME
+               CALL 'OPEN-CUSTOMER-NAME' USING W-NAME-FILENAME
+               CALL 'SEARCH-CUSTOMER-NAME' USING L-POSITION,
+                   W-SEARCH-NAME
+               CALL 'CLOSE-CUSTOMER-NAME'
+               IF L-POSITION NOT = 0 THEN
+                   SET ANY-FOUND TO TRUE
+                   DISPLAY "  Found in branch ", W-BRANCH-CODE,
+                       " at position ", L-POSITION
+               END-IF
+           END-IF.
