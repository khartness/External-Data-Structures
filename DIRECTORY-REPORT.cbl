@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           DIRECTORY-REPORT.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Prints a complete alphabetical customer directory by walking
+      *    the name B-tree leaf to leaf, the same sibling-chain trick
+      *    BT-FIND-NEXT-LEAF uses in B-TREE-PACK, instead of querying
+      *    names one at a time.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE ASSIGN TO 'S:\COBOL\DATA.TXT'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS DATA-POS.
+           SELECT INDEX-FILE ASSIGN TO 'S:\COBOL\DATA.IDX'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS INDEX-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE.
+       01  DATA-REC.
+           05  DF-ID           PIC 9(9).
+           05  DF-NAME         PIC X(20).
+           05  DF-ADDRESS      PIC X(40).
+           05  DF-PHONE        PIC 9(10).
+           05  DF-PLAN-CODE    PIC X(4).
+           05  DF-OPEN-DATE    PIC 9(8).
+           05  DF-STATUS       PIC X.
+               88  DF-ACTIVE       VALUE 'A'.
+               88  DF-INACTIVE     VALUE 'I'.
+           05  FILLER          PIC X(16).
+       01  DF-HEADER.
+           05  DF-SIZE PIC X(8) COMP-X.
+
+       FD  INDEX-FILE.
+       01  INDEX-REC.
+           05  IF-PREFIX   PIC XX COMP-X.
+           05  IF-DATA     PIC X(510).
+       01  HEADER-REC.
+           05  IF-SIZE     PIC X(8) COMP-X.
+           05  IF-ROOT     PIC X(8) COMP-X.
+
+       WORKING-STORAGE SECTION.
+       01  DATA-POS    PIC X(8) COMP-X.
+       01  INDEX-POS   PIC X(8) COMP-X.
+       01  W-INDEX-HEADER.
+           05  W-FILE-SIZE PIC X(8) COMP-X.
+           05  W-ROOT      PIC X(8) COMP-X.
+       01  W-INDEX-REC.
+           05  W-LEAF      PIC X.
+           05  W-NUM-KEYS  PIC 999 COMP.
+           05  W-KEY       PIC X(20) OCCURS 84 TIMES.
+           05  W-LINK      PIC X(8) COMP-X OCCURS 85 TIMES.
+       01  W-POS           PIC X(8) COMP-X.
+       01  W-COUNT         PIC 9(9) COMP VALUE 0.
+       01  W-DONE          PIC X VALUE 'N'.
+           88  ALL-LEAVES-DONE VALUE 'Y'.
+       01  W-SHOW-COUNT    PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT DATA-FILE.
+           OPEN INPUT INDEX-FILE.
+           MOVE 1 TO INDEX-POS.
+           READ INDEX-FILE INTO W-INDEX-HEADER.
+           DISPLAY " ".
+           DISPLAY "CUSTOMER DIRECTORY".
+           DISPLAY " ".
+           IF W-ROOT = 0 THEN
+               DISPLAY "    <NO CUSTOMERS ON FILE>"
+           ELSE
+               PERFORM FIND-FIRST-LEAF
+               PERFORM PRINT-DIRECTORY UNTIL ALL-LEAVES-DONE
+           END-IF.
+           DISPLAY " ".
+           MOVE W-COUNT TO W-SHOW-COUNT.
+           DISPLAY "TOTAL CUSTOMERS LISTED: ", W-SHOW-COUNT.
+           CLOSE DATA-FILE.
+           CLOSE INDEX-FILE.
+           STOP RUN.
+
+       FIND-FIRST-LEAF.
+      *    The leftmost leaf holds the lowest key in the tree, so
+      *    following W-LINK(1) down from the root always lands there.
+           MOVE W-ROOT TO INDEX-POS.
+           READ INDEX-FILE.
+           CALL 'UNPACK-INDEX-RECORD' USING INDEX-REC, W-INDEX-REC.
+           PERFORM UNTIL W-LEAF = 'Y'
+               MOVE W-LINK(1) TO INDEX-POS
+               READ INDEX-FILE
+               CALL 'UNPACK-INDEX-RECORD' USING INDEX-REC, W-INDEX-REC
+           END-PERFORM.
+
+       PRINT-DIRECTORY.
+           MOVE 1 TO W-POS.
+           PERFORM UNTIL W-POS > W-NUM-KEYS
+               PERFORM PRINT-ONE-CUSTOMER
+               ADD 1 TO W-POS
+           END-PERFORM.
+           IF W-LINK(W-NUM-KEYS + 1) = 0 THEN
+               SET ALL-LEAVES-DONE TO TRUE
+           ELSE
+               MOVE W-LINK(W-NUM-KEYS + 1) TO INDEX-POS
+               READ INDEX-FILE
+               CALL 'UNPACK-INDEX-RECORD' USING INDEX-REC, W-INDEX-REC
+           END-IF.
+
+       PRINT-ONE-CUSTOMER.
+           MOVE W-LINK(W-POS) TO DATA-POS.
+           READ DATA-FILE
+               INVALID KEY
+                   DISPLAY "    <DANGLING POSITION FOR ", W-KEY(W-POS),
+                           ">"
+               NOT INVALID KEY
+                   ADD 1 TO W-COUNT
+                   DISPLAY DF-NAME, "  ", DF-PHONE, "  ", DF-STATUS
+           END-READ.
