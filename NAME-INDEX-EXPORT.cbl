@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           NAME-INDEX-EXPORT.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Backup/migration utility -- opens the customer name B+ Tree
+      *    the normal way, CALLs EXPORT-CUSTOMER-NAME to walk it leaf
+      *    by leaf in sorted order, and reports how many name/position
+      *    pairs landed in the flat export file.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-NAME-FILENAME     PIC X(512)
+                               VALUE 'S:\COBOL\NAME.DAT'.
+       01  W-EXPORT-FILENAME   PIC X(512)
+                               VALUE 'S:\COBOL\NAMEIDX.EXP'.
+       01  W-EXPORT-COUNT      PIC 9(9) COMP.
+       01  W-SHOW-COUNT        PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           CALL 'OPEN-CUSTOMER-NAME' USING W-NAME-FILENAME.
+           CALL 'EXPORT-CUSTOMER-NAME' USING W-EXPORT-FILENAME,
+               W-EXPORT-COUNT.
+           CALL 'CLOSE-CUSTOMER-NAME'.
+
+           MOVE W-EXPORT-COUNT TO W-SHOW-COUNT.
+           DISPLAY " ".
+           DISPLAY "NAME INDEX EXPORT COMPLETE".
+           DISPLAY "  ENTRIES WRITTEN: ", W-SHOW-COUNT.
+           DISPLAY "  OUTPUT FILE:     ", W-EXPORT-FILENAME.
+           STOP RUN.
