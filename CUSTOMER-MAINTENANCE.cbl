@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CUSTOMER-MAINTENANCE.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Interactive front end for a clerk adding, searching, and
+      *    updating customers -- opens the customer master, name
+      *    index, phone index, and journal together (the same set
+      *    END-OF-DAY opens) and offers a menu instead of END-OF-DAY's
+      *    single pending-adds loop, so a clerk doesn't have to know
+      *    that ADD-CUSTOMER-NAME and ADD-CUSTOMER-PHONE both need the
+      *    position ADD-CUSTOMER-MASTER hands back, or that changing a
+      *    phone number means deleting the old index entry before
+      *    adding the new one.  The name and phone indexes are kept
+      *    per-branch (via BRANCH-FILENAME) so an office only ever
+      *    searches or adds against its own customer book; the account
+      *    master itself stays one shared file, since account numbers
+      *    are assigned from it regardless of which office is open.
+      *    Adding a customer also runs FIND-SIMILAR-NAMES alongside
+      *    ADD-CUSTOMER-NAME's own exact-match check, so a clerk sees
+      *    any phonetically similar name already on file and can
+      *    cancel the add rather than create a second account for the
+      *    same person under a slightly different spelling.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-MASTER-FILENAME   PIC X(512)
+                               VALUE 'S:\COBOL\MASTER.DAT'.
+       01  W-NAME-BASE-FILENAME PIC X(512)
+                               VALUE 'S:\COBOL\NAME.DAT'.
+       01  W-PHONE-BASE-FILENAME PIC X(512)
+                               VALUE 'S:\COBOL\PHONE.DAT'.
+       01  W-NAME-FILENAME     PIC X(512).
+       01  W-PHONE-FILENAME    PIC X(512).
+       01  W-JOURNAL-FILENAME PIC X(512)
+                               VALUE 'S:\COBOL\JOURNAL.DAT'.
+       01  W-PHONE-HISTORY-FILENAME PIC X(512)
+                               VALUE 'S:\COBOL\PHONEHST.DAT'.
+       01  W-BRANCH-CODE       PIC X(2).
+
+       01  L-STATUS            PIC 9.
+           88  STATUS-OK           VALUE 0.
+           88  STATUS-DUPLICATE-KEY VALUE 1.
+           88  STATUS-NOT-FOUND    VALUE 1.
+           88  STATUS-OTHER        VALUE 2.
+           88  STATUS-INVALID-FORMAT VALUE 3.
+           88  STATUS-LIMIT-EXCEEDED VALUE 4.
+       01  L-POSITION          PIC 9(9) COMP.
+
+       01  W-CHOICE            PIC 9.
+           88  W-DONE              VALUE 0.
+
+       01  W-ACCOUNT           PIC 9(9) COMP.
+       01  W-NAME              PIC X(30).
+       01  W-ADDRESS           PIC X(40).
+       01  W-PLAN              PIC X(4).
+       01  W-PHONE             PIC 9(15).
+       01  W-OLD-PHONE         PIC 9(15).
+       01  W-NEW-PHONE         PIC 9(15).
+       01  W-PHONE-LIMIT       PIC 99.
+       01  W-ALLOW-SHARED      PIC X.
+           88  W-SHARE-ALLOWED     VALUE 'Y'.
+
+       01  W-FOUND             PIC X.
+           88  W-RECORD-FOUND      VALUE 'Y'.
+       01  W-STATUS-CODE       PIC X.
+       01  W-LIST-NAME.
+           02  W-LIST-LENGTH   PIC 999 COMP.
+           02  W-LIST-PHONE    PIC 9(15) OCCURS 50 TIMES.
+       01  W-SUB               PIC 99 COMP.
+       01  W-SIMILAR-COUNT     PIC 9(9) COMP.
+       01  W-SIMILAR-LIST.
+           02  W-SIMILAR-NAME  PIC X(30) OCCURS 10 TIMES.
+           02  W-SIMILAR-POS   PIC 9(9) COMP OCCURS 10 TIMES.
+       01  W-CONFIRM           PIC X.
+           88  W-CONFIRMED         VALUE 'Y' 'y'.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "Branch code (blank for head office): "
+               WITH NO ADVANCING.
+           ACCEPT W-BRANCH-CODE.
+           CALL 'BRANCH-FILENAME' USING W-NAME-BASE-FILENAME,
+               W-BRANCH-CODE, W-NAME-FILENAME.
+           CALL 'BRANCH-FILENAME' USING W-PHONE-BASE-FILENAME,
+               W-BRANCH-CODE, W-PHONE-FILENAME.
+           CALL 'OPEN-CUSTOMER-MASTER' USING W-MASTER-FILENAME.
+           CALL 'OPEN-CUSTOMER-NAME' USING W-NAME-FILENAME.
+           CALL 'OPEN-CUSTOMER-PHONE' USING W-PHONE-FILENAME.
+           CALL 'OPEN-JOURNAL' USING W-JOURNAL-FILENAME.
+           CALL 'OPEN-PHONE-HISTORY' USING W-PHONE-HISTORY-FILENAME.
+
+           PERFORM SHOW-MENU UNTIL W-DONE.
+
+           CALL 'CLOSE-PHONE-HISTORY'.
+           CALL 'CLOSE-CUSTOMER-PHONE'.
+           CALL 'CLOSE-CUSTOMER-NAME'.
+           CALL 'CLOSE-CUSTOMER-MASTER'.
+           CALL 'CLOSE-JOURNAL'.
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "CUSTOMER MAINTENANCE".
+           DISPLAY "  1. Add customer".
+           DISPLAY "  2. Search by name".
+           DISPLAY "  3. Search by phone".
+           DISPLAY "  4. Change a customer's phone number".
+           DISPLAY "  5. Close a customer account".
+           DISPLAY "  6. Set a customer's phone policy".
+           DISPLAY "  0. Exit".
+           DISPLAY "Choice: " WITH NO ADVANCING.
+           ACCEPT W-CHOICE.
+           EVALUATE W-CHOICE
+               WHEN 1
+                   PERFORM ADD-CUSTOMER
+               WHEN 2
+                   PERFORM SEARCH-BY-NAME
+               WHEN 3
+                   PERFORM SEARCH-BY-PHONE
+               WHEN 4
+                   PERFORM CHANGE-PHONE
+               WHEN 5
+                   PERFORM CLOSE-ACCOUNT
+               WHEN 6
+                   PERFORM SET-PHONE-POLICY
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "  Not a valid choice."
+           END-EVALUATE.
+
+       ADD-CUSTOMER.
+           DISPLAY "  Account number: " WITH NO ADVANCING.
+           ACCEPT W-ACCOUNT.
+           DISPLAY "  Name: " WITH NO ADVANCING.
+           ACCEPT W-NAME.
+           CALL 'FIND-SIMILAR-NAMES' USING W-NAME, W-SIMILAR-COUNT,
+               W-SIMILAR-LIST.
+           IF W-SIMILAR-COUNT > 0 THEN
+               DISPLAY "  Possible duplicate(s) already on file:"
+               PERFORM VARYING W-SUB FROM 1 BY 1
+                       UNTIL W-SUB > W-SIMILAR-COUNT
+                   DISPLAY "    ", W-SIMILAR-NAME(W-SUB),
+                       " at position ", W-SIMILAR-POS(W-SUB)
+               END-PERFORM
+               DISPLAY "  Add anyway? (Y/N): " WITH NO ADVANCING
+               ACCEPT W-CONFIRM
+               IF NOT W-CONFIRMED THEN
+                   DISPLAY "  Add cancelled."
+                   GO TO ADD-CUSTOMER-EXIT
+               END-IF
+           END-IF.
+           DISPLAY "  Address: " WITH NO ADVANCING.
+           ACCEPT W-ADDRESS.
+           DISPLAY "  Plan code: " WITH NO ADVANCING.
+           ACCEPT W-PLAN.
+           DISPLAY "  Phone: " WITH NO ADVANCING.
+           ACCEPT W-PHONE.
+
+           CALL 'ADD-CUSTOMER-MASTER' USING L-STATUS, W-ACCOUNT, W-NAME,
+               W-ADDRESS, W-PLAN, L-POSITION.
+           IF STATUS-OK THEN
+               CALL 'ADD-CUSTOMER-NAME' USING L-STATUS, W-NAME,
+                   L-POSITION
+           END-IF.
+           IF STATUS-OK THEN
+               CALL 'ADD-CUSTOMER-PHONE' USING L-STATUS, W-PHONE,
+                   L-POSITION
+           END-IF.
+           IF STATUS-OK THEN
+               DISPLAY "  Added at position ", L-POSITION
+           ELSE IF STATUS-INVALID-FORMAT THEN
+               DISPLAY "  Not a valid phone number."
+           ELSE IF STATUS-LIMIT-EXCEEDED THEN
+               DISPLAY "  Account already has the maximum number",
+                   " of phones allowed."
+           ELSE
+               DISPLAY "  Add failed."
+           END-IF.
+       ADD-CUSTOMER-EXIT.
+           CONTINUE.
+
+       SEARCH-BY-NAME.
+           DISPLAY "  Name: " WITH NO ADVANCING.
+           ACCEPT W-NAME.
+           CALL 'SEARCH-CUSTOMER-NAME' USING L-POSITION, W-NAME.
+           IF L-POSITION = 0 THEN
+               DISPLAY "  Not found."
+           ELSE
+               PERFORM SHOW-CUSTOMER.
+
+       SEARCH-BY-PHONE.
+           DISPLAY "  Phone: " WITH NO ADVANCING.
+           ACCEPT W-PHONE.
+           CALL 'SEARCH-CUSTOMER-PHONE' USING L-POSITION, W-PHONE.
+           IF L-POSITION = 0 THEN
+               CALL 'SEARCH-PHONE-HISTORY' USING L-POSITION, W-PHONE,
+                   W-PHONE-HISTORY-FILENAME
+               IF L-POSITION = 0 THEN
+                   DISPLAY "  Not found."
+               ELSE
+                   DISPLAY "  That number was retired; ",
+                           "current record follows:"
+                   PERFORM SHOW-CUSTOMER
+               END-IF
+           ELSE
+               PERFORM SHOW-CUSTOMER.
+
+       SHOW-CUSTOMER.
+           CALL 'GET-CUSTOMER-MASTER' USING L-POSITION, W-FOUND,
+               W-ACCOUNT, W-NAME, W-ADDRESS, W-PLAN, W-STATUS-CODE.
+           IF NOT W-RECORD-FOUND THEN
+               DISPLAY "  Not found."
+               GO TO SHOW-CUSTOMER-EXIT.
+           DISPLAY "  Account: ", W-ACCOUNT.
+           DISPLAY "  Name:    ", W-NAME.
+           DISPLAY "  Address: ", W-ADDRESS.
+           DISPLAY "  Plan:    ", W-PLAN.
+           CALL 'FIND-ACCOUNT-PHONES' USING L-POSITION, W-LIST-NAME.
+           PERFORM VARYING W-SUB FROM 1 BY 1
+                   UNTIL W-SUB > W-LIST-LENGTH
+               DISPLAY "  Phone:   ", W-LIST-PHONE(W-SUB)
+           END-PERFORM.
+       SHOW-CUSTOMER-EXIT.
+           CONTINUE.
+
+       CHANGE-PHONE.
+           DISPLAY "  Name: " WITH NO ADVANCING.
+           ACCEPT W-NAME.
+           CALL 'SEARCH-CUSTOMER-NAME' USING L-POSITION, W-NAME.
+           IF L-POSITION = 0 THEN
+               DISPLAY "  Not found."
+               GO TO CHANGE-PHONE-EXIT.
+           DISPLAY "  Old phone: " WITH NO ADVANCING.
+           ACCEPT W-OLD-PHONE.
+           DISPLAY "  New phone: " WITH NO ADVANCING.
+           ACCEPT W-NEW-PHONE.
+           CALL 'DELETE-CUSTOMER-PHONE' USING L-STATUS, W-OLD-PHONE,
+               L-POSITION.
+           IF NOT STATUS-OK THEN
+               DISPLAY "  Old phone not on file."
+               GO TO CHANGE-PHONE-EXIT.
+           CALL 'ADD-CUSTOMER-PHONE' USING L-STATUS, W-NEW-PHONE,
+               L-POSITION.
+           IF STATUS-OK THEN
+               DISPLAY "  Phone number changed."
+           ELSE IF STATUS-INVALID-FORMAT THEN
+               DISPLAY "  Not a valid phone number."
+           ELSE IF STATUS-LIMIT-EXCEEDED THEN
+               DISPLAY "  Account already has the maximum number",
+                   " of phones allowed."
+           ELSE
+               DISPLAY "  Change failed."
+           END-IF.
+       CHANGE-PHONE-EXIT.
+           CONTINUE.
+
+       CLOSE-ACCOUNT.
+           DISPLAY "  Name: " WITH NO ADVANCING.
+           ACCEPT W-NAME.
+           CALL 'SEARCH-CUSTOMER-NAME' USING L-POSITION, W-NAME.
+           IF L-POSITION = 0 THEN
+               DISPLAY "  Not found."
+               GO TO CLOSE-ACCOUNT-EXIT.
+           DISPLAY "  Close this account? (Y/N): " WITH NO ADVANCING.
+           ACCEPT W-CONFIRM.
+           IF NOT W-CONFIRMED THEN
+               DISPLAY "  Close cancelled."
+               GO TO CLOSE-ACCOUNT-EXIT.
+           CALL 'CLOSE-CUSTOMER-ACCOUNT' USING L-STATUS, L-POSITION.
+           IF STATUS-OK THEN
+               DISPLAY "  Account closed."
+           ELSE
+               DISPLAY "  Close failed."
+           END-IF.
+       CLOSE-ACCOUNT-EXIT.
+           CONTINUE.
+
+       SET-PHONE-POLICY.
+           DISPLAY "  Name: " WITH NO ADVANCING.
+           ACCEPT W-NAME.
+           CALL 'SEARCH-CUSTOMER-NAME' USING L-POSITION, W-NAME.
+           IF L-POSITION = 0 THEN
+               DISPLAY "  Not found."
+               GO TO SET-PHONE-POLICY-EXIT.
+           DISPLAY "  Phone limit (0 = use system default): "
+               WITH NO ADVANCING.
+           ACCEPT W-PHONE-LIMIT.
+           DISPLAY "  Allow this account to share a line (Y/N): "
+               WITH NO ADVANCING.
+           ACCEPT W-ALLOW-SHARED.
+           CALL 'SET-PHONE-POLICY' USING L-STATUS, L-POSITION,
+               W-PHONE-LIMIT, W-ALLOW-SHARED.
+           IF STATUS-OK THEN
+               DISPLAY "  Phone policy updated."
+           ELSE
+               DISPLAY "  Update failed."
+           END-IF.
+       SET-PHONE-POLICY-EXIT.
+           CONTINUE.
