@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           PACK-COMPRESSION-REPORT.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Companion to CAPACITY-REPORT -- walks the same customer name
+      *    B+ tree the same way (stack of node positions, root down),
+      *    but instead of counting nodes and key-slot fill, it looks at
+      *    how well PACK-RECORD's COMPACT-KEY is actually squeezing each
+      *    node's keys into the 510-byte IF-DATA area: the packed byte
+      *    count NAMEINDEX-REC's IF-PREFIX already carries (minus the
+      *    leaf flag UNPACK-RECORD strips off), the key count UNPACK-
+      *    RECORD hands back alongside it, and what's left over in the
+      *    510 bytes once those keys are packed in. Averaged across
+      *    every node in the tree, so it's clear whether nodes are
+      *    approaching the 77-key OCCURS bound or falling well short of
+      *    it because the key data on file doesn't compress the way the
+      *    original design assumed.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-INDEX-FILE ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-BTREE-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Same duplicated shared layout every prog34 caller of
+      *    OPEN-CUSTOMER-NAME carries.
+       FD  NAME-INDEX-FILE EXTERNAL.
+       01  NAMEINDEX-REC.
+           05  IF-PREFIX   PIC 999 COMP.
+           05  IF-DATA     PIC X(510).
+
+       WORKING-STORAGE SECTION.
+       01  W-NAME-FILENAME     PIC X(512)
+                               VALUE 'S:\COBOL\NAME.DAT'.
+
+       01  W-BTREE-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-INDEX-STUFF EXTERNAL.
+           05  W-NAME-INDEX-CHANGED PIC X VALUE 'N'.
+           05  W-NAME-INDEX-HEADER.
+               10  W-NAME-INDEX-SIZE   PIC 9(9) COMP.
+               10  W-ROOT              PIC 9(9) COMP.
+       01  W-BTREE-CACHE EXTERNAL.
+           02  W-CACHE-ENTRY OCCURS 200 TIMES INDEXED BY X-POS.
+               03  W-BTREE-RECORD  PIC 9(9) COMP VALUE 0.
+               03  W-FREQUENCY     PIC 9(9) COMP VALUE 0.
+               03  W-MODIFIED      PIC X VALUE 'N'.
+               03  W-BTREE-REC.
+                   05  W-LEAF      PIC X.
+                   05  W-NUM-KEYS  PIC 999 COMP.
+                   05  W-KEY       PIC X(30) OCCURS 77 TIMES.
+                   05  W-LINK      PIC 9(9) COMP OCCURS 78 TIMES.
+       01  W-CACHE-STATS EXTERNAL.
+           05  W-CACHE-HITS    PIC 9(9) COMP VALUE 0.
+           05  W-CACHE-MISSES  PIC 9(9) COMP VALUE 0.
+
+      *    Node-walk stack for the B+ tree pass -- see CAPACITY-REPORT.
+       01  W-STACK.
+           05  W-STACK-POS PIC 9(9) COMP OCCURS 2000 TIMES.
+           05  W-TOP       PIC 9(9) COMP VALUE 0.
+
+       01  W-NODE.
+           05  W-NODE-LEAF     PIC X.
+           05  W-NODE-KEYS     PIC 999 COMP.
+           05  W-NODE-KEY      PIC X(30) OCCURS 77 TIMES.
+           05  W-NODE-LINK     PIC 9(9) COMP OCCURS 78 TIMES.
+
+       01  W-DATA-SIZE         PIC 9(9) COMP VALUE 510.
+       01  W-LEAF-FLAG         PIC 9(9) COMP VALUE 512.
+       01  W-PACKED-LEN        PIC 9(9) COMP.
+       01  W-WASTED-LEN        PIC 9(9) COMP.
+
+       01  W-NODE-COUNT        PIC 9(9) COMP VALUE 0.
+       01  W-TOTAL-KEYS        PIC 9(9) COMP VALUE 0.
+       01  W-TOTAL-PACKED      PIC 9(9) COMP VALUE 0.
+       01  W-TOTAL-WASTED      PIC 9(9) COMP VALUE 0.
+       01  W-MAX-KEYS-SEEN     PIC 999   COMP VALUE 0.
+       01  W-Y                 PIC 99 COMP.
+
+       01  W-AVG-KEYS          PIC ZZ9.99.
+       01  W-AVG-PACKED        PIC ZZZ9.99.
+       01  W-AVG-WASTED        PIC ZZZ9.99.
+       01  W-SHOW-COUNT        PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-MAX-KEYS     PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY " ".
+           DISPLAY "B+ TREE NODE PACKING REPORT".
+           CALL 'OPEN-CUSTOMER-NAME' USING W-NAME-FILENAME.
+           DISPLAY " ".
+           DISPLAY "CUSTOMER NAME B+ TREE -- ", W-NAME-FILENAME.
+           IF W-ROOT = 0 THEN
+               DISPLAY "    <TREE IS EMPTY>"
+           ELSE
+               PERFORM WALK-NAME-TREE
+               PERFORM SHOW-RESULTS
+           END-IF.
+           CALL 'CLOSE-CUSTOMER-NAME'.
+           STOP RUN.
+
+       WALK-NAME-TREE.
+           MOVE 0 TO W-TOP, W-NODE-COUNT, W-TOTAL-KEYS,
+                     W-TOTAL-PACKED, W-TOTAL-WASTED, W-MAX-KEYS-SEEN.
+           ADD 1 TO W-TOP.
+           MOVE W-ROOT TO W-STACK-POS(W-TOP).
+           PERFORM VISIT-ONE-NODE UNTIL W-TOP = 0.
+
+       VISIT-ONE-NODE.
+           MOVE W-STACK-POS(W-TOP) TO W-BTREE-POS.
+           SUBTRACT 1 FROM W-TOP.
+           READ NAME-INDEX-FILE.
+           CALL 'UNPACK-RECORD' USING NAMEINDEX-REC, W-NODE.
+           PERFORM MEASURE-ONE-NODE.
+           IF W-NODE-LEAF NOT = 'Y' THEN
+               PERFORM VARYING W-Y FROM 1 BY 1
+                       UNTIL W-Y > W-NODE-KEYS + 1
+                   ADD 1 TO W-TOP
+                   MOVE W-NODE-LINK(W-Y) TO W-STACK-POS(W-TOP)
+               END-PERFORM
+           END-IF.
+
+       MEASURE-ONE-NODE.
+           ADD 1 TO W-NODE-COUNT.
+           ADD W-NODE-KEYS TO W-TOTAL-KEYS.
+           IF W-NODE-KEYS > W-MAX-KEYS-SEEN THEN
+               MOVE W-NODE-KEYS TO W-MAX-KEYS-SEEN
+           END-IF.
+           IF IF-PREFIX >= W-LEAF-FLAG THEN
+               SUBTRACT W-LEAF-FLAG FROM IF-PREFIX GIVING W-PACKED-LEN
+           ELSE
+               MOVE IF-PREFIX TO W-PACKED-LEN
+           END-IF.
+           SUBTRACT W-PACKED-LEN FROM W-DATA-SIZE GIVING W-WASTED-LEN.
+           ADD W-PACKED-LEN TO W-TOTAL-PACKED.
+           ADD W-WASTED-LEN TO W-TOTAL-WASTED.
+
+       SHOW-RESULTS.
+           MOVE W-NODE-COUNT TO W-SHOW-COUNT.
+           DISPLAY "    NODES SAMPLED:                ", W-SHOW-COUNT.
+           MOVE W-MAX-KEYS-SEEN TO W-SHOW-MAX-KEYS.
+           DISPLAY "    MOST KEYS SEEN IN ONE NODE:    ",
+               W-SHOW-MAX-KEYS.
+           DISPLAY "    OCCURS BOUND (KEYS PER NODE):  077".
+           IF W-NODE-COUNT > 0 THEN
+               COMPUTE W-AVG-KEYS ROUNDED =
+                   W-TOTAL-KEYS / W-NODE-COUNT
+               DISPLAY "    AVG KEYS PER NODE:             ",
+                   W-AVG-KEYS
+               COMPUTE W-AVG-PACKED ROUNDED =
+                   W-TOTAL-PACKED / W-NODE-COUNT
+               DISPLAY "    AVG PACKED SIZE (OF 510):      ",
+                   W-AVG-PACKED
+               COMPUTE W-AVG-WASTED ROUNDED =
+                   W-TOTAL-WASTED / W-NODE-COUNT
+               DISPLAY "    AVG WASTED SPACE PER NODE:     ",
+                   W-AVG-WASTED
+           END-IF.
