@@ -0,0 +1,155 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           COMPACT-CUSTOMER-PHONE.
+       AUTHOR. Ken Hartness.
+      *DESCRIPTION.
+      *    Standalone batch pass that shrinks the extendible phone hash
+      *    table's directory once entries have thinned out (e.g. after
+      *    a purge of disconnected numbers).  Mirror image of
+      *    DOUBLE-BUCKET-INDEX in ADD-CUSTOMER-PHONE: merges each
+      *    "buddy" pair of directory slots (position I and position
+      *    I + W-TABLESIZE/2, the two slots DOUBLE-BUCKET-INDEX made
+      *    identical copies of when the table last grew) whenever they
+      *    still point at different buckets whose combined pairs fit
+      *    in one bucket, then halves W-TABLESIZE only once every
+      *    buddy pair has collapsed onto the same bucket -- the usual
+      *    extendible-hashing rule that the directory's global depth
+      *    can only drop once nothing still needs the extra bit.
+      *    Never reclaims a merged-away bucket's file slot, the same
+      *    way BTREEpack leaves a collapsed node's slot unused rather
+      *    than compacting the file.  Floors at 128, the table's size
+      *    when OPEN-CUSTOMER-PHONE first creates it.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUCKET-INDEX ASSIGN TO W-FILENAME1
+           ORGANIZATION IS RELATIVE
+           ACCESS IS RANDOM
+           RELATIVE KEY IS W-HASH-POS.
+
+           SELECT BUCKET-FILE ASSIGN TO W-FILENAME2
+           ORGANIZATION IS RELATIVE
+           ACCESS IS RANDOM
+           RELATIVE KEY IS W-BUCKET.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BUCKET-INDEX EXTERNAL.
+       01  BI-BUCKET   PIC 9(9) COMP.
+
+       FD  BUCKET-FILE EXTERNAL.
+       01  BUCKET-REC.
+           05  BUCKET-LENGTH   PIC 999 COMP.
+           05  BUCKET-PAIR     OCCURS 1 TO 292 TIMES
+                               DEPENDING ON BUCKET-LENGTH
+                               INDEXED BY X-PAIR.
+               10  BR-KEY  PIC 9(15).
+               10  BR-LINK PIC 9(9) COMP.
+
+       WORKING-STORAGE SECTION.
+       01  W-HASH-POS IS EXTERNAL  PIC 9(9) COMP.
+       01  W-BUCKET IS EXTERNAL    PIC 9(9) COMP.
+       01  W-TABLESIZE IS EXTERNAL PIC 9(9) COMP.
+       01  W-BUCKET-FILE-SIZE is external     PIC 9(9) COMP.
+       01  W-EHT-CACHE IS EXTERNAL.
+           05  W-EHT-ENTRY         OCCURS 1 TO 65536 TIMES
+                                   DEPENDING ON W-TABLESIZE
+                                   INDEXED BY X-EHT.
+               10  W-RECORD-POS    PIC 9(9) COMP.
+               10  W-BUCKET-POS    PIC 9(9) COMP.
+       01  W-FILENAME1             PIC X(512).
+       01  W-FILENAME2             PIC X(512).
+       01  W-FILENAME              PIC X(512)
+                                   VALUE 'S:\COBOL\PHONE.DAT'.
+       01  W-HALF                  PIC 9(9) COMP.
+       01  W-DIR-POS               PIC 9(9) COMP.
+       01  W-BUDDY-POS             PIC 9(9) COMP.
+       01  W-LOW-BUCKET            PIC 9(9) COMP.
+       01  W-HIGH-BUCKET           PIC 9(9) COMP.
+       01  W-MERGES-MADE           PIC 9(9) COMP VALUE 0.
+       01  W-SHRINKS-MADE          PIC 9(9) COMP VALUE 0.
+       01  W-PROGRESS-SW           PIC X VALUE 'Y'.
+           88  W-PROGRESS-MADE         VALUE 'Y'.
+       01  W-ALL-MERGED-SW         PIC X.
+           88  ALL-BUDDIES-MERGED      VALUE 'Y'.
+       01  SAVE-BUCKET-REC.
+           05  SAVE-LENGTH         PIC 999 COMP.
+           05  SAVE-PAIR           OCCURS 1 TO 292 TIMES
+                                   DEPENDING ON SAVE-LENGTH
+                                   INDEXED BY X-SAVE.
+               10  SAVE-KEY    PIC 9(15).
+               10  SAVE-LINK   PIC 9(9) COMP.
+       01  W-SHOW-COUNT            PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           CALL 'OPEN-CUSTOMER-PHONE' USING W-FILENAME.
+           DISPLAY " ".
+           DISPLAY "PHONE INDEX COMPACTION".
+           DISPLAY " ".
+           PERFORM SHRINK-DIRECTORY
+               UNTIL W-TABLESIZE = 128 OR NOT W-PROGRESS-MADE.
+           DISPLAY " ".
+           MOVE W-MERGES-MADE TO W-SHOW-COUNT.
+           DISPLAY "BUCKET PAIRS MERGED: ", W-SHOW-COUNT.
+           MOVE W-SHRINKS-MADE TO W-SHOW-COUNT.
+           DISPLAY "DIRECTORY HALVINGS: ", W-SHOW-COUNT.
+           INITIALIZE W-EHT-CACHE.
+           CALL 'CLOSE-CUSTOMER-PHONE'.
+           STOP RUN.
+
+       SHRINK-DIRECTORY.
+           DIVIDE W-TABLESIZE BY 2 GIVING W-HALF.
+           SET ALL-BUDDIES-MERGED TO TRUE.
+           MOVE 'N' TO W-PROGRESS-SW.
+           PERFORM VARYING W-DIR-POS FROM 2 BY 1
+                   UNTIL W-DIR-POS > W-HALF + 1
+               PERFORM MERGE-BUDDY-PAIR
+           END-PERFORM.
+           IF ALL-BUDDIES-MERGED THEN
+               MOVE 1 TO W-HASH-POS
+               DIVIDE W-TABLESIZE BY 2 GIVING W-TABLESIZE
+               REWRITE BI-BUCKET FROM W-TABLESIZE
+               ADD 1 TO W-SHRINKS-MADE
+               MOVE 'Y' TO W-PROGRESS-SW
+           END-IF.
+
+       MERGE-BUDDY-PAIR.
+           ADD W-HALF TO W-DIR-POS GIVING W-BUDDY-POS.
+           MOVE W-DIR-POS TO W-HASH-POS.
+           READ BUCKET-INDEX.
+           MOVE BI-BUCKET TO W-LOW-BUCKET.
+           MOVE W-BUDDY-POS TO W-HASH-POS.
+           READ BUCKET-INDEX.
+           MOVE BI-BUCKET TO W-HIGH-BUCKET.
+           IF W-LOW-BUCKET NOT = W-HIGH-BUCKET THEN
+               PERFORM TRY-MERGE-BUCKETS
+               IF W-LOW-BUCKET NOT = W-HIGH-BUCKET THEN
+                   MOVE 'N' TO W-ALL-MERGED-SW
+               END-IF
+           END-IF.
+
+       TRY-MERGE-BUCKETS.
+           MOVE W-HIGH-BUCKET TO W-BUCKET.
+           READ BUCKET-FILE.
+           MOVE BUCKET-LENGTH TO SAVE-LENGTH.
+           PERFORM VARYING X-PAIR FROM 1 BY 1
+                   UNTIL X-PAIR > SAVE-LENGTH
+               MOVE BUCKET-PAIR(X-PAIR) TO SAVE-PAIR(X-PAIR)
+           END-PERFORM.
+           MOVE W-LOW-BUCKET TO W-BUCKET.
+           READ BUCKET-FILE.
+           IF BUCKET-LENGTH + SAVE-LENGTH <= 292 THEN
+               PERFORM VARYING X-SAVE FROM 1 BY 1
+                       UNTIL X-SAVE > SAVE-LENGTH
+                   ADD 1 TO BUCKET-LENGTH
+                   MOVE SAVE-PAIR(X-SAVE) TO BUCKET-PAIR(BUCKET-LENGTH)
+               END-PERFORM
+               REWRITE BUCKET-REC
+               MOVE W-BUDDY-POS TO W-HASH-POS
+               MOVE W-LOW-BUCKET TO BI-BUCKET
+               REWRITE BI-BUCKET
+               MOVE W-LOW-BUCKET TO W-HIGH-BUCKET
+               ADD 1 TO W-MERGES-MADE
+           END-IF.
