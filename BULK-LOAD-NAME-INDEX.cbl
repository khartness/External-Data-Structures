@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BULK-LOAD-NAME-INDEX.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Data-conversion utility -- opens the customer name B+ Tree
+      *    the normal way and CALLs BULK-LOAD-CUSTOMER-NAME to pack a
+      *    pre-sorted name/position file straight into it bottom-up,
+      *    instead of running every row through ADD-CUSTOMER-NAME one
+      *    at a time.  Input is the same flat format NAME-INDEX-EXPORT
+      *    writes, sorted by name.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-NAME-FILENAME     PIC X(512)
+                               VALUE 'S:\COBOL\NAME.DAT'.
+       01  W-INPUT-FILENAME    PIC X(512)
+                               VALUE 'S:\COBOL\NAMEIDX.LOD'.
+       01  W-STATUS            PIC 9.
+           88  STATUS-OK           VALUE 0.
+           88  STATUS-OTHER        VALUE 2.
+       01  W-COUNT-LOADED      PIC 9(9) COMP.
+       01  W-SHOW-COUNT        PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           CALL 'OPEN-CUSTOMER-NAME' USING W-NAME-FILENAME.
+           CALL 'BULK-LOAD-CUSTOMER-NAME' USING W-INPUT-FILENAME,
+               W-STATUS, W-COUNT-LOADED.
+           CALL 'CLOSE-CUSTOMER-NAME'.
+
+           MOVE W-COUNT-LOADED TO W-SHOW-COUNT.
+           DISPLAY " ".
+           IF STATUS-OK THEN
+               DISPLAY "NAME INDEX BULK LOAD COMPLETE"
+           ELSE
+               DISPLAY "NAME INDEX BULK LOAD ENDED WITH ERRORS"
+           END-IF.
+           DISPLAY "  INDEX RECORDS WRITTEN: ", W-SHOW-COUNT.
+           DISPLAY "  INPUT FILE:            ", W-INPUT-FILENAME.
+           STOP RUN.
