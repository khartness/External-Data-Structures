@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           END-OF-DAY.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Opens the customer master, name index, phone index, and call
+      *    index together, drives the day's pending customer adds
+      *    across all three structures, and closes everything before
+      *    stopping -- so nobody runs ADD-CUSTOMER-PHONE without
+      *    ADD-CUSTOMER-NAME getting the same customer, and so
+      *    CLOSE-CUSTOMER-PHONE's bucket-size rewrite isn't left for
+      *    someone to remember by hand.  Also opens the operations
+      *    log and, once the adds are done, appends one summary line
+      *    to it built from the running B+ tree and EHT counters, so
+      *    node splits, bucket splits/doublings, and collisions can
+      *    be trended a run at a time.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-MASTER-FILENAME   PIC X(512)
+                               VALUE 'S:\COBOL\MASTER.DAT'.
+       01  W-NAME-FILENAME     PIC X(512)
+                               VALUE 'S:\COBOL\NAME.DAT'.
+       01  W-PHONE-FILENAME    PIC X(512)
+                               VALUE 'S:\COBOL\PHONE.DAT'.
+       01  W-CALL-INDEX-FILENAME PIC X(512)
+                               VALUE 'S:\COBOL\CALLIDX.DAT'.
+       01  W-JOURNAL-FILENAME PIC X(512)
+                               VALUE 'S:\COBOL\JOURNAL.DAT'.
+       01  W-OPSLOG-FILENAME  PIC X(512)
+                               VALUE 'S:\COBOL\OPS.LOG'.
+
+       01  L-STATUS            PIC 9.
+           88  STATUS-OK           VALUE 0.
+       01  L-POSITION          PIC 9(9) COMP.
+
+       01  W-ACCOUNT           PIC 9(9) COMP.
+       01  W-NAME              PIC X(30).
+       01  W-ADDRESS           PIC X(40).
+       01  W-PLAN              PIC X(4).
+       01  W-PHONE             PIC 9(15).
+
+       01  W-ADDS-ATTEMPTED    PIC 9(9) COMP VALUE 0.
+       01  W-ADDS-SUCCEEDED    PIC 9(9) COMP VALUE 0.
+       01  W-ADDS-FAILED       PIC 9(9) COMP VALUE 0.
+       01  W-SHOW-ATTEMPTED    PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-SUCCEEDED    PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-FAILED       PIC ZZZ,ZZZ,ZZ9.
+
+      *    Shared with ADD-CUSTOMER-NAME/ADD-CUSTOMER-PHONE so this
+      *    run's operations-log entry can be built from the same
+      *    running totals CAPACITY-REPORT reads for its own snapshot.
+       01  W-BTREE-STATS EXTERNAL.
+           05  W-NAMES-ADDED   PIC 9(9) COMP VALUE 0.
+           05  W-NODE-SPLITS   PIC 9(9) COMP VALUE 0.
+           05  W-NEW-ROOTS     PIC 9(9) COMP VALUE 0.
+       01  W-HASH-STATS EXTERNAL.
+           05  W-HASH-CALLS        PIC 9(9) COMP VALUE 0.
+           05  W-HASH-COLLISIONS   PIC 9(9) COMP VALUE 0.
+           05  W-PHONES-ADDED      PIC 9(9) COMP VALUE 0.
+           05  W-BUCKET-SPLITS     PIC 9(9) COMP VALUE 0.
+           05  W-BUCKET-DOUBLINGS  PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           CALL 'OPEN-CUSTOMER-MASTER' USING W-MASTER-FILENAME.
+           CALL 'OPEN-CUSTOMER-NAME' USING W-NAME-FILENAME.
+           CALL 'OPEN-CUSTOMER-PHONE' USING W-PHONE-FILENAME.
+           CALL 'OPEN-CALL-INDEX' USING W-CALL-INDEX-FILENAME.
+           CALL 'OPEN-JOURNAL' USING W-JOURNAL-FILENAME.
+           CALL 'OPEN-OPERATIONS-LOG' USING W-OPSLOG-FILENAME.
+
+           DISPLAY " ".
+           DISPLAY "END OF DAY BATCH - PENDING CUSTOMER ADDS".
+           DISPLAY " ".
+           DISPLAY "Enter account number (0 to end): "
+               WITH NO ADVANCING.
+           ACCEPT W-ACCOUNT.
+           PERFORM UNTIL W-ACCOUNT = 0
+               PERFORM PROCESS-ONE-ADD
+               DISPLAY "Enter account number (0 to end): "
+                   WITH NO ADVANCING
+               ACCEPT W-ACCOUNT
+           END-PERFORM.
+
+           CALL 'CLOSE-CUSTOMER-PHONE'.
+           CALL 'CLOSE-CUSTOMER-NAME'.
+           CALL 'CLOSE-CUSTOMER-MASTER'.
+           CALL 'CLOSE-CALL-INDEX'.
+           CALL 'CLOSE-JOURNAL'.
+
+           CALL 'WRITE-OPERATIONS-LOG' USING W-NAMES-ADDED,
+               W-PHONES-ADDED, W-NODE-SPLITS, W-NEW-ROOTS,
+               W-BUCKET-SPLITS, W-BUCKET-DOUBLINGS, W-HASH-COLLISIONS.
+           CALL 'CLOSE-OPERATIONS-LOG'.
+
+           MOVE W-ADDS-ATTEMPTED TO W-SHOW-ATTEMPTED.
+           MOVE W-ADDS-SUCCEEDED TO W-SHOW-SUCCEEDED.
+           MOVE W-ADDS-FAILED TO W-SHOW-FAILED.
+           DISPLAY " ".
+           DISPLAY "END OF DAY RUN SUMMARY".
+           DISPLAY "  ADDS ATTEMPTED: ", W-SHOW-ATTEMPTED.
+           DISPLAY "  ADDS SUCCEEDED: ", W-SHOW-SUCCEEDED.
+           DISPLAY "  ADDS FAILED:    ", W-SHOW-FAILED.
+           STOP RUN.
+
+       PROCESS-ONE-ADD.
+           ADD 1 TO W-ADDS-ATTEMPTED.
+           DISPLAY "  Name: " WITH NO ADVANCING.
+           ACCEPT W-NAME.
+           DISPLAY "  Address: " WITH NO ADVANCING.
+           ACCEPT W-ADDRESS.
+           DISPLAY "  Plan code: " WITH NO ADVANCING.
+           ACCEPT W-PLAN.
+           DISPLAY "  Phone: " WITH NO ADVANCING.
+           ACCEPT W-PHONE.
+
+           CALL 'ADD-CUSTOMER-MASTER' USING L-STATUS, W-ACCOUNT, W-NAME,
+               W-ADDRESS, W-PLAN, L-POSITION.
+           IF STATUS-OK THEN
+               CALL 'ADD-CUSTOMER-NAME' USING L-STATUS, W-NAME,
+                   L-POSITION
+           END-IF.
+           IF STATUS-OK THEN
+               CALL 'ADD-CUSTOMER-PHONE' USING L-STATUS, W-PHONE,
+                   L-POSITION
+           END-IF.
+           IF STATUS-OK THEN
+               ADD 1 TO W-ADDS-SUCCEEDED
+               DISPLAY "    ADDED."
+           ELSE
+               ADD 1 TO W-ADDS-FAILED
+               DISPLAY "    ADD FAILED."
+           END-IF.
