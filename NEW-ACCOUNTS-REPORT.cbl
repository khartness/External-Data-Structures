@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           NEW-ACCOUNTS-REPORT.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Daily exception report for the fraud/review desk: every new
+      *    account opened since the last time this ran, with name,
+      *    phone, and the timestamp WRITE-JOURNAL stamped on the add.
+      *    Reads the journal front to back over its own private
+      *    sequential path -- same trick SEARCH-PHONE-HISTORY uses on
+      *    the phone-history file -- pairing each ADD-NAME entry with
+      *    the ADD-CUST-PHONE entry ADD-CUSTOMER-PHONE writes right
+      *    after it for the same position.  A small RELATIVE checkpoint
+      *    file remembers how many journal records were already on file
+      *    as of the last run, the same header-record idiom BULK-LOAD-
+      *    CUSTOMERS uses for its own checkpoint, so a new account only
+      *    shows up on one day's report.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO W-JOURNAL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS W-JOURNAL-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO W-CHECKPOINT-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-CHECKPOINT-POS
+               STATUS IS W-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE.
+       01  JOURNAL-REC.
+           05  JR-DATE         PIC 9(8).
+           05  JR-TIME         PIC 9(6).
+           05  JR-OPERATION    PIC X(15).
+           05  JR-KEY          PIC X(30).
+           05  JR-BEFORE-POS   PIC 9(9).
+           05  JR-AFTER-POS    PIC 9(9).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CK-LAST-COUNT   PIC 9(9) COMP.
+
+       WORKING-STORAGE SECTION.
+       01  W-JOURNAL-FILENAME  PIC X(512)
+                               VALUE 'S:\COBOL\JOURNAL.DAT'.
+       01  W-CHECKPOINT-FILENAME PIC X(512)
+                               VALUE 'S:\COBOL\NEWACCT.CKP'.
+       01  W-JOURNAL-STATUS    PIC XX.
+       01  W-CHECKPOINT-POS    PIC 9(9) COMP.
+       01  W-CHECKPOINT-STATUS PIC XX.
+       01  W-RESUME-COUNT      PIC 9(9) COMP VALUE 0.
+
+       01  W-REC-COUNT         PIC 9(9) COMP VALUE 0.
+       01  W-AT-END            PIC X VALUE 'N'.
+           88  AT-END              VALUE 'Y'.
+
+       01  W-MAX-ENTRIES       PIC 9(4) COMP VALUE 500.
+       01  W-ENTRY-COUNT       PIC 9(4) COMP VALUE 0.
+       01  W-OVERFLOW-COUNT    PIC 9(9) COMP VALUE 0.
+       01  W-ENTRY-TABLE.
+           05  W-ENTRY OCCURS 500 TIMES INDEXED BY X-ENT.
+               10  W-ENT-POSITION  PIC 9(9).
+               10  W-ENT-NAME      PIC X(30).
+               10  W-ENT-PHONE     PIC X(30).
+               10  W-ENT-DATE      PIC 9(8).
+               10  W-ENT-TIME      PIC 9(6).
+       01  W-SHOW-DATE             PIC 9999/99/99.
+       01  W-SHOW-TIME             PIC 99B99B99.
+       01  W-SHOW-COUNT            PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM OPEN-CHECKPOINT.
+           OPEN INPUT JOURNAL-FILE.
+           IF W-JOURNAL-STATUS NOT = '00' THEN
+               DISPLAY "Unable to open journal file: ",
+                   W-JOURNAL-FILENAME
+               STOP RUN
+           END-IF.
+
+           PERFORM READ-ONE-JOURNAL-REC UNTIL AT-END.
+           CLOSE JOURNAL-FILE.
+
+           PERFORM SAVE-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
+
+           DISPLAY " ".
+           DISPLAY "NEW ACCOUNTS SINCE LAST RUN".
+           DISPLAY " ".
+           IF W-ENTRY-COUNT = 0 THEN
+               DISPLAY "    <NO NEW ACCOUNTS>"
+           ELSE
+               PERFORM PRINT-ONE-ENTRY
+                   VARYING X-ENT FROM 1 BY 1
+                   UNTIL X-ENT > W-ENTRY-COUNT
+           END-IF.
+           IF W-OVERFLOW-COUNT > 0 THEN
+               MOVE W-OVERFLOW-COUNT TO W-SHOW-COUNT
+               DISPLAY " "
+               DISPLAY "    ", W-SHOW-COUNT,
+                   " ADDITIONAL NEW ACCOUNT(S) NOT SHOWN -- RUN MORE",
+                   " OFTEN OR RAISE W-MAX-ENTRIES"
+           END-IF.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      *    CHECKPOINT FILE -- single header-style record, same
+      *    create-if-missing idiom BULK-LOAD-CUSTOMERS uses.
+      *----------------------------------------------------------------
+       OPEN-CHECKPOINT.
+           MOVE 1 TO W-CHECKPOINT-POS.
+           OPEN I-O CHECKPOINT-FILE.
+           IF W-CHECKPOINT-STATUS NOT = '00' THEN
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE 0 TO CK-LAST-COUNT
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 0 TO CK-LAST-COUNT.
+           MOVE CK-LAST-COUNT TO W-RESUME-COUNT.
+
+       SAVE-CHECKPOINT.
+           MOVE W-REC-COUNT TO CK-LAST-COUNT.
+           MOVE 1 TO W-CHECKPOINT-POS.
+           REWRITE CHECKPOINT-REC.
+
+       READ-ONE-JOURNAL-REC.
+           READ JOURNAL-FILE
+               AT END
+                   SET AT-END TO TRUE
+               NOT AT END
+                   ADD 1 TO W-REC-COUNT
+                   IF W-REC-COUNT > W-RESUME-COUNT THEN
+                       PERFORM CONSIDER-ONE-JOURNAL-REC
+                   END-IF
+           END-READ.
+
+       CONSIDER-ONE-JOURNAL-REC.
+           EVALUATE JR-OPERATION
+               WHEN 'ADD-NAME'
+                   PERFORM ADD-NEW-ACCOUNT-ENTRY
+               WHEN 'ADD-CUST-PHONE'
+                   PERFORM FILL-IN-PHONE
+           END-EVALUATE.
+
+       ADD-NEW-ACCOUNT-ENTRY.
+           IF W-ENTRY-COUNT < W-MAX-ENTRIES THEN
+               ADD 1 TO W-ENTRY-COUNT
+               MOVE JR-AFTER-POS TO W-ENT-POSITION(W-ENTRY-COUNT)
+               MOVE JR-KEY TO W-ENT-NAME(W-ENTRY-COUNT)
+               MOVE SPACES TO W-ENT-PHONE(W-ENTRY-COUNT)
+               MOVE JR-DATE TO W-ENT-DATE(W-ENTRY-COUNT)
+               MOVE JR-TIME TO W-ENT-TIME(W-ENTRY-COUNT)
+           ELSE
+               ADD 1 TO W-OVERFLOW-COUNT
+           END-IF.
+
+       FILL-IN-PHONE.
+           PERFORM VARYING X-ENT FROM 1 BY 1
+                   UNTIL X-ENT > W-ENTRY-COUNT
+               IF W-ENT-POSITION(X-ENT) = JR-AFTER-POS THEN
+                   MOVE JR-KEY TO W-ENT-PHONE(X-ENT)
+               END-IF
+           END-PERFORM.
+
+       PRINT-ONE-ENTRY.
+           MOVE W-ENT-DATE(X-ENT) TO W-SHOW-DATE.
+           MOVE W-ENT-TIME(X-ENT) TO W-SHOW-TIME.
+           DISPLAY W-SHOW-DATE, " ", W-SHOW-TIME, "  ",
+               W-ENT-NAME(X-ENT), "  ", W-ENT-PHONE(X-ENT).
