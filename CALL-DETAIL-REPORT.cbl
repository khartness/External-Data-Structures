@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CALL-DETAIL-REPORT.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Prints the resolved call history for one phone number, as
+      *    either the caller or the callee.  CALLs FIND-PHONE to walk
+      *    the CALL-INDEX overflow chain (see ADD-PHONE.CBL) for the
+      *    raw CI-POSITION list, then CALLs GET-CALL-DETAIL on each
+      *    position to resolve it into a real call detail record,
+      *    instead of leaving that translation to a second tool.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-CALL-INDEX-FILENAME   PIC X(512)
+                                   VALUE 'S:\COBOL\CALLIDX.DAT'.
+       01  W-CALL-DETAIL-FILENAME  PIC X(512)
+                                   VALUE 'S:\COBOL\CALLDTL.DAT'.
+       01  W-PHONE                 PIC 9(15).
+       01  W-DIRECTION             PIC 9.
+           88  W-AS-CALLER             VALUE 1.
+           88  W-AS-CALLEE             VALUE 2.
+       01  L-STATUS                PIC 9.
+           88  STATUS-OK               VALUE 0.
+       01  L-LIST-NAME.
+           02  L-LIST-LENGTH       PIC 999 COMP.
+           02  L-LIST-POSITION     PIC 9(9) COMP OCCURS 625 TIMES.
+       01  W-ENTRY                 PIC 999 COMP.
+       01  W-FOUND                 PIC X.
+           88  W-RECORD-FOUND          VALUE 'Y'.
+       01  W-CALL-DATE              PIC 9(8).
+       01  W-CALL-TIME              PIC 9(6).
+       01  W-DURATION               PIC 9(5) COMP.
+       01  W-CALLING-NUMBER         PIC 9(10).
+       01  W-CALLED-NUMBER          PIC 9(10).
+       01  W-DISPOSITION            PIC X.
+       01  W-TRUNK-CODE             PIC X(6).
+       01  W-SHOW-COUNT             PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           CALL 'OPEN-CALL-INDEX' USING W-CALL-INDEX-FILENAME.
+           CALL 'OPEN-CALL-DETAIL' USING W-CALL-DETAIL-FILENAME.
+
+           DISPLAY " ".
+           DISPLAY "CALL DETAIL REPORT".
+           DISPLAY " ".
+           DISPLAY "Enter phone number: " WITH NO ADVANCING.
+           ACCEPT W-PHONE.
+           DISPLAY "As (1) caller or (2) callee: " WITH NO ADVANCING.
+           ACCEPT W-DIRECTION.
+
+           MOVE W-DIRECTION TO L-STATUS.
+           CALL 'FIND-PHONE' USING L-STATUS, W-PHONE, L-LIST-NAME.
+
+           IF L-LIST-LENGTH = 0 THEN
+               DISPLAY "    <NO CALLS ON FILE FOR THIS NUMBER>"
+           ELSE
+               PERFORM PRINT-ONE-CALL
+                   VARYING W-ENTRY FROM 1 BY 1
+                   UNTIL W-ENTRY > L-LIST-LENGTH
+           END-IF.
+
+           DISPLAY " ".
+           MOVE L-LIST-LENGTH TO W-SHOW-COUNT.
+           DISPLAY "TOTAL CALLS LISTED: ", W-SHOW-COUNT.
+
+           CALL 'CLOSE-CALL-INDEX'.
+           CALL 'CLOSE-CALL-DETAIL'.
+           STOP RUN.
+
+       PRINT-ONE-CALL.
+           CALL 'GET-CALL-DETAIL' USING L-LIST-POSITION(W-ENTRY),
+               W-FOUND, W-CALL-DATE, W-CALL-TIME, W-DURATION,
+               W-CALLING-NUMBER, W-CALLED-NUMBER, W-DISPOSITION,
+               W-TRUNK-CODE.
+           IF NOT W-RECORD-FOUND THEN
+               DISPLAY "    <DANGLING CALL DETAIL POSITION>"
+           ELSE
+               DISPLAY W-CALL-DATE, " ", W-CALL-TIME, "  ",
+                   W-CALLING-NUMBER, " -> ", W-CALLED-NUMBER,
+                   "  ", W-DURATION, "S  ", W-DISPOSITION,
+                   "  ", W-TRUNK-CODE
+           END-IF.
