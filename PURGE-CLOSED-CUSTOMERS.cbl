@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           PURGE-CLOSED-CUSTOMERS.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Scheduled purge for CLOSE-CUSTOMER-ACCOUNT's soft deletes.
+      *    A customer sits CM-INACTIVE, still fully searchable by name
+      *    and phone, until CM-CLOSE-DATE is older than the retention
+      *    window (DL100_RETENTION_DAYS, default 180 days -- same
+      *    ACCEPT FROM ENVIRONMENT / zero-means-not-set pattern
+      *    BTREEpack's LOAD-FILE-NAMES uses for a text default).  The
+      *    actual scan and cleanup is SWEEP-CLOSED-CUSTOMERS' job; this
+      *    just opens the files it needs, runs it, and prints the
+      *    summary, the same way END-OF-DAY only opens files and calls
+      *    out to prog34 rather than touching CUSTOMER-MASTER itself.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-MASTER-FILENAME   PIC X(512)
+                               VALUE 'S:\COBOL\MASTER.DAT'.
+       01  W-PHONE-FILENAME    PIC X(512)
+                               VALUE 'S:\COBOL\PHONE.DAT'.
+       01  W-PHONE-HISTORY-FILENAME PIC X(512)
+                               VALUE 'S:\COBOL\PHONEHST.DAT'.
+       01  W-RETENTION-DAYS    PIC 9(5).
+
+       01  W-SCANNED-COUNT     PIC 9(9) COMP.
+       01  W-PURGED-COUNT      PIC 9(9) COMP.
+       01  W-SHOW-SCANNED      PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-PURGED       PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           ACCEPT W-RETENTION-DAYS FROM ENVIRONMENT
+               "DL100_RETENTION_DAYS".
+           IF W-RETENTION-DAYS = 0 THEN
+               MOVE 180 TO W-RETENTION-DAYS
+           END-IF.
+
+           CALL 'OPEN-CUSTOMER-MASTER' USING W-MASTER-FILENAME.
+           CALL 'OPEN-CUSTOMER-PHONE' USING W-PHONE-FILENAME.
+           CALL 'OPEN-PHONE-HISTORY' USING W-PHONE-HISTORY-FILENAME.
+
+           CALL 'SWEEP-CLOSED-CUSTOMERS' USING W-RETENTION-DAYS,
+               W-SCANNED-COUNT, W-PURGED-COUNT.
+
+           CALL 'CLOSE-PHONE-HISTORY'.
+           CALL 'CLOSE-CUSTOMER-PHONE'.
+           CALL 'CLOSE-CUSTOMER-MASTER'.
+
+           MOVE W-SCANNED-COUNT TO W-SHOW-SCANNED.
+           MOVE W-PURGED-COUNT TO W-SHOW-PURGED.
+           DISPLAY " ".
+           DISPLAY "CLOSED-CUSTOMER PURGE SUMMARY".
+           DISPLAY "  RETENTION DAYS:   ", W-RETENTION-DAYS.
+           DISPLAY "  CLOSED SCANNED:   ", W-SHOW-SCANNED.
+           DISPLAY "  PURGED THIS RUN:  ", W-SHOW-PURGED.
+           STOP RUN.
