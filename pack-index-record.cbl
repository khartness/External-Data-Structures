@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PACK-INDEX-RECORD.
+       AUTHOR.      Ken Hartness.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-POS           PIC 9(9) COMP.
+       01  W-REC-LEN       PIC 9(9) COMP.
+       01  W-KEY-FIELD.
+           05  W-LINK      PIC X(8) COMP-X.
+           05  W-KEY-LEN   PIC 99 COMP.
+           05  W-KEY       PIC X(20).
+       01  W-REMAINING     PIC 9(9) COMP.
+       01  W-MAX-REC-LEN   PIC 9(9) COMP.
+      *    Block-size/link-size parameters, read off the linkage items
+      *    actually passed in rather than hand-rederived every time
+      *    L-DATA or L-PREFIX's width changes -- same scheme as
+      *    prog34/PACK-RECORD.cbl, sized for B-TREE-PACK's own 20-byte
+      *    keys and 8-byte COMP-X links instead of prog34's 30-byte
+      *    keys and 4-byte COMP links.
+       01  W-DATA-SIZE     PIC 9(9) COMP.
+       01  W-PREFIX-LIMIT  PIC 9(9) COMP VALUE 65535.
+       01  W-LINK-SIZE     PIC 9(9) COMP VALUE 8.
+       01  W-LEAF-FLAG     PIC 9(9) COMP VALUE 512.
+
+       LINKAGE SECTION.
+       01  L-STATUS        PIC 9 COMP.
+       01  L-RECORD.
+           05  L-PREFIX    PIC XX COMP-X.
+           05  L-DATA      PIC X(510).
+       01  L-TABLE.
+           05  L-LEAF      PIC X.
+           05  L-LENGTH    PIC 999 COMP.
+           05  L-KEY       PIC X(20) OCCURS 84 TIMES.
+           05  L-LINK      PIC X(8) COMP-X OCCURS 85 TIMES.
+
+       PROCEDURE DIVISION USING L-STATUS, L-RECORD, L-TABLE.
+       PACKING.
+      *    A leaf's prefix carries the leaf flag added on top of the
+      *    record length, and L-PREFIX can only hold as much as
+      *    W-PREFIX-LIMIT, so a leaf's packed length can't be allowed
+      *    past W-PREFIX-LIMIT - W-LEAF-FLAG the way a branch's can be
+      *    allowed to run right up against the data area -- past that
+      *    the flag and the length would run together and come back
+      *    wrong.
+           MOVE LENGTH OF L-DATA TO W-DATA-SIZE.
+           IF L-LEAF = 'Y' THEN
+               COMPUTE W-MAX-REC-LEN = W-PREFIX-LIMIT - W-LEAF-FLAG
+           ELSE
+               COMPUTE W-MAX-REC-LEN = W-DATA-SIZE - W-LINK-SIZE.
+           MOVE 1 TO W-POS.
+           MOVE 1 TO W-REC-LEN.
+           PERFORM COMPACT-KEY
+               UNTIL W-POS > L-LENGTH OR W-REC-LEN > W-MAX-REC-LEN.
+           IF W-REC-LEN > W-MAX-REC-LEN THEN
+               MOVE 1 TO L-STATUS
+           ELSE
+               MOVE 0 TO L-STATUS
+               MOVE L-LINK(L-LENGTH + 1) TO W-LINK
+               MOVE W-KEY-FIELD TO L-DATA(W-REC-LEN:W-LINK-SIZE)
+               COMPUTE W-REC-LEN = W-REC-LEN + W-LINK-SIZE - 1.
+           PERFORM CREATE-PREFIX.
+           GOBACK.
+
+       CREATE-PREFIX.
+           IF L-LEAF = 'Y' THEN
+               ADD W-LEAF-FLAG TO W-REC-LEN GIVING L-PREFIX
+           ELSE
+               MOVE W-REC-LEN TO L-PREFIX.
+
+       COMPACT-KEY.
+           MOVE L-LINK(W-POS) TO W-LINK.
+           MOVE L-KEY(W-POS) TO W-KEY.
+           MOVE 20 TO W-KEY-LEN.
+           PERFORM UNTIL W-KEY-LEN = 0 OR W-KEY(W-KEY-LEN:1) NOT = ' '
+               SUBTRACT 1 FROM W-KEY-LEN
+           END-PERFORM.
+           COMPUTE W-REMAINING = W-LINK-SIZE + 1 + W-KEY-LEN.
+           IF W-REC-LEN + W-REMAINING > W-DATA-SIZE - W-LINK-SIZE THEN
+               SUBTRACT W-REC-LEN FROM W-DATA-SIZE GIVING W-REMAINING.
+           MOVE W-KEY-FIELD TO L-DATA(W-REC-LEN:w-remaining).
+           COMPUTE W-REC-LEN = W-REC-LEN + W-LINK-SIZE + 1 + W-KEY-LEN.
+           ADD 1 TO W-POS.
