@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ARCHIVE-CALL-RECORDS.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Scheduled aging job for the CALL-INDEX overflow chain.
+      *    Rather than waiting for a busy number to fill all five (or
+      *    four) chained 125-entry records the way ADD-PHONE's comment
+      *    warns about, this moves call positions older than the
+      *    retention window (DL100_CALL_RETENTION_DAYS, default 365
+      *    days -- same ACCEPT FROM ENVIRONMENT / zero-means-not-set
+      *    pattern PURGE-CLOSED-CUSTOMERS uses) out to a separate
+      *    archive file, freeing room in the live index for current
+      *    activity.  The actual scan and rewrite is ARCHIVE-CALL-
+      *    INDEX's job; this just opens the files it needs, runs it,
+      *    and prints the summary, the same way PURGE-CLOSED-CUSTOMERS
+      *    only opens files and calls out to prog34.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-CALL-INDEX-FILENAME    PIC X(512)
+                                    VALUE 'S:\COBOL\CALLIDX.DAT'.
+       01  W-CALL-DETAIL-FILENAME   PIC X(512)
+                                    VALUE 'S:\COBOL\CALLDTL.DAT'.
+       01  W-CALL-ARCHIVE-FILENAME  PIC X(512)
+                                    VALUE 'S:\COBOL\CALLARC.DAT'.
+       01  W-RETENTION-DAYS         PIC 9(5).
+
+       01  W-SCANNED-COUNT          PIC 9(9) COMP.
+       01  W-ARCHIVED-COUNT         PIC 9(9) COMP.
+       01  W-SHOW-SCANNED           PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-ARCHIVED          PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           ACCEPT W-RETENTION-DAYS FROM ENVIRONMENT
+               "DL100_CALL_RETENTION_DAYS".
+           IF W-RETENTION-DAYS = 0 THEN
+               MOVE 365 TO W-RETENTION-DAYS
+           END-IF.
+
+           CALL 'OPEN-CALL-INDEX' USING W-CALL-INDEX-FILENAME.
+           CALL 'OPEN-CALL-DETAIL' USING W-CALL-DETAIL-FILENAME.
+           CALL 'OPEN-CALL-ARCHIVE' USING W-CALL-ARCHIVE-FILENAME.
+
+           CALL 'ARCHIVE-CALL-INDEX' USING W-RETENTION-DAYS,
+               W-SCANNED-COUNT, W-ARCHIVED-COUNT.
+
+           CALL 'CLOSE-CALL-ARCHIVE'.
+           CALL 'CLOSE-CALL-DETAIL'.
+           CALL 'CLOSE-CALL-INDEX'.
+
+           MOVE W-SCANNED-COUNT TO W-SHOW-SCANNED.
+           MOVE W-ARCHIVED-COUNT TO W-SHOW-ARCHIVED.
+           DISPLAY " ".
+           DISPLAY "CALL RECORD ARCHIVE SUMMARY".
+           DISPLAY "  RETENTION DAYS:      ", W-RETENTION-DAYS.
+           DISPLAY "  CALL-INDEX KEYS SEEN: ", W-SHOW-SCANNED.
+           DISPLAY "  POSITIONS ARCHIVED:   ", W-SHOW-ARCHIVED.
+           STOP RUN.
