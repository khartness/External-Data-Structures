@@ -4,8 +4,10 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OPTIONAL HASH-FILE ASSIGN TO
-               "/cygdrive/c/class/cs336/hashfile.rel"
+      *    Defaults to the old classroom Cygdrive path but is
+      *    overridable via DL100_HASH_FILE so this doesn't need
+      *    hand-editing per environment -- see LOAD-FILE-NAME.
+           SELECT OPTIONAL HASH-FILE ASSIGN TO W-HASH-FILENAME
                ORGANIZATION IS RELATIVE
                ACCESS IS RANDOM
                RELATIVE KEY IS W-RECPOS.
@@ -17,8 +19,13 @@
            05  HF-ID       PIC X(7).
            05  HF-NAME     PIC X(20).
            05  HF-BALANCE  PIC 9(8)V99 COMP.
-       
+           05  HF-STATUS   PIC X.
+               88  HF-ACTIVE   VALUE 'A'.
+               88  HF-DELETED  VALUE 'D'.
+
        WORKING-STORAGE SECTION.
+       01  W-HASH-FILENAME     PIC X(512)
+                       VALUE "/cygdrive/c/class/cs336/hashfile.rel".
        01  W-HEADER.
            05  W-TABLESIZE PIC 9(9) COMP.
            05  W-RECSIZE   PIC 9(9) COMP.
@@ -50,21 +57,57 @@
            88  TABLE-FULL VALUE 2.
            88  EMPTY-REC VALUE 3.
        01  w-show-pos pic z9.
-       
+       01  W-TOMBSTONE-POS PIC 9(9) COMP.
+       01  W-DELETE-ID     PIC X(7).
+       01  W-NEW-ID        PIC X(7).
+       01  W-NEW-NAME      PIC X(20).
+       01  W-NEW-BALANCE   PIC 9(8)V99 COMP.
+       01  W-INIT-TABLESIZE PIC 9(9) COMP.
+       01  W-REHASH-TABLE.
+           05  W-REHASH-ENTRY OCCURS 200 TIMES.
+               10  W-RH-ID         PIC X(7).
+               10  W-RH-NAME       PIC X(20).
+               10  W-RH-BALANCE    PIC 9(8)V99 COMP.
+       01  W-REHASH-COUNT  PIC 9(9) COMP.
+       01  W-RH-IDX        PIC 9(9) COMP.
+       01  W-OLD-TABLESIZE PIC 9(9) COMP.
+       01  W-PENDING-ID        PIC X(7).
+       01  W-PENDING-NAME      PIC X(20).
+       01  W-PENDING-BALANCE   PIC 9(8)V99 COMP.
+
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM LOAD-FILE-NAME.
            PERFORM CREATE-TABLE.
            PERFORM ECHO-TABLE.
+      *    Retire one entry to prove the tombstone survives a lookup
+      *    past it, instead of corrupting the probe chain for records
+      *    that hashed past this slot.
+           MOVE "1234456" TO W-DELETE-ID.
+           OPEN I-O HASH-FILE.
+           PERFORM DELETE-ENTRY.
+           CLOSE HASH-FILE.
+           PERFORM ECHO-TABLE.
            STOP RUN.
            
+       LOAD-FILE-NAME.
+           ACCEPT W-HASH-FILENAME FROM ENVIRONMENT "DL100_HASH_FILE".
+           IF W-HASH-FILENAME = SPACES THEN
+               MOVE "/cygdrive/c/class/cs336/hashfile.rel"
+                   TO W-HASH-FILENAME
+           END-IF.
+
        CREATE-TABLE.
            display "create-table".
            open i-o hash-file.
-           move 24 to w-recpos.
+           move 1 to w-recpos.
            display "get header".
            read hash-file into w-header
                invalid key
-                   move 23 to w-tablesize
+                   DISPLAY "Enter initial table size: " WITH NO
+                       ADVANCING
+                   ACCEPT W-INIT-TABLESIZE
+                   move w-init-tablesize to w-tablesize
                    move 32 to w-recsize
                    move "CUSTHASH" to w-signature
                    write hash-rec from w-header
@@ -72,44 +115,180 @@
                            display "Unable to save header!".
            PERFORM ADD-ENTRY VARYING W-POS FROM 1 BY 1 UNTIL W-POS > 12.
            close hash-file.
-       
+
        ADD-ENTRY.
-           CALL 'hash-code' USING W-RECPOS, W-ID(W-POS), W-TABLESIZE.
-           ADD 1 TO W-RECPOS.
-           perform report-looking.
+           MOVE W-ID(W-POS) TO W-NEW-ID.
+           MOVE W-NAME(W-POS) TO W-NEW-NAME.
+           MOVE W-BALANCE(W-POS) TO W-NEW-BALANCE.
+           PERFORM INSERT-KEY.
+
+       INSERT-KEY.
+      *    A tombstoned slot has to stay part of the probe chain --
+      *    the search can't stop there -- but it's fair game to reuse
+      *    for a fresh insert once we know the whole chain has been
+      *    walked and the id isn't already on file.  A chain that
+      *    wraps all the way around with no open slot and no
+      *    tombstone means the table is full -- grow it and try the
+      *    same key again rather than turning the customer away.
+      *    ADD 2 (not 1) so the starting slot lands in the same
+      *    2-to-(tablesize+1) cycle the wraparound formula below
+      *    walks -- landing on slot 1, outside that cycle, would let
+      *    the probe wrap forever without ever revisiting W-START.
+           CALL 'hash-code' USING W-RECPOS, W-NEW-ID, W-TABLESIZE.
+           ADD 2 TO W-RECPOS.
+           MOVE 0 TO W-TOMBSTONE-POS.
+           MOVE W-RECPOS TO W-START.
+           PERFORM PROBE-FOR-ADD.
+           PERFORM UNTIL NOT LOOKING
+               COMPUTE W-RECPOS =
+                           FUNCTION MOD(W-RECPOS - 1, W-TABLESIZE) + 2
+               IF W-RECPOS = W-START THEN
+                   SET TABLE-FULL TO TRUE
+               ELSE
+                   PERFORM PROBE-FOR-ADD
+               END-IF
+           END-PERFORM.
+           IF FOUND THEN
+               DISPLAY "DUPLICATE ID!"
+           ELSE IF TABLE-FULL AND W-TOMBSTONE-POS = 0 THEN
+      *        REHASH-TABLE reinserts every already-stored key through
+      *        this same paragraph, which overwrites W-NEW-ID/NAME/
+      *        BALANCE along the way, so the key that triggered the
+      *        rehash has to be parked here and restored afterward.
+               MOVE W-NEW-ID TO W-PENDING-ID
+               MOVE W-NEW-NAME TO W-PENDING-NAME
+               MOVE W-NEW-BALANCE TO W-PENDING-BALANCE
+               PERFORM REHASH-TABLE
+               MOVE W-PENDING-ID TO W-NEW-ID
+               MOVE W-PENDING-NAME TO W-NEW-NAME
+               MOVE W-PENDING-BALANCE TO W-NEW-BALANCE
+               PERFORM INSERT-KEY
+           ELSE
+               PERFORM WRITE-NEW-ENTRY.
+
+       PROBE-FOR-ADD.
+           PERFORM REPORT-LOOKING.
            READ HASH-FILE
                INVALID KEY
                    SET EMPTY-REC TO TRUE
                NOT INVALID KEY
-                   SET LOOKING TO TRUE.
+                   IF HF-DELETED THEN
+                       IF W-TOMBSTONE-POS = 0 THEN
+                           MOVE W-RECPOS TO W-TOMBSTONE-POS
+                       END-IF
+                       SET LOOKING TO TRUE
+                   ELSE IF W-NEW-ID = HF-ID THEN
+                       SET FOUND TO TRUE
+                   ELSE
+                       SET LOOKING TO TRUE
+                   END-IF
+           END-READ.
+
+       WRITE-NEW-ENTRY.
+           IF W-TOMBSTONE-POS NOT = 0 THEN
+               MOVE W-TOMBSTONE-POS TO W-RECPOS
+           END-IF.
+           MOVE W-NEW-ID TO HF-ID.
+           MOVE W-NEW-NAME TO HF-NAME.
+           MOVE W-NEW-BALANCE TO HF-BALANCE.
+           SET HF-ACTIVE TO TRUE.
+           IF W-TOMBSTONE-POS NOT = 0 THEN
+               REWRITE HASH-REC
+                   INVALID KEY
+                       DISPLAY "Unable to save record!"
+               END-REWRITE
+           ELSE
+               WRITE HASH-REC
+                   INVALID KEY
+                       DISPLAY "Unable to save record!"
+               END-WRITE
+           END-IF.
+           DISPLAY "    ", W-NEW-ID, " SAVED!".
+
+       REHASH-TABLE.
+      *    Pull every still-active record off the current table, grow
+      *    the table, and reinsert them all -- growing in place isn't
+      *    possible because a bigger table changes where every key
+      *    hashes to, so the old layout can't just be extended.
+           MOVE 0 TO W-REHASH-COUNT.
+           MOVE W-TABLESIZE TO W-OLD-TABLESIZE.
+           PERFORM COLLECT-ACTIVE-RECORD
+               VARYING W-RECPOS FROM 2 BY 1
+               UNTIL W-RECPOS > W-OLD-TABLESIZE + 1.
+           COMPUTE W-TABLESIZE = W-OLD-TABLESIZE * 2 + 1.
+           CLOSE HASH-FILE.
+           OPEN OUTPUT HASH-FILE.
+           MOVE 1 TO W-RECPOS.
+           WRITE HASH-REC FROM W-HEADER
+               INVALID KEY
+                   DISPLAY "Unable to save header!".
+           CLOSE HASH-FILE.
+           OPEN I-O HASH-FILE.
+           DISPLAY "TABLE FULL AT ", W-OLD-TABLESIZE,
+               " ENTRIES -- REHASHED TO ", W-TABLESIZE.
+           PERFORM REINSERT-ONE-RECORD
+               VARYING W-RH-IDX FROM 1 BY 1
+               UNTIL W-RH-IDX > W-REHASH-COUNT.
+
+       COLLECT-ACTIVE-RECORD.
+           READ HASH-FILE
+               NOT INVALID KEY
+                   IF HF-ACTIVE THEN
+                       ADD 1 TO W-REHASH-COUNT
+                       MOVE HF-ID TO W-RH-ID(W-REHASH-COUNT)
+                       MOVE HF-NAME TO W-RH-NAME(W-REHASH-COUNT)
+                       MOVE HF-BALANCE TO W-RH-BALANCE(W-REHASH-COUNT)
+                   END-IF
+           END-READ.
+
+       REINSERT-ONE-RECORD.
+           MOVE W-RH-ID(W-RH-IDX) TO W-NEW-ID.
+           MOVE W-RH-NAME(W-RH-IDX) TO W-NEW-NAME.
+           MOVE W-RH-BALANCE(W-RH-IDX) TO W-NEW-BALANCE.
+           PERFORM INSERT-KEY.
+
+       DELETE-ENTRY.
+      *    Marking the slot deleted instead of blanking it keeps every
+      *    record that probed past it, on the way to its own slot,
+      *    findable -- an id further down the chain still reads
+      *    through a tombstone the same way it always read through an
+      *    occupied slot that wasn't a match.
+           CALL 'hash-code' USING W-RECPOS, W-DELETE-ID, W-TABLESIZE.
+           ADD 2 TO W-RECPOS.
            MOVE W-RECPOS TO W-START.
-           PERFORM UNTIL NOT LOOKING OR W-ID(W-POS) = HF-ID
+           PERFORM PROBE-FOR-DELETE.
+           PERFORM UNTIL NOT LOOKING
                COMPUTE W-RECPOS =
                            FUNCTION MOD(W-RECPOS - 1, W-TABLESIZE) + 2
                IF W-RECPOS = W-START THEN
-                   SET TABLE-FULL TO TRUE
+                   SET EMPTY-REC TO TRUE
                ELSE
-                   READ HASH-FILE
-                       INVALID KEY
-                           SET EMPTY-REC TO TRUE
-                   END-READ
-                   perform report-looking
+                   PERFORM PROBE-FOR-DELETE
                END-IF
            END-PERFORM.
-           IF EMPTY-REC THEN
-               MOVE W-ID(W-POS) TO HF-ID
-               MOVE W-NAME(W-POS) TO HF-NAME
-               MOVE W-BALANCE(W-POS) TO HF-BALANCE
-               WRITE HASH-REC
-                   invalid key
-                       display "Unable to save record!"
-               end-write
-               display "    ", w-id(w-pos), " saved!"
-           ELSE IF TABLE-FULL THEN
-               DISPLAY "TABLE IS FULL!"
+           IF FOUND THEN
+               SET HF-DELETED TO TRUE
+               REWRITE HASH-REC
+                   INVALID KEY
+                       DISPLAY "Unable to delete record!"
+               END-REWRITE
+               DISPLAY "    ", W-DELETE-ID, " DELETED!"
            ELSE
-               DISPLAY "DUPLICATE ID!".
-               
+               DISPLAY "    ", W-DELETE-ID, " NOT ON FILE!".
+
+       PROBE-FOR-DELETE.
+           PERFORM REPORT-LOOKING.
+           READ HASH-FILE
+               INVALID KEY
+                   SET EMPTY-REC TO TRUE
+               NOT INVALID KEY
+                   IF HF-ACTIVE AND HF-ID = W-DELETE-ID THEN
+                       SET FOUND TO TRUE
+                   ELSE
+                       SET LOOKING TO TRUE
+                   END-IF
+           END-READ.
+
        ECHO-TABLE.
            DISPLAY " ".
            DISPLAY "HASH FILE".
@@ -120,7 +299,11 @@
                    INVALID KEY
                        DISPLAY "       <EMPTY RECORD>"
                    NOT INVALID KEY
-                       DISPLAY HF-ID, " ", HF-NAME
+                       IF HF-DELETED THEN
+                           DISPLAY "       <TOMBSTONE>"
+                       ELSE
+                           DISPLAY HF-ID, " ", HF-NAME
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE HASH-FILE.
