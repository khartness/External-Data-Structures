@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           INDEX-CHECK.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Standalone integrity check for DATA.IDX. Walks every node
+      *    reachable from the header's W-ROOT, confirms each node's
+      *    keys are in ascending order, confirms every link points to
+      *    a record within the file's recorded size, and confirms the
+      *    leaf sibling chain terminates cleanly (reaches a leaf whose
+      *    forward link is zero, visiting every leaf exactly once).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INDEX-FILE ASSIGN TO 'S:\COBOL\DATA.IDX'
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS INDEX-POS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INDEX-FILE.
+       01  INDEX-REC.
+           05  IF-PREFIX   PIC XX COMP-X.
+           05  IF-DATA     PIC X(510).
+       01  HEADER-REC.
+           05  IF-SIZE     PIC X(8) COMP-X.
+           05  IF-ROOT     PIC X(8) COMP-X.
+
+       WORKING-STORAGE SECTION.
+       01  INDEX-POS       PIC X(8) COMP-X.
+       01  W-INDEX-HEADER.
+           05  W-FILE-SIZE PIC X(8) COMP-X.
+           05  W-ROOT      PIC X(8) COMP-X.
+       01  W-INDEX-REC.
+           05  W-LEAF      PIC X.
+           05  W-NUM-KEYS  PIC 999 COMP.
+           05  W-KEY       PIC X(20) OCCURS 84 TIMES.
+           05  W-LINK      PIC X(8) COMP-X OCCURS 85 TIMES.
+       01  W-POS           PIC X(8) COMP-X.
+       01  W-ERRORS        PIC 9(9) COMP VALUE 0.
+       01  W-NODES-SEEN    PIC 9(9) COMP VALUE 0.
+       01  W-LEAVES-SEEN   PIC 9(9) COMP VALUE 0.
+       01  W-SHOW-COUNT    PIC ZZZ,ZZZ,ZZ9.
+
+      *Sibling-chain check
+       01  W-CHAIN-POS     PIC X(8) COMP-X.
+       01  W-PREV-LEAF-KEY PIC X(20).
+       01  W-CHAIN-DONE    PIC X VALUE 'N'.
+           88  CHAIN-DONE      VALUE 'Y'.
+       01  W-STEPS         PIC 9(9) COMP VALUE 0.
+
+      *Node-walk stack -- same shape as W-STACK in B-TREE-PACK
+       01  W-STACK.
+           05  W-STACK-POS PIC X(8) COMP-X OCCURS 30 TIMES.
+           05  W-TOP       PIC 99 COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT INDEX-FILE.
+           MOVE 1 TO INDEX-POS.
+           READ INDEX-FILE INTO W-INDEX-HEADER.
+           DISPLAY " ".
+           DISPLAY "B-TREE INTEGRITY CHECK -- DATA.IDX".
+           DISPLAY " ".
+           IF W-ROOT NOT = 0 THEN
+               ADD 1 TO W-TOP
+               MOVE W-ROOT TO W-STACK-POS(W-TOP)
+               PERFORM CHECK-NODE UNTIL W-TOP = 0
+               PERFORM CHECK-SIBLING-CHAIN
+           END-IF.
+           DISPLAY " ".
+           MOVE W-NODES-SEEN TO W-SHOW-COUNT.
+           DISPLAY "NODES VISITED: ", W-SHOW-COUNT.
+           MOVE W-LEAVES-SEEN TO W-SHOW-COUNT.
+           DISPLAY "LEAVES VISITED VIA SIBLING CHAIN: ", W-SHOW-COUNT.
+           IF W-ERRORS = 0 THEN
+               DISPLAY "RESULT: OK -- NO PROBLEMS FOUND"
+           ELSE
+               MOVE W-ERRORS TO W-SHOW-COUNT
+               DISPLAY "RESULT: ", W-SHOW-COUNT, " PROBLEM(S) FOUND"
+           END-IF.
+           CLOSE INDEX-FILE.
+           STOP RUN.
+
+       CHECK-NODE.
+           MOVE W-STACK-POS(W-TOP) TO INDEX-POS
+           SUBTRACT 1 FROM W-TOP.
+           IF INDEX-POS = 0 OR INDEX-POS > W-FILE-SIZE THEN
+               ADD 1 TO W-ERRORS
+               DISPLAY "    LINK OUT OF RANGE: ", INDEX-POS
+           ELSE
+               READ INDEX-FILE
+                   INVALID KEY
+                       ADD 1 TO W-ERRORS
+                       DISPLAY "    UNREADABLE NODE AT ", INDEX-POS
+                   NOT INVALID KEY
+                       ADD 1 TO W-NODES-SEEN
+                       CALL 'UNPACK-INDEX-RECORD' USING INDEX-REC,
+                                                   W-INDEX-REC
+                       PERFORM CHECK-KEY-ORDER
+                       IF W-LEAF NOT = 'Y' THEN
+                           PERFORM VARYING W-POS FROM 1 BY 1
+                                   UNTIL W-POS > W-NUM-KEYS + 1
+                               ADD 1 TO W-TOP
+                               MOVE W-LINK(W-POS) TO W-STACK-POS(W-TOP)
+                           END-PERFORM
+                       END-IF
+               END-READ
+           END-IF.
+
+       CHECK-KEY-ORDER.
+           PERFORM VARYING W-POS FROM 2 BY 1 UNTIL W-POS > W-NUM-KEYS
+               IF W-KEY(W-POS - 1) >= W-KEY(W-POS) THEN
+                   ADD 1 TO W-ERRORS
+                   DISPLAY "    KEYS OUT OF ORDER AT ", INDEX-POS,
+                           ": ", W-KEY(W-POS - 1), " / ", W-KEY(W-POS)
+               END-IF
+           END-PERFORM.
+
+       CHECK-SIBLING-CHAIN.
+      *    Follows the leaf chain from the leftmost leaf and confirms
+      *    it terminates (reaches a link of zero) without looping back
+      *    on itself -- more leaf visits than nodes seen would mean
+      *    the chain has a cycle instead of a clean end.
+           MOVE W-ROOT TO INDEX-POS.
+           READ INDEX-FILE.
+           CALL 'UNPACK-INDEX-RECORD' USING INDEX-REC, W-INDEX-REC.
+           PERFORM UNTIL W-LEAF = 'Y'
+               MOVE W-LINK(1) TO INDEX-POS
+               READ INDEX-FILE
+               CALL 'UNPACK-INDEX-RECORD' USING INDEX-REC, W-INDEX-REC
+           END-PERFORM.
+           PERFORM UNTIL CHAIN-DONE
+               ADD 1 TO W-LEAVES-SEEN
+               ADD 1 TO W-STEPS
+               IF W-STEPS > W-FILE-SIZE THEN
+                   ADD 1 TO W-ERRORS
+                   DISPLAY "    SIBLING CHAIN DOES NOT TERMINATE"
+                   SET CHAIN-DONE TO TRUE
+               ELSE
+                   IF W-LINK(W-NUM-KEYS + 1) = 0 THEN
+                       SET CHAIN-DONE TO TRUE
+                   ELSE
+                       MOVE W-LINK(W-NUM-KEYS + 1) TO INDEX-POS
+                       READ INDEX-FILE
+                           INVALID KEY
+                               ADD 1 TO W-ERRORS
+                               DISPLAY "    SIBLING CHAIN BROKEN AT ",
+                                       INDEX-POS
+                               SET CHAIN-DONE TO TRUE
+                           NOT INVALID KEY
+                               CALL 'UNPACK-INDEX-RECORD' USING
+                                   INDEX-REC, W-INDEX-REC
+                       END-READ
+                   END-IF
+               END-IF
+           END-PERFORM.
