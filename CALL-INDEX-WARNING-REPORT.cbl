@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CALL-INDEX-WARNING-REPORT.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Nightly early-warning scan for CALL-INDEX-REC's 125-entry
+      *    OCCURS ceiling (see ADD-PHONE.CBL) -- a busy number now
+      *    overflows into further CALL-INDEX-REC records under the
+      *    next code of the same parity (five deep for the caller side,
+      *    codes 1,3,5,7,9; four deep for the callee side, codes
+      *    2,4,6,8), but that chain is still finite, and an add against
+      *    a chain that is full end to end still just GOBACKs with
+      *    nothing raised. Walks CALL-INDEX in key order over its own
+      *    private sequential path, the same trick TOP-CALLERS-REPORT
+      *    and ORPHAN-RECONCILE.cbl's CALL-INDEX-SEQ use, and lists
+      *    every key at or above DL100_CALL_WARN_PCT percent of
+      *    capacity (default 80, same ACCEPT FROM ENVIRONMENT / zero-
+      *    means-not-set pattern PURGE-CLOSED-CUSTOMERS uses) so the
+      *    desk can act -- run the archival job, or watch a number
+      *    that is working its way through the whole chain -- before it
+      *    actually starts dropping call records.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALL-INDEX-SEQ ASSIGN TO W-CALL-INDEX-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS CIS-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Local scan-only view of CALL-INDEX -- same field layout as
+      *    the EXTERNAL CALL-INDEX-REC in prog34, but not EXTERNAL, the
+      *    same way TOP-CALLERS-REPORT's CALL-INDEX-SEQ gives it a
+      *    private, sequential-access path onto the identical file.
+       FD  CALL-INDEX-SEQ.
+       01  CIS-REC.
+           05  CIS-KEY.
+               10  CIS-PHONE   PIC 9(15).
+               10  CIS-CODE    PIC 9.
+           05  CIS-LENGTH      PIC 99 COMP.
+           05  CIS-POSITION    PIC 9(9) COMP OCCURS 125 TIMES.
+           05  CIS-DISPOSITION PIC X OCCURS 125 TIMES.
+
+       WORKING-STORAGE SECTION.
+       01  W-CALL-INDEX-FILENAME   PIC X(512)
+                                   VALUE 'S:\COBOL\CALLIDX.DAT'.
+
+       01  W-DONE              PIC X VALUE 'N'.
+           88  ALL-RECORDS-DONE    VALUE 'Y'.
+
+       01  W-WARN-PCT          PIC 999.
+       01  W-WARN-LENGTH       PIC 999 COMP.
+       01  W-CAPACITY          PIC 999 COMP VALUE 125.
+
+       01  W-MAX-ENTRIES       PIC 9(4) COMP VALUE 200.
+       01  W-ENTRY-COUNT       PIC 9(4) COMP VALUE 0.
+       01  W-OVERFLOW-COUNT    PIC 9(9) COMP VALUE 0.
+       01  W-ENTRY-TABLE.
+           05  W-ENTRY OCCURS 200 TIMES INDEXED BY X-ENT.
+               10  W-ENT-PHONE     PIC 9(15).
+               10  W-ENT-CODE      PIC 9.
+               10  W-ENT-LENGTH    PIC 999 COMP.
+       01  W-SHOW-PHONE        PIC Z(14)9.
+       01  W-SHOW-LENGTH       PIC ZZ9.
+       01  W-SHOW-PCT          PIC ZZ9.
+       01  W-SHOW-COUNT        PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           ACCEPT W-WARN-PCT FROM ENVIRONMENT "DL100_CALL_WARN_PCT".
+           IF W-WARN-PCT = 0 THEN
+               MOVE 80 TO W-WARN-PCT
+           END-IF.
+           COMPUTE W-WARN-LENGTH =
+               (W-CAPACITY * W-WARN-PCT + 99) / 100.
+
+           OPEN INPUT CALL-INDEX-SEQ.
+           PERFORM READ-NEXT-CALL-INDEX-REC.
+           PERFORM UNTIL ALL-RECORDS-DONE
+               PERFORM CONSIDER-ONE-RECORD
+               PERFORM READ-NEXT-CALL-INDEX-REC
+           END-PERFORM.
+           CLOSE CALL-INDEX-SEQ.
+
+           DISPLAY " ".
+           DISPLAY "CALL-INDEX OVERFLOW EARLY-WARNING REPORT".
+           DISPLAY "  WARNING THRESHOLD: ", W-WARN-PCT, "% (",
+               W-WARN-LENGTH, " OF ", W-CAPACITY, ")".
+           DISPLAY " ".
+           IF W-ENTRY-COUNT = 0 THEN
+               DISPLAY "    <NO KEYS NEAR CAPACITY>"
+           ELSE
+               PERFORM PRINT-ONE-ENTRY
+                   VARYING X-ENT FROM 1 BY 1
+                   UNTIL X-ENT > W-ENTRY-COUNT
+           END-IF.
+           IF W-OVERFLOW-COUNT > 0 THEN
+               MOVE W-OVERFLOW-COUNT TO W-SHOW-COUNT
+               DISPLAY " "
+               DISPLAY "    ", W-SHOW-COUNT,
+                   " ADDITIONAL KEY(S) NOT SHOWN -- RAISE",
+                   " W-MAX-ENTRIES"
+           END-IF.
+           STOP RUN.
+
+       READ-NEXT-CALL-INDEX-REC.
+           READ CALL-INDEX-SEQ
+               AT END
+                   SET ALL-RECORDS-DONE TO TRUE
+           END-READ.
+
+       CONSIDER-ONE-RECORD.
+           IF CIS-LENGTH >= W-WARN-LENGTH THEN
+               IF W-ENTRY-COUNT < W-MAX-ENTRIES THEN
+                   ADD 1 TO W-ENTRY-COUNT
+                   MOVE CIS-PHONE TO W-ENT-PHONE(W-ENTRY-COUNT)
+                   MOVE CIS-CODE TO W-ENT-CODE(W-ENTRY-COUNT)
+                   MOVE CIS-LENGTH TO W-ENT-LENGTH(W-ENTRY-COUNT)
+               ELSE
+                   ADD 1 TO W-OVERFLOW-COUNT
+               END-IF
+           END-IF.
+
+       PRINT-ONE-ENTRY.
+           MOVE W-ENT-PHONE(X-ENT) TO W-SHOW-PHONE.
+           MOVE W-ENT-LENGTH(X-ENT) TO W-SHOW-LENGTH.
+           COMPUTE W-SHOW-PCT =
+               (W-ENT-LENGTH(X-ENT) * 100) / W-CAPACITY.
+           DISPLAY "    ", W-SHOW-PHONE, " CODE ", W-ENT-CODE(X-ENT),
+               "  ", W-SHOW-LENGTH, "/", W-CAPACITY,
+               " (", W-SHOW-PCT, "%)".
