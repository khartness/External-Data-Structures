@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CAPACITY-REPORT.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Capacity-planning snapshot for the customer name B+ tree and
+      *    the phone extendible hash table -- opens each structure the
+      *    normal way, walks it once, and prints size/fill figures so
+      *    the next storage upgrade can be planned ahead of time instead
+      *    of after something runs out of room.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-INDEX-FILE ASSIGN TO W-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-BTREE-POS.
+
+           SELECT BUCKET-FILE ASSIGN TO W-FILENAME2
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-BUCKET.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Same duplicated shared layouts every prog34 caller of
+      *    OPEN-CUSTOMER-NAME / OPEN-CUSTOMER-PHONE carries.
+       FD  NAME-INDEX-FILE EXTERNAL.
+       01  NAMEINDEX-REC.
+           05  IF-PREFIX   PIC 999 COMP.
+           05  IF-DATA     PIC X(510).
+
+       FD  BUCKET-FILE EXTERNAL.
+       01  BUCKET-REC.
+           05  BUCKET-LENGTH   PIC 999 COMP.
+           05  BUCKET-PAIR     OCCURS 1 TO 292 TIMES
+                               DEPENDING ON BUCKET-LENGTH
+                               INDEXED BY X-PAIR.
+               10  BR-KEY  PIC 9(15).
+               10  BR-LINK PIC 9(9) COMP.
+
+       WORKING-STORAGE SECTION.
+       01  W-NAME-FILENAME     PIC X(512)
+                               VALUE 'S:\COBOL\NAME.DAT'.
+       01  W-PHONE-FILENAME    PIC X(512)
+                               VALUE 'S:\COBOL\PHONE.DAT'.
+
+       01  W-BTREE-POS EXTERNAL    PIC 9(9) COMP.
+       01  W-INDEX-STUFF EXTERNAL.
+           05  W-NAME-INDEX-CHANGED PIC X VALUE 'N'.
+           05  W-NAME-INDEX-HEADER.
+               10  W-NAME-INDEX-SIZE   PIC 9(9) COMP.
+               10  W-ROOT              PIC 9(9) COMP.
+       01  W-BTREE-CACHE EXTERNAL.
+           02  W-CACHE-ENTRY OCCURS 200 TIMES INDEXED BY X-POS.
+               03  W-BTREE-RECORD  PIC 9(9) COMP VALUE 0.
+               03  W-FREQUENCY     PIC 9(9) COMP VALUE 0.
+               03  W-MODIFIED      PIC X VALUE 'N'.
+               03  W-BTREE-REC.
+                   05  W-LEAF      PIC X.
+                   05  W-NUM-KEYS  PIC 999 COMP.
+                   05  W-KEY       PIC X(30) OCCURS 77 TIMES.
+                   05  W-LINK      PIC 9(9) COMP OCCURS 78 TIMES.
+       01  W-CACHE-STATS EXTERNAL.
+           05  W-CACHE-HITS    PIC 9(9) COMP VALUE 0.
+           05  W-CACHE-MISSES  PIC 9(9) COMP VALUE 0.
+
+       01  W-HASH-POS IS EXTERNAL  PIC 9(9) COMP.
+       01  W-BUCKET IS EXTERNAL    PIC 9(9) COMP.
+       01  W-TABLESIZE IS EXTERNAL PIC 9(9) COMP.
+       01  W-BUCKET-FILE-SIZE IS EXTERNAL  PIC 9(9) COMP.
+       01  W-EHT-CACHE IS EXTERNAL.
+           05  W-EHT-ENTRY         OCCURS 1 TO 65536 TIMES
+                                   DEPENDING ON W-TABLESIZE
+                                   INDEXED BY X-EHT.
+               10  W-RECORD-POS    PIC 9(9) COMP.
+               10  W-BUCKET-POS    PIC 9(9) COMP.
+       01  W-HASH-STATS IS EXTERNAL.
+           05  W-HASH-CALLS        PIC 9(9) COMP VALUE 0.
+           05  W-HASH-COLLISIONS   PIC 9(9) COMP VALUE 0.
+           05  W-PHONES-ADDED      PIC 9(9) COMP VALUE 0.
+           05  W-BUCKET-SPLITS     PIC 9(9) COMP VALUE 0.
+           05  W-BUCKET-DOUBLINGS  PIC 9(9) COMP VALUE 0.
+       01  W-FILENAME2             PIC X(512).
+
+      *    Node-walk stack for the B+ tree pass.  Sized well past any
+      *    height/fanout combination the tree could realistically
+      *    reach -- worst case depth is roughly (height * 77), since a
+      *    node is popped before its own children are pushed.
+       01  W-STACK.
+           05  W-STACK-POS PIC 9(9) COMP OCCURS 2000 TIMES.
+           05  W-TOP       PIC 9(9) COMP VALUE 0.
+
+       01  W-NODE.
+           05  W-NODE-LEAF     PIC X.
+           05  W-NODE-KEYS     PIC 999 COMP.
+           05  W-NODE-KEY      PIC X(30) OCCURS 77 TIMES.
+           05  W-NODE-LINK     PIC 9(9) COMP OCCURS 78 TIMES.
+
+       01  W-NODE-COUNT        PIC 9(9) COMP VALUE 0.
+       01  W-LEAF-COUNT        PIC 9(9) COMP VALUE 0.
+       01  W-BRANCH-COUNT      PIC 9(9) COMP VALUE 0.
+       01  W-TOTAL-KEYS        PIC 9(9) COMP VALUE 0.
+       01  W-HEIGHT            PIC 999 COMP VALUE 0.
+       01  W-Y                 PIC 99 COMP.
+
+       01  W-BUCKET-COUNT      PIC 9(9) COMP VALUE 0.
+       01  W-TOTAL-PAIRS       PIC 9(9) COMP VALUE 0.
+
+       01  W-FILL-PCT          PIC 999.
+       01  W-SHOW-COUNT        PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-PCT          PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY " ".
+           DISPLAY "CAPACITY PLANNING REPORT".
+           PERFORM NAME-TREE-SECTION.
+           PERFORM PHONE-EHT-SECTION.
+           STOP RUN.
+
+       NAME-TREE-SECTION.
+           CALL 'OPEN-CUSTOMER-NAME' USING W-NAME-FILENAME.
+           DISPLAY " ".
+           DISPLAY "CUSTOMER NAME B+ TREE -- ", W-NAME-FILENAME.
+           IF W-ROOT = 0 THEN
+               DISPLAY "    <TREE IS EMPTY>"
+           ELSE
+               PERFORM WALK-NAME-TREE
+               PERFORM FIND-TREE-HEIGHT
+               MOVE W-NAME-INDEX-SIZE TO W-SHOW-COUNT
+               DISPLAY "    FILE SIZE (RECORD SLOTS):    ", W-SHOW-COUNT
+               MOVE W-NODE-COUNT TO W-SHOW-COUNT
+               DISPLAY "    NODES IN USE:                ", W-SHOW-COUNT
+               MOVE W-BRANCH-COUNT TO W-SHOW-COUNT
+               DISPLAY "    BRANCH NODES:                ", W-SHOW-COUNT
+               MOVE W-LEAF-COUNT TO W-SHOW-COUNT
+               DISPLAY "    LEAF NODES:                  ", W-SHOW-COUNT
+               DISPLAY "    HEIGHT (ROOT TO LEAF):       ", W-HEIGHT
+               IF W-NODE-COUNT > 0 THEN
+                   COMPUTE W-FILL-PCT ROUNDED =
+                       W-TOTAL-KEYS * 100 / (W-NODE-COUNT * 77)
+                   MOVE W-FILL-PCT TO W-SHOW-PCT
+                   DISPLAY "    AVG KEY-SLOT FILL:           ",
+                       W-SHOW-PCT, "%"
+               END-IF
+           END-IF.
+           CALL 'CLOSE-CUSTOMER-NAME'.
+
+       WALK-NAME-TREE.
+           MOVE 0 TO W-TOP, W-NODE-COUNT, W-LEAF-COUNT,
+                     W-BRANCH-COUNT, W-TOTAL-KEYS.
+           ADD 1 TO W-TOP.
+           MOVE W-ROOT TO W-STACK-POS(W-TOP).
+           PERFORM VISIT-ONE-NODE UNTIL W-TOP = 0.
+
+       VISIT-ONE-NODE.
+           MOVE W-STACK-POS(W-TOP) TO W-BTREE-POS.
+           SUBTRACT 1 FROM W-TOP.
+           READ NAME-INDEX-FILE.
+           CALL 'UNPACK-RECORD' USING NAMEINDEX-REC, W-NODE.
+           ADD 1 TO W-NODE-COUNT.
+           ADD W-NODE-KEYS TO W-TOTAL-KEYS.
+           IF W-NODE-LEAF = 'Y' THEN
+               ADD 1 TO W-LEAF-COUNT
+           ELSE
+               ADD 1 TO W-BRANCH-COUNT
+               PERFORM VARYING W-Y FROM 1 BY 1
+                       UNTIL W-Y > W-NODE-KEYS + 1
+                   ADD 1 TO W-TOP
+                   MOVE W-NODE-LINK(W-Y) TO W-STACK-POS(W-TOP)
+               END-PERFORM
+           END-IF.
+
+       FIND-TREE-HEIGHT.
+      *    The leftmost path from the root always spans the tree's
+      *    full height, since every leaf sits at the same depth.
+           MOVE 1 TO W-HEIGHT.
+           MOVE W-ROOT TO W-BTREE-POS.
+           READ NAME-INDEX-FILE.
+           CALL 'UNPACK-RECORD' USING NAMEINDEX-REC, W-NODE.
+           PERFORM UNTIL W-NODE-LEAF = 'Y'
+               MOVE W-NODE-LINK(1) TO W-BTREE-POS
+               READ NAME-INDEX-FILE
+               CALL 'UNPACK-RECORD' USING NAMEINDEX-REC, W-NODE
+               ADD 1 TO W-HEIGHT
+           END-PERFORM.
+
+       PHONE-EHT-SECTION.
+           CALL 'OPEN-CUSTOMER-PHONE' USING W-PHONE-FILENAME.
+           DISPLAY " ".
+           DISPLAY "PHONE EXTENDIBLE HASH TABLE -- ", W-PHONE-FILENAME.
+           IF W-BUCKET-FILE-SIZE < 2 THEN
+               DISPLAY "    <TABLE IS EMPTY>"
+           ELSE
+               PERFORM WALK-BUCKET-FILE
+               MOVE W-TABLESIZE TO W-SHOW-COUNT
+               DISPLAY "    DIRECTORY SIZE:              ", W-SHOW-COUNT
+               MOVE W-BUCKET-COUNT TO W-SHOW-COUNT
+               DISPLAY "    BUCKETS IN USE:              ", W-SHOW-COUNT
+               MOVE W-TOTAL-PAIRS TO W-SHOW-COUNT
+               DISPLAY "    PHONE NUMBERS INDEXED:       ", W-SHOW-COUNT
+               IF W-BUCKET-COUNT > 0 THEN
+                   COMPUTE W-FILL-PCT ROUNDED =
+                       W-TOTAL-PAIRS * 100 / (W-BUCKET-COUNT * 292)
+                   MOVE W-FILL-PCT TO W-SHOW-PCT
+                   DISPLAY "    AVG BUCKET OCCUPANCY:        ",
+                       W-SHOW-PCT, "%"
+               END-IF
+           END-IF.
+           CALL 'CLOSE-CUSTOMER-PHONE'.
+
+       WALK-BUCKET-FILE.
+           MOVE 0 TO W-BUCKET-COUNT, W-TOTAL-PAIRS.
+           PERFORM READ-ONE-BUCKET
+               VARYING W-BUCKET FROM 2 BY 1
+               UNTIL W-BUCKET > W-BUCKET-FILE-SIZE.
+
+       READ-ONE-BUCKET.
+           READ BUCKET-FILE
+               INVALID KEY
+                   DISPLAY "    UNREADABLE BUCKET AT ", W-BUCKET
+               NOT INVALID KEY
+                   ADD 1 TO W-BUCKET-COUNT
+                   ADD BUCKET-LENGTH TO W-TOTAL-PAIRS
+           END-READ.
