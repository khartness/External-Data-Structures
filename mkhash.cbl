@@ -4,8 +4,10 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT HASH-FILE ASSIGN TO
-               "/cygdrive/c/class/cs336/TESTHASH.REL"
+      *    Defaults to the old classroom Cygdrive path but is
+      *    overridable via DL100_HASH_FILE so this doesn't need
+      *    hand-editing per environment -- see LOAD-FILE-NAME.
+           SELECT HASH-FILE ASSIGN TO W-HASH-FILENAME
                ORGANIZATION IS RELATIVE
                ACCESS IS RANDOM
                RELATIVE KEY IS W-RECPOS.
@@ -17,8 +19,13 @@
            05  HF-ID       PIC X(7).
            05  HF-NAME     PIC X(20).
            05  HF-BALANCE  PIC 9(8)V99 COMP.
-       
+           05  HF-STATUS   PIC X.
+               88  HF-ACTIVE   VALUE 'A'.
+               88  HF-DELETED  VALUE 'D'.
+
        WORKING-STORAGE SECTION.
+       01  W-HASH-FILENAME     PIC X(512)
+                       VALUE "/cygdrive/c/class/cs336/TESTHASH.REL".
        01  W-HEADER.
            05  W-TABLESIZE PIC 9(9) COMP.
            05  W-RECSIZE   PIC 9(9) COMP.
@@ -50,15 +57,26 @@
            88  TABLE-FULL VALUE 2.
            88  EMPTY-REC VALUE 3.
        01  w-show-pos pic z9.
-       
+       01  W-INIT-TABLESIZE PIC 9(9) COMP.
+
        PROCEDURE DIVISION.
        MAIN.
            PERFORM CREATE-TABLE.
            STOP RUN.
-           
+
+       LOAD-FILE-NAME.
+           ACCEPT W-HASH-FILENAME FROM ENVIRONMENT "DL100_HASH_FILE".
+           IF W-HASH-FILENAME = SPACES THEN
+               MOVE "/cygdrive/c/class/cs336/TESTHASH.REL"
+                   TO W-HASH-FILENAME
+           END-IF.
+
        CREATE-TABLE.
+           PERFORM LOAD-FILE-NAME.
            OPEN OUTPUT HASH-FILE.
-           MOVE 23 TO W-TABLESIZE.
+           DISPLAY "Enter initial table size: " WITH NO ADVANCING.
+           ACCEPT W-INIT-TABLESIZE.
+           MOVE W-INIT-TABLESIZE TO W-TABLESIZE.
            MOVE 32 TO W-RECSIZE.
            MOVE "CUSTHASH" TO W-SIGNATURE.
            MOVE 1 TO W-RECPOS.
