@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           CUSTOMER-STATEMENT.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Prints one customer's billing statement: the master record,
+      *    every phone number FIND-ACCOUNT-PHONES finds tied to that
+      *    account, and each number's call history resolved the same
+      *    way CALL-DETAIL-REPORT resolves FIND-PHONE's positions,
+      *    rolled up into a call count and total minutes.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-MASTER-FILENAME       PIC X(512)
+                                   VALUE 'S:\COBOL\MASTER.DAT'.
+       01  W-PHONE-FILENAME        PIC X(512)
+                                   VALUE 'S:\COBOL\PHONE.DAT'.
+       01  W-CALL-INDEX-FILENAME   PIC X(512)
+                                   VALUE 'S:\COBOL\CALLIDX.DAT'.
+       01  W-CALL-DETAIL-FILENAME  PIC X(512)
+                                   VALUE 'S:\COBOL\CALLDTL.DAT'.
+
+       01  W-ACCOUNT               PIC 9(9) COMP.
+       01  L-POSITION              PIC 9(9) COMP.
+       01  W-MASTER-FOUND          PIC X.
+           88  W-MASTER-RECORD-FOUND   VALUE 'Y'.
+       01  W-MASTER-ACCOUNT        PIC 9(9) COMP.
+       01  W-MASTER-NAME           PIC X(30).
+       01  W-MASTER-ADDRESS        PIC X(40).
+       01  W-MASTER-PLAN           PIC X(4).
+       01  W-MASTER-STATUS-CODE    PIC X.
+
+       01  L-PHONE-LIST.
+           02  L-PHONE-COUNT       PIC 999 COMP.
+           02  L-PHONE-NUMBER      PIC 9(15) OCCURS 50 TIMES.
+       01  W-PHONE-ENTRY           PIC 999 COMP.
+
+       01  W-DIRECTION             PIC 9.
+           88  W-AS-CALLER             VALUE 1.
+           88  W-AS-CALLEE             VALUE 2.
+       01  L-CALL-LIST.
+           02  L-CALL-COUNT        PIC 999 COMP.
+           02  L-CALL-POSITION     PIC 9(9) COMP OCCURS 625 TIMES.
+       01  W-CALL-ENTRY            PIC 999 COMP.
+
+       01  W-DETAIL-FOUND          PIC X.
+           88  W-DETAIL-RECORD-FOUND   VALUE 'Y'.
+       01  W-CALL-DATE             PIC 9(8).
+       01  W-CALL-TIME             PIC 9(6).
+       01  W-DURATION              PIC 9(5) COMP.
+       01  W-CALLING-NUMBER        PIC 9(10).
+       01  W-CALLED-NUMBER         PIC 9(10).
+       01  W-DISPOSITION           PIC X.
+       01  W-TRUNK-CODE            PIC X(6).
+
+       01  W-TOTAL-CALLS           PIC 9(9) COMP VALUE 0.
+       01  W-TOTAL-SECONDS         PIC 9(9) COMP VALUE 0.
+       01  W-TOTAL-MINUTES         PIC 9(9) COMP.
+       01  W-SHOW-CALLS            PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-MINUTES          PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           CALL 'OPEN-CUSTOMER-MASTER' USING W-MASTER-FILENAME.
+           CALL 'OPEN-CUSTOMER-PHONE' USING W-PHONE-FILENAME.
+           CALL 'OPEN-CALL-INDEX' USING W-CALL-INDEX-FILENAME.
+           CALL 'OPEN-CALL-DETAIL' USING W-CALL-DETAIL-FILENAME.
+
+           DISPLAY " ".
+           DISPLAY "CUSTOMER BILLING STATEMENT".
+           DISPLAY " ".
+           DISPLAY "Enter account number: " WITH NO ADVANCING.
+           ACCEPT W-ACCOUNT.
+
+           CALL 'SEARCH-CUSTOMER-MASTER' USING L-POSITION, W-ACCOUNT.
+           IF L-POSITION = 0 THEN
+               DISPLAY "    <NO SUCH ACCOUNT ON FILE>"
+           ELSE
+               PERFORM PRINT-STATEMENT
+           END-IF.
+
+           CALL 'CLOSE-CUSTOMER-PHONE'.
+           CALL 'CLOSE-CUSTOMER-MASTER'.
+           CALL 'CLOSE-CALL-INDEX'.
+           CALL 'CLOSE-CALL-DETAIL'.
+           STOP RUN.
+
+       PRINT-STATEMENT.
+           CALL 'GET-CUSTOMER-MASTER' USING L-POSITION, W-MASTER-FOUND,
+               W-MASTER-ACCOUNT, W-MASTER-NAME, W-MASTER-ADDRESS,
+               W-MASTER-PLAN, W-MASTER-STATUS-CODE.
+           DISPLAY "ACCOUNT:  ", W-MASTER-ACCOUNT.
+           DISPLAY "NAME:     ", W-MASTER-NAME.
+           DISPLAY "ADDRESS:  ", W-MASTER-ADDRESS.
+           DISPLAY "PLAN:     ", W-MASTER-PLAN.
+           DISPLAY " ".
+
+           CALL 'FIND-ACCOUNT-PHONES' USING L-POSITION, L-PHONE-LIST.
+           IF L-PHONE-COUNT = 0 THEN
+               DISPLAY "    <NO PHONE NUMBERS ON THIS ACCOUNT>"
+           ELSE
+               PERFORM PRINT-ONE-PHONE
+                   VARYING W-PHONE-ENTRY FROM 1 BY 1
+                   UNTIL W-PHONE-ENTRY > L-PHONE-COUNT
+           END-IF.
+
+           MOVE W-TOTAL-CALLS TO W-SHOW-CALLS.
+           DIVIDE W-TOTAL-SECONDS BY 60 GIVING W-TOTAL-MINUTES.
+           MOVE W-TOTAL-MINUTES TO W-SHOW-MINUTES.
+           DISPLAY " ".
+           DISPLAY "TOTAL CALLS:   ", W-SHOW-CALLS.
+           DISPLAY "TOTAL MINUTES: ", W-SHOW-MINUTES.
+
+       PRINT-ONE-PHONE.
+           DISPLAY "PHONE: ", L-PHONE-NUMBER(W-PHONE-ENTRY).
+           MOVE 1 TO W-DIRECTION.
+           CALL 'FIND-PHONE' USING W-DIRECTION,
+               L-PHONE-NUMBER(W-PHONE-ENTRY), L-CALL-LIST.
+           PERFORM PRINT-ONE-CALL
+               VARYING W-CALL-ENTRY FROM 1 BY 1
+               UNTIL W-CALL-ENTRY > L-CALL-COUNT.
+           MOVE 2 TO W-DIRECTION.
+           CALL 'FIND-PHONE' USING W-DIRECTION,
+               L-PHONE-NUMBER(W-PHONE-ENTRY), L-CALL-LIST.
+           PERFORM PRINT-ONE-CALL
+               VARYING W-CALL-ENTRY FROM 1 BY 1
+               UNTIL W-CALL-ENTRY > L-CALL-COUNT.
+
+       PRINT-ONE-CALL.
+           CALL 'GET-CALL-DETAIL' USING L-CALL-POSITION(W-CALL-ENTRY),
+               W-DETAIL-FOUND, W-CALL-DATE, W-CALL-TIME, W-DURATION,
+               W-CALLING-NUMBER, W-CALLED-NUMBER, W-DISPOSITION,
+               W-TRUNK-CODE.
+           IF W-DETAIL-RECORD-FOUND THEN
+               DISPLAY "    ", W-CALL-DATE, " ", W-CALL-TIME, "  ",
+                   W-CALLING-NUMBER, " -> ", W-CALLED-NUMBER,
+                   "  ", W-DURATION, "S  ", W-DISPOSITION
+               ADD 1 TO W-TOTAL-CALLS
+               ADD W-DURATION TO W-TOTAL-SECONDS
+           END-IF.
