@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           TOP-CALLERS-REPORT.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Ranks phone numbers by call volume off CI-LENGTH, without
+      *    resolving a single position into CALL-DETAIL.  Walks
+      *    CALL-INDEX in key order over its own private sequential
+      *    path -- same trick ORPHAN-RECONCILE.cbl's CALL-INDEX-SEQ
+      *    uses -- so a number's overflow-chain records (see
+      *    ADD-PHONE.CBL, codes 1,3,5,7,9 or 2,4,6,8) land next to each
+      *    other and their CI-LENGTHs are totalled before the number is
+      *    weighed against the running top-N list.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALL-INDEX-SEQ ASSIGN TO W-CALL-INDEX-FILENAME
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS CIS-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    Local scan-only view of CALL-INDEX -- same field layout as
+      *    the EXTERNAL CALL-INDEX-REC in prog34, but not EXTERNAL, the
+      *    same way ORPHAN-RECONCILE.cbl's CALL-INDEX-SEQ gives it a
+      *    private, sequential-access path onto the identical file
+      *    instead of sharing the random-access FD other programs use.
+       FD  CALL-INDEX-SEQ.
+       01  CIS-REC.
+           05  CIS-KEY.
+               10  CIS-PHONE   PIC 9(15).
+               10  CIS-CODE    PIC 9.
+           05  CIS-LENGTH      PIC 99 COMP.
+           05  CIS-POSITION    PIC 9(9) COMP OCCURS 125 TIMES.
+           05  CIS-DISPOSITION PIC X OCCURS 125 TIMES.
+
+       WORKING-STORAGE SECTION.
+       01  W-CALL-INDEX-FILENAME   PIC X(512)
+                                   VALUE 'S:\COBOL\CALLIDX.DAT'.
+
+       01  W-DONE              PIC X VALUE 'N'.
+           88  ALL-RECORDS-DONE    VALUE 'Y'.
+       01  W-CUR-PHONE         PIC 9(15) VALUE 0.
+       01  W-CUR-TOTAL         PIC 9(9) COMP VALUE 0.
+       01  W-FIRST-RECORD      PIC X VALUE 'Y'.
+           88  W-IS-FIRST-RECORD   VALUE 'Y'.
+
+       01  W-TOP-N-SIZE        PIC 99 COMP VALUE 10.
+       01  W-TOP-N-FILLED      PIC 99 COMP VALUE 0.
+       01  W-TOP-TABLE.
+           05  W-TOP-ENTRY OCCURS 10 TIMES.
+               10  W-TOP-PHONE     PIC 9(15).
+               10  W-TOP-TOTAL     PIC 9(9) COMP.
+       01  W-SUB               PIC 99 COMP.
+       01  W-INSERT-POS        PIC 99 COMP.
+       01  W-SHOW-PHONE        PIC Z(14)9.
+       01  W-SHOW-TOTAL        PIC ZZZ,ZZZ,ZZ9.
+       01  W-RANK              PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT CALL-INDEX-SEQ.
+           PERFORM READ-NEXT-CALL-INDEX-REC.
+           PERFORM UNTIL ALL-RECORDS-DONE
+               PERFORM ACCUMULATE-ONE-RECORD
+               PERFORM READ-NEXT-CALL-INDEX-REC
+           END-PERFORM.
+           IF NOT W-IS-FIRST-RECORD THEN
+               PERFORM CONSIDER-FOR-TOP-N.
+           CLOSE CALL-INDEX-SEQ.
+
+           DISPLAY " ".
+           DISPLAY "TOP CALLERS REPORT".
+           DISPLAY " ".
+           IF W-TOP-N-FILLED = 0 THEN
+               DISPLAY "    <NO CALLS ON FILE>"
+           ELSE
+               PERFORM PRINT-ONE-RANK
+                   VARYING W-RANK FROM 1 BY 1
+                   UNTIL W-RANK > W-TOP-N-FILLED
+           END-IF.
+           STOP RUN.
+
+       READ-NEXT-CALL-INDEX-REC.
+           READ CALL-INDEX-SEQ
+               AT END
+                   SET ALL-RECORDS-DONE TO TRUE
+           END-READ.
+
+       ACCUMULATE-ONE-RECORD.
+           IF W-IS-FIRST-RECORD THEN
+               MOVE 'N' TO W-FIRST-RECORD
+               MOVE CIS-PHONE TO W-CUR-PHONE
+               MOVE 0 TO W-CUR-TOTAL
+           ELSE
+               IF CIS-PHONE NOT = W-CUR-PHONE THEN
+                   PERFORM CONSIDER-FOR-TOP-N
+                   MOVE CIS-PHONE TO W-CUR-PHONE
+                   MOVE 0 TO W-CUR-TOTAL
+               END-IF
+           END-IF.
+           ADD CIS-LENGTH TO W-CUR-TOTAL.
+
+       CONSIDER-FOR-TOP-N.
+      *    Insertion-sort W-CUR-PHONE/W-CUR-TOTAL into the top-N table,
+      *    kept sorted descending by total; a number that doesn't beat
+      *    the current bottom entry once the table is full is dropped.
+           IF W-TOP-N-FILLED < W-TOP-N-SIZE THEN
+               ADD 1 TO W-TOP-N-FILLED
+               MOVE W-TOP-N-FILLED TO W-INSERT-POS
+           ELSE
+               IF W-CUR-TOTAL <= W-TOP-TOTAL(W-TOP-N-SIZE) THEN
+                   GO TO CONSIDER-FOR-TOP-N-EXIT
+               END-IF
+               MOVE W-TOP-N-SIZE TO W-INSERT-POS
+           END-IF.
+           PERFORM SHIFT-TOP-N-DOWN
+               UNTIL W-INSERT-POS = 1 OR
+                     W-CUR-TOTAL <= W-TOP-TOTAL(W-INSERT-POS - 1).
+           MOVE W-CUR-PHONE TO W-TOP-PHONE(W-INSERT-POS).
+           MOVE W-CUR-TOTAL TO W-TOP-TOTAL(W-INSERT-POS).
+       CONSIDER-FOR-TOP-N-EXIT.
+           CONTINUE.
+
+       SHIFT-TOP-N-DOWN.
+           MOVE W-TOP-PHONE(W-INSERT-POS - 1) TO
+               W-TOP-PHONE(W-INSERT-POS).
+           MOVE W-TOP-TOTAL(W-INSERT-POS - 1) TO
+               W-TOP-TOTAL(W-INSERT-POS).
+           SUBTRACT 1 FROM W-INSERT-POS.
+
+       PRINT-ONE-RANK.
+           MOVE W-TOP-PHONE(W-RANK) TO W-SHOW-PHONE.
+           MOVE W-TOP-TOTAL(W-RANK) TO W-SHOW-TOTAL.
+           DISPLAY W-RANK, ".  ", W-SHOW-PHONE, "  ", W-SHOW-TOTAL,
+               " CALLS".
