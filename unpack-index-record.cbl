@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  UNPACK-INDEX-RECORD.
+       AUTHOR.      Ken Hartness.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-POS           PIC 9(9) COMP.
+       01  W-REC-LEN       PIC 9(9) COMP.
+       01  W-KEY-FIELD.
+           05  W-LINK      PIC X(8) COMP-X.
+           05  W-KEY-LEN   PIC 99 COMP.
+           05  W-KEY       PIC X(20).
+       01  W-REMAINING     PIC 9(9) COMP.
+      *    Block-size/link-size parameters -- see PACK-INDEX-RECORD.cbl.
+      *    Read off the linkage items actually passed in so this stays
+      *    in step with PACK-INDEX-RECORD.cbl without either one hand-
+      *    rederiving the other's constants.  Same scheme as
+      *    prog34/UNPACK-RECORD.cbl, sized for B-TREE-PACK's own
+      *    8-byte COMP-X links instead of prog34's 4-byte COMP links.
+       01  W-DATA-SIZE     PIC 9(9) COMP.
+       01  W-KEY-FIELD-SIZE PIC 9(9) COMP.
+       01  W-LINK-SIZE     PIC 9(9) COMP VALUE 8.
+       01  W-LEAF-FLAG     PIC 9(9) COMP VALUE 512.
+
+       LINKAGE SECTION.
+       01  L-RECORD.
+           05  L-PREFIX    PIC XX COMP-X.
+           05  L-DATA      PIC X(510).
+       01  L-TABLE.
+           05  L-LEAF      PIC X.
+           05  L-LENGTH    PIC 999 COMP.
+           05  L-KEY       PIC X(20) OCCURS 84 TIMES.
+           05  L-LINK      PIC X(8) COMP-X OCCURS 85 TIMES.
+
+       PROCEDURE DIVISION USING L-RECORD, L-TABLE.
+       UNPACKING.
+           MOVE LENGTH OF L-DATA TO W-DATA-SIZE.
+           MOVE LENGTH OF W-KEY-FIELD TO W-KEY-FIELD-SIZE.
+           MOVE 1 TO W-POS.
+           PERFORM PROCESS-PREFIX.
+           MOVE 0 TO L-LENGTH.
+           PERFORM EXTRACT-KEY
+               UNTIL W-POS > W-REC-LEN - W-LINK-SIZE.
+           MOVE L-DATA(W-POS:) TO W-KEY-FIELD.
+           MOVE W-LINK TO L-LINK(L-LENGTH + 1).
+           GOBACK.
+
+       PROCESS-PREFIX.
+           IF L-PREFIX >= W-LEAF-FLAG THEN
+               MOVE 'Y' TO L-LEAF
+               SUBTRACT W-LEAF-FLAG FROM L-PREFIX GIVING W-REC-LEN
+           ELSE
+               MOVE 'N' TO L-LEAF
+               MOVE L-PREFIX TO W-REC-LEN.
+
+       EXTRACT-KEY.
+           if w-pos > w-data-size + 1 - w-key-field-size then
+               compute w-remaining = w-data-size + 1 - w-pos
+           else
+               move w-key-field-size to w-remaining.
+           MOVE L-DATA(W-POS:w-remaining) TO W-KEY-FIELD.
+           ADD 1 TO L-LENGTH.
+           MOVE W-LINK TO L-LINK(L-LENGTH).
+           MOVE W-KEY(1:W-KEY-LEN) TO L-KEY(L-LENGTH).
+           COMPUTE W-POS = W-POS + W-LINK-SIZE + 1 + W-KEY-LEN.
