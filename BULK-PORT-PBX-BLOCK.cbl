@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BULK-PORT-PBX-BLOCK.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    Re-keys a whole contiguous block of PBX extensions onto a
+      *    new account in one run, instead of a clerk running
+      *    CUSTOMER-MAINTENANCE's change-phone option hundreds of
+      *    times.  Resolves the target account number to a master
+      *    position with SEARCH-CUSTOMER-MASTER -- the same "account
+      *    number in, position out" lookup CUSTOMER-STATEMENT uses --
+      *    then walks the given phone range and, for every extension
+      *    actually on file, does the same DELETE-CUSTOMER-PHONE then
+      *    ADD-CUSTOMER-PHONE pair CUSTOMER-MAINTENANCE's CHANGE-PHONE
+      *    does for a single number, so NANP validation and the
+      *    journal trail happen exactly the way a manual change would.
+      *    Numbers not currently on file are skipped and counted
+      *    rather than treated as an error -- a PBX block is rarely
+      *    100% populated.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  W-MASTER-FILENAME       PIC X(512)
+                                   VALUE 'S:\COBOL\MASTER.DAT'.
+       01  W-PHONE-FILENAME        PIC X(512)
+                                   VALUE 'S:\COBOL\PHONE.DAT'.
+       01  W-PHONE-HISTORY-FILENAME PIC X(512)
+                                   VALUE 'S:\COBOL\PHONEHST.DAT'.
+
+       01  W-TARGET-ACCOUNT        PIC 9(9) COMP.
+       01  W-TARGET-POSITION       PIC 9(9) COMP.
+       01  W-START-PHONE           PIC 9(15).
+       01  W-END-PHONE             PIC 9(15).
+       01  W-THIS-PHONE            PIC 9(15).
+       01  W-CONFIRM               PIC X.
+           88  W-CONFIRMED             VALUE 'Y', 'y'.
+
+       01  W-FOUND-POSITION        PIC 9(9) COMP.
+       01  L-STATUS                PIC 9.
+           88  STATUS-OK               VALUE 0.
+           88  STATUS-DUPLICATE-KEY    VALUE 1.
+           88  STATUS-OTHER            VALUE 2.
+           88  STATUS-INVALID-FORMAT   VALUE 3.
+
+       01  W-RANGE-SIZE             PIC 9(9) COMP.
+       01  W-CONSIDERED-COUNT       PIC 9(9) COMP VALUE 0.
+       01  W-PORTED-COUNT           PIC 9(9) COMP VALUE 0.
+       01  W-NOT-FOUND-COUNT        PIC 9(9) COMP VALUE 0.
+       01  W-FAILED-COUNT           PIC 9(9) COMP VALUE 0.
+       01  W-SHOW-CONSIDERED        PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-PORTED            PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-NOT-FOUND         PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-FAILED            PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY " ".
+           DISPLAY "BULK PBX BLOCK PORT".
+           DISPLAY " ".
+           DISPLAY "First extension in block: " WITH NO ADVANCING.
+           ACCEPT W-START-PHONE.
+           DISPLAY "Last extension in block:  " WITH NO ADVANCING.
+           ACCEPT W-END-PHONE.
+           IF W-END-PHONE < W-START-PHONE THEN
+               DISPLAY "  Last extension is before first extension."
+               STOP RUN
+           END-IF.
+           COMPUTE W-RANGE-SIZE = W-END-PHONE - W-START-PHONE + 1.
+           DISPLAY "Target account number:    " WITH NO ADVANCING.
+           ACCEPT W-TARGET-ACCOUNT.
+
+           CALL 'OPEN-CUSTOMER-MASTER' USING W-MASTER-FILENAME.
+           CALL 'SEARCH-CUSTOMER-MASTER' USING W-TARGET-POSITION,
+               W-TARGET-ACCOUNT.
+           IF W-TARGET-POSITION = 0 THEN
+               DISPLAY "  Target account not found."
+               CALL 'CLOSE-CUSTOMER-MASTER'
+               STOP RUN
+           END-IF.
+
+           DISPLAY "Porting ", W-RANGE-SIZE,
+               " extension(s) to account ", W-TARGET-ACCOUNT,
+               " -- proceed? (Y/N): " WITH NO ADVANCING.
+           ACCEPT W-CONFIRM.
+           IF NOT W-CONFIRMED THEN
+               DISPLAY "  Port cancelled."
+               CALL 'CLOSE-CUSTOMER-MASTER'
+               STOP RUN
+           END-IF.
+
+           CALL 'OPEN-CUSTOMER-PHONE' USING W-PHONE-FILENAME.
+           CALL 'OPEN-PHONE-HISTORY' USING W-PHONE-HISTORY-FILENAME.
+
+           MOVE W-START-PHONE TO W-THIS-PHONE.
+           PERFORM PORT-ONE-EXTENSION W-RANGE-SIZE TIMES.
+
+           CALL 'CLOSE-PHONE-HISTORY'.
+           CALL 'CLOSE-CUSTOMER-PHONE'.
+           CALL 'CLOSE-CUSTOMER-MASTER'.
+
+           MOVE W-CONSIDERED-COUNT TO W-SHOW-CONSIDERED.
+           MOVE W-PORTED-COUNT TO W-SHOW-PORTED.
+           MOVE W-NOT-FOUND-COUNT TO W-SHOW-NOT-FOUND.
+           MOVE W-FAILED-COUNT TO W-SHOW-FAILED.
+           DISPLAY " ".
+           DISPLAY "PBX BLOCK PORT SUMMARY".
+           DISPLAY "  EXTENSIONS IN RANGE: ", W-SHOW-CONSIDERED.
+           DISPLAY "  PORTED:              ", W-SHOW-PORTED.
+           DISPLAY "  NOT ON FILE:         ", W-SHOW-NOT-FOUND.
+           DISPLAY "  FAILED:              ", W-SHOW-FAILED.
+           STOP RUN.
+
+       PORT-ONE-EXTENSION.
+           ADD 1 TO W-CONSIDERED-COUNT.
+           CALL 'SEARCH-CUSTOMER-PHONE' USING W-FOUND-POSITION,
+               W-THIS-PHONE.
+           IF W-FOUND-POSITION = 0 THEN
+               ADD 1 TO W-NOT-FOUND-COUNT
+           ELSE IF W-FOUND-POSITION = W-TARGET-POSITION THEN
+               ADD 1 TO W-PORTED-COUNT
+           ELSE
+               CALL 'DELETE-CUSTOMER-PHONE' USING L-STATUS,
+                   W-THIS-PHONE, W-FOUND-POSITION
+               IF NOT STATUS-OK THEN
+                   ADD 1 TO W-FAILED-COUNT
+               ELSE
+                   CALL 'ADD-CUSTOMER-PHONE' USING L-STATUS,
+                       W-THIS-PHONE, W-TARGET-POSITION
+                   IF STATUS-OK THEN
+                       ADD 1 TO W-PORTED-COUNT
+                   ELSE
+                       ADD 1 TO W-FAILED-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+           ADD 1 TO W-THIS-PHONE.
