@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           BULK-LOAD-CUSTOMERS.
+      *AUTHOR.
+      *    Ken Hartness.
+      *DESCRIPTION.
+      *    File-driven counterpart to END-OF-DAY's interactive pending-
+      *    adds loop -- reads a flat customer-conversion file and CALLs
+      *    ADD-CUSTOMER-MASTER, ADD-CUSTOMER-NAME, and ADD-CUSTOMER-
+      *    PHONE per row, the same three-call chain, just sourced from
+      *    a file instead of ACCEPT.  Meant for the big one-time (or
+      *    rerun-after-a-crash) conversions END-OF-DAY was never sized
+      *    for.
+      *
+      *    A multi-hour run against a file with hundreds of thousands
+      *    of rows shouldn't have to start over from row one just
+      *    because it died at row 400,000 -- so every
+      *    CHECKPOINT-INTERVAL rows (and once more at end of file) this
+      *    writes the input row number just applied to a small
+      *    checkpoint file, RELATIVE with a single header-style record
+      *    the same way OPEN-CUSTOMER-MASTER keeps its high-water mark.
+      *    On the next run, that count is read back and the same
+      *    number of input rows are skipped before adds resume, so a
+      *    rerun only replays whatever wasn't checkpointed yet.
+      *
+      *    Same end-of-run operations-log entry END-OF-DAY appends --
+      *    a load this size is exactly the kind of run that can push
+      *    the B+ tree and EHT through a lot of splitting at once.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAD-INPUT-FILE ASSIGN TO W-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO W-CHECKPOINT-FILENAME
+               ORGANIZATION IS RELATIVE
+               ACCESS IS RANDOM
+               RELATIVE KEY IS W-CHECKPOINT-POS
+               STATUS IS W-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAD-INPUT-FILE.
+       01  LOAD-CUSTOMER-REC.
+           05  LC-ACCOUNT      PIC 9(9).
+           05  LC-NAME         PIC X(30).
+           05  LC-ADDRESS      PIC X(40).
+           05  LC-PLAN-CODE    PIC X(4).
+           05  LC-PHONE        PIC 9(15).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CK-LAST-ROW     PIC 9(9) COMP.
+
+       WORKING-STORAGE SECTION.
+       01  W-INPUT-FILENAME    PIC X(512)
+                               VALUE 'S:\COBOL\CUSTLOAD.DAT'.
+       01  W-CHECKPOINT-FILENAME PIC X(512)
+                               VALUE 'S:\COBOL\CUSTLOAD.CKP'.
+       01  W-MASTER-FILENAME   PIC X(512)
+                               VALUE 'S:\COBOL\MASTER.DAT'.
+       01  W-NAME-FILENAME     PIC X(512)
+                               VALUE 'S:\COBOL\NAME.DAT'.
+       01  W-PHONE-FILENAME    PIC X(512)
+                               VALUE 'S:\COBOL\PHONE.DAT'.
+       01  W-JOURNAL-FILENAME  PIC X(512)
+                               VALUE 'S:\COBOL\JOURNAL.DAT'.
+       01  W-OPSLOG-FILENAME   PIC X(512)
+                               VALUE 'S:\COBOL\OPS.LOG'.
+
+       01  W-CHECKPOINT-POS    PIC 9(9) COMP.
+       01  W-CHECKPOINT-STATUS PIC XX.
+       01  W-RESUME-ROW        PIC 9(9) COMP VALUE 0.
+       01  W-CHECKPOINT-INTERVAL PIC 9(9) COMP VALUE 100.
+
+       01  W-ROW-NUMBER        PIC 9(9) COMP VALUE 0.
+       01  W-SINCE-CHECKPOINT  PIC 9(9) COMP VALUE 0.
+       01  W-EOF-SW            PIC X VALUE 'N'.
+           88  W-INPUT-EOF         VALUE 'Y'.
+
+       01  L-STATUS            PIC 9.
+           88  STATUS-OK           VALUE 0.
+       01  L-POSITION          PIC 9(9) COMP.
+
+       01  W-ADDS-ATTEMPTED    PIC 9(9) COMP VALUE 0.
+       01  W-ADDS-SUCCEEDED    PIC 9(9) COMP VALUE 0.
+       01  W-ADDS-FAILED       PIC 9(9) COMP VALUE 0.
+       01  W-SHOW-RESUME       PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-ATTEMPTED    PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-SUCCEEDED    PIC ZZZ,ZZZ,ZZ9.
+       01  W-SHOW-FAILED       PIC ZZZ,ZZZ,ZZ9.
+
+      *    Shared with ADD-CUSTOMER-NAME/ADD-CUSTOMER-PHONE so this
+      *    run's operations-log entry can be built from the same
+      *    running totals CAPACITY-REPORT reads for its own snapshot.
+       01  W-BTREE-STATS EXTERNAL.
+           05  W-NAMES-ADDED   PIC 9(9) COMP VALUE 0.
+           05  W-NODE-SPLITS   PIC 9(9) COMP VALUE 0.
+           05  W-NEW-ROOTS     PIC 9(9) COMP VALUE 0.
+       01  W-HASH-STATS EXTERNAL.
+           05  W-HASH-CALLS        PIC 9(9) COMP VALUE 0.
+           05  W-HASH-COLLISIONS   PIC 9(9) COMP VALUE 0.
+           05  W-PHONES-ADDED      PIC 9(9) COMP VALUE 0.
+           05  W-BUCKET-SPLITS     PIC 9(9) COMP VALUE 0.
+           05  W-BUCKET-DOUBLINGS  PIC 9(9) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM OPEN-CHECKPOINT.
+           MOVE W-RESUME-ROW TO W-SHOW-RESUME.
+           DISPLAY " ".
+           DISPLAY "CUSTOMER BULK LOAD".
+           IF W-RESUME-ROW NOT = 0 THEN
+               DISPLAY "  RESUMING AFTER ROW ", W-SHOW-RESUME
+           END-IF.
+
+           CALL 'OPEN-CUSTOMER-MASTER' USING W-MASTER-FILENAME.
+           CALL 'OPEN-CUSTOMER-NAME' USING W-NAME-FILENAME.
+           CALL 'OPEN-CUSTOMER-PHONE' USING W-PHONE-FILENAME.
+           CALL 'OPEN-JOURNAL' USING W-JOURNAL-FILENAME.
+           CALL 'OPEN-OPERATIONS-LOG' USING W-OPSLOG-FILENAME.
+
+           OPEN INPUT LOAD-INPUT-FILE.
+           PERFORM SKIP-ALREADY-LOADED-ROWS.
+           PERFORM READ-NEXT-ROW.
+           PERFORM UNTIL W-INPUT-EOF
+               PERFORM PROCESS-ONE-ROW
+               PERFORM READ-NEXT-ROW
+           END-PERFORM.
+           CLOSE LOAD-INPUT-FILE.
+
+           PERFORM SAVE-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
+
+           CALL 'CLOSE-CUSTOMER-PHONE'.
+           CALL 'CLOSE-CUSTOMER-NAME'.
+           CALL 'CLOSE-CUSTOMER-MASTER'.
+           CALL 'CLOSE-JOURNAL'.
+
+           CALL 'WRITE-OPERATIONS-LOG' USING W-NAMES-ADDED,
+               W-PHONES-ADDED, W-NODE-SPLITS, W-NEW-ROOTS,
+               W-BUCKET-SPLITS, W-BUCKET-DOUBLINGS, W-HASH-COLLISIONS.
+           CALL 'CLOSE-OPERATIONS-LOG'.
+
+           MOVE W-ADDS-ATTEMPTED TO W-SHOW-ATTEMPTED.
+           MOVE W-ADDS-SUCCEEDED TO W-SHOW-SUCCEEDED.
+           MOVE W-ADDS-FAILED TO W-SHOW-FAILED.
+           DISPLAY " ".
+           DISPLAY "CUSTOMER BULK LOAD RUN SUMMARY".
+           DISPLAY "  ROWS ATTEMPTED: ", W-SHOW-ATTEMPTED.
+           DISPLAY "  ROWS SUCCEEDED: ", W-SHOW-SUCCEEDED.
+           DISPLAY "  ROWS FAILED:    ", W-SHOW-FAILED.
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      *    CHECKPOINT FILE -- a single header-style record, same
+      *    create-if-missing idiom OPEN-CUSTOMER-MASTER uses.
+      *----------------------------------------------------------------
+       OPEN-CHECKPOINT.
+           MOVE 1 TO W-CHECKPOINT-POS.
+           OPEN I-O CHECKPOINT-FILE.
+           IF W-CHECKPOINT-STATUS NOT = '00' THEN
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE 0 TO CK-LAST-ROW
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 0 TO CK-LAST-ROW.
+           MOVE CK-LAST-ROW TO W-RESUME-ROW.
+
+       SKIP-ALREADY-LOADED-ROWS.
+           PERFORM READ-NEXT-ROW
+               VARYING W-ROW-NUMBER FROM 1 BY 1
+               UNTIL W-ROW-NUMBER > W-RESUME-ROW OR W-INPUT-EOF.
+           IF NOT W-INPUT-EOF THEN
+               SUBTRACT 1 FROM W-ROW-NUMBER.
+
+       READ-NEXT-ROW.
+           READ LOAD-INPUT-FILE
+               AT END
+                   SET W-INPUT-EOF TO TRUE.
+
+       PROCESS-ONE-ROW.
+           ADD 1 TO W-ROW-NUMBER.
+           ADD 1 TO W-ADDS-ATTEMPTED.
+           CALL 'ADD-CUSTOMER-MASTER' USING L-STATUS, LC-ACCOUNT,
+               LC-NAME, LC-ADDRESS, LC-PLAN-CODE, L-POSITION.
+           IF STATUS-OK THEN
+               CALL 'ADD-CUSTOMER-NAME' USING L-STATUS, LC-NAME,
+                   L-POSITION
+           END-IF.
+           IF STATUS-OK THEN
+               CALL 'ADD-CUSTOMER-PHONE' USING L-STATUS, LC-PHONE,
+                   L-POSITION
+           END-IF.
+           IF STATUS-OK THEN
+               ADD 1 TO W-ADDS-SUCCEEDED
+           ELSE
+               ADD 1 TO W-ADDS-FAILED
+               DISPLAY "  ROW ", W-ROW-NUMBER, " FAILED."
+           END-IF.
+           ADD 1 TO W-SINCE-CHECKPOINT.
+           IF W-SINCE-CHECKPOINT >= W-CHECKPOINT-INTERVAL THEN
+               PERFORM SAVE-CHECKPOINT
+               MOVE 0 TO W-SINCE-CHECKPOINT
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE W-ROW-NUMBER TO CK-LAST-ROW.
+           MOVE 1 TO W-CHECKPOINT-POS.
+           REWRITE CHECKPOINT-REC.
